@@ -0,0 +1,16 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+              03 COMM-EYE                  PIC X(4).                    00070000
+              03 COMM-SCODE                PIC X(6).                    00080000
+              03 COMM-ACCNO                PIC X(8).                    00090000
+              03 COMM-DEL-SUCCESS          PIC X.                       00100000
+                 88 COMM-DEL-SUCCESS-YES        VALUE 'Y'.              00110000
+                 88 COMM-DEL-SUCCESS-NO         VALUE 'N'.              00120000
+              03 COMM-DEL-FAIL-CD          PIC X.                       00130000
+                 88 COMM-DEL-FAIL-NONE          VALUE SPACE.            00140000
+                 88 COMM-DEL-FAIL-NOTFND        VALUE '1'.              00150000
+                 88 COMM-DEL-FAIL-DELETE-ERR    VALUE '8'.              00160000
