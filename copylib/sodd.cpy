@@ -0,0 +1,30 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 SODD-RECORD.                                              00070000
+              05 SODD-EYECATCHER                  PIC X(4).             00080000
+                 88 SODD-EYECATCHER-VALUE         VALUE 'SODD'.         00090000
+              05 SODD-KEY.                                              00100000
+                 07 SODD-SORTCODE                 PIC 9(6) DISPLAY.     00110000
+                 07 SODD-NUMBER                   PIC 9(8) DISPLAY.     00120000
+              05 SODD-ORIG-ACCOUNT                PIC 9(8) DISPLAY.     00130000
+              05 SODD-BENEF-SORTCODE              PIC 9(6) DISPLAY.     00140000
+              05 SODD-BENEF-ACCOUNT               PIC 9(8) DISPLAY.     00150000
+              05 SODD-AMOUNT                      PIC S9(10)V99.        00160000
+              05 SODD-FREQUENCY                   PIC X(2).             00170000
+                 88 SODD-FREQ-WEEKLY              VALUE 'WK'.           00180000
+                 88 SODD-FREQ-MONTHLY             VALUE 'MO'.           00190000
+                 88 SODD-FREQ-QUARTERLY           VALUE 'QT'.           00200000
+                 88 SODD-FREQ-ANNUAL              VALUE 'YR'.           00210000
+              05 SODD-NEXT-DUE-DATE                PIC 9(8).            00220000
+              05 SODD-NEXT-DUE-GROUP                                    00230000
+                 REDEFINES SODD-NEXT-DUE-DATE.                          00240000
+                 07 SODD-NEXT-DUE-DD              PIC 99.               00250000
+                 07 SODD-NEXT-DUE-MM              PIC 99.               00260000
+                 07 SODD-NEXT-DUE-YYYY            PIC 9999.             00270000
+              05 SODD-STATUS-FLAG                  PIC X.               00280000
+                 88 SODD-ACTIVE                     VALUE 'A'.          00290000
+                 88 SODD-CANCELLED                  VALUE 'C'.          00300000
