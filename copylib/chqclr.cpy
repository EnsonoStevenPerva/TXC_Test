@@ -0,0 +1,19 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 CHQCLR-RECORD.                                            00070000
+              05 CHQCLR-SORTCODE                  PIC 9(6).             00080000
+              05 CHQCLR-ACCOUNT                   PIC 9(8).             00090000
+              05 CHQCLR-CHEQUE-NUMBER              PIC 9(10).           00100000
+              05 CHQCLR-ACTION-CODE                PIC X(3).            00110000
+                 88 CHQCLR-PAID-IN                      VALUE 'CHI'.    00120000
+                 88 CHQCLR-PAID-OUT                     VALUE 'CHO'.    00130000
+                 88 CHQCLR-ACKNOWLEDGED                 VALUE 'CHA'.    00140000
+                 88 CHQCLR-FAILED                       VALUE 'CHF'.    00150000
+              05 CHQCLR-AMOUNT                    PIC S9(10)V99.        00160000
+              05 CHQCLR-COUNTERPARTY-SORTCODE      PIC 9(6).            00170000
+              05 CHQCLR-COUNTERPARTY-ACCOUNT       PIC 9(8).            00180000
+              05 CHQCLR-CLEARING-DATE             PIC 9(8).             00190000
