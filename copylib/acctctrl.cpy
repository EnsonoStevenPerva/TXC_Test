@@ -0,0 +1,17 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 ACCOUNT-CONTROL-RECORD.                                   00070000
+              05 ACCOUNT-CONTROL-EYECATCHER       PIC X(4).             00080000
+                 88 ACCOUNT-CONTROL-EYECATCHER-V   VALUE 'ACTL'.        00090000
+              05 ACCOUNT-CONTROL-KEY.                                   00100000
+                 07 ACCOUNT-CONTROL-SORTCODE      PIC 9(6) DISPLAY.     00110000
+                 07 ACCOUNT-CONTROL-NUMBER        PIC 9(8) DISPLAY.     00120000
+              05 NUMBER-OF-ACCOUNTS               PIC 9(10) DISPLAY.    00130000
+              05 LAST-ACCOUNT-NUMBER              PIC 9(8) DISPLAY.     00140000
+              05 ACCOUNT-CONTROL-SUCCESS-FLAG     PIC X.                00150000
+                 88 ACCOUNT-CONTROL-SUCCESS             VALUE 'Y'.      00160000
+              05 ACCOUNT-CONTROL-FAIL-CODE        PIC X.                00170000
