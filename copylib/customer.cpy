@@ -24,3 +24,7 @@
                  07 CUSTOMER-CS-REVIEW-DAY           PIC 99.            00240000
                  07 CUSTOMER-CS-REVIEW-MONTH         PIC 99.            00250000
                  07 CUSTOMER-CS-REVIEW-YEAR          PIC 9999.          00260000
+              05 CUSTOMER-MINOR-FLAG                  PIC X(1).         00270000
+                 88 CUSTOMER-IS-MINOR                       VALUE 'Y'.  00280000
+                 88 CUSTOMER-NOT-MINOR                      VALUE SPACE 00290000
+                                                             'N'.       00300000
