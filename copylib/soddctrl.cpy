@@ -0,0 +1,17 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 SODD-CONTROL-RECORD.                                      00070000
+              05 SODD-CONTROL-EYECATCHER          PIC X(4).             00080000
+                 88 SODD-CONTROL-EYECATCHER-V      VALUE 'SCTL'.        00090000
+              05 SODD-CONTROL-KEY.                                      00100000
+                 07 SODD-CONTROL-SORTCODE         PIC 9(6) DISPLAY.     00110000
+                 07 SODD-CONTROL-NUMBER           PIC 9(8) DISPLAY.     00120000
+              05 NUMBER-OF-SODDS                  PIC 9(10) DISPLAY.    00130000
+              05 LAST-SODD-NUMBER                 PIC 9(8) DISPLAY.     00140000
+              05 SODD-CONTROL-SUCCESS-FLAG        PIC X.                00150000
+                 88 SODD-CONTROL-SUCCESS                VALUE 'Y'.      00160000
+              05 SODD-CONTROL-FAIL-CODE           PIC X.                00170000
