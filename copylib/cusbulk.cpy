@@ -0,0 +1,28 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 CUSBULK-RECORD.                                           00070000
+              05 CUSBULK-SORTCODE                 PIC 9(6).             00080000
+              05 CUSBULK-NAME                      PIC X(60).           00090000
+              05 CUSBULK-ADDRESS                   PIC X(160).          00100000
+              05 CUSBULK-DATE-OF-BIRTH             PIC 9(8).            00110000
+              05 CUSBULK-DOB-GROUP REDEFINES CUSBULK-DATE-OF-BIRTH.     00120000
+                 07 CUSBULK-BIRTH-DAY              PIC 99.              00130000
+                 07 CUSBULK-BIRTH-MONTH            PIC 99.              00140000
+                 07 CUSBULK-BIRTH-YEAR             PIC 9999.            00150000
+              05 CUSBULK-CREDIT-SCORE              PIC 999.             00160000
+              05 CUSBULK-CS-REVIEW-DATE            PIC 9(8).            00170000
+              05 CUSBULK-CS-REVIEW-GROUP                                00180000
+                 REDEFINES CUSBULK-CS-REVIEW-DATE.                      00190000
+                 07 CUSBULK-CS-REVIEW-DD           PIC 99.              00200000
+                 07 CUSBULK-CS-REVIEW-MM           PIC 99.              00210000
+                 07 CUSBULK-CS-REVIEW-YYYY         PIC 9999.            00220000
+              05 CUSBULK-PHONE                     PIC X(20).           00230000
+              05 CUSBULK-EMAIL                     PIC X(50).           00240000
+              05 CUSBULK-MINOR-FLAG                PIC X.               00250000
+                 88 CUSBULK-MINOR-ACCOUNT               VALUE 'Y'.      00260000
+                 88 CUSBULK-NOT-MINOR-ACCOUNT           VALUE SPACE     00270000
+                                                         'N'.           00280000
