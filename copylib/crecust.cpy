@@ -21,5 +21,20 @@
              05 COMM-CS-REVIEW-DD            PIC 99.                    00210000
              05 COMM-CS-REVIEW-MM            PIC 99.                    00220000
              05 COMM-CS-REVIEW-YYYY          PIC 9999.                  00230000
-          03 COMM-SUCCESS                    PIC X.                     00240000
-          03 COMM-FAIL-CODE                  PIC X.                     00250000
+          03 COMM-PHONE                       PIC X(20).                00240000
+          03 COMM-EMAIL                       PIC X(50).                00250000
+          03 COMM-MINOR-FLAG                  PIC X.                    00260000
+             88 COMM-MINOR-ACCOUNT                  VALUE 'Y'.          00270000
+             88 COMM-NOT-MINOR-ACCOUNT              VALUE SPACE         00280000
+                                                    'N'.                00290000
+          03 COMM-SUCCESS                    PIC X.                     00300000
+          03 COMM-FAIL-CODE                  PIC X.                     00310000
+             88 COMM-FAIL-NONE                    VALUE SPACE.          00320000
+             88 COMM-FAIL-DUPLICATE               VALUE '2'.            00330000
+             88 COMM-FAIL-CTL-ERR                 VALUE '5'.            00340000
+             88 COMM-FAIL-WRITE-ERR               VALUE '6'.            00350000
+             88 COMM-FAIL-BAD-DOB                 VALUE '3'.            00360000
+             88 COMM-FAIL-UNDERAGE                VALUE '4'.            00370000
+            88 COMM-FAIL-BAD-SRTCDE              VALUE '7'.             00380000
+            88 COMM-FAIL-CONTACT-ERR              VALUE '8'.            00390000
+            88 COMM-FAIL-BATCH-LOCK                VALUE '9'.           00391000
