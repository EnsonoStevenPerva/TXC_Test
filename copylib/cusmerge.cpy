@@ -0,0 +1,24 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+          03 COMM-EYECATCHER                 PIC X(4).                  00070000
+          03 COMM-MERGE-SORTCODE             PIC 9(6) DISPLAY.          00080000
+          03 COMM-MERGE-LOSING-CUSTNO        PIC 9(10) DISPLAY.         00090000
+          03 COMM-MERGE-SURVIVOR-CUSTNO      PIC 9(10) DISPLAY.         00100000
+          03 COMM-MERGE-ACCTS-MOVED          PIC 9(5)  DISPLAY.         00110000
+          03 COMM-MERGE-PROCTRAN-MOVED       PIC 9(7)  DISPLAY.         00120000
+          03 COMM-MERGE-SUCCESS              PIC X.                     00130000
+             88 COMM-MERGE-SUCCESS-YES            VALUE 'Y'.            00140000
+             88 COMM-MERGE-SUCCESS-NO             VALUE 'N'.            00150000
+          03 COMM-MERGE-FAIL-CODE             PIC X.                    00160000
+             88 COMM-MERGE-FAIL-NONE               VALUE SPACE.         00170000
+             88 COMM-MERGE-FAIL-SAME-CUSTNO        VALUE '1'.           00180000
+             88 COMM-MERGE-FAIL-LOSING-NOTFND      VALUE '2'.           00190000
+             88 COMM-MERGE-FAIL-SURVIVOR-NOTFND    VALUE '3'.           00200000
+             88 COMM-MERGE-FAIL-BATCH-LOCK         VALUE '4'.           00210000
+             88 COMM-MERGE-FAIL-RETIRE-ERR         VALUE '5'.           00220000
+             88 COMM-MERGE-FAIL-PARTIAL-REKEY       VALUE '6'.          00221000
+             88 COMM-MERGE-FAIL-CTL-ERR             VALUE '7'.          00222000
