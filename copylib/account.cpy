@@ -0,0 +1,36 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 ACCOUNT-RECORD.                                           00070000
+              05 ACCOUNT-EYECATCHER               PIC X(4).             00080000
+                 88 ACCOUNT-EYECATCHER-VALUE       VALUE 'ACCT'.        00090000
+              05 ACCOUNT-KEY.                                           00100000
+                 07 ACCOUNT-SORTCODE               PIC 9(6) DISPLAY.    00110000
+                 07 ACCOUNT-NUMBER                 PIC 9(8) DISPLAY.    00120000
+              05 ACCOUNT-CUSTOMER-NUMBER           PIC 9(10) DISPLAY.   00130000
+              05 ACCOUNT-TYPE                      PIC X(8).            00140000
+              05 ACCOUNT-OPENED-DATE               PIC 9(8).            00150000
+              05 ACCOUNT-OPENED-GROUP                                   00160000
+                 REDEFINES ACCOUNT-OPENED-DATE.                         00170000
+                 07 ACCOUNT-OPENED-YYYY            PIC 9999.            00180000
+                 07 ACCOUNT-OPENED-MM              PIC 99.              00190000
+                 07 ACCOUNT-OPENED-DD              PIC 99.              00200000
+              05 ACCOUNT-LAST-STMT-DATE            PIC 9(8).            00210000
+              05 ACCOUNT-LAST-STMT-GROUP                                00220000
+                 REDEFINES ACCOUNT-LAST-STMT-DATE.                      00230000
+                 07 ACCOUNT-LAST-STMT-YYYY         PIC 9999.            00240000
+                 07 ACCOUNT-LAST-STMT-MM           PIC 99.              00250000
+                 07 ACCOUNT-LAST-STMT-DD           PIC 99.              00260000
+              05 ACCOUNT-NEXT-STMT-DATE            PIC 9(8).            00270000
+              05 ACCOUNT-NEXT-STMT-GROUP                                00280000
+                 REDEFINES ACCOUNT-NEXT-STMT-DATE.                      00290000
+                 07 ACCOUNT-NEXT-STMT-YYYY         PIC 9999.            00300000
+                 07 ACCOUNT-NEXT-STMT-MM           PIC 99.              00310000
+                 07 ACCOUNT-NEXT-STMT-DD           PIC 99.              00320000
+              05 ACCOUNT-BALANCE                   PIC S9(10)V99.       00330000
+              05 ACCOUNT-STATUS-FLAG               PIC X.               00340000
+                 88 ACCOUNT-OPEN                   VALUE 'O'.           00350000
+                 88 ACCOUNT-CLOSED                 VALUE 'C'.           00360000
