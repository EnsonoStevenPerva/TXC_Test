@@ -15,6 +15,7 @@
               05 PROC-TRAN-ID.                                          00150000
                  07 PROC-TRAN-SORT-CODE       PIC 9(6).                 00160000
                  07 PROC-TRAN-NUMBER          PIC 9(8).                 00170000
+              05 PROC-TRAN-ACCOUNT-NUMBER     PIC 9(8).                 00175000
               05 PROC-TRAN-DATE               PIC 9(8).                 00180000
               05 PROC-TRAN-DATE-GRP REDEFINES PROC-TRAN-DATE.           00190000
                  07 PROC-TRAN-DATE-GRP-YYYY   PIC 9999.                 00200000
@@ -39,65 +40,113 @@
               88 PROC-TY-WEB-DELETE-CUSTOMER      VALUE 'IDC'.          00390000
               88 PROC-TY-BRANCH-CREATE-ACCOUNT    VALUE 'OCA'.          00400000
               88 PROC-TY-BRANCH-CREATE-CUSTOMER   VALUE 'OCC'.          00410000
-              88 PROC-TY-BRANCH-DELETE-ACCOUNT    VALUE 'ODA'.          00420000
-              88 PROC-TY-BRANCH-DELETE-CUSTOMER   VALUE 'ODC'.          00430000
-              88 PROC-TY-CREATE-SODD              VALUE 'OCS'.          00440000
-              88 PROC-TY-PAYMENT-CREDIT           VALUE 'PCR'.          00450000
-              88 PROC-TY-PAYMENT-DEBIT            VALUE 'PDR'.          00460000
-              88 PROC-TY-TRANSFER                 VALUE 'TFR'.          00470000
-              05 PROC-TRAN-DESC               PIC X(40).                00480000
-              05 PROC-TRAN-DESC-XFR REDEFINES PROC-TRAN-DESC.           00490000
-                07 PROC-TRAN-DESC-XFR-HEADER PIC X(26).                 00500000
-                88 PROC-TRAN-DESC-XFR-FLAG                              00510000
-                   VALUE 'TRANSFER'.                                    00520000
-                07 PROC-TRAN-DESC-XFR-SORTCODE                          00530000
-                   PIC 9(6).                                            00540000
-                07 PROC-TRAN-DESC-XFR-ACCOUNT                           00550000
-                   PIC 9(8).                                            00560000
-              05 PROC-TRAN-DESC-DELACC REDEFINES PROC-TRAN-DESC.        00570000
-                07 PROC-DESC-DELACC-CUSTOMER PIC 9(10).                 00580000
-                07 PROC-DESC-DELACC-ACCTYPE PIC X(8).                   00590000
-                07 PROC-DESC-DELACC-LAST-DD PIC 99.                     00600000
-                07 PROC-DESC-DELACC-LAST-MM PIC 99.                     00610000
-                07 PROC-DESC-DELACC-LAST-YYYY PIC 9999.                 00620000
-                07 PROC-DESC-DELACC-NEXT-DD PIC 99.                     00630000
-                07 PROC-DESC-DELACC-NEXT-MM PIC 99.                     00640000
-                07 PROC-DESC-DELACC-NEXT-YYYY PIC 9999.                 00650000
-                07 PROC-DESC-DELACC-FOOTER PIC X(6).                    00660000
-                88 PROC-DESC-DELACC-FLAG                                00670000
-                   VALUE 'DELETE'.                                      00680000
-              05 PROC-TRAN-DESC-CREACC REDEFINES PROC-TRAN-DESC.        00690000
-                07 PROC-DESC-CREACC-CUSTOMER PIC 9(10).                 00700000
-                07 PROC-DESC-CREACC-ACCTYPE PIC X(8).                   00710000
-                07 PROC-DESC-CREACC-LAST-DD PIC 99.                     00720000
-                07 PROC-DESC-CREACC-LAST-MM PIC 99.                     00730000
-                07 PROC-DESC-CREACC-LAST-YYYY PIC 9999.                 00740000
-                07 PROC-DESC-CREACC-NEXT-DD PIC 99.                     00750000
-                07 PROC-DESC-CREACC-NEXT-MM PIC 99.                     00760000
-                07 PROC-DESC-CREACC-NEXT-YYYY PIC 9999.                 00770000
-                07 PROC-DESC-CREACC-FOOTER PIC X(6).                    00780000
-                88 PROC-DESC-CREACC-FLAG                                00790000
-                   VALUE 'CREATE'.                                      00800000
-              05 PROC-TRAN-DESC-DELCUS REDEFINES PROC-TRAN-DESC.        00810000
-                07 PROC-DESC-DELCUS-SORTCODE PIC 9(6).                  00820000
-                07 PROC-DESC-DELCUS-CUSTOMER PIC 9(10).                 00830000
-                07 PROC-DESC-DELCUS-NAME     PIC X(14).                 00840000
-                07 PROC-DESC-DELCUS-DOB-YYYY  PIC 9999.                 00850000
-                07 PROC-DESC-DELCUS-FILLER    PIC X.                    00860000
-                88 PROC-DESC-DELCUS-FILLER-SET VALUE '-'.               00870000
-                07 PROC-DESC-DELCUS-DOB-MM    PIC 99.                   00880000
-                07 PROC-DESC-DELCUS-FILLER2   PIC X.                    00890000
-                88 PROC-DESC-DELCUS-FILLER2-SET VALUE '-'.              00900000
-                07 PROC-DESC-DELCUS-DOB-DD    PIC 99.                   00910000
-              05 PROC-TRAN-DESC-CRECUS REDEFINES PROC-TRAN-DESC.        00920000
-                07 PROC-DESC-CRECUS-SORTCODE PIC 9(6).                  00930000
-                07 PROC-DESC-CRECUS-CUSTOMER PIC 9(10).                 00940000
-                07 PROC-DESC-CRECUS-NAME     PIC X(14).                 00950000
-                07 PROC-DESC-CRECUS-DOB-YYYY  PIC 9999.                 00960000
-                07 PROC-DESC-CRECUS-FILLER    PIC X.                    00970000
-                88 PROC-DESC-CRECUS-FILLER-SET VALUE '-'.               00980000
-                07 PROC-DESC-CRECUS-DOB-MM    PIC 99.                   00990000
-                07 PROC-DESC-CRECUS-FILLER2   PIC X.                    01000000
-                88 PROC-DESC-CRECUS-FILLER2-SET VALUE '-'.              01010000
-                07 PROC-DESC-CRECUS-DOB-DD    PIC 99.                   01020000
-              05 PROC-TRAN-AMOUNT             PIC S9(10)V99.            01030000
+              88 PROC-TY-BRANCH-UPDATE-CUSTOMER   VALUE 'OCU'.          00420000
+              88 PROC-TY-BRANCH-DELETE-ACCOUNT    VALUE 'ODA'.          00430000
+              88 PROC-TY-BRANCH-DELETE-CUSTOMER   VALUE 'ODC'.          00440000
+              88 PROC-TY-CREATE-SODD              VALUE 'OCS'.          00450000
+              88 PROC-TY-REJECT-CREATE-CUSTOMER   VALUE 'RCC'.          00460000
+              88 PROC-TY-REJECT-UPDATE-CUSTOMER   VALUE 'RUC'.          00470000
+              88 PROC-TY-PAYMENT-CREDIT           VALUE 'PCR'.          00480000
+              88 PROC-TY-PAYMENT-DEBIT            VALUE 'PDR'.          00490000
+              88 PROC-TY-TRANSFER-DEBIT           VALUE 'TFD'.          00500000
+              88 PROC-TY-TRANSFER-CREDIT          VALUE 'TFC'.          00500500
+              88 PROC-TY-CREDIT-SCORE-REFRESH      VALUE 'CSR'.         00505000
+              88 PROC-TY-CREDIT-SCORE-OVERRIDE-OK   VALUE 'CSA'.        00506000
+              88 PROC-TY-CREDIT-SCORE-OVERRIDE-REJ  VALUE 'CSX'.        00507000
+              88 PROC-TY-CUSTOMER-MERGE            VALUE 'MRG'.         00507500
+              05 PROC-TRAN-DESC               PIC X(40).                00510000
+              05 PROC-TRAN-DESC-XFR REDEFINES PROC-TRAN-DESC.           00520000
+                07 PROC-TRAN-DESC-XFR-HEADER PIC X(26).                 00530000
+                88 PROC-TRAN-DESC-XFR-FLAG                              00540000
+                   VALUE 'TRANSFER'.                                    00550000
+                07 PROC-TRAN-DESC-XFR-SORTCODE                          00560000
+                   PIC 9(6).                                            00570000
+                07 PROC-TRAN-DESC-XFR-ACCOUNT                           00580000
+                   PIC 9(8).                                            00590000
+              05 PROC-TRAN-DESC-DELACC REDEFINES PROC-TRAN-DESC.        00600000
+                07 PROC-DESC-DELACC-CUSTOMER PIC 9(10).                 00610000
+                07 PROC-DESC-DELACC-ACCTYPE PIC X(8).                   00620000
+                07 PROC-DESC-DELACC-LAST-DD PIC 99.                     00630000
+                07 PROC-DESC-DELACC-LAST-MM PIC 99.                     00640000
+                07 PROC-DESC-DELACC-LAST-YYYY PIC 9999.                 00650000
+                07 PROC-DESC-DELACC-NEXT-DD PIC 99.                     00660000
+                07 PROC-DESC-DELACC-NEXT-MM PIC 99.                     00670000
+                07 PROC-DESC-DELACC-NEXT-YYYY PIC 9999.                 00680000
+                07 PROC-DESC-DELACC-FOOTER PIC X(6).                    00690000
+                88 PROC-DESC-DELACC-FLAG                                00700000
+                   VALUE 'DELETE'.                                      00710000
+              05 PROC-TRAN-DESC-CREACC REDEFINES PROC-TRAN-DESC.        00720000
+                07 PROC-DESC-CREACC-CUSTOMER PIC 9(10).                 00730000
+                07 PROC-DESC-CREACC-ACCTYPE PIC X(8).                   00740000
+                07 PROC-DESC-CREACC-LAST-DD PIC 99.                     00750000
+                07 PROC-DESC-CREACC-LAST-MM PIC 99.                     00760000
+                07 PROC-DESC-CREACC-LAST-YYYY PIC 9999.                 00770000
+                07 PROC-DESC-CREACC-NEXT-DD PIC 99.                     00780000
+                07 PROC-DESC-CREACC-NEXT-MM PIC 99.                     00790000
+                07 PROC-DESC-CREACC-NEXT-YYYY PIC 9999.                 00800000
+                07 PROC-DESC-CREACC-FOOTER PIC X(6).                    00810000
+                88 PROC-DESC-CREACC-FLAG                                00820000
+                   VALUE 'CREATE'.                                      00830000
+              05 PROC-TRAN-DESC-DELCUS REDEFINES PROC-TRAN-DESC.        00840000
+                07 PROC-DESC-DELCUS-SORTCODE PIC 9(6).                  00850000
+                07 PROC-DESC-DELCUS-CUSTOMER PIC 9(10).                 00860000
+                07 PROC-DESC-DELCUS-NAME     PIC X(14).                 00870000
+                07 PROC-DESC-DELCUS-DOB-YYYY  PIC 9999.                 00880000
+                07 PROC-DESC-DELCUS-FILLER    PIC X.                    00890000
+                88 PROC-DESC-DELCUS-FILLER-SET VALUE '-'.               00900000
+                07 PROC-DESC-DELCUS-DOB-MM    PIC 99.                   00910000
+                07 PROC-DESC-DELCUS-FILLER2   PIC X.                    00920000
+                88 PROC-DESC-DELCUS-FILLER2-SET VALUE '-'.              00930000
+                07 PROC-DESC-DELCUS-DOB-DD    PIC 99.                   00940000
+              05 PROC-TRAN-DESC-CRECUS REDEFINES PROC-TRAN-DESC.        00950000
+                07 PROC-DESC-CRECUS-SORTCODE PIC 9(6).                  00960000
+                07 PROC-DESC-CRECUS-CUSTOMER PIC 9(10).                 00970000
+                07 PROC-DESC-CRECUS-NAME     PIC X(14).                 00980000
+                07 PROC-DESC-CRECUS-DOB-YYYY  PIC 9999.                 00990000
+                07 PROC-DESC-CRECUS-FILLER    PIC X.                    01000000
+                88 PROC-DESC-CRECUS-FILLER-SET VALUE '-'.               01010000
+                07 PROC-DESC-CRECUS-DOB-MM    PIC 99.                   01020000
+                07 PROC-DESC-CRECUS-FILLER2   PIC X.                    01030000
+                88 PROC-DESC-CRECUS-FILLER2-SET VALUE '-'.              01040000
+                07 PROC-DESC-CRECUS-DOB-DD    PIC 99.                   01050000
+              05 PROC-TRAN-DESC-UPDCUS REDEFINES PROC-TRAN-DESC.        01060000
+                07 PROC-DESC-UPDCUS-SORTCODE PIC 9(6).                  01070000
+                07 PROC-DESC-UPDCUS-CUSTOMER PIC 9(10).                 01080000
+                07 PROC-DESC-UPDCUS-NAME     PIC X(14).                 01090000
+                07 PROC-DESC-UPDCUS-DOB-YYYY  PIC 9999.                 01100000
+                07 PROC-DESC-UPDCUS-FILLER    PIC X.                    01110000
+                88 PROC-DESC-UPDCUS-FILLER-SET VALUE '-'.               01120000
+                07 PROC-DESC-UPDCUS-DOB-MM    PIC 99.                   01130000
+                07 PROC-DESC-UPDCUS-FILLER2   PIC X.                    01140000
+                88 PROC-DESC-UPDCUS-FILLER2-SET VALUE '-'.              01150000
+                07 PROC-DESC-UPDCUS-DOB-DD    PIC 99.                   01160000
+              05 PROC-TRAN-DESC-REJCUS REDEFINES PROC-TRAN-DESC.        01170000
+                07 PROC-DESC-REJCUS-SORTCODE PIC 9(6).                  01180000
+                07 PROC-DESC-REJCUS-CUSTOMER PIC 9(10).                 01190000
+                07 PROC-DESC-REJCUS-FAIL-CD  PIC X.                     01200000
+                07 PROC-DESC-REJCUS-REASON   PIC X(23).                 01210000
+              05 PROC-TRAN-DESC-CHEQUE REDEFINES PROC-TRAN-DESC.        01220000
+                07 PROC-DESC-CHEQUE-NUMBER   PIC 9(10).                 01230000
+                07 PROC-DESC-CHEQUE-SORTCODE PIC 9(6).                  01240000
+                07 PROC-DESC-CHEQUE-ACCOUNT  PIC 9(8).                  01250000
+                07 FILLER                    PIC X(10).                 01260000
+                07 PROC-DESC-CHEQUE-FOOTER   PIC X(6).                  01270000
+                88 PROC-DESC-CHEQUE-FLAG                                01280000
+                   VALUE 'CHEQUE'.                                      01290000
+              05 PROC-TRAN-DESC-CSRSCOR REDEFINES PROC-TRAN-DESC.       01291000
+                07 PROC-DESC-CSRSCOR-SORTCODE  PIC 9(6).                01291100
+                07 PROC-DESC-CSRSCOR-CUSTOMER  PIC 9(10).               01291200
+                07 PROC-DESC-CSRSCOR-OLD-SCORE PIC 999.                 01291300
+                07 PROC-DESC-CSRSCOR-NEW-SCORE PIC 999.                 01291400
+                07 PROC-DESC-CSRSCOR-NEXT-DD   PIC 99.                  01291500
+                07 PROC-DESC-CSRSCOR-NEXT-MM   PIC 99.                  01291600
+                07 PROC-DESC-CSRSCOR-NEXT-YYYY PIC 9999.                01291700
+                07 FILLER                      PIC X(10).               01291800
+              05 PROC-TRAN-DESC-MERGE REDEFINES PROC-TRAN-DESC.         01291900
+                07 PROC-DESC-MERGE-SORTCODE    PIC 9(6).                01291910
+                07 PROC-DESC-MERGE-LOSING-CUST PIC 9(10).               01291920
+                07 PROC-DESC-MERGE-SURVIVOR    PIC 9(10).               01291930
+                07 FILLER                      PIC X(14).               01291940
+              05 PROC-TRAN-AMOUNT             PIC S9(10)V99.            01300000
+              05 PROC-TRAN-CURRENCY           PIC X(3).                 01310000
+              88 PROC-TRAN-CCY-HOME               VALUE 'GBP'.          01320000
