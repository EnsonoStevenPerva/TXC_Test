@@ -0,0 +1,25 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+          03 COMM-EYECATCHER                 PIC X(4).                  00070000
+          03 COMM-FROM-KEY.                                             00080000
+             05 COMM-FROM-SORTCODE           PIC 9(6) DISPLAY.          00090000
+             05 COMM-FROM-ACCNO              PIC 9(8) DISPLAY.          00100000
+          03 COMM-TO-KEY.                                               00110000
+             05 COMM-TO-SORTCODE             PIC 9(6) DISPLAY.          00120000
+             05 COMM-TO-ACCNO                PIC 9(8) DISPLAY.          00130000
+          03 COMM-XFR-AMOUNT                 PIC S9(10)V99.             00140000
+          03 COMM-XFR-CURRENCY                PIC X(3).                 00150000
+          03 COMM-XFR-SUCCESS                 PIC X.                    00160000
+          03 COMM-XFR-FAIL-CODE               PIC X.                    00170000
+             88 COMM-XFR-FAIL-NONE                 VALUE SPACE.         00180000
+             88 COMM-XFR-FAIL-SAME-ACCT            VALUE '1'.           00190000
+             88 COMM-XFR-FAIL-FROM-NOTFND          VALUE '2'.           00200000
+             88 COMM-XFR-FAIL-TO-NOTFND             VALUE '3'.          00210000
+             88 COMM-XFR-FAIL-FROM-CLOSED           VALUE '4'.          00220000
+             88 COMM-XFR-FAIL-TO-CLOSED             VALUE '5'.          00230000
+             88 COMM-XFR-FAIL-INSUFF-FUNDS          VALUE '6'.          00240000
+             88 COMM-XFR-FAIL-WRITE-ERR             VALUE '7'.          00250000
