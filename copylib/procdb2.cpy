@@ -9,11 +9,28 @@
                PROCTRAN_EYECATCHER             CHAR(4),                 00090000
                PROCTRAN_SORTCODE               CHAR(6) NOT NULL,        00100000
                PROCTRAN_NUMBER                 CHAR(8) NOT NULL,        00110000
+               PROCTRAN_ACCOUNT_NUMBER         CHAR(8) NOT NULL,        00115000
                PROCTRAN_DATE                   CHAR(8),                 00120000
                PROCTRAN_TIME                   CHAR(6),                 00130000
                PROCTRAN_REF                    CHAR(12),                00140000
                PROCTRAN_TYPE                   CHAR(3),                 00150000
                PROCTRAN_DESC                   CHAR(40),                00160000
-               PROCTRAN_AMOUNT                 DECIMAL(12, 2)           00170000
-              )                                                         00180000
-           END-EXEC.                                                    00190000
+               PROCTRAN_AMOUNT                 DECIMAL(12, 2),          00170000
+               PROCTRAN_CURRENCY               CHAR(3)                  00180000
+              )                                                         00190000
+           END-EXEC.                                                    00200000
+                                                                        00210000
+      *    HOST VARIABLES MATCHING THE ABOVE TABLE, ONE FOR ONE, FOR    00220000
+      *    FETCH/INSERT AGAINST THE PROCTRAN TABLE.                     00230000
+           01 DCLPROCTRAN.                                              00240000
+              10 PROCTRAN-EYECATCHER          PIC X(4).                 00250000
+              10 PROCTRAN-SORTCODE            PIC X(6).                 00260000
+              10 PROCTRAN-NUMBER              PIC X(8).                 00270000
+              10 PROCTRAN-ACCOUNT-NUMBER      PIC X(8).                 00275000
+              10 PROCTRAN-DATE                PIC X(8).                 00280000
+              10 PROCTRAN-TIME                PIC X(6).                 00290000
+              10 PROCTRAN-REF                 PIC X(12).                00300000
+              10 PROCTRAN-TYPE                PIC X(3).                 00310000
+              10 PROCTRAN-DESC                PIC X(40).                00320000
+              10 PROCTRAN-AMOUNT              PIC S9(10)V99 COMP-3.     00330000
+              10 PROCTRAN-CURRENCY            PIC X(3).                 00340000
