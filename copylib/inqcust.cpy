@@ -19,5 +19,22 @@
             05 INQCUST-CS-REVIEW-MM       PIC 99.                       00190000
             05 INQCUST-CS-REVIEW-YYYY     PIC 9999.                     00200000
           03 INQCUST-INQ-SUCCESS          PIC X.                        00210000
-          03 INQCUST-INQ-FAIL-CD          PIC X.                        00220000
-          03 INQCUST-PCB-POINTER          POINTER.                      00230000
+             88 INQCUST-SUCCESS                VALUE 'Y'.               00220000
+             88 INQCUST-FAILED                 VALUE 'N'.               00230000
+          03 INQCUST-INQ-FAIL-CD          PIC X.                        00240000
+             88 INQCUST-FAIL-NONE              VALUE SPACE.             00250000
+             88 INQCUST-FAIL-NOTFND            VALUE '1'.               00260000
+             88 INQCUST-FAIL-READ-ERR          VALUE '8'.               00270000
+          03 INQCUST-INQ-MODE             PIC X.                        00280000
+             88 INQCUST-MODE-EXACT             VALUE SPACE.             00290000
+             88 INQCUST-MODE-SEARCH            VALUE 'S'.               00300000
+          03 INQCUST-SEARCH-NAME          PIC X(60).                    00310000
+          03 INQCUST-SEARCH-ADDR          PIC X(160).                   00320000
+          03 INQCUST-RESULT-COUNT         PIC 9(4).                     00330000
+          03 INQCUST-MORE-FLAG            PIC X.                        00340000
+             88 INQCUST-MORE-RESULTS           VALUE 'Y'.               00350000
+          03 INQCUST-SEARCH-RESULTS       OCCURS 20 TIMES.              00360000
+             05 INQCUST-RES-SORTCODE      PIC 9(6).                     00370000
+             05 INQCUST-RES-CUSTNO        PIC 9(10).                    00380000
+             05 INQCUST-RES-NAME          PIC X(60).                    00390000
+          03 INQCUST-PCB-POINTER          POINTER.                      00400000
