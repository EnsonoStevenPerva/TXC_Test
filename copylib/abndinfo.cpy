@@ -19,4 +19,14 @@
                   SIGN LEADING SEPARATE.                                00190000
            03 ABND-SQLCODE                       PIC S9(8) DISPLAY      00200000
                   SIGN LEADING SEPARATE.                                00210000
+      *    PII MASKING CONVENTION: ANY CODE THAT POPULATES THIS         00212000
+      *    AREA MUST NOT MOVE CUSTOMER-NAME, CUSTOMER-ADDRESS OR        00213000
+      *    CUSTOMER-DATE-OF-BIRTH INTO IT IN CLEAR TEXT.  WHERE THE     00214000
+      *    CUSTOMER RECORD IN QUESTION NEEDS TO BE IDENTIFIED, CITE     00215000
+      *    CUSTOMER-SORTCODE/CUSTOMER-NUMBER (THE KEY) ONLY, SO         00216000
+      *    SUPPORT STAFF CAN RE-READ THE RECORD TO GET THE DETAIL -     00217000
+      *    THE ABEND DATASET ITSELF MUST NEVER BECOME AN UNLOGGED       00218000
+      *    COPY OF CUSTOMER PERSONAL DATA.  ABNDRPT SCRUBS ANY          00219000
+      *    DIGITS AND NAME/ADDRESS LABELS OUT OF ITS SAMPLE EXCERPT     00219100
+      *    ON THE READ SIDE AS A SECOND LINE OF DEFENCE.                00219200
            03 ABND-FREEFORM                      PIC X(600).            00220000
