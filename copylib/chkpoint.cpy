@@ -0,0 +1,19 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 CHECKPOINT-RECORD.                                        00070000
+              05 CHECKPOINT-EYECATCHER            PIC X(4).             00080000
+                 88 CHECKPOINT-EYECATCHER-VALUE   VALUE 'CKPT'.         00090000
+              05 CHECKPOINT-JOB-NAME              PIC X(8).             00100000
+              05 CHECKPOINT-LAST-KEY.                                   00110000
+                 07 CHECKPOINT-LAST-SORTCODE      PIC 9(6).             00120000
+                 07 CHECKPOINT-LAST-NUMBER        PIC 9(8).             00130000
+              05 CHECKPOINT-LAST-DATE             PIC 9(8).             00140000
+              05 CHECKPOINT-LAST-TIME             PIC 9(6).             00150000
+              05 CHECKPOINT-ROW-COUNT             PIC 9(9) COMP-3.      00160000
+              05 CHECKPOINT-STATUS-FLAG           PIC X.                00170000
+                 88 CHECKPOINT-IN-PROGRESS         VALUE 'I'.           00180000
+                 88 CHECKPOINT-COMPLETE            VALUE 'C'.           00190000
