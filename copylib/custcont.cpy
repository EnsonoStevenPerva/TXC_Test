@@ -0,0 +1,14 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 CUSTCONT-RECORD.                                          00070000
+              05 CUSTCONT-EYECATCHER              PIC X(4).             00080000
+                 88 CUSTCONT-EYECATCHER-VALUE      VALUE 'CTAC'.        00090000
+              05 CUSTCONT-KEY.                                          00100000
+                 07 CUSTCONT-SORTCODE              PIC 9(6) DISPLAY.    00110000
+                 07 CUSTCONT-NUMBER                PIC 9(10) DISPLAY.   00120000
+              05 CUSTCONT-PHONE                    PIC X(20).           00130000
+              05 CUSTCONT-EMAIL                    PIC X(50).           00140000
