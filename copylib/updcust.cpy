@@ -20,5 +20,32 @@
              05 COMM-CS-DAY                  PIC 99.                    00200000
              05 COMM-CS-MONTH                PIC 99.                    00210000
              05 COMM-CS-YEAR                 PIC 9999.                  00220000
-          03 COMM-UPD-SUCCESS          PIC X.                           00230000
-          03 COMM-UPD-FAIL-CD          PIC X.                           00240000
+          03 COMM-UPD-PHONE             PIC X(20).                      00230000
+          03 COMM-UPD-EMAIL             PIC X(50).                      00240000
+          03 COMM-UPD-MINOR-FLAG        PIC X.                          00250000
+             88 COMM-UPD-MINOR-ACCOUNT        VALUE 'Y'.                00260000
+             88 COMM-UPD-NOT-MINOR-ACCOUNT    VALUE SPACE               00270000
+                                               'N'.                     00280000
+          03 COMM-UPD-SUCCESS          PIC X.                           00290000
+             88 COMM-UPDATE-SUCCESS         VALUE 'Y'.                  00300000
+             88 COMM-UPDATE-FAILED          VALUE 'N'.                  00310000
+          03 COMM-UPD-FAIL-CD          PIC X.                           00320000
+             88 COMM-UPD-FAIL-NONE          VALUE SPACE.                00330000
+             88 COMM-UPD-FAIL-NOTFND        VALUE '1'.                  00340000
+             88 COMM-UPD-FAIL-REWRITE       VALUE '2'.                  00350000
+             88 COMM-UPD-FAIL-READ-ERR      VALUE '8'.                  00360000
+             88 COMM-UPD-FAIL-BAD-DOB       VALUE '3'.                  00370000
+             88 COMM-UPD-FAIL-UNDERAGE      VALUE '4'.                  00380000
+            88 COMM-UPD-FAIL-CONTACT     VALUE '5'.                     00390000
+            88 COMM-UPD-FAIL-CTL-ERR     VALUE '6'.                     00391200
+            88 COMM-UPD-FAIL-CSOVRQ-ERR  VALUE '7'.                     00391400
+            88 COMM-UPD-FAIL-BATCH-LOCK  VALUE '9'.                     00391000
+            88 COMM-UPD-FAIL-HIST-ERR    VALUE 'A'.                     00391600
+                                                                        00400000
+      *    SET WHEN THIS CALL'S CREDIT-SCORE CHANGE WAS DIVERTED TO THE 00410000
+      *    PENDING-APPROVAL QUEUE (CSOVRQ) INSTEAD OF BEING APPLIED     00420000
+      *    DIRECTLY - THE REST OF THE UPDATE (NAME/ADDRESS/DOB/CONTACT) 00430000
+      *    STILL APPLIES NORMALLY AND COMM-UPD-SUCCESS IS STILL 'Y'.    00440000
+          03 COMM-UPD-SCORE-PENDING-FLAG PIC X.                         00450000
+             88 COMM-UPD-SCORE-QUEUED        VALUE 'Y'.                 00460000
+             88 COMM-UPD-SCORE-NOT-QUEUED    VALUE SPACE.               00470000
