@@ -0,0 +1,22 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+          03 COMM-EYECATCHER                 PIC X(4).                  00070000
+          03 COMM-KEY.                                                  00080000
+             05 COMM-SORTCODE                PIC 9(6) DISPLAY.          00090000
+             05 COMM-ORIG-ACCOUNT            PIC 9(8) DISPLAY.          00100000
+          03 COMM-BENEF-SORTCODE             PIC 9(6) DISPLAY.          00110000
+          03 COMM-BENEF-ACCOUNT              PIC 9(8) DISPLAY.          00120000
+          03 COMM-AMOUNT                     PIC S9(10)V99.             00130000
+          03 COMM-FREQUENCY                  PIC X(2).                  00140000
+          03 COMM-NEXT-DUE-DATE              PIC 9(8).                  00150000
+          03 COMM-SODD-NUMBER                PIC 9(8) DISPLAY.          00160000
+          03 COMM-SUCCESS                    PIC X.                     00170000
+          03 COMM-FAIL-CODE                  PIC X.                     00180000
+             88 COMM-FAIL-NONE                    VALUE SPACE.          00190000
+             88 COMM-FAIL-ACCT-NOTFND              VALUE '1'.           00200000
+             88 COMM-FAIL-CTL-ERR                  VALUE '5'.           00210000
+             88 COMM-FAIL-WRITE-ERR                VALUE '6'.           00220000
