@@ -15,8 +15,21 @@
               05 CUSTOMER-CONTROL-SUCCESS-FLAG       PIC X.             00150000
               88 CUSTOMER-CONTROL-SUCCESS VALUE 'Y'.                    00160000
               05 CUSTOMER-CONTROL-FAIL-CODE PIC X.                      00170000
-              05 FILLER                              PIC X(38).         00180000
-              05 FILLER                              PIC X(160).        00190000
-              05 FILLER                              PIC 9(8).          00200000
-              05 FILLER                              PIC 999.           00210000
-              05 FILLER                              PIC 9(8).          00220000
+              05 LAST-CUSTOMER-NAME                  PIC X(38).         00180000
+              05 LAST-CUSTOMER-ADDRESS               PIC X(160).        00190000
+              05 LAST-CUSTOMER-DATE-OF-BIRTH         PIC 9(8).          00200000
+              05 LAST-CUSTOMER-DOB-GROUP                                00210000
+                 REDEFINES LAST-CUSTOMER-DATE-OF-BIRTH.                 00220000
+                 07 LAST-CUSTOMER-BIRTH-DAY          PIC 99.            00230000
+                 07 LAST-CUSTOMER-BIRTH-MONTH        PIC 99.            00240000
+                 07 LAST-CUSTOMER-BIRTH-YEAR         PIC 9999.          00250000
+              05 LAST-CUSTOMER-CREDIT-SCORE          PIC 999.           00260000
+              05 LAST-CUSTOMER-CS-REVIEW-DATE        PIC 9(8).          00270000
+              05 LAST-CUSTOMER-CS-GROUP                                 00280000
+                 REDEFINES LAST-CUSTOMER-CS-REVIEW-DATE.                00290000
+                 07 LAST-CUSTOMER-CS-REVIEW-DAY      PIC 99.            00300000
+                 07 LAST-CUSTOMER-CS-REVIEW-MONTH    PIC 99.            00310000
+                 07 LAST-CUSTOMER-CS-REVIEW-YEAR     PIC 9999.          00320000
+              05 CUSTOMER-CONTROL-BATCH-FLAG         PIC X VALUE 'N'.   00330000
+                 88 CUSTOMER-BATCH-IN-PROGRESS           VALUE 'Y'.     00340000
+                 88 CUSTOMER-BATCH-NOT-ACTIVE            VALUE 'N'.     00350000
