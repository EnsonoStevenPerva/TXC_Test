@@ -0,0 +1,26 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+          03 COMM-EYE                  PIC X(4).                        00070000
+          03 COMM-SCODE                PIC X(6).                        00080000
+          03 COMM-CUSTNO               PIC X(10).                       00090000
+          03 COMM-APPR-ACTION          PIC X.                           00100000
+             88 COMM-APPR-ACTION-APPROVE   VALUE 'A'.                   00110000
+             88 COMM-APPR-ACTION-REJECT    VALUE 'R'.                   00120000
+          03 COMM-APPR-USERID          PIC X(3).                        00130000
+          03 COMM-APPR-OLD-CREDIT-SCORE PIC 9(3).                       00140000
+          03 COMM-APPR-NEW-CREDIT-SCORE PIC 9(3).                       00150000
+          03 COMM-APPR-REQUESTED-USERID PIC X(3).                       00160000
+          03 COMM-APPR-SUCCESS         PIC X.                           00170000
+             88 COMM-APPR-SUCCESS-YES       VALUE 'Y'.                  00180000
+             88 COMM-APPR-SUCCESS-NO        VALUE 'N'.                  00190000
+          03 COMM-APPR-FAIL-CD         PIC X.                           00200000
+             88 COMM-APPR-FAIL-NONE         VALUE SPACE.                00210000
+             88 COMM-APPR-FAIL-NOTFND       VALUE '1'.                  00220000
+             88 COMM-APPR-FAIL-NOT-PENDING  VALUE '2'.                  00230000
+             88 COMM-APPR-FAIL-SAME-USER    VALUE '3'.                  00240000
+             88 COMM-APPR-FAIL-CUST-NOTFND  VALUE '4'.                  00250000
+             88 COMM-APPR-FAIL-READ-ERR     VALUE '8'.                  00260000
