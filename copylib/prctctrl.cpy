@@ -0,0 +1,16 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 PROCTRAN-CONTROL-RECORD.                                  00070000
+              05 PROCTRAN-CONTROL-EYECATCHER      PIC X(4).             00080000
+                 88 PROCTRAN-CONTROL-EYECATCHER-V  VALUE 'PTCL'.        00090000
+              05 PROCTRAN-CONTROL-KEY.                                  00100000
+                 07 PROCTRAN-CONTROL-SORTCODE     PIC 9(6) DISPLAY.     00110000
+                 07 PROCTRAN-CONTROL-NUMBER       PIC 9(8) DISPLAY.     00120000
+              05 LAST-PROC-TRAN-NUMBER            PIC 9(8) DISPLAY.     00130000
+              05 PROCTRAN-CONTROL-SUCCESS-FLAG    PIC X.                00140000
+                 88 PROCTRAN-CONTROL-SUCCESS             VALUE 'Y'.     00150000
+              05 PROCTRAN-CONTROL-FAIL-CODE       PIC X.                00160000
