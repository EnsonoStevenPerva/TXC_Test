@@ -0,0 +1,19 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+          03 COMM-EYECATCHER                 PIC X(4).                  00070000
+          03 COMM-KEY.                                                  00080000
+             05 COMM-SORTCODE                PIC 9(6) DISPLAY.          00090000
+             05 COMM-CUSTNO                  PIC 9(10) DISPLAY.         00100000
+          03 COMM-ACC-TYPE                   PIC X(8).                  00110000
+          03 COMM-ACCNO                      PIC 9(8) DISPLAY.          00120000
+          03 COMM-SUCCESS                    PIC X.                     00130000
+          03 COMM-FAIL-CODE                  PIC X.                     00140000
+             88 COMM-FAIL-NONE                    VALUE SPACE.          00150000
+             88 COMM-FAIL-CUST-NOTFND              VALUE '1'.           00160000
+             88 COMM-FAIL-CTL-ERR                  VALUE '5'.           00170000
+             88 COMM-FAIL-WRITE-ERR                VALUE '6'.           00180000
+            88 COMM-FAIL-BAD-SRTCDE              VALUE '2'.             00190000
