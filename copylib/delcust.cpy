@@ -0,0 +1,21 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+          03 COMM-EYE                  PIC X(4).                        00070000
+          03 COMM-SCODE                PIC X(6).                        00080000
+          03 COMM-CUSTNO               PIC X(10).                       00090000
+          03 COMM-DEL-MODE              PIC X.                          00100000
+             88 COMM-DEL-MODE-HARD          VALUE SPACE 'H'.            00110000
+             88 COMM-DEL-MODE-ANON          VALUE 'A'.                  00120000
+          03 COMM-DEL-SUCCESS          PIC X.                           00130000
+             88 COMM-DEL-SUCCESS-YES        VALUE 'Y'.                  00140000
+             88 COMM-DEL-SUCCESS-NO         VALUE 'N'.                  00150000
+          03 COMM-DEL-FAIL-CD          PIC X.                           00160000
+             88 COMM-DEL-FAIL-NONE          VALUE SPACE.                00170000
+             88 COMM-DEL-FAIL-NOTFND        VALUE '1'.                  00180000
+             88 COMM-DEL-FAIL-HAS-ACCTS     VALUE '2'.                  00190000
+             88 COMM-DEL-FAIL-DELETE-ERR    VALUE '8'.                  00200000
+             88 COMM-DEL-FAIL-BATCH-LOCK    VALUE '9'.                  00201000
