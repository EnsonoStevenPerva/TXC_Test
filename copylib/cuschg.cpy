@@ -0,0 +1,41 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 CUSCHG-RECORD.                                            00070000
+              05 CUSCHG-EYECATCHER              PIC X(4).               00080000
+                 88 CUSCHG-EYECATCHER-VALUE      VALUE 'CCHG'.          00090000
+              05 CUSCHG-KEY.                                            00100000
+                 07 CUSCHG-SORTCODE              PIC 9(6) DISPLAY.      00110000
+                 07 CUSCHG-CUSTNO                PIC 9(10) DISPLAY.     00120000
+                 07 CUSCHG-CHANGE-NUMBER         PIC 9(8) DISPLAY.      00130000
+              05 CUSCHG-SOURCE-PROGRAM           PIC X(8).              00140000
+              05 CUSCHG-CHANGE-DATE              PIC 9(8).              00150000
+              05 CUSCHG-CHANGE-TIME              PIC 9(6).              00160000
+              05 CUSCHG-NAME-SWITCH              PIC X.                 00170000
+                 88 CUSCHG-NAME-CHANGED          VALUE 'Y'.             00180000
+                 88 CUSCHG-NAME-NOT-CHANGED      VALUE SPACE.           00190000
+              05 CUSCHG-OLD-NAME                 PIC X(60).             00200000
+              05 CUSCHG-NEW-NAME                 PIC X(60).             00210000
+              05 CUSCHG-ADDR-SWITCH              PIC X.                 00220000
+                 88 CUSCHG-ADDR-CHANGED          VALUE 'Y'.             00230000
+                 88 CUSCHG-ADDR-NOT-CHANGED      VALUE SPACE.           00240000
+              05 CUSCHG-OLD-ADDR                 PIC X(160).            00250000
+              05 CUSCHG-NEW-ADDR                 PIC X(160).            00260000
+              05 CUSCHG-DOB-SWITCH               PIC X.                 00270000
+                 88 CUSCHG-DOB-CHANGED           VALUE 'Y'.             00280000
+                 88 CUSCHG-DOB-NOT-CHANGED       VALUE SPACE.           00290000
+              05 CUSCHG-OLD-DOB                  PIC 9(8).              00300000
+              05 CUSCHG-NEW-DOB                  PIC 9(8).              00310000
+              05 CUSCHG-SCORE-SWITCH             PIC X.                 00320000
+                 88 CUSCHG-SCORE-CHANGED         VALUE 'Y'.             00330000
+                 88 CUSCHG-SCORE-NOT-CHANGED     VALUE SPACE.           00340000
+              05 CUSCHG-OLD-SCORE                PIC 999.               00350000
+              05 CUSCHG-NEW-SCORE                PIC 999.               00360000
+              05 CUSCHG-REVIEW-SWITCH            PIC X.                 00370000
+                 88 CUSCHG-REVIEW-CHANGED        VALUE 'Y'.             00380000
+                 88 CUSCHG-REVIEW-NOT-CHANGED    VALUE SPACE.           00390000
+              05 CUSCHG-OLD-REVIEW-DATE          PIC 9(8).              00400000
+              05 CUSCHG-NEW-REVIEW-DATE          PIC 9(8).              00410000
