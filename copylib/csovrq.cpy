@@ -0,0 +1,26 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 CSOVRQ-RECORD.                                            00070000
+              05 CSOVRQ-EYECATCHER              PIC X(4).               00080000
+                 88 CSOVRQ-EYECATCHER-VALUE      VALUE 'CSOQ'.          00090000
+              05 CSOVRQ-KEY.                                            00100000
+                 07 CSOVRQ-SORTCODE              PIC 9(6) DISPLAY.      00110000
+                 07 CSOVRQ-CUSTNO                PIC 9(10) DISPLAY.     00120000
+              05 CSOVRQ-OLD-CREDIT-SCORE         PIC 999.               00130000
+              05 CSOVRQ-NEW-CREDIT-SCORE         PIC 999.               00140000
+              05 CSOVRQ-OLD-CS-REVIEW-DATE       PIC 9(8).              00150000
+              05 CSOVRQ-NEW-CS-REVIEW-DATE       PIC 9(8).              00160000
+              05 CSOVRQ-REQUESTED-USERID         PIC X(3).              00170000
+              05 CSOVRQ-REQUESTED-DATE           PIC 9(8).              00180000
+              05 CSOVRQ-REQUESTED-TIME           PIC 9(6).              00190000
+              05 CSOVRQ-STATUS-FLAG              PIC X.                 00200000
+                 88 CSOVRQ-STATUS-PENDING        VALUE 'P'.             00210000
+                 88 CSOVRQ-STATUS-APPROVED       VALUE 'A'.             00220000
+                 88 CSOVRQ-STATUS-REJECTED       VALUE 'R'.             00230000
+              05 CSOVRQ-APPROVED-USERID          PIC X(3).              00240000
+              05 CSOVRQ-APPROVED-DATE            PIC 9(8).              00250000
+              05 CSOVRQ-APPROVED-TIME            PIC 9(6).              00260000
