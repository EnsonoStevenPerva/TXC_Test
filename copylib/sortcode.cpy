@@ -0,0 +1,15 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+           03 SRTCDE-RECORD.                                            00070000
+              05 SRTCDE-EYECATCHER                PIC X(4).             00080000
+                 88 SRTCDE-EYECATCHER-VALUE        VALUE 'SRTC'.        00090000
+              05 SRTCDE-KEY.                                            00100000
+                 07 SRTCDE-SORTCODE                PIC 9(6) DISPLAY.    00110000
+              05 SRTCDE-BRANCH-NAME                PIC X(30).           00120000
+              05 SRTCDE-STATUS-FLAG                PIC X.               00130000
+                 88 SRTCDE-ACTIVE                     VALUE 'A'.        00140000
+                 88 SRTCDE-CLOSED                     VALUE 'C'.        00150000
