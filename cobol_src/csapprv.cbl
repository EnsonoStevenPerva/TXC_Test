@@ -0,0 +1,346 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    CSAPPRV.                                          00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       DATE-WRITTEN.  2026-08-09.                                       00100000
+      ******************************************************************00110000
+      *                                                                *00120000
+      *  CSAPPRV - CREDIT SCORE OVERRIDE APPROVAL                      *00130000
+      *                                                                *00140000
+      *  FUNCTION : ACCEPTS A CSAPPRV COMMAREA (COPYBOOK CSAPPRV)      *00150000
+      *             FROM A BRANCH OR WEB FRONT END, READS THE PENDING  *00160000
+      *             CREDIT-SCORE OVERRIDE REQUEST LOGGED AGAINST A     *00170000
+      *             CUSTOMER BY UPDCUST ON THE CSOVRQ QUEUE, AND       *00180000
+      *             EITHER APPLIES IT TO CUSTOMER-RECORD (APPROVE) OR  *00190000
+      *             DISCARDS IT (REJECT).  A SECOND, DIFFERENT USER    *00200000
+      *             FROM THE ONE WHO RAISED THE REQUEST MUST CONFIRM   *00210000
+      *             IT - THIS IS THE CORE MAKER-CHECKER CONTROL.       *00220000
+      *             SETS COMM-APPR-SUCCESS/COMM-APPR-FAIL-CD.          *00230000
+      *                                                                *00240000
+      *  FILES    : CSOVRQ   - VSAM KSDS - CREDIT SCORE OVERRIDE QUEUE *00250000
+      *             CUSTOMER - VSAM KSDS - CUSTOMER MASTER             *00260000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG             *00270000
+      *             CUSCHG   - VSAM KSDS - CUSTOMER CHANGE HISTORY     *00280000
+      *                                                                *00290000
+      *  CHANGE HISTORY                                                *00300000
+      *  ----------------------------------------------------------    *00310000
+      *  DATE        BY    DESCRIPTION                                 *00320000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00330000
+      *                                                                *00340000
+      ******************************************************************00350000
+       DATA DIVISION.                                                   00360000
+       WORKING-STORAGE SECTION.                                         00370000
+       01  CSAPPRV-WORK-AREA.                                           00380000
+           05  CSAPPRV-RESP               PIC S9(8) COMP.               00390000
+           05  CSAPPRV-RESP2              PIC S9(8) COMP.               00400000
+           05  CSAPPRV-APPROVER-USERID    PIC X(3).                     00403000
+           05  CSAPPRV-TODAYS-DATE        PIC 9(8)  VALUE ZERO.         00404000
+           05  CSAPPRV-KEY.                                             00410000
+               10  CSAPPRV-KEY-SORTCODE   PIC 9(6).                     00420000
+               10  CSAPPRV-KEY-NUMBER     PIC 9(10).                    00430000
+                                                                        00440000
+       01  CSAPPRV-CSOVRQ-REC.                                          00450000
+           COPY CSOVRQ.                                                 00460000
+                                                                        00470000
+       01  CSAPPRV-CUSTOMER-REC.                                        00480000
+           COPY CUSTOMER.                                               00490000
+                                                                        00500000
+       01  CSAPPRV-PROCTRAN-REC.                                        00510000
+           COPY PROCTRAN.                                               00520000
+                                                                        00530000
+       01  CSAPPRV-CUSCHG-REC.                                          00540000
+           COPY CUSCHG.                                                 00550000
+                                                                        00560000
+       LINKAGE SECTION.                                                 00570000
+       01  DFHCOMMAREA.                                                 00580000
+           COPY CSAPPRV.                                                00590000
+                                                                        00600000
+      ******************************************************************00610000
+       PROCEDURE DIVISION.                                              00620000
+      ******************************************************************00630000
+       0000-MAINLINE.                                                   00640000
+           MOVE SPACE TO COMM-APPR-SUCCESS                              00650000
+           MOVE SPACE TO COMM-APPR-FAIL-CD                              00660000
+           MOVE EIBOPID TO CSAPPRV-APPROVER-USERID                      00663000
+           ACCEPT CSAPPRV-TODAYS-DATE FROM DATE YYYYMMDD                00665000
+                                                                        00670000
+           PERFORM 1000-READ-OVERRIDE-REQ THRU 1000-EXIT                00680000
+                                                                        00690000
+           IF COMM-APPR-FAIL-CD = SPACE                                 00700000
+               PERFORM 1500-VALIDATE-REQUEST THRU 1500-EXIT             00710000
+           END-IF                                                       00720000
+                                                                        00730000
+           IF COMM-APPR-FAIL-CD = SPACE                                 00740000
+               IF COMM-APPR-ACTION-APPROVE                              00750000
+                   PERFORM 2000-APPLY-OVERRIDE THRU 2000-EXIT           00760000
+               ELSE                                                     00770000
+                   PERFORM 2500-REJECT-OVERRIDE THRU 2500-EXIT          00780000
+               END-IF                                                   00790000
+           END-IF                                                       00800000
+                                                                        00810000
+           IF COMM-APPR-FAIL-CD = SPACE                                 00820000
+               MOVE 'Y' TO COMM-APPR-SUCCESS                            00830000
+           ELSE                                                         00840000
+               MOVE 'N' TO COMM-APPR-SUCCESS                            00850000
+           END-IF                                                       00860000
+                                                                        00870000
+           GO TO 9999-EXIT.                                             00880000
+                                                                        00890000
+      ******************************************************************00900000
+      *  1000-READ-OVERRIDE-REQ - READ THE PENDING-APPROVAL QUEUE      *00910000
+      *  RECORD FOR THIS CUSTOMER, HELD FOR UPDATE.                    *00920000
+      ******************************************************************00930000
+       1000-READ-OVERRIDE-REQ.                                          00940000
+           MOVE COMM-SCODE  TO CSAPPRV-KEY-SORTCODE                     00950000
+           MOVE COMM-CUSTNO TO CSAPPRV-KEY-NUMBER                       00960000
+           MOVE CSAPPRV-KEY-SORTCODE TO CSOVRQ-SORTCODE                 00970000
+                                         OF CSAPPRV-CSOVRQ-REC          00980000
+           MOVE CSAPPRV-KEY-NUMBER   TO CSOVRQ-CUSTNO                   00990000
+                                         OF CSAPPRV-CSOVRQ-REC          01000000
+                                                                        01010000
+           EXEC CICS                                                    01020000
+               READ DATASET('CSOVRQ')                                   01030000
+                    INTO(CSAPPRV-CSOVRQ-REC)                            01040000
+                    RIDFLD(CSOVRQ-KEY OF CSAPPRV-CSOVRQ-REC)            01050000
+                    UPDATE                                              01060000
+                    RESP(CSAPPRV-RESP)                                  01070000
+           END-EXEC                                                     01080000
+                                                                        01090000
+           IF CSAPPRV-RESP = DFHRESP(NOTFND)                            01100000
+               MOVE '1' TO COMM-APPR-FAIL-CD                            01110000
+           ELSE                                                         01120000
+               IF CSAPPRV-RESP NOT = DFHRESP(NORMAL)                    01130000
+                   MOVE '8' TO COMM-APPR-FAIL-CD                        01140000
+               END-IF                                                   01150000
+           END-IF.                                                      01160000
+       1000-EXIT.                                                       01170000
+           EXIT.                                                        01180000
+                                                                        01190000
+      ******************************************************************01200000
+      *  1500-VALIDATE-REQUEST - THE REQUEST MUST STILL BE PENDING AND *01210000
+      *  THE APPROVING USER MUST NOT BE THE SAME USER WHO RAISED IT -  *01220000
+      *  THIS IS THE MAKER-CHECKER RULE.                               *01230000
+      ******************************************************************01240000
+       1500-VALIDATE-REQUEST.                                           01250000
+           IF NOT CSOVRQ-STATUS-PENDING OF CSAPPRV-CSOVRQ-REC           01260000
+               MOVE '2' TO COMM-APPR-FAIL-CD                            01270000
+               GO TO 1500-EXIT                                          01280000
+           END-IF                                                       01290000
+                                                                        01300000
+           IF CSAPPRV-APPROVER-USERID =                                 01310000
+              CSOVRQ-REQUESTED-USERID OF CSAPPRV-CSOVRQ-REC             01320000
+               MOVE '3' TO COMM-APPR-FAIL-CD                            01330000
+               GO TO 1500-EXIT                                          01340000
+           END-IF                                                       01350000
+                                                                        01360000
+           MOVE CSOVRQ-OLD-CREDIT-SCORE OF CSAPPRV-CSOVRQ-REC           01370000
+                                TO COMM-APPR-OLD-CREDIT-SCORE           01380000
+           MOVE CSOVRQ-NEW-CREDIT-SCORE OF CSAPPRV-CSOVRQ-REC           01390000
+                                TO COMM-APPR-NEW-CREDIT-SCORE           01400000
+           MOVE CSOVRQ-REQUESTED-USERID OF CSAPPRV-CSOVRQ-REC           01410000
+                                TO COMM-APPR-REQUESTED-USERID.          01420000
+       1500-EXIT.                                                       01430000
+           EXIT.                                                        01440000
+                                                                        01450000
+      ******************************************************************01460000
+      *  2000-APPLY-OVERRIDE - APPLY THE QUEUED CREDIT SCORE AND       *01470000
+      *  REVIEW DATE TO CUSTOMER-RECORD, LOG THE CHANGE TO PROCTRAN    *01480000
+      *  AND MARK THE QUEUE ENTRY APPROVED.                            *01490000
+      ******************************************************************01500000
+       2000-APPLY-OVERRIDE.                                             01510000
+           EXEC CICS                                                    01520000
+               READ DATASET('CUSTOMER')                                 01530000
+                    INTO(CSAPPRV-CUSTOMER-REC)                          01540000
+                    RIDFLD(CSAPPRV-KEY)                                 01550000
+                    UPDATE                                              01560000
+                    RESP(CSAPPRV-RESP)                                  01570000
+           END-EXEC                                                     01580000
+                                                                        01590000
+           IF CSAPPRV-RESP NOT = DFHRESP(NORMAL)                        01600000
+               MOVE '4' TO COMM-APPR-FAIL-CD                            01610000
+               GO TO 2000-EXIT                                          01620000
+           END-IF                                                       01630000
+                                                                        01640000
+           MOVE CSOVRQ-NEW-CREDIT-SCORE OF CSAPPRV-CSOVRQ-REC           01650000
+                        TO CUSTOMER-CREDIT-SCORE                        01660000
+                           OF CSAPPRV-CUSTOMER-REC                      01670000
+           MOVE CSOVRQ-NEW-CS-REVIEW-DATE OF CSAPPRV-CSOVRQ-REC         01680000
+                        TO CUSTOMER-CS-REVIEW-DATE                      01690000
+                           OF CSAPPRV-CUSTOMER-REC                      01700000
+                                                                        01710000
+           EXEC CICS                                                    01720000
+               REWRITE DATASET('CUSTOMER')                              01730000
+                       FROM(CSAPPRV-CUSTOMER-REC)                       01740000
+                       RESP(CSAPPRV-RESP)                               01750000
+           END-EXEC                                                     01760000
+                                                                        01770000
+           IF CSAPPRV-RESP NOT = DFHRESP(NORMAL)                        01780000
+               MOVE '8' TO COMM-APPR-FAIL-CD                            01790000
+               GO TO 2000-EXIT                                          01800000
+           END-IF                                                       01810000
+                                                                        01820000
+           SET CSOVRQ-STATUS-APPROVED OF CSAPPRV-CSOVRQ-REC TO TRUE     01830000
+           MOVE CSAPPRV-APPROVER-USERID TO CSOVRQ-APPROVED-USERID       01840000
+                                     OF CSAPPRV-CSOVRQ-REC              01850000
+           MOVE CSAPPRV-TODAYS-DATE TO CSOVRQ-APPROVED-DATE             01860000
+                                     OF CSAPPRV-CSOVRQ-REC              01870000
+           MOVE EIBTIME          TO CSOVRQ-APPROVED-TIME                01880000
+                                     OF CSAPPRV-CSOVRQ-REC              01890000
+                                                                        01900000
+           PERFORM 2100-WRITE-CHANGE-HISTORY THRU 2100-EXIT             01910000
+           PERFORM 3000-WRITE-PROCTRAN THRU 3000-EXIT                   01920000
+                                                                        01930000
+           EXEC CICS                                                    01940000
+               REWRITE DATASET('CSOVRQ')                                01950000
+                       FROM(CSAPPRV-CSOVRQ-REC)                         01960000
+                       RESP(CSAPPRV-RESP2)                              01970000
+           END-EXEC                                                     01980000
+                                                                        01981000
+           IF CSAPPRV-RESP2 NOT = DFHRESP(NORMAL)                       01982000
+               MOVE '8' TO COMM-APPR-FAIL-CD                            01983000
+           END-IF.                                                      01984000
+       2000-EXIT.                                                       01990000
+           EXIT.                                                        02000000
+                                                                        02010000
+      ******************************************************************02020000
+      *  2100-WRITE-CHANGE-HISTORY - RECORD THE OLD AND NEW CREDIT     *02030000
+      *  SCORE AND REVIEW DATE NOW THAT THE OVERRIDE HAS ACTUALLY BEEN *02040000
+      *  APPLIED TO CUSTOMER-RECORD.                                   *02050000
+      ******************************************************************02060000
+       2100-WRITE-CHANGE-HISTORY.                                       02070000
+           MOVE 'CCHG' TO CUSCHG-EYECATCHER OF CSAPPRV-CUSCHG-REC       02080000
+           MOVE CSAPPRV-KEY-SORTCODE TO CUSCHG-SORTCODE                 02090000
+                                         OF CSAPPRV-CUSCHG-REC          02100000
+           MOVE CSAPPRV-KEY-NUMBER   TO CUSCHG-CUSTNO                   02110000
+                                         OF CSAPPRV-CUSCHG-REC          02120000
+           MOVE EIBTASKN             TO CUSCHG-CHANGE-NUMBER            02130000
+                                         OF CSAPPRV-CUSCHG-REC          02140000
+           MOVE 'CSAPPRV'            TO CUSCHG-SOURCE-PROGRAM           02150000
+                                         OF CSAPPRV-CUSCHG-REC          02160000
+           MOVE CSAPPRV-TODAYS-DATE  TO CUSCHG-CHANGE-DATE              02170000
+                                         OF CSAPPRV-CUSCHG-REC          02180000
+           MOVE EIBTIME              TO CUSCHG-CHANGE-TIME              02190000
+                                         OF CSAPPRV-CUSCHG-REC          02200000
+           SET CUSCHG-NAME-NOT-CHANGED   OF CSAPPRV-CUSCHG-REC TO TRUE  02210000
+           SET CUSCHG-ADDR-NOT-CHANGED   OF CSAPPRV-CUSCHG-REC TO TRUE  02220000
+           SET CUSCHG-DOB-NOT-CHANGED    OF CSAPPRV-CUSCHG-REC TO TRUE  02230000
+           MOVE SPACES TO CUSCHG-OLD-NAME OF CSAPPRV-CUSCHG-REC         02240000
+                          CUSCHG-NEW-NAME OF CSAPPRV-CUSCHG-REC         02250000
+                          CUSCHG-OLD-ADDR OF CSAPPRV-CUSCHG-REC         02260000
+                          CUSCHG-NEW-ADDR OF CSAPPRV-CUSCHG-REC         02270000
+           MOVE ZERO   TO CUSCHG-OLD-DOB OF CSAPPRV-CUSCHG-REC          02280000
+                          CUSCHG-NEW-DOB OF CSAPPRV-CUSCHG-REC          02290000
+           SET CUSCHG-SCORE-CHANGED  OF CSAPPRV-CUSCHG-REC TO TRUE      02300000
+           SET CUSCHG-REVIEW-CHANGED OF CSAPPRV-CUSCHG-REC TO TRUE      02310000
+           MOVE CSOVRQ-OLD-CREDIT-SCORE OF CSAPPRV-CSOVRQ-REC           02320000
+                        TO CUSCHG-OLD-SCORE OF CSAPPRV-CUSCHG-REC       02330000
+           MOVE CSOVRQ-NEW-CREDIT-SCORE OF CSAPPRV-CSOVRQ-REC           02340000
+                        TO CUSCHG-NEW-SCORE OF CSAPPRV-CUSCHG-REC       02350000
+           MOVE CSOVRQ-OLD-CS-REVIEW-DATE OF CSAPPRV-CSOVRQ-REC         02360000
+                        TO CUSCHG-OLD-REVIEW-DATE                       02370000
+                           OF CSAPPRV-CUSCHG-REC                        02380000
+           MOVE CSOVRQ-NEW-CS-REVIEW-DATE OF CSAPPRV-CSOVRQ-REC         02390000
+                        TO CUSCHG-NEW-REVIEW-DATE                       02400000
+                           OF CSAPPRV-CUSCHG-REC                        02410000
+                                                                        02420000
+           EXEC CICS                                                    02430000
+               WRITE DATASET('CUSCHG')                                  02440000
+                     FROM(CSAPPRV-CUSCHG-REC)                           02450000
+                     RIDFLD(CUSCHG-KEY OF CSAPPRV-CUSCHG-REC)           02460000
+                     RESP(CSAPPRV-RESP2)                                02470000
+           END-EXEC                                                     02475000
+                                                                        02476000
+           IF CSAPPRV-RESP2 NOT = DFHRESP(NORMAL)                       02477000
+               MOVE '8' TO COMM-APPR-FAIL-CD                            02478000
+           END-IF.                                                      02479000
+       2100-EXIT.                                                       02490000
+           EXIT.                                                        02500000
+                                                                        02510000
+      ******************************************************************02520000
+      *  2500-REJECT-OVERRIDE - DISCARD THE QUEUED OVERRIDE WITHOUT    *02530000
+      *  TOUCHING CUSTOMER-RECORD AND MARK THE QUEUE ENTRY REJECTED.   *02540000
+      ******************************************************************02550000
+       2500-REJECT-OVERRIDE.                                            02560000
+           SET CSOVRQ-STATUS-REJECTED OF CSAPPRV-CSOVRQ-REC TO TRUE     02570000
+           MOVE CSAPPRV-APPROVER-USERID TO CSOVRQ-APPROVED-USERID       02580000
+                                     OF CSAPPRV-CSOVRQ-REC              02590000
+           MOVE CSAPPRV-TODAYS-DATE TO CSOVRQ-APPROVED-DATE             02600000
+                                     OF CSAPPRV-CSOVRQ-REC              02610000
+           MOVE EIBTIME          TO CSOVRQ-APPROVED-TIME                02620000
+                                     OF CSAPPRV-CSOVRQ-REC              02630000
+                                                                        02640000
+           PERFORM 3000-WRITE-PROCTRAN THRU 3000-EXIT                   02650000
+                                                                        02660000
+           EXEC CICS                                                    02670000
+               REWRITE DATASET('CSOVRQ')                                02680000
+                       FROM(CSAPPRV-CSOVRQ-REC)                         02690000
+                       RESP(CSAPPRV-RESP2)                              02700000
+           END-EXEC                                                     02710000
+                                                                        02711000
+           IF CSAPPRV-RESP2 NOT = DFHRESP(NORMAL)                       02712000
+               MOVE '8' TO COMM-APPR-FAIL-CD                            02713000
+           END-IF.                                                      02714000
+       2500-EXIT.                                                       02720000
+           EXIT.                                                        02730000
+                                                                        02740000
+      ******************************************************************02750000
+      *  3000-WRITE-PROCTRAN - LOG THE APPROVAL OR REJECTION USING THE *02760000
+      *  PROC-TRAN-DESC-CSRSCOR LAYOUT ALREADY SHARED WITH CSRSCORE.   *02770000
+      ******************************************************************02780000
+       3000-WRITE-PROCTRAN.                                             02790000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER                         02800000
+                           OF CSAPPRV-PROCTRAN-REC                      02810000
+           MOVE CSAPPRV-KEY-SORTCODE TO PROC-TRAN-SORT-CODE             02820000
+                                         OF CSAPPRV-PROCTRAN-REC        02830000
+           MOVE EIBTASKN TO PROC-TRAN-NUMBER OF CSAPPRV-PROCTRAN-REC    02840000
+           MOVE CSAPPRV-TODAYS-DATE TO PROC-TRAN-DATE                   02850000
+                                     OF CSAPPRV-PROCTRAN-REC            02851000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF CSAPPRV-PROCTRAN-REC    02860000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF CSAPPRV-PROCTRAN-REC    02870000
+           MOVE ZERO     TO PROC-TRAN-AMOUNT OF CSAPPRV-PROCTRAN-REC    02880000
+           MOVE ZERO     TO PROC-TRAN-ACCOUNT-NUMBER                    02881000
+                             OF CSAPPRV-PROCTRAN-REC                    02882000
+           MOVE 'GBP'    TO PROC-TRAN-CURRENCY OF CSAPPRV-PROCTRAN-REC  02890000
+                                                                        02900000
+           IF COMM-APPR-ACTION-APPROVE                                  02910000
+               MOVE 'CSA' TO PROC-TRAN-TYPE OF CSAPPRV-PROCTRAN-REC     02920000
+           ELSE                                                         02930000
+               MOVE 'CSX' TO PROC-TRAN-TYPE OF CSAPPRV-PROCTRAN-REC     02940000
+           END-IF                                                       02950000
+                                                                        02960000
+           MOVE CSAPPRV-KEY-SORTCODE TO PROC-DESC-CSRSCOR-SORTCODE      02970000
+                                         OF CSAPPRV-PROCTRAN-REC        02980000
+           MOVE CSAPPRV-KEY-NUMBER   TO PROC-DESC-CSRSCOR-CUSTOMER      02990000
+                                         OF CSAPPRV-PROCTRAN-REC        03000000
+           MOVE CSOVRQ-OLD-CREDIT-SCORE OF CSAPPRV-CSOVRQ-REC           03010000
+                        TO PROC-DESC-CSRSCOR-OLD-SCORE                  03020000
+                           OF CSAPPRV-PROCTRAN-REC                      03030000
+           MOVE CSOVRQ-NEW-CREDIT-SCORE OF CSAPPRV-CSOVRQ-REC           03040000
+                        TO PROC-DESC-CSRSCOR-NEW-SCORE                  03050000
+                           OF CSAPPRV-PROCTRAN-REC                      03060000
+                                                                        03070000
+           EXEC CICS                                                    03080000
+               WRITE DATASET('PROCTRAN')                                03090000
+                     FROM(CSAPPRV-PROCTRAN-REC)                         03100000
+                     RIDFLD(PROC-TRAN-ID OF CSAPPRV-PROCTRAN-REC)       03110000
+                     RESP(CSAPPRV-RESP2)                                03120000
+           END-EXEC                                                     03125000
+                                                                        03126000
+           IF CSAPPRV-RESP2 NOT = DFHRESP(NORMAL)                       03127000
+               MOVE '8' TO COMM-APPR-FAIL-CD                            03128000
+           END-IF.                                                      03129000
+       3000-EXIT.                                                       03140000
+           EXIT.                                                        03150000
+                                                                        03160000
+      ******************************************************************03170000
+      *  9999-EXIT - RETURN TO THE CALLER.                             *03180000
+      ******************************************************************03190000
+       9999-EXIT.                                                       03200000
+           EXEC CICS                                                    03210000
+               RETURN                                                   03220000
+           END-EXEC.                                                    03230000
