@@ -0,0 +1,275 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    CSAGERPT.                                         00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ******************************************************************00130000
+      *                                                                *00140000
+      *  CSAGERPT - MONTH-END CUSTOMER AGE-DEMOGRAPHIC REPORT          *00150000
+      *                                                                *00160000
+      *  FUNCTION : READS THE CUSTOMER FILE FROM END TO END, BUCKETS   *00170000
+      *             EACH CUSTOMER INTO AN AGE BAND BASED ON            *00180000
+      *             CUSTOMER-DATE-OF-BIRTH AS AT TODAY'S DATE, AND     *00190000
+      *             PRINTS A COUNT PER AGE BAND WITHIN EACH            *00200000
+      *             CUSTOMER-SORTCODE, SO THE BRANCH NETWORK HAS AN    *00210000
+      *             AGE-PROFILE VIEW FOR PRODUCT TARGETING WITHOUT     *00220000
+      *             HAVING TO EXPORT THE FILE TO A SPREADSHEET.        *00230000
+      *                                                                *00240000
+      *  FILES    : CUSTFILE - CUSTOMER MASTER (INPUT)                 *00250000
+      *             AGERPT   - AGE-DEMOGRAPHIC REPORT (OUTPUT)         *00260000
+      *                                                                *00270000
+      *  AGE BANDS: 1 - UNDER 18                                       *00280000
+      *             2 - 18 TO 25                                       *00290000
+      *             3 - 26 TO 35                                       *00300000
+      *             4 - 36 TO 50                                       *00310000
+      *             5 - 51 TO 65                                       *00320000
+      *             6 - OVER 65                                        *00330000
+      *                                                                *00340000
+      *  CHANGE HISTORY                                                *00350000
+      *  ----------------------------------------------------------    *00360000
+      *  DATE        BY    DESCRIPTION                                 *00370000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00380000
+      *                                                                *00390000
+      ******************************************************************00400000
+       ENVIRONMENT DIVISION.                                            00410000
+       INPUT-OUTPUT SECTION.                                            00420000
+       FILE-CONTROL.                                                    00430000
+           SELECT CUSTOMER-FILE   ASSIGN TO CUSTFILE                    00440000
+                  ORGANIZATION IS INDEXED                               00450000
+                  ACCESS MODE IS SEQUENTIAL                             00460000
+                  RECORD KEY IS CUSTOMER-KEY OF CUSTOMER-FILE-REC       00470000
+                  FILE STATUS IS CSAGERPT-CUSTOMER-STATUS.              00480000
+                                                                        00490000
+           SELECT AGE-RPT         ASSIGN TO AGERPT                      00500000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00510000
+                  FILE STATUS IS CSAGERPT-RPT-STATUS.                   00520000
+                                                                        00530000
+       DATA DIVISION.                                                   00540000
+       FILE SECTION.                                                    00550000
+       FD  CUSTOMER-FILE                                                00560000
+           RECORDING MODE IS F.                                         00570000
+       01  CUSTOMER-FILE-REC.                                           00580000
+           COPY CUSTOMER.                                               00590000
+                                                                        00600000
+       FD  AGE-RPT                                                      00610000
+           RECORDING MODE IS F.                                         00620000
+       01  AGE-RPT-LINE                PIC X(80).                       00630000
+                                                                        00640000
+       WORKING-STORAGE SECTION.                                         00650000
+       01  CSAGERPT-WORK-AREA.                                          00660000
+           05  CSAGERPT-CUSTOMER-STATUS   PIC XX.                       00670000
+           05  CSAGERPT-RPT-STATUS        PIC XX.                       00680000
+           05  CSAGERPT-EOF-SWITCH        PIC X        VALUE 'N'.       00690000
+               88  CSAGERPT-AT-EOF              VALUE 'Y'.              00700000
+           05  CSAGERPT-SC-COUNT           PIC 9(4) COMP VALUE ZERO.    00710000
+           05  CSAGERPT-TODAY-DATE.                                     00720000
+               10  CSAGERPT-TODAY-YYYY     PIC 9999.                    00730000
+               10  CSAGERPT-TODAY-MM       PIC 99.                      00740000
+               10  CSAGERPT-TODAY-DD       PIC 99.                      00750000
+           05  CSAGERPT-AGE-YEARS          PIC S9(3) COMP.              00760000
+           05  CSAGERPT-BAND-NUMBER        PIC 9.                       00770000
+                                                                        00780000
+      *    NAMES OF THE SIX AGE BANDS, FOR THE DETAIL LINE.            *00790000
+       01  CSAGERPT-BAND-NAMES.                                         00800000
+           05  FILLER                    PIC X(12) VALUE 'UNDER 18    '.00810000
+           05  FILLER                    PIC X(12) VALUE '18 TO 25    '.00820000
+           05  FILLER                    PIC X(12) VALUE '26 TO 35    '.00830000
+           05  FILLER                    PIC X(12) VALUE '36 TO 50    '.00840000
+           05  FILLER                    PIC X(12) VALUE '51 TO 65    '.00850000
+           05  FILLER                    PIC X(12) VALUE 'OVER 65     '.00860000
+       01  CSAGERPT-BAND-TABLE REDEFINES CSAGERPT-BAND-NAMES.           00870000
+           05  CSAGERPT-BAND-ENTRY        PIC X(12) OCCURS 6 TIMES.     00880000
+                                                                        00890000
+      *    RUNNING COUNTS BY SORT CODE (UP TO 50 BRANCHES) AND, WITHIN *00900000
+      *    EACH SORT CODE, BY THE SIX AGE BANDS.                       *00910000
+       01  CSAGERPT-TOTALS-TABLE.                                       00920000
+           05  CSAGERPT-SC-ENTRY          OCCURS 50 TIMES               00930000
+                                           INDEXED BY CSAGERPT-SC-IDX.  00940000
+               10  CSAGERPT-SC-CODE       PIC 9(6)      VALUE ZERO.     00950000
+               10  CSAGERPT-BD-COUNT      PIC 9(7) OCCURS 6 TIMES       00960000
+                                           VALUE ZERO.                  00970000
+                                                                        00980000
+       01  CSAGERPT-HEADING-1.                                          00990000
+           05  FILLER                     PIC X(20) VALUE SPACES.       01000000
+           05  FILLER                     PIC X(32)                     01010000
+                  VALUE 'CUSTOMER AGE-DEMOGRAPHIC REPORT'.              01020000
+                                                                        01030000
+       01  CSAGERPT-HEADING-2.                                          01040000
+           05  FILLER                     PIC X(12) VALUE               01050000
+               'RUN DATE : '.                                           01060000
+           05  CSAGERPT-HDR-DATE          PIC 9(8).                     01070000
+                                                                        01080000
+       01  CSAGERPT-HEADING-3.                                          01090000
+           05  FILLER                     PIC X(10) VALUE 'SORT CODE'.  01100000
+           05  FILLER                     PIC X(14) VALUE 'AGE BAND'.   01110000
+           05  FILLER                     PIC X(12) VALUE 'COUNT'.      01120000
+                                                                        01130000
+       01  CSAGERPT-DETAIL-LINE.                                        01140000
+           05  CSAGERPT-DTL-SORTCODE      PIC 9(6).                     01150000
+           05  FILLER                     PIC X(4)  VALUE SPACES.       01160000
+           05  CSAGERPT-DTL-BAND          PIC X(12).                    01170000
+           05  FILLER                     PIC X(2)  VALUE SPACES.       01180000
+           05  CSAGERPT-DTL-COUNT         PIC ZZZ,ZZ9.                  01190000
+                                                                        01200000
+      ******************************************************************01210000
+       PROCEDURE DIVISION.                                              01220000
+      ******************************************************************01230000
+       0000-MAINLINE.                                                   01240000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       01250000
+                                                                        01260000
+           PERFORM 2000-PROCESS-CUSTOMERS                               01270000
+              UNTIL CSAGERPT-AT-EOF                                     01280000
+                                                                        01290000
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT                     01300000
+                                                                        01310000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        01320000
+                                                                        01330000
+           GO TO 9999-EXIT.                                             01340000
+                                                                        01350000
+      ******************************************************************01360000
+      *  1000-INITIALIZE - OPEN FILES, ESTABLISH TODAY'S DATE AND     * 01370000
+      *  PRIME THE FIRST READ.                                         *01380000
+      ******************************************************************01390000
+       1000-INITIALIZE.                                                 01400000
+           OPEN INPUT  CUSTOMER-FILE                                    01410000
+           OPEN OUTPUT AGE-RPT                                          01420000
+                                                                        01430000
+           ACCEPT CSAGERPT-TODAY-DATE FROM DATE YYYYMMDD                01440000
+                                                                        01450000
+           READ CUSTOMER-FILE                                           01460000
+               AT END                                                   01470000
+                   SET CSAGERPT-AT-EOF TO TRUE                          01480000
+           END-READ.                                                    01490000
+       1000-EXIT.                                                       01500000
+           EXIT.                                                        01510000
+                                                                        01520000
+      ******************************************************************01530000
+      *  2000-PROCESS-CUSTOMERS - BUCKET ONE CUSTOMER BY AGE BAND AND * 01540000
+      *  READ THE NEXT ONE.                                            *01550000
+      ******************************************************************01560000
+       2000-PROCESS-CUSTOMERS.                                          01570000
+           PERFORM 2100-ACCUMULATE THRU 2100-EXIT                       01580000
+                                                                        01590000
+           READ CUSTOMER-FILE                                           01600000
+               AT END                                                   01610000
+                   SET CSAGERPT-AT-EOF TO TRUE                          01620000
+           END-READ.                                                    01630000
+                                                                        01640000
+      ******************************************************************01650000
+      *  2100-ACCUMULATE - WORK OUT THIS CUSTOMER'S AGE BAND, FIND    * 01660000
+      *  (OR ADD) THE SORT-CODE SLOT, AND BUMP THE BAND COUNT.         *01670000
+      ******************************************************************01680000
+       2100-ACCUMULATE.                                                 01690000
+           PERFORM 2110-CALC-AGE-BAND THRU 2110-EXIT                    01700000
+                                                                        01710000
+           SET CSAGERPT-SC-IDX TO 1                                     01720000
+           SEARCH CSAGERPT-SC-ENTRY                                     01730000
+               VARYING CSAGERPT-SC-IDX                                  01740000
+               AT END                                                   01750000
+                   ADD 1 TO CSAGERPT-SC-COUNT                           01760000
+                   SET CSAGERPT-SC-IDX TO CSAGERPT-SC-COUNT             01770000
+                   MOVE CUSTOMER-SORTCODE OF CUSTOMER-FILE-REC          01780000
+                       TO CSAGERPT-SC-CODE(CSAGERPT-SC-IDX)             01790000
+               WHEN CSAGERPT-SC-CODE(CSAGERPT-SC-IDX) =                 01800000
+                    CUSTOMER-SORTCODE OF CUSTOMER-FILE-REC              01810000
+                   CONTINUE                                             01820000
+           END-SEARCH                                                   01830000
+                                                                        01840000
+           ADD 1 TO CSAGERPT-BD-COUNT(CSAGERPT-SC-IDX,                  01850000
+                                       CSAGERPT-BAND-NUMBER).           01860000
+       2100-EXIT.                                                       01870000
+           EXIT.                                                        01880000
+                                                                        01890000
+      ******************************************************************01900000
+      *  2110-CALC-AGE-BAND - COMPUTE THE CUSTOMER'S AGE IN WHOLE      *01910000
+      *  YEARS AS AT TODAY AND MAP IT TO ONE OF THE SIX AGE BANDS.     *01920000
+      ******************************************************************01930000
+       2110-CALC-AGE-BAND.                                              01940000
+           COMPUTE CSAGERPT-AGE-YEARS =                                 01950000
+               CSAGERPT-TODAY-YYYY                                      01960000
+               - CUSTOMER-BIRTH-YEAR OF CUSTOMER-FILE-REC               01970000
+                                                                        01980000
+           IF CSAGERPT-TODAY-MM < CUSTOMER-BIRTH-MONTH OF               01990000
+                                   CUSTOMER-FILE-REC                    02000000
+              OR (CSAGERPT-TODAY-MM = CUSTOMER-BIRTH-MONTH OF           02010000
+                                       CUSTOMER-FILE-REC                02020000
+              AND CSAGERPT-TODAY-DD < CUSTOMER-BIRTH-DAY OF             02030000
+                                       CUSTOMER-FILE-REC)               02040000
+               SUBTRACT 1 FROM CSAGERPT-AGE-YEARS                       02050000
+           END-IF                                                       02060000
+                                                                        02070000
+           EVALUATE TRUE                                                02080000
+               WHEN CSAGERPT-AGE-YEARS < 18                             02090000
+                   MOVE 1 TO CSAGERPT-BAND-NUMBER                       02100000
+               WHEN CSAGERPT-AGE-YEARS < 26                             02110000
+                   MOVE 2 TO CSAGERPT-BAND-NUMBER                       02120000
+               WHEN CSAGERPT-AGE-YEARS < 36                             02130000
+                   MOVE 3 TO CSAGERPT-BAND-NUMBER                       02140000
+               WHEN CSAGERPT-AGE-YEARS < 51                             02150000
+                   MOVE 4 TO CSAGERPT-BAND-NUMBER                       02160000
+               WHEN CSAGERPT-AGE-YEARS < 66                             02170000
+                   MOVE 5 TO CSAGERPT-BAND-NUMBER                       02180000
+               WHEN OTHER                                               02190000
+                   MOVE 6 TO CSAGERPT-BAND-NUMBER                       02200000
+           END-EVALUATE.                                                02210000
+       2110-EXIT.                                                       02220000
+           EXIT.                                                        02230000
+                                                                        02240000
+      ******************************************************************02250000
+      *  3000-PRINT-REPORT - PRINT THE HEADINGS AND ONE DETAIL LINE   * 02260000
+      *  PER SORT-CODE/AGE-BAND COMBINATION THAT HAD ANY CUSTOMERS.    *02270000
+      ******************************************************************02280000
+       3000-PRINT-REPORT.                                               02290000
+           WRITE AGE-RPT-LINE FROM CSAGERPT-HEADING-1                   02300000
+           MOVE CSAGERPT-TODAY-DATE TO CSAGERPT-HDR-DATE                02310000
+           WRITE AGE-RPT-LINE FROM CSAGERPT-HEADING-2                   02320000
+           MOVE SPACES TO AGE-RPT-LINE                                  02330000
+           WRITE AGE-RPT-LINE                                           02340000
+           WRITE AGE-RPT-LINE FROM CSAGERPT-HEADING-3                   02350000
+                                                                        02360000
+           PERFORM 3100-PRINT-SORTCODE THRU 3100-EXIT                   02370000
+              VARYING CSAGERPT-SC-IDX FROM 1 BY 1                       02380000
+                UNTIL CSAGERPT-SC-IDX > CSAGERPT-SC-COUNT.              02390000
+       3000-EXIT.                                                       02400000
+           EXIT.                                                        02410000
+                                                                        02420000
+       3100-PRINT-SORTCODE.                                             02430000
+           PERFORM 3110-PRINT-BAND THRU 3110-EXIT                       02440000
+              VARYING CSAGERPT-BAND-NUMBER FROM 1 BY 1                  02450000
+                UNTIL CSAGERPT-BAND-NUMBER > 6.                         02460000
+       3100-EXIT.                                                       02470000
+           EXIT.                                                        02480000
+                                                                        02490000
+       3110-PRINT-BAND.                                                 02500000
+           IF CSAGERPT-BD-COUNT(CSAGERPT-SC-IDX, CSAGERPT-BAND-NUMBER)  02510000
+              > ZERO                                                    02520000
+               MOVE CSAGERPT-SC-CODE(CSAGERPT-SC-IDX)                   02530000
+                   TO CSAGERPT-DTL-SORTCODE                             02540000
+               MOVE CSAGERPT-BAND-ENTRY(CSAGERPT-BAND-NUMBER)           02550000
+                   TO CSAGERPT-DTL-BAND                                 02560000
+               MOVE CSAGERPT-BD-COUNT(CSAGERPT-SC-IDX,                  02570000
+                                       CSAGERPT-BAND-NUMBER)            02580000
+                   TO CSAGERPT-DTL-COUNT                                02590000
+               WRITE AGE-RPT-LINE FROM CSAGERPT-DETAIL-LINE             02600000
+           END-IF.                                                      02610000
+       3110-EXIT.                                                       02620000
+           EXIT.                                                        02630000
+                                                                        02640000
+      ******************************************************************02650000
+      *  9000-TERMINATE - CLOSE THE REMAINING FILES.                  * 02660000
+      ******************************************************************02670000
+       9000-TERMINATE.                                                  02680000
+           CLOSE CUSTOMER-FILE                                          02690000
+           CLOSE AGE-RPT.                                               02700000
+       9000-EXIT.                                                       02710000
+           EXIT.                                                        02720000
+                                                                        02730000
+       9999-EXIT.                                                       02740000
+           STOP RUN.                                                    02750000
