@@ -0,0 +1,246 @@
+      ******************************************************************00001000
+      *                                                                *00002000
+      *  Copyright IBM Corp. 2023                                      *00003000
+      *                                                                *00004000
+      *                                                                *00005000
+      ******************************************************************00006000
+       IDENTIFICATION DIVISION.                                         00007000
+       PROGRAM-ID.    ABNDRPT.                                          00008000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00009000
+       INSTALLATION.  BANK BATCH SERVICES.                              00010000
+       DATE-WRITTEN.  2026-08-09.                                       00011000
+       DATE-COMPILED.                                                   00012000
+      ******************************************************************00013000
+      *                                                                *00014000
+      *  ABNDRPT - DAILY ABEND ANALYSIS DIGEST REPORT                  *00015000
+      *                                                                *00016000
+      *  FUNCTION : READS THE ABEND DATASET (LAYOUT ABNDINFO) FROM     *00017000
+      *             END TO END, GROUPS OCCURRENCES BY ABND-PROGRAM     *00018000
+      *             AND ABND-CODE, AND PRINTS A COUNT FOR EACH         *00019000
+      *             COMBINATION SO A PATTERN OF ABENDS IN A GIVEN      *00020000
+      *             PROGRAM SHOWS UP THE NEXT MORNING INSTEAD OF       *00021000
+      *             REQUIRING SOMEONE TO DIG THROUGH RAW DUMPS.        *00022000
+      *                                                                *00023000
+      *  FILES    : ABNDFILE - ABEND DATASET (INPUT)                   *00024000
+      *             ABNDRPT  - ABEND DIGEST REPORT (OUTPUT)            *00025000
+      *                                                                *00026000
+      *  CHANGE HISTORY                                                *00027000
+      *  ----------------------------------------------------------    *00028000
+      *  DATE        BY    DESCRIPTION                                 *00029000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00030000
+      *                                                                *00031000
+      ******************************************************************00032000
+       ENVIRONMENT DIVISION.                                            00033000
+       INPUT-OUTPUT SECTION.                                            00034000
+       FILE-CONTROL.                                                    00035000
+           SELECT ABEND-FILE      ASSIGN TO ABNDFILE                    00036000
+                  ORGANIZATION IS INDEXED                               00037000
+                  ACCESS MODE IS SEQUENTIAL                             00038000
+                  RECORD KEY IS ABND-VSAM-KEY OF ABEND-FILE-REC         00039000
+                  FILE STATUS IS ABNDRPT-ABEND-STATUS.                  00040000
+                                                                        00041000
+           SELECT DIGEST-RPT      ASSIGN TO DIGSTRPT                    00042000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00043000
+                  FILE STATUS IS ABNDRPT-RPT-STATUS.                    00044000
+                                                                        00045000
+       DATA DIVISION.                                                   00046000
+       FILE SECTION.                                                    00047000
+       FD  ABEND-FILE                                                   00048000
+           RECORDING MODE IS F.                                         00049000
+       01  ABEND-FILE-REC.                                              00050000
+           COPY ABNDINFO.                                               00051000
+                                                                        00052000
+       FD  DIGEST-RPT                                                   00053000
+           RECORDING MODE IS F.                                         00054000
+       01  DIGEST-RPT-LINE                PIC X(80).                    00055000
+                                                                        00056000
+       WORKING-STORAGE SECTION.                                         00057000
+       01  ABNDRPT-WORK-AREA.                                           00058000
+           05  ABNDRPT-ABEND-STATUS       PIC XX.                       00059000
+           05  ABNDRPT-RPT-STATUS         PIC XX.                       00060000
+           05  ABNDRPT-EOF-SWITCH         PIC X        VALUE 'N'.       00061000
+               88  ABNDRPT-AT-EOF               VALUE 'Y'.              00062000
+           05  ABNDRPT-ENTRY-COUNT        PIC 9(4) COMP VALUE ZERO.     00063000
+           05  ABNDRPT-SCRUB-POS          PIC 9(4) COMP VALUE ZERO.     00064000
+           05  ABNDRPT-SCRUB-LEN          PIC 9(4) COMP VALUE ZERO.     00065000
+                                                                        00066000
+      *    ONE ENTRY PER DISTINCT ABND-PROGRAM/ABND-CODE COMBINATION  * 00067000
+      *    SEEN, UP TO 200 COMBINATIONS.                               *00068000
+       01  ABNDRPT-DIGEST-TABLE.                                        00069000
+           05  ABNDRPT-DIGEST-ENTRY       OCCURS 200 TIMES              00070000
+                                           INDEXED BY ABNDRPT-IDX.      00071000
+               10  ABNDRPT-DIG-PROGRAM    PIC X(8)  VALUE SPACES.       00072000
+               10  ABNDRPT-DIG-CODE       PIC X(4)  VALUE SPACES.       00073000
+               10  ABNDRPT-DIG-COUNT      PIC 9(7)  VALUE ZERO.         00074000
+               10  ABNDRPT-DIG-EXCERPT    PIC X(40) VALUE SPACES.       00075000
+                                                                        00076000
+       01  ABNDRPT-HEADING-1.                                           00077000
+           05  FILLER                     PIC X(22) VALUE SPACES.       00078000
+           05  FILLER                     PIC X(24)                     00079000
+                  VALUE 'ABEND ANALYSIS DIGEST'.                        00080000
+                                                                        00081000
+       01  ABNDRPT-HEADING-2.                                           00082000
+           05  FILLER                     PIC X(10) VALUE 'PROGRAM'.    00083000
+           05  FILLER                     PIC X(10) VALUE 'CODE'.       00084000
+           05  FILLER                     PIC X(10) VALUE 'COUNT'.      00085000
+           05  FILLER                     PIC X(28)                     00086000
+                  VALUE 'SAMPLE EXCERPT (SCRUBBED)'.                    00087000
+                                                                        00088000
+       01  ABNDRPT-DETAIL-LINE.                                         00089000
+           05  ABNDRPT-DTL-PROGRAM        PIC X(8).                     00090000
+           05  FILLER                     PIC X(2)  VALUE SPACES.       00091000
+           05  ABNDRPT-DTL-CODE           PIC X(4).                     00092000
+           05  FILLER                     PIC X(4)  VALUE SPACES.       00093000
+           05  ABNDRPT-DTL-COUNT          PIC ZZZ,ZZ9.                  00094000
+           05  FILLER                     PIC X(2)  VALUE SPACES.       00095000
+           05  ABNDRPT-DTL-EXCERPT        PIC X(40).                    00096000
+                                                                        00097000
+      ******************************************************************00098000
+       PROCEDURE DIVISION.                                              00099000
+      ******************************************************************00100000
+       0000-MAINLINE.                                                   00101000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00102000
+                                                                        00103000
+           PERFORM 2000-PROCESS-ABENDS                                  00104000
+              UNTIL ABNDRPT-AT-EOF                                      00105000
+                                                                        00106000
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT                     00107000
+                                                                        00108000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00109000
+                                                                        00110000
+           GO TO 9999-EXIT.                                             00111000
+                                                                        00112000
+      ******************************************************************00113000
+      *  1000-INITIALIZE - OPEN THE FILES AND PRIME THE FIRST READ.   * 00114000
+      ******************************************************************00115000
+       1000-INITIALIZE.                                                 00116000
+           OPEN INPUT  ABEND-FILE                                       00117000
+           OPEN OUTPUT DIGEST-RPT                                       00118000
+                                                                        00119000
+           READ ABEND-FILE                                              00120000
+               AT END                                                   00121000
+                   SET ABNDRPT-AT-EOF TO TRUE                           00122000
+           END-READ.                                                    00123000
+       1000-EXIT.                                                       00124000
+           EXIT.                                                        00125000
+                                                                        00126000
+      ******************************************************************00127000
+      *  2000-PROCESS-ABENDS - TALLY ONE ABEND RECORD AND READ NEXT.  * 00128000
+      ******************************************************************00129000
+       2000-PROCESS-ABENDS.                                             00130000
+           PERFORM 2100-ACCUMULATE THRU 2100-EXIT                       00131000
+                                                                        00132000
+           READ ABEND-FILE                                              00133000
+               AT END                                                   00134000
+                   SET ABNDRPT-AT-EOF TO TRUE                           00135000
+           END-READ.                                                    00136000
+                                                                        00137000
+      ******************************************************************00138000
+      *  2100-ACCUMULATE - FIND (OR ADD) THE PROGRAM/CODE SLOT AND    * 00139000
+      *  BUMP ITS COUNT.                                               *00140000
+      ******************************************************************00141000
+       2100-ACCUMULATE.                                                 00142000
+           SET ABNDRPT-IDX TO 1                                         00143000
+           SEARCH ABNDRPT-DIGEST-ENTRY                                  00144000
+               VARYING ABNDRPT-IDX                                      00145000
+               AT END                                                   00146000
+                   ADD 1 TO ABNDRPT-ENTRY-COUNT                         00147000
+                   SET ABNDRPT-IDX TO ABNDRPT-ENTRY-COUNT               00148000
+                   MOVE ABND-PROGRAM OF ABEND-FILE-REC                  00149000
+                       TO ABNDRPT-DIG-PROGRAM(ABNDRPT-IDX)              00150000
+                   MOVE ABND-CODE OF ABEND-FILE-REC                     00151000
+                       TO ABNDRPT-DIG-CODE(ABNDRPT-IDX)                 00152000
+                   PERFORM 2150-SCRUB-FREEFORM THRU 2150-EXIT           00153000
+               WHEN ABNDRPT-DIG-PROGRAM(ABNDRPT-IDX) =                  00154000
+                       ABND-PROGRAM OF ABEND-FILE-REC                   00155000
+                    AND ABNDRPT-DIG-CODE(ABNDRPT-IDX) =                 00156000
+                       ABND-CODE OF ABEND-FILE-REC                      00157000
+                   CONTINUE                                             00158000
+           END-SEARCH                                                   00159000
+                                                                        00160000
+           ADD 1 TO ABNDRPT-DIG-COUNT(ABNDRPT-IDX).                     00161000
+       2100-EXIT.                                                       00162000
+           EXIT.                                                        00163000
+                                                                        00164000
+      ******************************************************************00165000
+      *  2150-SCRUB-FREEFORM - BUILD A PII-SAFE SAMPLE EXCERPT FOR A   *00166000
+      *  NEWLY-SEEN PROGRAM/CODE COMBINATION.  EVERY DIGIT IS MASKED   *00167000
+      *  (COVERS SORT CODES, ACCOUNT/CUSTOMER NUMBERS AND DATES OF     *00168000
+      *  BIRTH THAT MAY HAVE LANDED IN THE FREEFORM TEXT), AND ANY     *00169000
+      *  TEXT FROM A NAME/ADDRESS LABEL ONWARD IS BLANKED OUT, PER THE *00170000
+      *  MASKING CONVENTION DOCUMENTED IN ABNDINFO.CPY.                *00171000
+      ******************************************************************00172000
+       2150-SCRUB-FREEFORM.                                             00173000
+           MOVE ABND-FREEFORM OF ABEND-FILE-REC (1:40)                  00174000
+               TO ABNDRPT-DIG-EXCERPT(ABNDRPT-IDX)                      00175000
+                                                                        00176000
+           INSPECT ABNDRPT-DIG-EXCERPT(ABNDRPT-IDX)                     00177000
+               REPLACING ALL '0' BY '*' ALL '1' BY '*'                  00178000
+                         ALL '2' BY '*' ALL '3' BY '*'                  00179000
+                         ALL '4' BY '*' ALL '5' BY '*'                  00180000
+                         ALL '6' BY '*' ALL '7' BY '*'                  00181000
+                         ALL '8' BY '*' ALL '9' BY '*'                  00182000
+                                                                        00183000
+           MOVE ZERO TO ABNDRPT-SCRUB-POS                               00184000
+           INSPECT ABNDRPT-DIG-EXCERPT(ABNDRPT-IDX)                     00185000
+               TALLYING ABNDRPT-SCRUB-POS                               00186000
+               FOR CHARACTERS BEFORE INITIAL 'NAME'                     00187000
+           IF ABNDRPT-SCRUB-POS < 40                                    00188000
+               COMPUTE ABNDRPT-SCRUB-LEN = 40 - ABNDRPT-SCRUB-POS       00189000
+               MOVE SPACES TO                                           00190000
+                   ABNDRPT-DIG-EXCERPT(ABNDRPT-IDX)                     00191000
+                       (ABNDRPT-SCRUB-POS + 1: ABNDRPT-SCRUB-LEN)       00192000
+           END-IF                                                       00193000
+                                                                        00194000
+           MOVE ZERO TO ABNDRPT-SCRUB-POS                               00195000
+           INSPECT ABNDRPT-DIG-EXCERPT(ABNDRPT-IDX)                     00196000
+               TALLYING ABNDRPT-SCRUB-POS                               00197000
+               FOR CHARACTERS BEFORE INITIAL 'ADDR'                     00198000
+           IF ABNDRPT-SCRUB-POS < 40                                    00199000
+               COMPUTE ABNDRPT-SCRUB-LEN = 40 - ABNDRPT-SCRUB-POS       00200000
+               MOVE SPACES TO                                           00201000
+                   ABNDRPT-DIG-EXCERPT(ABNDRPT-IDX)                     00202000
+                       (ABNDRPT-SCRUB-POS + 1: ABNDRPT-SCRUB-LEN)       00203000
+           END-IF.                                                      00204000
+       2150-EXIT.                                                       00205000
+           EXIT.                                                        00206000
+                                                                        00207000
+      ******************************************************************00208000
+      *  3000-PRINT-REPORT - PRINT ONE LINE PER PROGRAM/CODE COMBO.   * 00209000
+      ******************************************************************00210000
+       3000-PRINT-REPORT.                                               00211000
+           WRITE DIGEST-RPT-LINE FROM ABNDRPT-HEADING-1                 00212000
+           MOVE SPACES TO DIGEST-RPT-LINE                               00213000
+           WRITE DIGEST-RPT-LINE                                        00214000
+           WRITE DIGEST-RPT-LINE FROM ABNDRPT-HEADING-2                 00215000
+                                                                        00216000
+           PERFORM 3100-PRINT-ENTRY THRU 3100-EXIT                      00217000
+              VARYING ABNDRPT-IDX FROM 1 BY 1                           00218000
+                UNTIL ABNDRPT-IDX > ABNDRPT-ENTRY-COUNT.                00219000
+       3000-EXIT.                                                       00220000
+           EXIT.                                                        00221000
+                                                                        00222000
+       3100-PRINT-ENTRY.                                                00223000
+           MOVE ABNDRPT-DIG-PROGRAM(ABNDRPT-IDX)                        00224000
+               TO ABNDRPT-DTL-PROGRAM                                   00225000
+           MOVE ABNDRPT-DIG-CODE(ABNDRPT-IDX)                           00226000
+               TO ABNDRPT-DTL-CODE                                      00227000
+           MOVE ABNDRPT-DIG-COUNT(ABNDRPT-IDX)                          00228000
+               TO ABNDRPT-DTL-COUNT                                     00229000
+           MOVE ABNDRPT-DIG-EXCERPT(ABNDRPT-IDX)                        00230000
+               TO ABNDRPT-DTL-EXCERPT                                   00231000
+           WRITE DIGEST-RPT-LINE FROM ABNDRPT-DETAIL-LINE.              00232000
+       3100-EXIT.                                                       00233000
+           EXIT.                                                        00234000
+                                                                        00235000
+      ******************************************************************00236000
+      *  9000-TERMINATE - CLOSE THE REMAINING FILES.                  * 00237000
+      ******************************************************************00238000
+       9000-TERMINATE.                                                  00239000
+           CLOSE ABEND-FILE                                             00240000
+           CLOSE DIGEST-RPT.                                            00241000
+       9000-EXIT.                                                       00242000
+           EXIT.                                                        00243000
+                                                                        00244000
+       9999-EXIT.                                                       00245000
+           STOP RUN.                                                    00246000
