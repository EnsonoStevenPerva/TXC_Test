@@ -0,0 +1,352 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    PROCPRGE.                                         00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ******************************************************************00130000
+      *                                                                *00140000
+      *  PROCPRGE - PROCTRAN LOGICAL-DELETE PURGE/ARCHIVE              *00150000
+      *                                                                *00160000
+      *  FUNCTION : READS THE LIVE PROCTRAN FILE FROM END TO END.      *00170000
+      *             ANY ROW WHOSE PROC-TRAN-LOGICALLY-DELETED FLAG IS  *00180000
+      *             SET IS COPIED TO THE PROCTRAN HISTORY DATASET AND  *00190000
+      *             THEN REMOVED FROM THE LIVE FILE, SO THE LIVE FILE  *00200000
+      *             STOPS GROWING WITH ROWS NOBODY CAN REPORT AGAINST  *00210000
+      *             ANY LONGER.                                        *00220000
+      *                                                                *00230000
+      *  FILES    : PROCFILE - PROCTRAN LIVE FILE (INPUT/I-O)          *00240000
+      *             PROCHIST - PROCTRAN HISTORY FILE (OUTPUT)          *00250000
+      *             PURGERPT - PURGE ACTIVITY REPORT (OUTPUT)          *00260000
+      *                                                                *00270000
+      *  CHANGE HISTORY                                                *00280000
+      *  ----------------------------------------------------------    *00290000
+      *  DATE        BY    DESCRIPTION                                 *00300000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00310000
+      *                                                                *00320000
+      ******************************************************************00330000
+       ENVIRONMENT DIVISION.                                            00340000
+       INPUT-OUTPUT SECTION.                                            00350000
+       FILE-CONTROL.                                                    00360000
+           SELECT PROCTRAN-FILE   ASSIGN TO PROCFILE                    00370000
+                  ORGANIZATION IS INDEXED                               00380000
+                  ACCESS MODE IS SEQUENTIAL                             00390000
+                  RECORD KEY IS PROC-TRAN-ID OF PROCTRAN-FILE-REC       00400000
+                  FILE STATUS IS PROCPRGE-PROCTRAN-STATUS.              00410000
+                                                                        00420000
+           SELECT HISTORY-FILE    ASSIGN TO PROCHIST                    00430000
+                  ORGANIZATION IS SEQUENTIAL                            00440000
+                  FILE STATUS IS PROCPRGE-HISTORY-STATUS.               00450000
+                                                                        00460000
+           SELECT PURGE-RPT       ASSIGN TO PURGERPT                    00470000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00480000
+                  FILE STATUS IS PROCPRGE-RPT-STATUS.                   00490000
+                                                                        00500000
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF                      00510000
+                  ORGANIZATION IS INDEXED                               00520000
+                  ACCESS MODE IS RANDOM                                 00530000
+                  RECORD KEY IS CHECKPOINT-JOB-NAME                     00540000
+                                 OF CHECKPOINT-FILE-REC                 00550000
+                  FILE STATUS IS PROCPRGE-CKPT-STATUS.                  00560000
+                                                                        00570000
+       DATA DIVISION.                                                   00580000
+       FILE SECTION.                                                    00590000
+       FD  PROCTRAN-FILE                                                00600000
+           RECORDING MODE IS F.                                         00610000
+       01  PROCTRAN-FILE-REC.                                           00620000
+           COPY PROCTRAN.                                               00630000
+                                                                        00640000
+       FD  HISTORY-FILE                                                 00650000
+           RECORDING MODE IS F.                                         00660000
+       01  HISTORY-FILE-REC.                                            00670000
+           COPY PROCTRAN.                                               00680000
+                                                                        00690000
+       FD  PURGE-RPT                                                    00700000
+           RECORDING MODE IS F.                                         00710000
+       01  PURGE-RPT-LINE                 PIC X(80).                    00720000
+                                                                        00730000
+       FD  CHECKPOINT-FILE                                              00740000
+           RECORDING MODE IS F.                                         00750000
+       01  CHECKPOINT-FILE-REC.                                         00760000
+           COPY CHKPOINT.                                               00770000
+                                                                        00780000
+       WORKING-STORAGE SECTION.                                         00790000
+       01  PROCPRGE-WORK-AREA.                                          00800000
+           05  PROCPRGE-PROCTRAN-STATUS   PIC XX.                       00810000
+           05  PROCPRGE-HISTORY-STATUS    PIC XX.                       00820000
+           05  PROCPRGE-RPT-STATUS        PIC XX.                       00830000
+           05  PROCPRGE-CKPT-STATUS       PIC XX.                       00840000
+               88  PROCPRGE-CKPT-NOTFND         VALUE '23'.             00850000
+           05  PROCPRGE-EOF-SWITCH        PIC X        VALUE 'N'.       00860000
+               88  PROCPRGE-AT-EOF              VALUE 'Y'.              00870000
+           05  PROCPRGE-PURGED-COUNT      PIC 9(9) COMP-3 VALUE ZERO.   00880000
+           05  PROCPRGE-READ-COUNT        PIC 9(9) COMP-3 VALUE ZERO.   00890000
+           05  PROCPRGE-DEL-ERR-COUNT     PIC 9(9) COMP-3 VALUE ZERO.   00891000
+           05  PROCPRGE-DEL-SWITCH        PIC X        VALUE 'N'.       00891500
+               88  PROCPRGE-DEL-FAILED          VALUE 'Y'.              00891600
+           05  PROCPRGE-RESTART-SWITCH    PIC X        VALUE 'N'.       00900000
+               88  PROCPRGE-IS-RESTART          VALUE 'Y'.              00910000
+           05  PROCPRGE-CKPT-COUNT        PIC 9(5) COMP VALUE ZERO.     00920000
+           05  PROCPRGE-CKPT-INTERVAL     PIC 9(5) COMP VALUE 1000.     00930000
+                                                                        00940000
+       01  PROCPRGE-DETAIL-LINE.                                        00950000
+           05  FILLER                     PIC X(6)  VALUE 'PURGED'.     00960000
+           05  FILLER                     PIC X(2)  VALUE SPACES.       00970000
+           05  PROCPRGE-DTL-SORTCODE      PIC 9(6).                     00980000
+           05  FILLER                     PIC X(1)  VALUE '-'.          00990000
+           05  PROCPRGE-DTL-NUMBER        PIC 9(8).                     01000000
+           05  FILLER                     PIC X(57) VALUE SPACES.       01010000
+                                                                        01020000
+       01  PROCPRGE-DEL-ERR-LINE.                                       01021000
+           05  FILLER                     PIC X(12) VALUE               01022000
+               'DELETE ERROR'.                                          01022500
+           05  FILLER                     PIC X(2)  VALUE SPACES.       01023000
+           05  PROCPRGE-ERR-SORTCODE      PIC 9(6).                     01024000
+           05  FILLER                     PIC X(1)  VALUE '-'.          01025000
+           05  PROCPRGE-ERR-NUMBER        PIC 9(8).                     01026000
+           05  FILLER                     PIC X(51) VALUE SPACES.       01027000
+                                                                        01028000
+       01  PROCPRGE-SUMMARY-LINE.                                       01030000
+           05  FILLER                     PIC X(20) VALUE               01040000
+               'RECORDS READ      : '.                                  01050000
+           05  PROCPRGE-SUM-READ          PIC Z(8)9.                    01060000
+           05  FILLER                     PIC X(47) VALUE SPACES.       01070000
+                                                                        01080000
+       01  PROCPRGE-SUMMARY-LINE-2.                                     01090000
+           05  FILLER                     PIC X(20) VALUE               01100000
+               'RECORDS PURGED     : '.                                 01110000
+           05  PROCPRGE-SUM-PURGED        PIC Z(8)9.                    01120000
+           05  FILLER                     PIC X(47) VALUE SPACES.       01130000
+                                                                        01140000
+       01  PROCPRGE-SUMMARY-LINE-3.                                     01141000
+           05  FILLER                     PIC X(20) VALUE               01142000
+               'DELETE ERRORS      : '.                                 01143000
+           05  PROCPRGE-SUM-DEL-ERRS      PIC Z(8)9.                    01144000
+           05  FILLER                     PIC X(47) VALUE SPACES.       01145000
+                                                                        01146000
+      ******************************************************************01150000
+       PROCEDURE DIVISION.                                              01160000
+      ******************************************************************01170000
+       0000-MAINLINE.                                                   01180000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       01190000
+                                                                        01200000
+           PERFORM 2000-PROCESS-PROCTRAN                                01210000
+              UNTIL PROCPRGE-AT-EOF                                     01220000
+                                                                        01230000
+           PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT                    01240000
+                                                                        01250000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        01260000
+                                                                        01270000
+           GO TO 9999-EXIT.                                             01280000
+                                                                        01290000
+      ******************************************************************01300000
+      *  1000-INITIALIZE - OPEN THE FILES, CHECK FOR A CHECKPOINT LEFT *01310000
+      *  BY A PRIOR RUN THAT ABENDED, AND PRIME THE FIRST READ.        *01320000
+      ******************************************************************01330000
+       1000-INITIALIZE.                                                 01340000
+           OPEN I-O    PROCTRAN-FILE                                    01350000
+           OPEN I-O    CHECKPOINT-FILE                                  01360000
+                                                                        01370000
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT                  01380000
+                                                                        01390000
+           IF PROCPRGE-IS-RESTART                                       01400000
+               OPEN EXTEND HISTORY-FILE                                 01410000
+               OPEN EXTEND PURGE-RPT                                    01420000
+               MOVE CHECKPOINT-LAST-SORTCODE OF CHECKPOINT-FILE-REC     01430000
+                   TO PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC          01440000
+               MOVE CHECKPOINT-LAST-NUMBER OF CHECKPOINT-FILE-REC       01450000
+                   TO PROC-TRAN-NUMBER OF PROCTRAN-FILE-REC             01460000
+               START PROCTRAN-FILE KEY IS GREATER                       01470000
+                     THAN PROC-TRAN-ID OF PROCTRAN-FILE-REC             01480000
+                   INVALID KEY                                          01490000
+                       SET PROCPRGE-AT-EOF TO TRUE                      01500000
+               END-START                                                01510000
+           ELSE                                                         01520000
+               OPEN OUTPUT HISTORY-FILE                                 01530000
+               OPEN OUTPUT PURGE-RPT                                    01540000
+           END-IF                                                       01550000
+                                                                        01560000
+           IF NOT PROCPRGE-AT-EOF                                       01570000
+               READ PROCTRAN-FILE                                       01580000
+                   AT END                                               01590000
+                       SET PROCPRGE-AT-EOF TO TRUE                      01600000
+               END-READ                                                 01610000
+           END-IF.                                                      01620000
+       1000-EXIT.                                                       01630000
+           EXIT.                                                        01640000
+                                                                        01650000
+      ******************************************************************01660000
+      *  1100-READ-CHECKPOINT - LOOK FOR A CHECKPOINT LEFT BY A PRIOR   01670000
+      *  RUN OF THIS JOB.  AN IN-PROGRESS CHECKPOINT MEANS THE LAST RUN 01680000
+      *  ABENDED PARTWAY THROUGH, SO WE RESUME PAST ITS LAST KEY        01690000
+      *  RATHER THAN REPROCESSING THE WHOLE FILE.  IF NONE IS FOUND, A  01700000
+      *  FRESH CHECKPOINT ROW IS CREATED FOR THIS RUN.                  01710000
+      ******************************************************************01720000
+       1100-READ-CHECKPOINT.                                            01730000
+           MOVE 'PROCPRGE' TO CHECKPOINT-JOB-NAME                       01740000
+                               OF CHECKPOINT-FILE-REC                   01750000
+                                                                        01760000
+           READ CHECKPOINT-FILE                                         01770000
+               INVALID KEY                                              01780000
+                   CONTINUE                                             01790000
+           END-READ                                                     01800000
+                                                                        01810000
+           IF PROCPRGE-CKPT-NOTFND                                      01820000
+               MOVE 'CKPT' TO CHECKPOINT-EYECATCHER                     01830000
+                               OF CHECKPOINT-FILE-REC                   01840000
+               MOVE 'PROCPRGE' TO CHECKPOINT-JOB-NAME                   01850000
+                                   OF CHECKPOINT-FILE-REC               01860000
+               MOVE ZERO TO CHECKPOINT-LAST-SORTCODE                    01870000
+                             OF CHECKPOINT-FILE-REC                     01880000
+               MOVE ZERO TO CHECKPOINT-LAST-NUMBER                      01890000
+                             OF CHECKPOINT-FILE-REC                     01900000
+               MOVE ZERO TO CHECKPOINT-LAST-DATE OF CHECKPOINT-FILE-REC 01910000
+               MOVE ZERO TO CHECKPOINT-LAST-TIME OF CHECKPOINT-FILE-REC 01920000
+               MOVE ZERO TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC 01930000
+               SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC        01940000
+                   TO TRUE                                              01950000
+               WRITE CHECKPOINT-FILE-REC                                01960000
+           ELSE                                                         01970000
+               IF CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC         01980000
+                   SET PROCPRGE-IS-RESTART TO TRUE                      01990000
+                   MOVE CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC     02000000
+                       TO PROCPRGE-READ-COUNT                           02010000
+               ELSE                                                     02020000
+                   SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC    02030000
+                       TO TRUE                                          02040000
+                   MOVE ZERO TO CHECKPOINT-LAST-SORTCODE                02050000
+                                 OF CHECKPOINT-FILE-REC                 02060000
+                   MOVE ZERO TO CHECKPOINT-LAST-NUMBER                  02070000
+                                 OF CHECKPOINT-FILE-REC                 02080000
+                   MOVE ZERO TO CHECKPOINT-ROW-COUNT                    02090000
+                                 OF CHECKPOINT-FILE-REC                 02100000
+                   REWRITE CHECKPOINT-FILE-REC                          02110000
+               END-IF                                                   02120000
+           END-IF.                                                      02130000
+       1100-EXIT.                                                       02140000
+           EXIT.                                                        02150000
+                                                                        02160000
+      ******************************************************************02170000
+      *  2000-PROCESS-PROCTRAN - ARCHIVE AND REMOVE ONE LOGICALLY     * 02180000
+      *  DELETED ROW, THEN READ THE NEXT ONE.                         * 02190000
+      ******************************************************************02200000
+       2000-PROCESS-PROCTRAN.                                           02210000
+           ADD 1 TO PROCPRGE-READ-COUNT                                 02220000
+           ADD 1 TO PROCPRGE-CKPT-COUNT                                 02230000
+                                                                        02240000
+           IF PROC-TRAN-LOGICALLY-DELETED                               02250000
+                   OF PROCTRAN-FILE-REC                                 02260000
+               PERFORM 2100-ARCHIVE-ROW THRU 2100-EXIT                  02270000
+           END-IF                                                       02280000
+                                                                        02290000
+           IF PROCPRGE-CKPT-COUNT >= PROCPRGE-CKPT-INTERVAL             02300000
+               PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT             02310000
+           END-IF                                                       02320000
+                                                                        02330000
+           READ PROCTRAN-FILE                                           02340000
+               AT END                                                   02350000
+                   SET PROCPRGE-AT-EOF TO TRUE                          02360000
+           END-READ.                                                    02370000
+                                                                        02380000
+      ******************************************************************02390000
+      *  2100-ARCHIVE-ROW - WRITE THE ROW TO HISTORY, DELETE IT FROM  * 02400000
+      *  THE LIVE FILE, AND LOG IT TO THE PURGE REPORT.                *02410000
+      ******************************************************************02420000
+       2100-ARCHIVE-ROW.                                                02430000
+           MOVE PROCTRAN-FILE-REC TO HISTORY-FILE-REC                   02440000
+           WRITE HISTORY-FILE-REC                                       02450000
+                                                                        02460000
+           MOVE 'N' TO PROCPRGE-DEL-SWITCH                              02475000
+                                                                        02476000
+           DELETE PROCTRAN-FILE                                         02470000
+               INVALID KEY                                              02480000
+                   MOVE 'Y' TO PROCPRGE-DEL-SWITCH                      02481000
+           END-DELETE                                                   02500000
+                                                                        02501000
+           IF PROCPRGE-DEL-FAILED                                       02502000
+               ADD 1 TO PROCPRGE-DEL-ERR-COUNT                          02503000
+                                                                        02504000
+               MOVE PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC            02505000
+                   TO PROCPRGE-ERR-SORTCODE                             02506000
+               MOVE PROC-TRAN-NUMBER OF PROCTRAN-FILE-REC               02507000
+                   TO PROCPRGE-ERR-NUMBER                               02508000
+               WRITE PURGE-RPT-LINE FROM PROCPRGE-DEL-ERR-LINE          02509000
+           ELSE                                                         02510000
+               ADD 1 TO PROCPRGE-PURGED-COUNT                           02511000
+                                                                        02512000
+               MOVE PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC            02513000
+                   TO PROCPRGE-DTL-SORTCODE                             02514000
+               MOVE PROC-TRAN-NUMBER OF PROCTRAN-FILE-REC               02515000
+                   TO PROCPRGE-DTL-NUMBER                               02516000
+               WRITE PURGE-RPT-LINE FROM PROCPRGE-DETAIL-LINE           02517000
+           END-IF.                                                      02518000
+       2100-EXIT.                                                       02590000
+           EXIT.                                                        02600000
+                                                                        02610000
+      ******************************************************************02620000
+      *  2900-WRITE-CHECKPOINT - RECORD HOW FAR THIS RUN HAS GOT SO A   02630000
+      *  RESTART AFTER AN ABEND CAN PICK UP FROM HERE RATHER THAN       02640000
+      *  REPROCESSING THE WHOLE FILE.                                   02650000
+      ******************************************************************02660000
+       2900-WRITE-CHECKPOINT.                                           02670000
+           MOVE PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC                02680000
+               TO CHECKPOINT-LAST-SORTCODE OF CHECKPOINT-FILE-REC       02690000
+           MOVE PROC-TRAN-NUMBER OF PROCTRAN-FILE-REC                   02700000
+               TO CHECKPOINT-LAST-NUMBER OF CHECKPOINT-FILE-REC         02710000
+           MOVE PROC-TRAN-DATE OF PROCTRAN-FILE-REC                     02720000
+               TO CHECKPOINT-LAST-DATE OF CHECKPOINT-FILE-REC           02730000
+           MOVE PROC-TRAN-TIME OF PROCTRAN-FILE-REC                     02740000
+               TO CHECKPOINT-LAST-TIME OF CHECKPOINT-FILE-REC           02750000
+           MOVE PROCPRGE-READ-COUNT                                     02760000
+               TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC           02770000
+           SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC TO TRUE    02780000
+                                                                        02790000
+           REWRITE CHECKPOINT-FILE-REC                                  02800000
+                                                                        02810000
+           MOVE ZERO TO PROCPRGE-CKPT-COUNT.                            02820000
+       2900-EXIT.                                                       02830000
+           EXIT.                                                        02840000
+                                                                        02850000
+      ******************************************************************02860000
+      *  3000-PRINT-SUMMARY - WRITE THE READ/PURGED TOTALS.           * 02870000
+      ******************************************************************02880000
+       3000-PRINT-SUMMARY.                                              02890000
+           MOVE SPACES TO PURGE-RPT-LINE                                02900000
+           WRITE PURGE-RPT-LINE                                         02910000
+                                                                        02920000
+           MOVE PROCPRGE-READ-COUNT TO PROCPRGE-SUM-READ                02930000
+           WRITE PURGE-RPT-LINE FROM PROCPRGE-SUMMARY-LINE              02940000
+                                                                        02950000
+           MOVE PROCPRGE-PURGED-COUNT TO PROCPRGE-SUM-PURGED            02960000
+           WRITE PURGE-RPT-LINE FROM PROCPRGE-SUMMARY-LINE-2            02970000
+                                                                        02971000
+           MOVE PROCPRGE-DEL-ERR-COUNT TO PROCPRGE-SUM-DEL-ERRS         02972000
+           WRITE PURGE-RPT-LINE FROM PROCPRGE-SUMMARY-LINE-3.           02973000
+       3000-EXIT.                                                       02980000
+           EXIT.                                                        02990000
+                                                                        03000000
+      ******************************************************************03010000
+      *  9000-TERMINATE - MARK THE CHECKPOINT COMPLETE SO THE NEXT RUN *03020000
+      *  STARTS FRESH, AND CLOSE THE REMAINING FILES.                  *03030000
+      ******************************************************************03040000
+       9000-TERMINATE.                                                  03050000
+           MOVE PROCPRGE-READ-COUNT                                     03060000
+               TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC           03070000
+           SET CHECKPOINT-COMPLETE OF CHECKPOINT-FILE-REC TO TRUE       03080000
+           REWRITE CHECKPOINT-FILE-REC                                  03090000
+                                                                        03100000
+           CLOSE PROCTRAN-FILE                                          03110000
+           CLOSE HISTORY-FILE                                           03120000
+           CLOSE PURGE-RPT                                              03130000
+           CLOSE CHECKPOINT-FILE.                                       03140000
+       9000-EXIT.                                                       03150000
+           EXIT.                                                        03160000
+                                                                        03170000
+       9999-EXIT.                                                       03180000
+           STOP RUN.                                                    03190000
