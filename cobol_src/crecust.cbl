@@ -0,0 +1,676 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    CRECUST.                                          00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       DATE-WRITTEN.  2026-08-09.                                       00100000
+      ******************************************************************00110000
+      *                                                                *00120000
+      *  CRECUST - CREATE CUSTOMER                                     *00130000
+      *                                                                *00140000
+      *  FUNCTION : ACCEPTS A CRECUST COMMAREA (COPYBOOK CRECUST)      *00150000
+      *             FROM A BRANCH OR WEB FRONT END, ASSIGNS THE NEXT   *00160000
+      *             CUSTOMER NUMBER FROM THE CUSTOMER CONTROL RECORD,  *00170000
+      *             WRITES A NEW CUSTOMER-RECORD AND LOGS THE CREATE   *00180000
+      *             ON PROCTRAN.  SETS COMM-SUCCESS/COMM-FAIL-CODE.    *00190000
+      *                                                                *00200000
+      *  FILES    : CUSTOMER - VSAM KSDS - CUSTOMER MASTER             *00210000
+      *             CUSTCTRL - VSAM KSDS - CUSTOMER CONTROL RECORD     *00220000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG             *00230000
+      *                                                                *00240000
+      *  CHANGE HISTORY                                                *00250000
+      *  ----------------------------------------------------------    *00260000
+      *  DATE        BY    DESCRIPTION                                 *00270000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00280000
+      *                                                                *00290000
+      ******************************************************************00300000
+       DATA DIVISION.                                                   00310000
+       WORKING-STORAGE SECTION.                                         00320000
+       01  CRECUST-WORK-AREA.                                           00330000
+           05  CRECUST-RESP               PIC S9(8) COMP.               00340000
+           05  CRECUST-RESP2              PIC S9(8) COMP.               00350000
+           05  CRECUST-CTL-SORTCODE       PIC 9(6)  VALUE 987654.       00360000
+           05  CRECUST-CTL-NUMBER         PIC 9(10) VALUE ZERO.         00370000
+           05  CRECUST-BRANCH-CTL-NEW-SWITCH PIC X  VALUE 'N'.          00371000
+           05  CRECUST-NEW-CUSTNO         PIC 9(10) VALUE ZERO.         00380000
+           05  CRECUST-DUP-BROWSE-KEY.                                  00390000
+               10  CRECUST-DUP-BR-SORTCODE PIC 9(6).                    00400000
+               10  CRECUST-DUP-BR-NUMBER   PIC 9(10).                   00410000
+           05  CRECUST-DUP-EOF-SWITCH     PIC X     VALUE 'N'.          00420000
+               88  CRECUST-DUP-AT-EOF            VALUE 'Y'.             00430000
+           05  CRECUST-DUP-FOUND-SWITCH   PIC X     VALUE 'N'.          00440000
+               88  CRECUST-DUP-FOUND             VALUE 'Y'.             00450000
+           05  CRECUST-MIN-AGE            PIC 99    VALUE 18.           00460000
+           05  CRECUST-CURRENT-DATE       PIC 9(8).                     00470000
+           05  CRECUST-CURRENT-DATE-GRP REDEFINES                       00480000
+                                CRECUST-CURRENT-DATE.                   00490000
+               10  CRECUST-CURR-YYYY      PIC 9999.                     00500000
+               10  CRECUST-CURR-MM        PIC 99.                       00510000
+               10  CRECUST-CURR-DD        PIC 99.                       00520000
+           05  CRECUST-DOB-DD             PIC 99.                       00530000
+           05  CRECUST-DOB-MM             PIC 99.                       00540000
+           05  CRECUST-DOB-YYYY           PIC 9999.                     00550000
+           05  CRECUST-DOB-MAX-DAY        PIC 99.                       00560000
+           05  CRECUST-DOB-LEAP-SWITCH    PIC X     VALUE 'N'.          00570000
+               88  CRECUST-DOB-IS-LEAP          VALUE 'Y'.              00580000
+           05  CRECUST-DOB-QUOT           PIC 9(4).                     00590000
+           05  CRECUST-DOB-REM            PIC 9(4).                     00600000
+           05  CRECUST-DOB-COMPARE        PIC 9(8).                     00610000
+           05  CRECUST-CURR-COMPARE       PIC 9(8).                     00620000
+           05  CRECUST-AGE-YEARS          PIC 999.                      00630000
+           05  CRECUST-SRTCDE-RESP        PIC S9(8) COMP.               00640000
+           05  CRECUST-CONT-RESP          PIC S9(8) COMP.               00650000
+                                                                        00660000
+       01  CRECUST-MONTH-DAYS-VALUES.                                   00670000
+           05  FILLER                     PIC 99    VALUE 31.           00680000
+           05  FILLER                     PIC 99    VALUE 28.           00690000
+           05  FILLER                     PIC 99    VALUE 31.           00700000
+           05  FILLER                     PIC 99    VALUE 30.           00710000
+           05  FILLER                     PIC 99    VALUE 31.           00720000
+           05  FILLER                     PIC 99    VALUE 30.           00730000
+           05  FILLER                     PIC 99    VALUE 31.           00740000
+           05  FILLER                     PIC 99    VALUE 31.           00750000
+           05  FILLER                     PIC 99    VALUE 30.           00760000
+           05  FILLER                     PIC 99    VALUE 31.           00770000
+           05  FILLER                     PIC 99    VALUE 30.           00780000
+           05  FILLER                     PIC 99    VALUE 31.           00790000
+       01  CRECUST-MONTH-DAYS REDEFINES CRECUST-MONTH-DAYS-VALUES.      00800000
+           05  CRECUST-MONTH-DAY-TAB      PIC 99    OCCURS 12 TIMES.    00810000
+                                                                        00820000
+       01  CRECUST-CUSTOMER-REC.                                        00830000
+           COPY CUSTOMER.                                               00840000
+                                                                        00850000
+       01  CRECUST-DUP-CUSTOMER-REC.                                    00860000
+           COPY CUSTOMER.                                               00870000
+                                                                        00880000
+       01  CRECUST-CONTROL-REC.                                         00890000
+           COPY CUSTCTRL.                                               00900000
+                                                                        00910000
+       01  CRECUST-PROCTRAN-REC.                                        00920000
+           COPY PROCTRAN.                                               00930000
+                                                                        00940000
+       01  CRECUST-SRTCDE-REC.                                          00950000
+           COPY SORTCODE.                                               00960000
+                                                                        00970000
+       01  CRECUST-CONTACT-REC.                                         00980000
+           COPY CUSTCONT.                                               00990000
+                                                                        01000000
+       LINKAGE SECTION.                                                 01010000
+       01  DFHCOMMAREA.                                                 01020000
+           COPY CRECUST.                                                01030000
+                                                                        01040000
+      ******************************************************************01050000
+       PROCEDURE DIVISION.                                              01060000
+      ******************************************************************01070000
+       0000-MAINLINE.                                                   01080000
+           MOVE SPACE TO COMM-SUCCESS                                   01090000
+           MOVE SPACE TO COMM-FAIL-CODE                                 01100000
+           ACCEPT CRECUST-CURRENT-DATE FROM DATE YYYYMMDD               01105000
+                                                                        01110000
+           PERFORM 0300-VALIDATE-SORTCODE THRU 0300-EXIT                01120000
+                                                                        01130000
+           IF COMM-FAIL-CODE = SPACE                                    01140000
+               PERFORM 0400-VALIDATE-DOB THRU 0400-EXIT                 01150000
+           END-IF                                                       01160000
+                                                                        01170000
+           IF COMM-FAIL-CODE = SPACE                                    01180000
+               PERFORM 0500-CHECK-DUPLICATE THRU 0500-EXIT              01190000
+           END-IF                                                       01200000
+                                                                        01210000
+           IF COMM-FAIL-CODE = SPACE                                    01220000
+               PERFORM 1000-ASSIGN-CUSTNO THRU 1000-EXIT                01230000
+           END-IF                                                       01240000
+                                                                        01250000
+           IF COMM-FAIL-CODE = SPACE                                    01260000
+               PERFORM 2000-BUILD-CUSTOMER-REC THRU 2000-EXIT           01270000
+               PERFORM 3000-WRITE-CUSTOMER THRU 3000-EXIT               01280000
+           END-IF                                                       01290000
+                                                                        01300000
+           IF COMM-FAIL-CODE = SPACE                                    01310000
+               PERFORM 3500-WRITE-CONTACT THRU 3500-EXIT                01320000
+           END-IF                                                       01330000
+                                                                        01340000
+           IF COMM-FAIL-CODE = SPACE                                    01350000
+               MOVE 'Y' TO COMM-SUCCESS                                 01360000
+               PERFORM 4000-WRITE-PROCTRAN THRU 4000-EXIT               01370000
+           ELSE                                                         01380000
+               MOVE 'N' TO COMM-SUCCESS                                 01390000
+               PERFORM 4100-WRITE-REJECT-PROCTRAN THRU 4100-EXIT        01400000
+           END-IF                                                       01410000
+                                                                        01420000
+           GO TO 9999-EXIT.                                             01430000
+                                                                        01440000
+      ******************************************************************01450000
+      *  0300-VALIDATE-SORTCODE - REJECT A SORT CODE THAT IS NOT ON    *01460000
+      *  FILE IN OUR OWN BRANCH/SORT-CODE REFERENCE, SO AN ACCOUNT OR  *01470000
+      *  CUSTOMER CAN NEVER BE CREATED UNDER A BRANCH WE DO NOT OWN.   *01480000
+      ******************************************************************01490000
+       0300-VALIDATE-SORTCODE.                                          01500000
+           MOVE COMM-SORTCODE TO SRTCDE-SORTCODE OF CRECUST-SRTCDE-REC  01510000
+                                                                        01520000
+           EXEC CICS                                                    01530000
+               READ DATASET('SRTCODE')                                  01540000
+                    INTO(CRECUST-SRTCDE-REC)                            01550000
+                    RIDFLD(SRTCDE-KEY OF CRECUST-SRTCDE-REC)            01560000
+                    RESP(CRECUST-SRTCDE-RESP)                           01570000
+           END-EXEC                                                     01580000
+                                                                        01590000
+           IF CRECUST-SRTCDE-RESP NOT = DFHRESP(NORMAL)                 01600000
+               MOVE '7' TO COMM-FAIL-CODE                               01610000
+               GO TO 0300-EXIT                                          01620000
+           END-IF                                                       01630000
+                                                                        01640000
+           IF NOT SRTCDE-ACTIVE OF CRECUST-SRTCDE-REC                   01650000
+               MOVE '7' TO COMM-FAIL-CODE                               01660000
+           END-IF.                                                      01670000
+       0300-EXIT.                                                       01680000
+           EXIT.                                                        01690000
+                                                                        01700000
+      ******************************************************************01710000
+      *  0400-VALIDATE-DOB - REJECT A DATE OF BIRTH THAT IS NOT A      *01720000
+      *  REAL CALENDAR DATE OR THAT MAKES THE CUSTOMER UNDER THE       *01730000
+      *  MINIMUM AGE, UNLESS THE CALLER HAS FLAGGED A MINOR ACCOUNT.   *01740000
+      ******************************************************************01750000
+       0400-VALIDATE-DOB.                                               01760000
+           PERFORM 0410-CHECK-CALENDAR THRU 0410-EXIT                   01790000
+                                                                        01800000
+           IF COMM-FAIL-CODE = SPACE                                    01810000
+               PERFORM 0420-CHECK-MINIMUM-AGE THRU 0420-EXIT            01820000
+           END-IF.                                                      01830000
+       0400-EXIT.                                                       01840000
+           EXIT.                                                        01850000
+                                                                        01860000
+      ******************************************************************01870000
+      *  0410-CHECK-CALENDAR - VALIDATE MONTH, DAY AND YEAR RANGES,    *01880000
+      *  INCLUDING LEAP-YEAR FEBRUARYS, AND REJECT A FUTURE DATE.      *01890000
+      ******************************************************************01900000
+       0410-CHECK-CALENDAR.                                             01910000
+           MOVE COMM-BIRTH-DAY   TO CRECUST-DOB-DD                      01920000
+           MOVE COMM-BIRTH-MONTH TO CRECUST-DOB-MM                      01930000
+           MOVE COMM-BIRTH-YEAR  TO CRECUST-DOB-YYYY                    01940000
+                                                                        01950000
+           IF CRECUST-DOB-MM < 1 OR CRECUST-DOB-MM > 12                 01960000
+               MOVE '3' TO COMM-FAIL-CODE                               01970000
+               GO TO 0410-EXIT                                          01980000
+           END-IF                                                       01990000
+                                                                        02000000
+           IF CRECUST-DOB-YYYY < 1900                                   02010000
+               MOVE '3' TO COMM-FAIL-CODE                               02020000
+               GO TO 0410-EXIT                                          02030000
+           END-IF                                                       02040000
+                                                                        02050000
+           PERFORM 0415-SET-LEAP-SWITCH THRU 0415-EXIT                  02060000
+                                                                        02070000
+           MOVE CRECUST-MONTH-DAY-TAB(CRECUST-DOB-MM)                   02080000
+               TO CRECUST-DOB-MAX-DAY                                   02090000
+           IF CRECUST-DOB-MM = 2 AND CRECUST-DOB-IS-LEAP                02100000
+               MOVE 29 TO CRECUST-DOB-MAX-DAY                           02110000
+           END-IF                                                       02120000
+                                                                        02130000
+           IF CRECUST-DOB-DD < 1 OR CRECUST-DOB-DD > CRECUST-DOB-MAX-DAY02140000
+               MOVE '3' TO COMM-FAIL-CODE                               02150000
+               GO TO 0410-EXIT                                          02160000
+           END-IF                                                       02170000
+                                                                        02180000
+           COMPUTE CRECUST-DOB-COMPARE =                                02190000
+               CRECUST-DOB-YYYY * 10000                                 02200000
+               + CRECUST-DOB-MM * 100                                   02210000
+               + CRECUST-DOB-DD                                         02220000
+           COMPUTE CRECUST-CURR-COMPARE =                               02230000
+               CRECUST-CURR-YYYY * 10000                                02240000
+               + CRECUST-CURR-MM * 100                                  02250000
+               + CRECUST-CURR-DD                                        02260000
+                                                                        02270000
+           IF CRECUST-DOB-COMPARE > CRECUST-CURR-COMPARE                02280000
+               MOVE '3' TO COMM-FAIL-CODE                               02290000
+           END-IF.                                                      02300000
+       0410-EXIT.                                                       02310000
+           EXIT.                                                        02320000
+                                                                        02330000
+      ******************************************************************02340000
+      *  0415-SET-LEAP-SWITCH - A YEAR IS A LEAP YEAR IF DIVISIBLE BY  *02350000
+      *  400, OR DIVISIBLE BY 4 BUT NOT BY 100.                        *02360000
+      ******************************************************************02370000
+       0415-SET-LEAP-SWITCH.                                            02380000
+           MOVE 'N' TO CRECUST-DOB-LEAP-SWITCH                          02390000
+                                                                        02400000
+           DIVIDE CRECUST-DOB-YYYY BY 400                               02410000
+               GIVING CRECUST-DOB-QUOT                                  02420000
+               REMAINDER CRECUST-DOB-REM                                02430000
+           IF CRECUST-DOB-REM = ZERO                                    02440000
+               SET CRECUST-DOB-IS-LEAP TO TRUE                          02450000
+               GO TO 0415-EXIT                                          02460000
+           END-IF                                                       02470000
+                                                                        02480000
+           DIVIDE CRECUST-DOB-YYYY BY 100                               02490000
+               GIVING CRECUST-DOB-QUOT                                  02500000
+               REMAINDER CRECUST-DOB-REM                                02510000
+           IF CRECUST-DOB-REM = ZERO                                    02520000
+               GO TO 0415-EXIT                                          02530000
+           END-IF                                                       02540000
+                                                                        02550000
+           DIVIDE CRECUST-DOB-YYYY BY 4                                 02560000
+               GIVING CRECUST-DOB-QUOT                                  02570000
+               REMAINDER CRECUST-DOB-REM                                02580000
+           IF CRECUST-DOB-REM = ZERO                                    02590000
+               SET CRECUST-DOB-IS-LEAP TO TRUE                          02600000
+           END-IF.                                                      02610000
+       0415-EXIT.                                                       02620000
+           EXIT.                                                        02630000
+                                                                        02640000
+      ******************************************************************02650000
+      *  0420-CHECK-MINIMUM-AGE - REJECT AN UNDER-18 CUSTOMER UNLESS   *02660000
+      *  THE CALLER HAS FLAGGED THIS AS A DELIBERATE MINOR ACCOUNT.    *02670000
+      ******************************************************************02680000
+       0420-CHECK-MINIMUM-AGE.                                          02690000
+           COMPUTE CRECUST-AGE-YEARS =                                  02700000
+               CRECUST-CURR-YYYY - CRECUST-DOB-YYYY                     02710000
+                                                                        02720000
+           IF CRECUST-CURR-MM < CRECUST-DOB-MM                          02730000
+              OR (CRECUST-CURR-MM = CRECUST-DOB-MM                      02740000
+              AND CRECUST-CURR-DD < CRECUST-DOB-DD)                     02750000
+               SUBTRACT 1 FROM CRECUST-AGE-YEARS                        02760000
+           END-IF                                                       02770000
+                                                                        02780000
+           IF CRECUST-AGE-YEARS < CRECUST-MIN-AGE                       02790000
+              AND NOT COMM-MINOR-ACCOUNT                                02800000
+               MOVE '4' TO COMM-FAIL-CODE                               02810000
+           END-IF.                                                      02820000
+       0420-EXIT.                                                       02830000
+           EXIT.                                                        02840000
+                                                                        02850000
+      ******************************************************************02860000
+      *  0500-CHECK-DUPLICATE - BROWSE THE CUSTOMERS ALREADY ON FILE    02870000
+      *  UNDER THIS SORT CODE LOOKING FOR A NAME AND DATE-OF-BIRTH      02880000
+      *  MATCH, SINCE THE CUSTOMER FILE CARRIES NO ALTERNATE INDEX ON   02890000
+      *  NAME.                                                          02900000
+      ******************************************************************02910000
+       0500-CHECK-DUPLICATE.                                            02920000
+           MOVE COMM-SORTCODE TO CRECUST-DUP-BR-SORTCODE                02930000
+           MOVE ZERO          TO CRECUST-DUP-BR-NUMBER                  02940000
+                                                                        02950000
+           EXEC CICS                                                    02960000
+               STARTBR DATASET('CUSTOMER')                              02970000
+                       RIDFLD(CRECUST-DUP-BROWSE-KEY)                   02980000
+                       GTEQ                                             02990000
+                       RESP(CRECUST-RESP)                               03000000
+           END-EXEC                                                     03010000
+                                                                        03020000
+           IF CRECUST-RESP = DFHRESP(NORMAL)                            03030000
+               PERFORM 0510-SCAN-CUSTOMERS THRU 0510-EXIT               03040000
+                  UNTIL CRECUST-DUP-AT-EOF OR CRECUST-DUP-FOUND         03050000
+                                                                        03060000
+               EXEC CICS                                                03070000
+                   ENDBR DATASET('CUSTOMER')                            03080000
+               END-EXEC                                                 03090000
+           END-IF                                                       03100000
+                                                                        03110000
+           IF CRECUST-DUP-FOUND                                         03120000
+               MOVE '2' TO COMM-FAIL-CODE                               03130000
+           END-IF.                                                      03140000
+       0500-EXIT.                                                       03150000
+           EXIT.                                                        03160000
+                                                                        03170000
+      ******************************************************************03180000
+      *  0510-SCAN-CUSTOMERS - READ THE NEXT CUSTOMER IN THE BROWSE     03190000
+      *  AND COMPARE ITS NAME AND DATE OF BIRTH AGAINST THE CUSTOMER    03200000
+      *  BEING CREATED.                                                 03210000
+      ******************************************************************03220000
+       0510-SCAN-CUSTOMERS.                                             03230000
+           EXEC CICS                                                    03240000
+               READNEXT DATASET('CUSTOMER')                             03250000
+                        INTO(CRECUST-DUP-CUSTOMER-REC)                  03260000
+                        RIDFLD(CRECUST-DUP-BROWSE-KEY)                  03270000
+                        RESP(CRECUST-RESP)                              03280000
+           END-EXEC                                                     03290000
+                                                                        03300000
+           IF CRECUST-RESP NOT = DFHRESP(NORMAL)                        03310000
+               SET CRECUST-DUP-AT-EOF TO TRUE                           03320000
+           ELSE                                                         03330000
+               IF CUSTOMER-SORTCODE OF CRECUST-DUP-CUSTOMER-REC         03340000
+                  NOT = COMM-SORTCODE                                   03350000
+                   SET CRECUST-DUP-AT-EOF TO TRUE                       03360000
+               ELSE                                                     03370000
+                   IF CUSTOMER-NAME OF CRECUST-DUP-CUSTOMER-REC         03380000
+                      = COMM-NAME                                       03390000
+                      AND CUSTOMER-DATE-OF-BIRTH                        03400000
+                          OF CRECUST-DUP-CUSTOMER-REC                   03410000
+                      = COMM-DATE-OF-BIRTH                              03420000
+                       SET CRECUST-DUP-FOUND TO TRUE                    03430000
+                   END-IF                                               03440000
+               END-IF                                                   03450000
+           END-IF.                                                      03460000
+       0510-EXIT.                                                       03470000
+           EXIT.                                                        03480000
+                                                                        03490000
+      ******************************************************************03500000
+      *  1000-ASSIGN-CUSTNO - READ THE CONTROL RECORD FOR UPDATE,      *03510000
+      *  BUMP LAST-CUSTOMER-NUMBER AND NUMBER-OF-CUSTOMERS, CACHE THE  *03520000
+      *  NEW CUSTOMER'S DETAILS FOR THE WELCOME-LETTER REPRINT JOB,    *03530000
+      *  AND REWRITE.                                                 * 03540000
+      ******************************************************************03555000
+       1000-ASSIGN-CUSTNO.                                              03560000
+           MOVE CRECUST-CTL-SORTCODE TO CUSTOMER-CONTROL-SORTCODE       03570000
+                                         OF CRECUST-CONTROL-REC         03580000
+           MOVE CRECUST-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER         03590000
+                                         OF CRECUST-CONTROL-REC         03600000
+                                                                        03610000
+           EXEC CICS                                                    03620000
+               READ DATASET('CUSTCTRL')                                 03630000
+                    INTO(CRECUST-CONTROL-REC)                           03640000
+                    RIDFLD(CUSTOMER-CONTROL-KEY OF CRECUST-CONTROL-REC) 03650000
+                    RESP(CRECUST-RESP)                                  03670000
+           END-EXEC                                                     03680000
+                                                                        03690000
+           IF CRECUST-RESP NOT = DFHRESP(NORMAL)                        03700000
+               MOVE '5' TO COMM-FAIL-CODE                               03710000
+               GO TO 1000-EXIT                                          03720000
+           END-IF                                                       03730000
+                                                                        03740000
+           IF CUSTOMER-BATCH-IN-PROGRESS OF CRECUST-CONTROL-REC         03741000
+               MOVE '9' TO COMM-FAIL-CODE                               03742000
+               GO TO 1000-EXIT                                          03743000
+           END-IF                                                       03744000
+                                                                        03745000
+           PERFORM 1050-BUMP-BRANCH-CONTROL THRU 1050-EXIT              03746000
+       1000-EXIT.                                                       04030000
+           EXIT.                                                        04040000
+      ******************************************************************04042000
+      *  1050-BUMP-BRANCH-CONTROL - READ THE CONTROL RECORD FOR THE    *04043000
+      *  CUSTOMER'S OWN SORTCODE FOR UPDATE (CREATING IT IF THIS IS    *04044000
+      *  THE BRANCH'S FIRST CUSTOMER), BUMP LAST-CUSTOMER-NUMBER AND   *04045000
+      *  NUMBER-OF-CUSTOMERS, CACHE THE NEW CUSTOMER'S DETAILS FOR THE *04046000
+      *  WELCOME-LETTER REPRINT JOB, AND REWRITE/WRITE IT BACK.        *04047000
+      ******************************************************************04048000
+       1050-BUMP-BRANCH-CONTROL.                                        04049000
+           MOVE COMM-SORTCODE        TO CUSTOMER-CONTROL-SORTCODE       04049100
+                                         OF CRECUST-CONTROL-REC         04049200
+           MOVE CRECUST-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER         04049300
+                                         OF CRECUST-CONTROL-REC         04049400
+                                                                        04049500
+           EXEC CICS                                                    04049600
+               READ DATASET('CUSTCTRL')                                 04049700
+                    INTO(CRECUST-CONTROL-REC)                           04049800
+                    RIDFLD(CUSTOMER-CONTROL-KEY OF CRECUST-CONTROL-REC) 04049900
+                    UPDATE                                              04050000
+                    RESP(CRECUST-RESP)                                  04050100
+           END-EXEC                                                     04050200
+                                                                        04050300
+           IF CRECUST-RESP = DFHRESP(NOTFND)                            04050400
+               MOVE SPACE TO CRECUST-CONTROL-REC                        04050500
+               MOVE 'CTRL' TO CUSTOMER-CONTROL-EYECATCHER               04050600
+                               OF CRECUST-CONTROL-REC                   04050700
+               MOVE COMM-SORTCODE TO CUSTOMER-CONTROL-SORTCODE          04050800
+                                     OF CRECUST-CONTROL-REC             04050900
+               MOVE CRECUST-CTL-NUMBER TO CUSTOMER-CONTROL-NUMBER       04051000
+                                           OF CRECUST-CONTROL-REC       04051100
+               MOVE ZERO TO NUMBER-OF-CUSTOMERS OF CRECUST-CONTROL-REC  04051200
+               MOVE ZERO TO LAST-CUSTOMER-NUMBER OF CRECUST-CONTROL-REC 04051300
+               SET CUSTOMER-BATCH-NOT-ACTIVE OF CRECUST-CONTROL-REC     04051400
+                                                             TO TRUE    04051500
+               MOVE 'N' TO CRECUST-BRANCH-CTL-NEW-SWITCH                04051600
+           ELSE                                                         04051700
+               IF CRECUST-RESP NOT = DFHRESP(NORMAL)                    04051800
+                   MOVE '5' TO COMM-FAIL-CODE                           04051900
+                   GO TO 1050-EXIT                                      04052000
+               END-IF                                                   04052100
+               MOVE 'Y' TO CRECUST-BRANCH-CTL-NEW-SWITCH                04052200
+           END-IF                                                       04052300
+                                                                        04052400
+           ADD 1 TO LAST-CUSTOMER-NUMBER OF CRECUST-CONTROL-REC         03750000
+           ADD 1 TO NUMBER-OF-CUSTOMERS  OF CRECUST-CONTROL-REC         03760000
+           MOVE LAST-CUSTOMER-NUMBER OF CRECUST-CONTROL-REC             03770000
+             TO CRECUST-NEW-CUSTNO                                      03780000
+                                                                        03790000
+           MOVE COMM-NAME(1:38) TO LAST-CUSTOMER-NAME                   03800000
+                                    OF CRECUST-CONTROL-REC              03810000
+           MOVE COMM-ADDRESS     TO LAST-CUSTOMER-ADDRESS               03820000
+                                     OF CRECUST-CONTROL-REC             03830000
+           MOVE COMM-DATE-OF-BIRTH                                      03840000
+                                 TO LAST-CUSTOMER-DATE-OF-BIRTH         03850000
+                                     OF CRECUST-CONTROL-REC             03860000
+           MOVE COMM-CREDIT-SCORE                                       03870000
+                                 TO LAST-CUSTOMER-CREDIT-SCORE          03880000
+                                     OF CRECUST-CONTROL-REC             03890000
+           MOVE COMM-CS-REVIEW-DATE                                     03900000
+                                 TO LAST-CUSTOMER-CS-REVIEW-DATE        03910000
+                                     OF CRECUST-CONTROL-REC             03920000
+                                                                        03930000
+           IF CRECUST-BRANCH-CTL-NEW-SWITCH = 'Y'                       04052500
+               EXEC CICS                                                04052600
+                   REWRITE DATASET('CUSTCTRL')                          04052700
+                           FROM(CRECUST-CONTROL-REC)                    04052800
+                           RESP(CRECUST-RESP)                           04052900
+               END-EXEC                                                 04053000
+           ELSE                                                         04053100
+               EXEC CICS                                                04053200
+                   WRITE DATASET('CUSTCTRL')                            04053300
+                         FROM(CRECUST-CONTROL-REC)                      04053400
+                         RIDFLD(CUSTOMER-CONTROL-KEY                    04053500
+                                OF CRECUST-CONTROL-REC)                 04053600
+                         RESP(CRECUST-RESP)                             04053700
+               END-EXEC                                                 04053800
+           END-IF                                                       04053900
+                                                                        03990000
+           IF CRECUST-RESP NOT = DFHRESP(NORMAL)                        04000000
+               MOVE '5' TO COMM-FAIL-CODE                               04010000
+           END-IF.                                                      04020000
+       1050-EXIT.                                                       04054000
+           EXIT.                                                        04054100
+                                                                        04050000
+      ******************************************************************04060000
+      *  2000-BUILD-CUSTOMER-REC - MOVE THE COMMAREA INTO THE NEW      *04070000
+      *  CUSTOMER RECORD UNDER THE NUMBER JUST ASSIGNED.               *04080000
+      ******************************************************************04090000
+       2000-BUILD-CUSTOMER-REC.                                         04100000
+           MOVE 'CUST'            TO CUSTOMER-EYECATCHER                04110000
+                                      OF CRECUST-CUSTOMER-REC           04120000
+           MOVE COMM-SORTCODE     TO CUSTOMER-SORTCODE                  04130000
+                                      OF CRECUST-CUSTOMER-REC           04140000
+           MOVE CRECUST-NEW-CUSTNO                                      04150000
+                                  TO CUSTOMER-NUMBER                    04160000
+                                      OF CRECUST-CUSTOMER-REC           04170000
+           MOVE COMM-NAME         TO CUSTOMER-NAME                      04180000
+                                      OF CRECUST-CUSTOMER-REC           04190000
+           MOVE COMM-ADDRESS      TO CUSTOMER-ADDRESS                   04200000
+                                      OF CRECUST-CUSTOMER-REC           04210000
+           MOVE COMM-DATE-OF-BIRTH                                      04220000
+                                  TO CUSTOMER-DATE-OF-BIRTH             04230000
+                                      OF CRECUST-CUSTOMER-REC           04240000
+           MOVE COMM-CREDIT-SCORE TO CUSTOMER-CREDIT-SCORE              04250000
+                                      OF CRECUST-CUSTOMER-REC           04260000
+           MOVE COMM-CS-REVIEW-DATE                                     04270000
+                                  TO CUSTOMER-CS-REVIEW-DATE            04280000
+                                      OF CRECUST-CUSTOMER-REC           04290000
+           MOVE COMM-MINOR-FLAG   TO CUSTOMER-MINOR-FLAG                04300000
+                                      OF CRECUST-CUSTOMER-REC           04310000
+                                                                        04320000
+           MOVE CUSTOMER-SORTCODE OF CRECUST-CUSTOMER-REC               04330000
+                                  TO COMM-SORTCODE                      04340000
+           MOVE CUSTOMER-NUMBER OF CRECUST-CUSTOMER-REC                 04350000
+                                  TO COMM-NUMBER.                       04360000
+       2000-EXIT.                                                       04370000
+           EXIT.                                                        04380000
+                                                                        04390000
+      ******************************************************************04400000
+      *  3000-WRITE-CUSTOMER - WRITE THE NEW RECORD TO THE CUSTOMER    *04410000
+      *  FILE.                                                         *04420000
+      ******************************************************************04430000
+       3000-WRITE-CUSTOMER.                                             04440000
+           EXEC CICS                                                    04450000
+               WRITE DATASET('CUSTOMER')                                04460000
+                     FROM(CRECUST-CUSTOMER-REC)                         04470000
+                     RIDFLD(CUSTOMER-KEY OF CRECUST-CUSTOMER-REC)       04480000
+                     RESP(CRECUST-RESP)                                 04490000
+           END-EXEC                                                     04500000
+                                                                        04510000
+           IF CRECUST-RESP NOT = DFHRESP(NORMAL)                        04520000
+               MOVE '6' TO COMM-FAIL-CODE                               04530000
+           END-IF.                                                      04540000
+       3000-EXIT.                                                       04550000
+           EXIT.                                                        04560000
+                                                                        04570000
+      ******************************************************************04580000
+      *  3500-WRITE-CONTACT - WRITE THE LINKED PHONE/EMAIL CONTACT     *04590000
+      *  RECORD UNDER THE SAME SORT CODE/CUSTOMER NUMBER JUST          *04600000
+      *  ASSIGNED TO THE CUSTOMER RECORD.                              *04610000
+      ******************************************************************04620000
+       3500-WRITE-CONTACT.                                              04630000
+           MOVE 'CTAC'         TO CUSTCONT-EYECATCHER                   04640000
+                                   OF CRECUST-CONTACT-REC               04650000
+           MOVE COMM-SORTCODE  TO CUSTCONT-SORTCODE                     04660000
+                                   OF CRECUST-CONTACT-REC               04670000
+           MOVE COMM-NUMBER    TO CUSTCONT-NUMBER                       04680000
+                                   OF CRECUST-CONTACT-REC               04690000
+           MOVE COMM-PHONE     TO CUSTCONT-PHONE OF CRECUST-CONTACT-REC 04700000
+           MOVE COMM-EMAIL     TO CUSTCONT-EMAIL OF CRECUST-CONTACT-REC 04710000
+                                                                        04720000
+           EXEC CICS                                                    04730000
+               WRITE DATASET('CUSTCONT')                                04740000
+                     FROM(CRECUST-CONTACT-REC)                          04750000
+                     RIDFLD(CUSTCONT-KEY OF CRECUST-CONTACT-REC)        04760000
+                     RESP(CRECUST-CONT-RESP)                            04770000
+           END-EXEC                                                     04780000
+                                                                        04790000
+           IF CRECUST-CONT-RESP NOT = DFHRESP(NORMAL)                   04800000
+               MOVE '8' TO COMM-FAIL-CODE                               04810000
+           END-IF.                                                      04820000
+       3500-EXIT.                                                       04830000
+           EXIT.                                                        04840000
+                                                                        04850000
+      ******************************************************************04860000
+      *  4000-WRITE-PROCTRAN - LOG THE CREATE-CUSTOMER EVENT.          *04870000
+      ******************************************************************04880000
+       4000-WRITE-PROCTRAN.                                             04890000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF CRECUST-PROCTRAN-REC 04900000
+           MOVE COMM-SORTCODE TO PROC-TRAN-SORT-CODE                    04910000
+                                  OF CRECUST-PROCTRAN-REC               04920000
+           MOVE EIBTASKN TO PROC-TRAN-NUMBER OF CRECUST-PROCTRAN-REC    04930000
+           MOVE CRECUST-CURRENT-DATE TO PROC-TRAN-DATE                  04940000
+                                  OF CRECUST-PROCTRAN-REC               04941000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF CRECUST-PROCTRAN-REC    04950000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF CRECUST-PROCTRAN-REC    04960000
+           MOVE 'OCC'    TO PROC-TRAN-TYPE   OF CRECUST-PROCTRAN-REC    04970000
+           MOVE ZERO     TO PROC-TRAN-AMOUNT OF CRECUST-PROCTRAN-REC    04980000
+           MOVE ZERO     TO PROC-TRAN-ACCOUNT-NUMBER                    04985000
+                                  OF CRECUST-PROCTRAN-REC               04986000
+           MOVE 'GBP'    TO PROC-TRAN-CURRENCY OF CRECUST-PROCTRAN-REC  04990000
+                                                                        05000000
+           MOVE COMM-SORTCODE TO PROC-DESC-CRECUS-SORTCODE              05010000
+                                  OF CRECUST-PROCTRAN-REC               05020000
+           MOVE COMM-NUMBER   TO PROC-DESC-CRECUS-CUSTOMER              05030000
+                                  OF CRECUST-PROCTRAN-REC               05040000
+           MOVE COMM-NAME(1:14) TO PROC-DESC-CRECUS-NAME                05050000
+                                  OF CRECUST-PROCTRAN-REC               05060000
+           MOVE COMM-BIRTH-YEAR TO PROC-DESC-CRECUS-DOB-YYYY            05070000
+                                  OF CRECUST-PROCTRAN-REC               05080000
+           MOVE '-' TO PROC-DESC-CRECUS-FILLER OF CRECUST-PROCTRAN-REC  05090000
+           MOVE COMM-BIRTH-MONTH TO PROC-DESC-CRECUS-DOB-MM             05100000
+                                  OF CRECUST-PROCTRAN-REC               05110000
+           MOVE '-' TO PROC-DESC-CRECUS-FILLER2 OF CRECUST-PROCTRAN-REC 05120000
+           MOVE COMM-BIRTH-DAY TO PROC-DESC-CRECUS-DOB-DD               05130000
+                                  OF CRECUST-PROCTRAN-REC               05140000
+                                                                        05150000
+           EXEC CICS                                                    05160000
+               WRITE DATASET('PROCTRAN')                                05170000
+                     FROM(CRECUST-PROCTRAN-REC)                         05180000
+                     RIDFLD(PROC-TRAN-ID OF CRECUST-PROCTRAN-REC)       05190000
+                     RESP(CRECUST-RESP2)                                05200000
+           END-EXEC                                                     05205000
+                                                                        05206000
+           IF CRECUST-RESP2 NOT = DFHRESP(NORMAL)                       05207000
+               DISPLAY 'CRECUST - CRITICAL - PROCTRAN WRITE FAILED '    05208000
+                   'FOR CUSTOMER ' COMM-NUMBER                          05209000
+           END-IF.                                                      05210500
+       4000-EXIT.                                                       05220000
+           EXIT.                                                        05230000
+                                                                        05240000
+      ******************************************************************05250000
+      *  4100-WRITE-REJECT-PROCTRAN - LOG A REJECTED CREATE-CUSTOMER   *05260000
+      *  ATTEMPT SO THERE IS AN AUDIT TRAIL FOR A CUSTOMER WHO DISPUTES*05270000
+      *  THAT THEIR APPLICATION WAS EVER MADE.                         *05280000
+      ******************************************************************05290000
+       4100-WRITE-REJECT-PROCTRAN.                                      05300000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF CRECUST-PROCTRAN-REC 05310000
+           MOVE COMM-SORTCODE TO PROC-TRAN-SORT-CODE                    05320000
+                                  OF CRECUST-PROCTRAN-REC               05330000
+           MOVE EIBTASKN TO PROC-TRAN-NUMBER OF CRECUST-PROCTRAN-REC    05340000
+           MOVE CRECUST-CURRENT-DATE TO PROC-TRAN-DATE                  05350000
+                                  OF CRECUST-PROCTRAN-REC               05351000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF CRECUST-PROCTRAN-REC    05360000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF CRECUST-PROCTRAN-REC    05370000
+           MOVE 'RCC'    TO PROC-TRAN-TYPE   OF CRECUST-PROCTRAN-REC    05380000
+           MOVE ZERO     TO PROC-TRAN-AMOUNT OF CRECUST-PROCTRAN-REC    05390000
+           MOVE 'GBP'    TO PROC-TRAN-CURRENCY OF CRECUST-PROCTRAN-REC  05400000
+                                                                        05410000
+           MOVE COMM-SORTCODE TO PROC-DESC-REJCUS-SORTCODE              05420000
+                                  OF CRECUST-PROCTRAN-REC               05430000
+           MOVE COMM-NUMBER   TO PROC-DESC-REJCUS-CUSTOMER              05440000
+                                  OF CRECUST-PROCTRAN-REC               05450000
+           MOVE COMM-FAIL-CODE TO PROC-DESC-REJCUS-FAIL-CD              05460000
+                                  OF CRECUST-PROCTRAN-REC               05470000
+                                                                        05480000
+           EVALUATE TRUE                                                05490000
+               WHEN COMM-FAIL-DUPLICATE                                 05500000
+                   MOVE 'DUPLICATE CUSTOMER'                            05510000
+                       TO PROC-DESC-REJCUS-REASON                       05520000
+                          OF CRECUST-PROCTRAN-REC                       05530000
+               WHEN COMM-FAIL-BAD-DOB                                   05540000
+                   MOVE 'INVALID DATE OF BIRTH'                         05550000
+                       TO PROC-DESC-REJCUS-REASON                       05560000
+                          OF CRECUST-PROCTRAN-REC                       05570000
+               WHEN COMM-FAIL-UNDERAGE                                  05580000
+                   MOVE 'CUSTOMER UNDER MINIMUM AGE'                    05590000
+                       TO PROC-DESC-REJCUS-REASON                       05600000
+                          OF CRECUST-PROCTRAN-REC                       05610000
+               WHEN COMM-FAIL-BAD-SRTCDE                                05620000
+                   MOVE 'SORT CODE NOT RECOGNISED'                      05630000
+                       TO PROC-DESC-REJCUS-REASON                       05640000
+                          OF CRECUST-PROCTRAN-REC                       05650000
+               WHEN COMM-FAIL-CONTACT-ERR                               05660000
+                   MOVE 'CONTACT RECORD WRITE ERROR'                    05670000
+                       TO PROC-DESC-REJCUS-REASON                       05680000
+                          OF CRECUST-PROCTRAN-REC                       05690000
+               WHEN COMM-FAIL-CTL-ERR                                   05700000
+                   MOVE 'CONTROL RECORD ERROR'                          05710000
+                       TO PROC-DESC-REJCUS-REASON                       05720000
+                          OF CRECUST-PROCTRAN-REC                       05730000
+               WHEN COMM-FAIL-WRITE-ERR                                 05740000
+                   MOVE 'CUSTOMER WRITE ERROR'                          05750000
+                       TO PROC-DESC-REJCUS-REASON                       05760000
+                          OF CRECUST-PROCTRAN-REC                       05770000
+               WHEN COMM-FAIL-BATCH-LOCK                                05775000
+                   MOVE 'BATCH RUN IN PROGRESS'                         05776000
+                       TO PROC-DESC-REJCUS-REASON                       05777000
+                          OF CRECUST-PROCTRAN-REC                       05778000
+               WHEN OTHER                                               05780000
+                   MOVE 'CREATE REJECTED'                               05790000
+                       TO PROC-DESC-REJCUS-REASON                       05800000
+                          OF CRECUST-PROCTRAN-REC                       05810000
+           END-EVALUATE                                                 05820000
+                                                                        05830000
+           EXEC CICS                                                    05840000
+               WRITE DATASET('PROCTRAN')                                05850000
+                     FROM(CRECUST-PROCTRAN-REC)                         05860000
+                     RIDFLD(PROC-TRAN-ID OF CRECUST-PROCTRAN-REC)       05870000
+                     RESP(CRECUST-RESP2)                                05880000
+           END-EXEC                                                     05885000
+                                                                        05886000
+           IF CRECUST-RESP2 NOT = DFHRESP(NORMAL)                       05887000
+               DISPLAY 'CRECUST - CRITICAL - REJECT PROCTRAN WRITE '    05888000
+                   'FAILED FOR CUSTOMER ' COMM-NUMBER                   05889000
+           END-IF.                                                      05889500
+       4100-EXIT.                                                       05900000
+           EXIT.                                                        05910000
+                                                                        05920000
+      ******************************************************************05930000
+      *  9999-EXIT - RETURN TO THE CALLER.                             *05940000
+      ******************************************************************05950000
+       9999-EXIT.                                                       05960000
+           EXEC CICS                                                    05970000
+               RETURN                                                   05980000
+           END-EXEC.                                                    05990000
