@@ -0,0 +1,251 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    CUSEYCHK.                                         00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ******************************************************************00130000
+      *                                                                *00140000
+      *  CUSEYCHK - CUSTOMER FILE EYECATCHER INTEGRITY AUDIT           *00150000
+      *                                                                *00160000
+      *  FUNCTION : READS THE CUSTOMER MASTER FILE FROM END TO END     *00170000
+      *             AND CONFIRMS CUSTOMER-EYECATCHER-VALUE HOLDS ON    *00180000
+      *             EVERY CUSTOMER-RECORD. ANY RECORD WHOSE            *00190000
+      *             EYECATCHER HAS BEEN CORRUPTED IS WRITTEN TO AN     *00200000
+      *             EXCEPTION REPORT TOGETHER WITH ITS KEY AND ITS     *00210000
+      *             RELATIVE POSITION IN THE FILE (THE ORDINAL OF      *00220000
+      *             THE READ THAT FOUND IT), SO A DAMAGED RECORD IS    *00230000
+      *             CAUGHT BY THE NEXT OVERNIGHT RUN RATHER THAN       *00240000
+      *             WAITING FOR THAT CUSTOMER TO BE INQUIRED ON.       *00250000
+      *                                                                *00260000
+      *  FILES    : CUSTFILE - CUSTOMER MASTER (INPUT, SEQUENTIAL      *00270000
+      *                        READ OF THE INDEXED CUSTOMER FILE)      *00280000
+      *             CTLFILE  - CUSTOMER CONTROL FILE, SET/CLEARED   *   00285000
+      *                        AROUND THE AUDIT TO BLOCK ONLINE     *   00286000
+      *                        CUSTOMER MAINTENANCE MEANWHILE       *   00287000
+      *             EYERPT   - EYECATCHER EXCEPTION REPORT (OUTPUT) *   00290000
+      *                                                                *00300000
+      *  CHANGE HISTORY                                                *00310000
+      *  ----------------------------------------------------------    *00320000
+      *  DATE        BY    DESCRIPTION                                 *00330000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00340000
+      *                                                                *00350000
+      ******************************************************************00360000
+       ENVIRONMENT DIVISION.                                            00370000
+       INPUT-OUTPUT SECTION.                                            00380000
+       FILE-CONTROL.                                                    00390000
+           SELECT CUSTOMER-FILE   ASSIGN TO CUSTFILE                    00400000
+                  ORGANIZATION IS INDEXED                               00410000
+                  ACCESS MODE IS SEQUENTIAL                             00420000
+                  RECORD KEY IS CUSTOMER-KEY OF CUSTOMER-FILE-REC       00430000
+                  FILE STATUS IS CUSEYCHK-CUSTOMER-STATUS.              00440000
+                                                                        00450000
+           SELECT CUSTCTRL-FILE   ASSIGN TO CTLFILE                     00451000
+                  ORGANIZATION IS INDEXED                               00452000
+                  ACCESS MODE IS RANDOM                                 00453000
+                  RECORD KEY IS CUSTOMER-CONTROL-KEY                    00454000
+                                 OF CUSTCTRL-FILE-REC                   00455000
+                  FILE STATUS IS CUSEYCHK-CTRL-STATUS.                  00456000
+                                                                        00457000
+           SELECT EYECATCHER-RPT ASSIGN TO EYERPT                       00460000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00470000
+                  FILE STATUS IS CUSEYCHK-RPT-STATUS.                   00480000
+                                                                        00490000
+       DATA DIVISION.                                                   00500000
+       FILE SECTION.                                                    00510000
+       FD  CUSTOMER-FILE                                                00520000
+           RECORDING MODE IS F.                                         00530000
+       01  CUSTOMER-FILE-REC.                                           00540000
+           COPY CUSTOMER.                                               00550000
+                                                                        00560000
+       FD  CUSTCTRL-FILE                                                00561000
+           RECORDING MODE IS F.                                         00562000
+       01  CUSTCTRL-FILE-REC.                                           00563000
+           COPY CUSTCTRL.                                               00564000
+                                                                        00565000
+       FD  EYECATCHER-RPT                                               00570000
+           RECORDING MODE IS F.                                         00580000
+       01  EYECATCHER-RPT-LINE             PIC X(80).                   00590000
+                                                                        00600000
+       WORKING-STORAGE SECTION.                                         00610000
+       01  CUSEYCHK-WORK-AREA.                                          00620000
+           05  CUSEYCHK-CUSTOMER-STATUS    PIC XX.                      00630000
+               88  CUSEYCHK-CUSTOMER-OK         VALUE '00'.             00640000
+               88  CUSEYCHK-CUSTOMER-EOF        VALUE '10'.             00650000
+           05  CUSEYCHK-RPT-STATUS         PIC XX.                      00660000
+               88  CUSEYCHK-RPT-OK               VALUE '00'.            00670000
+           05  CUSEYCHK-CTRL-STATUS        PIC XX.                      00661000
+               88  CUSEYCHK-CTRL-OK              VALUE '00'.            00662000
+           05  CUSEYCHK-CTL-SORTCODE       PIC 9(6)  VALUE 987654.      00663000
+           05  CUSEYCHK-CTL-NUMBER         PIC 9(10) VALUE ZERO.        00664000
+           05  CUSEYCHK-EOF-SWITCH         PIC X        VALUE 'N'.      00680000
+               88  CUSEYCHK-AT-EOF               VALUE 'Y'.             00690000
+           05  CUSEYCHK-POSITION           PIC 9(10) COMP-3             00700000
+                                                        VALUE ZERO.     00710000
+           05  CUSEYCHK-READ-COUNT         PIC 9(10) COMP-3             00720000
+                                                        VALUE ZERO.     00730000
+           05  CUSEYCHK-FAIL-COUNT         PIC 9(10) COMP-3             00740000
+                                                        VALUE ZERO.     00750000
+                                                                        00760000
+       01  CUSEYCHK-HEADING-1.                                          00770000
+           05  FILLER                      PIC X(21) VALUE SPACES.      00780000
+           05  FILLER                      PIC X(35)                    00790000
+                  VALUE 'CUSTOMER EYECATCHER INTEGRITY AUDIT'.          00800000
+                                                                        00810000
+       01  CUSEYCHK-HEADING-2.                                          00820000
+           05  FILLER                      PIC X(10) VALUE 'SORTCODE'.  00830000
+           05  FILLER                      PIC X(14) VALUE              00840000
+               'CUSTOMER NO.'.                                          00850000
+           05  FILLER                      PIC X(18) VALUE              00860000
+               'RELATIVE POSITION'.                                     00870000
+                                                                        00880000
+       01  CUSEYCHK-DETAIL-LINE.                                        00890000
+           05  CUSEYCHK-DTL-SORTCODE       PIC 9(6).                    00900000
+           05  FILLER                      PIC X(4)  VALUE SPACES.      00910000
+           05  CUSEYCHK-DTL-CUSTNO         PIC 9(10).                   00920000
+           05  FILLER                      PIC X(4)  VALUE SPACES.      00930000
+           05  CUSEYCHK-DTL-POSITION       PIC Z(9)9.                   00940000
+           05  FILLER                      PIC X(6)  VALUE SPACES.      00950000
+           05  FILLER                      PIC X(20) VALUE              00960000
+               'EYECATCHER INVALID'.                                    00970000
+                                                                        00980000
+       01  CUSEYCHK-SUMMARY-LINE-1.                                     00990000
+           05  FILLER                      PIC X(25) VALUE              01000000
+               'CUSTOMER RECORDS READ : '.                              01010000
+           05  CUSEYCHK-SUM-READ           PIC Z(9)9.                   01020000
+                                                                        01030000
+       01  CUSEYCHK-SUMMARY-LINE-2.                                     01040000
+           05  FILLER                      PIC X(25) VALUE              01050000
+               'EYECATCHER FAILURES   : '.                              01060000
+           05  CUSEYCHK-SUM-FAIL           PIC Z(9)9.                   01070000
+                                                                        01080000
+      ******************************************************************01090000
+       PROCEDURE DIVISION.                                              01100000
+      ******************************************************************01110000
+       0000-MAINLINE.                                                   01120000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       01130000
+                                                                        01140000
+           PERFORM 2000-CHECK-CUSTOMER                                  01150000
+              UNTIL CUSEYCHK-AT-EOF                                     01160000
+                                                                        01170000
+           PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT                    01180000
+                                                                        01190000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        01200000
+                                                                        01210000
+           GO TO 9999-EXIT.                                             01220000
+                                                                        01230000
+      ******************************************************************01240000
+      *  1000-INITIALIZE - OPEN THE FILES, PRINT THE HEADINGS, AND     *01250000
+      *  PRIME THE FIRST READ.                                         *01260000
+      ******************************************************************01270000
+       1000-INITIALIZE.                                                 01280000
+           OPEN INPUT  CUSTOMER-FILE                                    01290000
+           OPEN I-O    CUSTCTRL-FILE                                    01291000
+           OPEN OUTPUT EYECATCHER-RPT                                   01300000
+                                                                        01310000
+           WRITE EYECATCHER-RPT-LINE FROM CUSEYCHK-HEADING-1            01320000
+           MOVE SPACES TO EYECATCHER-RPT-LINE                           01330000
+           WRITE EYECATCHER-RPT-LINE                                    01340000
+           WRITE EYECATCHER-RPT-LINE FROM CUSEYCHK-HEADING-2            01350000
+                                                                        01361000
+           PERFORM 1050-SET-BATCH-LOCK THRU 1050-EXIT                   01362000
+                                                                        01360000
+           READ CUSTOMER-FILE                                           01370000
+               AT END                                                   01380000
+                   SET CUSEYCHK-AT-EOF TO TRUE                          01390000
+           END-READ.                                                    01400000
+       1000-EXIT.                                                       01410000
+           EXIT.                                                        01420000
+      ******************************************************************01431000
+      *  1050-SET-BATCH-LOCK - FLAG THE CONTROL RECORD SO ONLINE       *01432000
+      *  CUSTOMER ADDS/UPDATES ARE HELD OFF WHILE THIS AUDIT RUNS.     *01433000
+      ******************************************************************01434000
+       1050-SET-BATCH-LOCK.                                             01435000
+           MOVE CUSEYCHK-CTL-SORTCODE TO CUSTOMER-CONTROL-SORTCODE      01435100
+                                         OF CUSTCTRL-FILE-REC           01435200
+           MOVE CUSEYCHK-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER        01435300
+                                         OF CUSTCTRL-FILE-REC           01435400
+           READ CUSTCTRL-FILE                                           01435500
+               KEY IS CUSTOMER-CONTROL-KEY OF CUSTCTRL-FILE-REC         01435600
+               INVALID KEY                                              01435550
+                   GO TO 9910-CTRL-READ-ERROR                           01435560
+           END-READ                                                     01435700
+                                                                        01435800
+           SET CUSTOMER-BATCH-IN-PROGRESS OF CUSTCTRL-FILE-REC          01435900
+                                                           TO TRUE      01436000
+           REWRITE CUSTCTRL-FILE-REC.                                   01436100
+       1050-EXIT.                                                       01436200
+           EXIT.                                                        01436300
+                                                                        01436400
+                                                                        01430000
+      ******************************************************************01440000
+      *  2000-CHECK-CUSTOMER - VALIDATE THE EYECATCHER ON THE CURRENT  *01450000
+      *  RECORD, REPORTING ANY FAILURE, THEN READ THE NEXT ONE.        *01460000
+      ******************************************************************01470000
+       2000-CHECK-CUSTOMER.                                             01480000
+           ADD 1 TO CUSEYCHK-POSITION                                   01490000
+           ADD 1 TO CUSEYCHK-READ-COUNT                                 01500000
+                                                                        01510000
+           IF NOT CUSTOMER-EYECATCHER-VALUE OF CUSTOMER-FILE-REC        01520000
+               ADD 1 TO CUSEYCHK-FAIL-COUNT                             01530000
+               MOVE CUSTOMER-SORTCODE OF CUSTOMER-FILE-REC              01540000
+                   TO CUSEYCHK-DTL-SORTCODE                             01550000
+               MOVE CUSTOMER-NUMBER OF CUSTOMER-FILE-REC                01560000
+                   TO CUSEYCHK-DTL-CUSTNO                               01570000
+               MOVE CUSEYCHK-POSITION TO CUSEYCHK-DTL-POSITION          01580000
+               WRITE EYECATCHER-RPT-LINE FROM CUSEYCHK-DETAIL-LINE      01590000
+           END-IF                                                       01600000
+                                                                        01610000
+           READ CUSTOMER-FILE                                           01620000
+               AT END                                                   01630000
+                   SET CUSEYCHK-AT-EOF TO TRUE                          01640000
+           END-READ.                                                    01650000
+                                                                        01660000
+      ******************************************************************01670000
+      *  3000-PRINT-SUMMARY - WRITE THE READ AND FAILURE COUNTS.       *01680000
+      ******************************************************************01690000
+       3000-PRINT-SUMMARY.                                              01700000
+           MOVE SPACES TO EYECATCHER-RPT-LINE                           01710000
+           WRITE EYECATCHER-RPT-LINE                                    01720000
+                                                                        01730000
+           MOVE CUSEYCHK-READ-COUNT TO CUSEYCHK-SUM-READ                01740000
+           WRITE EYECATCHER-RPT-LINE FROM CUSEYCHK-SUMMARY-LINE-1       01750000
+                                                                        01760000
+           MOVE CUSEYCHK-FAIL-COUNT TO CUSEYCHK-SUM-FAIL                01770000
+           WRITE EYECATCHER-RPT-LINE FROM CUSEYCHK-SUMMARY-LINE-2.      01780000
+       3000-EXIT.                                                       01790000
+           EXIT.                                                        01800000
+                                                                        01810000
+      ******************************************************************01820000
+      *  9000-TERMINATE - CLOSE THE FILES.                             *01830000
+      ******************************************************************01840000
+       9000-TERMINATE.                                                  01850000
+           SET CUSTOMER-BATCH-NOT-ACTIVE OF CUSTCTRL-FILE-REC           01851000
+                                                           TO TRUE      01852000
+           REWRITE CUSTCTRL-FILE-REC                                    01853000
+           CLOSE CUSTOMER-FILE                                          01860000
+           CLOSE CUSTCTRL-FILE                                          01861000
+           CLOSE EYECATCHER-RPT.                                        01870000
+       9000-EXIT.                                                       01880000
+           EXIT.                                                        01890000
+                                                                        01900000
+      ******************************************************************01901000
+      *  9910-CTRL-READ-ERROR - THE CUSTCTRL SINGLETON COULD NOT BE    *01902000
+      *  READ. THIS IS A FATAL CONDITION FOR THE RUN.                  *01903000
+      ******************************************************************01904000
+       9910-CTRL-READ-ERROR.                                            01905000
+           DISPLAY 'CUSEYCHK - CUSTCTRL READ FAILED, STATUS: '          01906000
+               CUSEYCHK-CTRL-STATUS                                     01907000
+           MOVE 16 TO RETURN-CODE                                       01908000
+           GO TO 9999-EXIT.                                             01909000
+       9910-EXIT.                                                       01909500
+           EXIT.                                                        01909600
+                                                                        01909700
+       9999-EXIT.                                                       01910000
+           STOP RUN.                                                    01920000
