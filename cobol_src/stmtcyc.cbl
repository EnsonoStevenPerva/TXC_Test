@@ -0,0 +1,520 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    STMTCYC.                                          00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ******************************************************************00130000
+      *                                                                *00140000
+      *  STMTCYC - ACCOUNT STATEMENT CYCLE BATCH                      * 00150000
+      *                                                                *00160000
+      *  FUNCTION : SCANS ACCOUNT-FILE IN KEY ORDER FOR EVERY ACCOUNT  *00170000
+      *             WHOSE ACCOUNT-NEXT-STMT-DATE IS DUE (DEFAULTS TO  * 00180000
+      *             TODAY, OPTIONALLY OVERRIDDEN BY AN 8-DIGIT        * 00190000
+      *             YYYYMMDD PARAMETER CARD ON SYSIN, THE SAME WAY    * 00200000
+      *             PROCSUM TAKES ITS RUN DATE). FOR EACH DUE ACCOUNT  *00210000
+      *             IT TOTALS THE PROCTRAN ACTIVITY POSTED SINCE       *00220000
+      *             ACCOUNT-LAST-STMT-DATE, PRINTS A STATEMENT         *00230000
+      *             SHOWING THE OPENING BALANCE, EVERY MATCHING        *00240000
+      *             TRANSACTION AND THE CLOSING BALANCE, THEN ROLLS    *00250000
+      *             ACCOUNT-LAST-STMT-DATE FORWARD TO THE RUN DATE AND *00260000
+      *             ACCOUNT-NEXT-STMT-DATE FORWARD BY ONE CALENDAR     *00270000
+      *             MONTH (NO STATEMENT-FREQUENCY FIELD EXISTS ON      *00280000
+      *             ACCOUNT-RECORD, SO A MONTHLY CYCLE IS ASSUMED,     *00290000
+      *             THE SAME INTERVAL CREACC/DELACC ALREADY STAMP      *00300000
+      *             INTO THE NEXT-STMT FIELDS THEY WRITE).             *00310000
+      *                                                                *00320000
+      *             EACH DUE ACCOUNT'S PROCTRAN ACTIVITY IS FOUND BY   *00330000
+      *             A FULL SEQUENTIAL SCAN OF PROCTRAN-FILE, MATCHING  *00340000
+      *             ON PROC-TRAN-SORT-CODE/PROC-TRAN-ACCOUNT-NUMBER    *00350000
+      *             AND A POSTING DATE AFTER THE LAST STATEMENT AND    *00360000
+      *             NOT AFTER THE RUN DATE - ONE SCAN TO ACCUMULATE    *00370000
+      *             THE OPENING BALANCE AND A SECOND TO PRINT THE      *00380000
+      *             DETAIL LINES, SINCE THE OPENING BALANCE (CURRENT  * 00390000
+      *             BALANCE LESS THE PERIOD'S NET MOVEMENT) HAS TO BE  *00400000
+      *             KNOWN BEFORE THE STATEMENT HEADING CAN BE PRINTED. *00410000
+      *                                                                *00420000
+      *  FILES    : ACCFILE  - VSAM KSDS - ACCOUNT MASTER (I-O)        *00430000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG (INPUT)     *00440000
+      *             SYSIN    - ONE OPTIONAL PARAMETER CARD, COLS 1-8   *00450000
+      *                        = THE RUN DATE TO STATEMENT (YYYYMMDD) * 00460000
+      *             STMTRPT  - ACCOUNT STATEMENTS (OUTPUT)             *00470000
+      *                                                                *00480000
+      *  CHANGE HISTORY                                                *00490000
+      *  ----------------------------------------------------------    *00500000
+      *  DATE        BY    DESCRIPTION                                 *00510000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00520000
+      *                                                                *00530000
+      ******************************************************************00540000
+       ENVIRONMENT DIVISION.                                            00550000
+       INPUT-OUTPUT SECTION.                                            00560000
+       FILE-CONTROL.                                                    00570000
+           SELECT ACCOUNT-FILE    ASSIGN TO ACCFILE                     00580000
+                  ORGANIZATION IS INDEXED                               00590000
+                  ACCESS MODE IS DYNAMIC                                00600000
+                  RECORD KEY IS ACCOUNT-KEY OF ACCOUNT-FILE-REC         00610000
+                  FILE STATUS IS STMTCYC-ACCOUNT-STATUS.                00620000
+                                                                        00630000
+           SELECT PROCTRAN-FILE   ASSIGN TO PROCTRAN                    00640000
+                  ORGANIZATION IS INDEXED                               00650000
+                  ACCESS MODE IS DYNAMIC                                00660000
+                  RECORD KEY IS PROC-TRAN-ID OF PROCTRAN-FILE-REC       00670000
+                  FILE STATUS IS STMTCYC-PROCTRAN-STATUS.               00680000
+                                                                        00690000
+           SELECT PARAMETER-FILE  ASSIGN TO SYSIN                       00700000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00710000
+                  FILE STATUS IS STMTCYC-PARM-STATUS.                   00720000
+                                                                        00730000
+           SELECT STMT-RPT        ASSIGN TO STMTRPT                     00740000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00750000
+                  FILE STATUS IS STMTCYC-RPT-STATUS.                    00760000
+                                                                        00770000
+       DATA DIVISION.                                                   00780000
+       FILE SECTION.                                                    00790000
+       FD  ACCOUNT-FILE                                                 00800000
+           RECORDING MODE IS F.                                         00810000
+       01  ACCOUNT-FILE-REC.                                            00820000
+           COPY ACCOUNT.                                                00830000
+                                                                        00840000
+       FD  PROCTRAN-FILE                                                00850000
+           RECORDING MODE IS F.                                         00860000
+       01  PROCTRAN-FILE-REC.                                           00870000
+           COPY PROCTRAN.                                               00880000
+                                                                        00890000
+       FD  PARAMETER-FILE                                               00900000
+           RECORDING MODE IS F.                                         00910000
+       01  PARAMETER-FILE-REC             PIC X(80).                    00920000
+                                                                        00930000
+       FD  STMT-RPT                                                     00940000
+           RECORDING MODE IS F.                                         00950000
+       01  STMT-RPT-LINE                  PIC X(80).                    00960000
+                                                                        00970000
+       WORKING-STORAGE SECTION.                                         00980000
+       01  STMTCYC-WORK-AREA.                                           00990000
+           05  STMTCYC-ACCOUNT-STATUS      PIC XX.                      01000000
+           05  STMTCYC-PROCTRAN-STATUS     PIC XX.                      01010000
+           05  STMTCYC-PARM-STATUS         PIC XX.                      01020000
+           05  STMTCYC-RPT-STATUS          PIC XX.                      01030000
+           05  STMTCYC-EOF-SWITCH          PIC X     VALUE 'N'.         01040000
+               88  STMTCYC-AT-EOF                VALUE 'Y'.             01050000
+           05  STMTCYC-PROCTRAN-EOF-SWITCH PIC X     VALUE 'N'.         01060000
+               88  STMTCYC-PROCTRAN-EOF          VALUE 'Y'.             01070000
+           05  STMTCYC-RUN-DATE            PIC 9(8)  VALUE ZERO.        01080000
+           05  STMTCYC-TXN-COUNT           PIC 9(7)  VALUE ZERO.        01090000
+           05  STMTCYC-TXN-TOTAL           PIC S9(10)V99 VALUE ZERO.    01100000
+           05  STMTCYC-OPENING-BALANCE     PIC S9(10)V99 VALUE ZERO.    01110000
+           05  STMTCYC-ACCOUNTS-DUE        PIC 9(7) COMP-3 VALUE ZERO.  01120000
+           05  STMTCYC-DAYS-IN-MONTH       PIC 99.                      01130000
+           05  STMTCYC-LEAP-SWITCH         PIC X     VALUE 'N'.         01140000
+               88  STMTCYC-IS-LEAP               VALUE 'Y'.             01150000
+           05  STMTCYC-YEAR-QUOT           PIC 9(4).                    01160000
+           05  STMTCYC-YEAR-REM           PIC 9(4).                     01170000
+           05  STMTCYC-NEXT-STMT-DATE      PIC 9(8).                    01180000
+           05  STMTCYC-NEXT-STMT-GRP REDEFINES                          01190000
+                                STMTCYC-NEXT-STMT-DATE.                 01200000
+               10  STMTCYC-NEXT-STMT-YYYY      PIC 9999.                01210000
+               10  STMTCYC-NEXT-STMT-MM        PIC 99.                  01220000
+               10  STMTCYC-NEXT-STMT-DD        PIC 99.                  01230000
+                                                                        01240000
+       01  STMTCYC-MONTH-DAYS-VALUES.                                   01250000
+           05  FILLER                      PIC 99    VALUE 31.          01260000
+           05  FILLER                      PIC 99    VALUE 28.          01270000
+           05  FILLER                      PIC 99    VALUE 31.          01280000
+           05  FILLER                      PIC 99    VALUE 30.          01290000
+           05  FILLER                      PIC 99    VALUE 31.          01300000
+           05  FILLER                      PIC 99    VALUE 30.          01310000
+           05  FILLER                      PIC 99    VALUE 31.          01320000
+           05  FILLER                      PIC 99    VALUE 31.          01330000
+           05  FILLER                      PIC 99    VALUE 30.          01340000
+           05  FILLER                      PIC 99    VALUE 31.          01350000
+           05  FILLER                      PIC 99    VALUE 30.          01360000
+           05  FILLER                      PIC 99    VALUE 31.          01370000
+       01  STMTCYC-MONTH-DAYS REDEFINES STMTCYC-MONTH-DAYS-VALUES.      01380000
+           05  STMTCYC-MONTH-DAY-TAB       PIC 99    OCCURS 12 TIMES.   01390000
+                                                                        01400000
+       01  STMTCYC-HEADING-1.                                           01410000
+           05  FILLER                      PIC X(24) VALUE SPACES.      01420000
+           05  FILLER                      PIC X(18) VALUE              01430000
+               'ACCOUNT STATEMENT'.                                     01440000
+                                                                        01450000
+       01  STMTCYC-HEADING-2.                                           01460000
+           05  FILLER                      PIC X(12) VALUE              01470000
+               'ACCOUNT  : '.                                           01480000
+           05  STMTCYC-HDR-SORTCODE        PIC 9(6).                    01490000
+           05  FILLER                      PIC X(1)  VALUE '-'.         01500000
+           05  STMTCYC-HDR-ACCOUNT         PIC 9(8).                    01510000
+           05  FILLER                      PIC X(4)  VALUE SPACES.      01520000
+           05  FILLER                      PIC X(11) VALUE              01530000
+               'CUSTOMER : '.                                           01540000
+           05  STMTCYC-HDR-CUSTOMER        PIC 9(10).                   01550000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      01560000
+           05  STMTCYC-HDR-ACCTYPE         PIC X(8).                    01570000
+                                                                        01580000
+       01  STMTCYC-HEADING-3.                                           01590000
+           05  FILLER                      PIC X(10) VALUE              01600000
+               'PERIOD : '.                                             01610000
+           05  STMTCYC-HDR-FROM-DATE       PIC 9(8).                    01620000
+           05  FILLER                      PIC X(4)  VALUE ' TO '.      01630000
+           05  STMTCYC-HDR-TO-DATE         PIC 9(8).                    01640000
+                                                                        01650000
+       01  STMTCYC-HEADING-4.                                           01660000
+           05  FILLER                      PIC X(10) VALUE 'DATE'.      01670000
+           05  FILLER                      PIC X(6)  VALUE 'TYPE'.      01680000
+           05  FILLER                      PIC X(14) VALUE 'REFERENCE'. 01690000
+           05  FILLER                      PIC X(18) VALUE 'AMOUNT'.    01700000
+                                                                        01710000
+       01  STMTCYC-BALANCE-LINE.                                        01720000
+           05  STMTCYC-BAL-LABEL           PIC X(20).                   01730000
+           05  STMTCYC-BAL-AMOUNT          PIC Z(8)9.99-.               01740000
+                                                                        01750000
+       01  STMTCYC-DETAIL-LINE.                                         01760000
+           05  STMTCYC-DTL-DATE            PIC 9(8).                    01770000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      01780000
+           05  STMTCYC-DTL-TYPE            PIC X(3).                    01790000
+           05  FILLER                      PIC X(3)  VALUE SPACES.      01800000
+           05  STMTCYC-DTL-REF             PIC 9(12).                   01810000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      01820000
+           05  STMTCYC-DTL-AMOUNT          PIC Z(8)9.99-.               01830000
+                                                                        01840000
+       01  STMTCYC-SUMMARY-LINE-1.                                      01850000
+           05  FILLER                      PIC X(25) VALUE              01860000
+               'ACCOUNTS STATEMENTED  : '.                              01870000
+           05  STMTCYC-SUM-DUE             PIC Z(6)9.                   01880000
+           05  FILLER                      PIC X(42) VALUE SPACES.      01890000
+                                                                        01900000
+      ******************************************************************01910000
+       PROCEDURE DIVISION.                                              01920000
+      ******************************************************************01930000
+       0000-MAINLINE.                                                   01940000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       01950000
+                                                                        01960000
+           PERFORM 2000-PROCESS-ACCOUNT                                 01970000
+              UNTIL STMTCYC-AT-EOF                                      01980000
+                                                                        01990000
+           PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT                    02000000
+                                                                        02010000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        02020000
+                                                                        02030000
+           GO TO 9999-EXIT.                                             02040000
+                                                                        02050000
+      ******************************************************************02060000
+      *  1000-INITIALIZE - OPEN THE FILES, ESTABLISH THE RUN DATE, AND *02070000
+      *  POSITION THE ACCOUNT SCAN AT THE START OF THE FILE.           *02080000
+      ******************************************************************02090000
+       1000-INITIALIZE.                                                 02100000
+           OPEN I-O    ACCOUNT-FILE                                     02110000
+           OPEN INPUT  PROCTRAN-FILE                                    02120000
+           OPEN INPUT  PARAMETER-FILE                                   02130000
+           OPEN OUTPUT STMT-RPT                                         02140000
+                                                                        02150000
+           ACCEPT STMTCYC-RUN-DATE FROM DATE YYYYMMDD                   02160000
+                                                                        02170000
+           READ PARAMETER-FILE                                          02180000
+               AT END                                                   02190000
+                   CONTINUE                                             02200000
+               NOT AT END                                               02210000
+                   MOVE PARAMETER-FILE-REC(1:8) TO STMTCYC-RUN-DATE     02220000
+           END-READ                                                     02230000
+           CLOSE PARAMETER-FILE                                         02240000
+                                                                        02250000
+           MOVE ZERO TO ACCOUNT-SORTCODE OF ACCOUNT-FILE-REC            02260000
+           MOVE ZERO TO ACCOUNT-NUMBER OF ACCOUNT-FILE-REC              02270000
+           START ACCOUNT-FILE KEY IS NOT LESS                           02280000
+                 THAN ACCOUNT-KEY OF ACCOUNT-FILE-REC                   02290000
+               INVALID KEY                                              02300000
+                   SET STMTCYC-AT-EOF TO TRUE                           02310000
+           END-START                                                    02320000
+                                                                        02330000
+           IF NOT STMTCYC-AT-EOF                                        02340000
+               READ ACCOUNT-FILE NEXT RECORD                            02350000
+                   AT END                                               02360000
+                       SET STMTCYC-AT-EOF TO TRUE                       02370000
+               END-READ                                                 02380000
+           END-IF.                                                      02390000
+       1000-EXIT.                                                       02400000
+           EXIT.                                                        02410000
+                                                                        02420000
+      ******************************************************************02430000
+      *  2000-PROCESS-ACCOUNT - STATEMENT THIS ACCOUNT IF IT IS DUE,   *02440000
+      *  THEN READ THE NEXT ONE.                                       *02450000
+      ******************************************************************02460000
+       2000-PROCESS-ACCOUNT.                                            02470000
+           IF ACCOUNT-NEXT-STMT-DATE OF ACCOUNT-FILE-REC                02480000
+              = STMTCYC-RUN-DATE                                        02490000
+               PERFORM 2100-PRINT-STATEMENT THRU 2100-EXIT              02500000
+           END-IF                                                       02510000
+                                                                        02520000
+           READ ACCOUNT-FILE NEXT RECORD                                02530000
+               AT END                                                   02540000
+                   SET STMTCYC-AT-EOF TO TRUE                           02550000
+           END-READ.                                                    02560000
+                                                                        02570000
+      ******************************************************************02580000
+      *  2100-PRINT-STATEMENT - ACCUMULATE THE PERIOD'S ACTIVITY,      *02590000
+      *  PRINT THE STATEMENT, AND ROLL THE STATEMENT DATES FORWARD.    *02600000
+      ******************************************************************02610000
+       2100-PRINT-STATEMENT.                                            02620000
+           ADD 1 TO STMTCYC-ACCOUNTS-DUE                                02630000
+           MOVE ZERO TO STMTCYC-TXN-COUNT                               02640000
+           MOVE ZERO TO STMTCYC-TXN-TOTAL                               02650000
+                                                                        02660000
+           PERFORM 2150-REPOSITION-PROCTRAN THRU 2150-EXIT              02670000
+           PERFORM 2160-ACCUMULATE-PROCTRAN                             02680000
+              UNTIL STMTCYC-PROCTRAN-EOF                                02690000
+                                                                        02700000
+           COMPUTE STMTCYC-OPENING-BALANCE =                            02710000
+                   ACCOUNT-BALANCE OF ACCOUNT-FILE-REC                  02720000
+                   - STMTCYC-TXN-TOTAL                                  02730000
+                                                                        02740000
+           PERFORM 2180-PRINT-HEADINGS THRU 2180-EXIT                   02750000
+                                                                        02760000
+           PERFORM 2150-REPOSITION-PROCTRAN THRU 2150-EXIT              02770000
+           PERFORM 2200-PRINT-DETAIL                                    02780000
+              UNTIL STMTCYC-PROCTRAN-EOF                                02790000
+                                                                        02800000
+           MOVE 'CLOSING BALANCE     : '                                02810000
+               TO STMTCYC-BAL-LABEL                                     02820000
+           MOVE ACCOUNT-BALANCE OF ACCOUNT-FILE-REC                     02830000
+               TO STMTCYC-BAL-AMOUNT                                    02840000
+           WRITE STMT-RPT-LINE FROM STMTCYC-BALANCE-LINE                02850000
+           MOVE SPACES TO STMT-RPT-LINE                                 02860000
+           WRITE STMT-RPT-LINE                                          02870000
+                                                                        02880000
+           PERFORM 2300-ROLL-STMT-DATES THRU 2300-EXIT                  02890000
+                                                                        02900000
+           REWRITE ACCOUNT-FILE-REC.                                    02910000
+       2100-EXIT.                                                       02920000
+           EXIT.                                                        02930000
+                                                                        02940000
+      ******************************************************************02950000
+      *  2150-REPOSITION-PROCTRAN - POSITION AT THE START OF THE       *02960000
+      *  PROCTRAN FILE SO IT CAN BE RE-SCANNED FROM THE BEGINNING.     *02970000
+      ******************************************************************02980000
+       2150-REPOSITION-PROCTRAN.                                        02990000
+           MOVE 'N' TO STMTCYC-PROCTRAN-EOF-SWITCH                      03000000
+           MOVE ZERO TO PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC        03010000
+           MOVE ZERO TO PROC-TRAN-NUMBER OF PROCTRAN-FILE-REC           03020000
+           START PROCTRAN-FILE KEY IS NOT LESS                          03030000
+                 THAN PROC-TRAN-ID OF PROCTRAN-FILE-REC                 03040000
+               INVALID KEY                                              03050000
+                   SET STMTCYC-PROCTRAN-EOF TO TRUE                     03060000
+           END-START                                                    03070000
+                                                                        03080000
+           IF NOT STMTCYC-PROCTRAN-EOF                                  03090000
+               READ PROCTRAN-FILE NEXT RECORD                           03100000
+                   AT END                                               03110000
+                       SET STMTCYC-PROCTRAN-EOF TO TRUE                 03120000
+               END-READ                                                 03130000
+           END-IF.                                                      03140000
+       2150-EXIT.                                                       03150000
+           EXIT.                                                        03160000
+                                                                        03170000
+      ******************************************************************03180000
+      *  2160-ACCUMULATE-PROCTRAN - IF THIS ROW BELONGS TO THE ACCOUNT *03190000
+      *  BEING STATEMENTED AND FALLS IN THE STATEMENT PERIOD, ADD IT   *03200000
+      *  TO THE RUNNING COUNT/TOTAL, THEN READ THE NEXT ROW.           *03210000
+      ******************************************************************03220000
+       2160-ACCUMULATE-PROCTRAN.                                        03230000
+           IF PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC                  03240000
+              = ACCOUNT-SORTCODE OF ACCOUNT-FILE-REC                    03250000
+              AND PROC-TRAN-ACCOUNT-NUMBER OF PROCTRAN-FILE-REC         03260000
+              = ACCOUNT-NUMBER OF ACCOUNT-FILE-REC                      03270000
+              AND PROC-TRAN-DATE OF PROCTRAN-FILE-REC                   03280000
+              > ACCOUNT-LAST-STMT-DATE OF ACCOUNT-FILE-REC              03290000
+              AND PROC-TRAN-DATE OF PROCTRAN-FILE-REC                   03300000
+              NOT > STMTCYC-RUN-DATE                                    03310000
+               ADD 1 TO STMTCYC-TXN-COUNT                               03320000
+               ADD PROC-TRAN-AMOUNT OF PROCTRAN-FILE-REC                03330000
+                  TO STMTCYC-TXN-TOTAL                                  03340000
+           END-IF                                                       03350000
+                                                                        03360000
+           READ PROCTRAN-FILE NEXT RECORD                               03370000
+               AT END                                                   03380000
+                   SET STMTCYC-PROCTRAN-EOF TO TRUE                     03390000
+           END-READ.                                                    03400000
+                                                                        03410000
+      ******************************************************************03420000
+      *  2180-PRINT-HEADINGS - PRINT THE STATEMENT HEADING AND THE     *03430000
+      *  OPENING BALANCE LINE.                                         *03440000
+      ******************************************************************03450000
+       2180-PRINT-HEADINGS.                                             03460000
+           MOVE SPACES TO STMT-RPT-LINE                                 03470000
+           WRITE STMT-RPT-LINE                                          03480000
+           WRITE STMT-RPT-LINE FROM STMTCYC-HEADING-1                   03490000
+                                                                        03500000
+           MOVE ACCOUNT-SORTCODE OF ACCOUNT-FILE-REC                    03510000
+               TO STMTCYC-HDR-SORTCODE                                  03520000
+           MOVE ACCOUNT-NUMBER OF ACCOUNT-FILE-REC                      03530000
+               TO STMTCYC-HDR-ACCOUNT                                   03540000
+           MOVE ACCOUNT-CUSTOMER-NUMBER OF ACCOUNT-FILE-REC             03550000
+               TO STMTCYC-HDR-CUSTOMER                                  03560000
+           MOVE ACCOUNT-TYPE OF ACCOUNT-FILE-REC                        03570000
+               TO STMTCYC-HDR-ACCTYPE                                   03580000
+           WRITE STMT-RPT-LINE FROM STMTCYC-HEADING-2                   03590000
+                                                                        03600000
+           MOVE ACCOUNT-LAST-STMT-DATE OF ACCOUNT-FILE-REC              03610000
+               TO STMTCYC-HDR-FROM-DATE                                 03620000
+           MOVE STMTCYC-RUN-DATE TO STMTCYC-HDR-TO-DATE                 03630000
+           WRITE STMT-RPT-LINE FROM STMTCYC-HEADING-3                   03640000
+                                                                        03650000
+           MOVE 'OPENING BALANCE     : '                                03660000
+               TO STMTCYC-BAL-LABEL                                     03670000
+           MOVE STMTCYC-OPENING-BALANCE TO STMTCYC-BAL-AMOUNT           03680000
+           WRITE STMT-RPT-LINE FROM STMTCYC-BALANCE-LINE                03690000
+                                                                        03700000
+           MOVE SPACES TO STMT-RPT-LINE                                 03710000
+           WRITE STMT-RPT-LINE                                          03720000
+           WRITE STMT-RPT-LINE FROM STMTCYC-HEADING-4.                  03730000
+       2180-EXIT.                                                       03740000
+           EXIT.                                                        03750000
+                                                                        03760000
+      ******************************************************************03770000
+      *  2200-PRINT-DETAIL - IF THIS ROW BELONGS TO THE ACCOUNT BEING  *03780000
+      *  STATEMENTED AND FALLS IN THE STATEMENT PERIOD, PRINT IT, THEN *03790000
+      *  READ THE NEXT ROW.                                            *03800000
+      ******************************************************************03810000
+       2200-PRINT-DETAIL.                                               03820000
+           IF PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC                  03830000
+              = ACCOUNT-SORTCODE OF ACCOUNT-FILE-REC                    03840000
+              AND PROC-TRAN-ACCOUNT-NUMBER OF PROCTRAN-FILE-REC         03850000
+              = ACCOUNT-NUMBER OF ACCOUNT-FILE-REC                      03860000
+              AND PROC-TRAN-DATE OF PROCTRAN-FILE-REC                   03870000
+              > ACCOUNT-LAST-STMT-DATE OF ACCOUNT-FILE-REC              03880000
+              AND PROC-TRAN-DATE OF PROCTRAN-FILE-REC                   03890000
+              NOT > STMTCYC-RUN-DATE                                    03900000
+               MOVE PROC-TRAN-DATE OF PROCTRAN-FILE-REC                 03910000
+                   TO STMTCYC-DTL-DATE                                  03920000
+               MOVE PROC-TRAN-TYPE OF PROCTRAN-FILE-REC                 03930000
+                   TO STMTCYC-DTL-TYPE                                  03940000
+               MOVE PROC-TRAN-REF OF PROCTRAN-FILE-REC                  03950000
+                   TO STMTCYC-DTL-REF                                   03960000
+               MOVE PROC-TRAN-AMOUNT OF PROCTRAN-FILE-REC               03970000
+                   TO STMTCYC-DTL-AMOUNT                                03980000
+               WRITE STMT-RPT-LINE FROM STMTCYC-DETAIL-LINE             03990000
+           END-IF                                                       04000000
+                                                                        04010000
+           READ PROCTRAN-FILE NEXT RECORD                               04020000
+               AT END                                                   04030000
+                   SET STMTCYC-PROCTRAN-EOF TO TRUE                     04040000
+           END-READ.                                                    04050000
+                                                                        04060000
+      ******************************************************************04070000
+      *  2300-ROLL-STMT-DATES - MOVE LAST-STMT-DATE UP TO THE RUN DATE *04080000
+      *  AND ADVANCE NEXT-STMT-DATE BY ONE CALENDAR MONTH. THE DATE IS *04090000
+      *  WORKED ON IN A LOCAL YYYYMMDD WORK AREA (THE SAME DATE        *04100000
+      *  REPRESENTATION THE ACCEPT-FROM-DATE VERB AND PROC-TRAN-DATE   *04110000
+      *  USE) RATHER THAN ACCOUNT-NEXT-STMT-GROUP'S OWN SUBFIELDS,     *04120000
+      *  SINCE ACCOUNT-NEXT-STMT-DATE IS POPULATED FROM EIBDATE        *04130000
+      *  ELSEWHERE IN THE SUITE AND IS NOT BROKEN DOWN IN DD-MM-YYYY   *04140000
+      *  ORDER IN PRACTICE.                                            *04150000
+      ******************************************************************04160000
+       2300-ROLL-STMT-DATES.                                            04170000
+           MOVE STMTCYC-RUN-DATE TO ACCOUNT-LAST-STMT-DATE              04180000
+                                     OF ACCOUNT-FILE-REC                04190000
+           MOVE STMTCYC-RUN-DATE TO STMTCYC-NEXT-STMT-DATE              04200000
+                                                                        04210000
+           PERFORM 2320-ADD-ONE-MONTH THRU 2320-EXIT                    04220000
+                                                                        04230000
+           MOVE STMTCYC-NEXT-STMT-DATE TO ACCOUNT-NEXT-STMT-DATE        04240000
+                                           OF ACCOUNT-FILE-REC.         04250000
+       2300-EXIT.                                                       04260000
+           EXIT.                                                        04270000
+                                                                        04280000
+      ******************************************************************04290000
+      *  2320-ADD-ONE-MONTH - ADD ONE CALENDAR MONTH TO THE WORK DATE, *04300000
+      *  CARRYING INTO THE FOLLOWING YEAR IF NEEDED, AND CLAMPING THE  *04310000
+      *  DAY DOWN IF THE NEW MONTH IS SHORTER.                         *04320000
+      ******************************************************************04330000
+       2320-ADD-ONE-MONTH.                                              04340000
+           ADD 1 TO STMTCYC-NEXT-STMT-MM                                04350000
+           IF STMTCYC-NEXT-STMT-MM > 12                                 04360000
+               MOVE 1 TO STMTCYC-NEXT-STMT-MM                           04370000
+               ADD 1 TO STMTCYC-NEXT-STMT-YYYY                          04380000
+           END-IF                                                       04390000
+                                                                        04400000
+           PERFORM 2390-COMPUTE-DAYS-IN-MONTH THRU 2390-EXIT            04410000
+                                                                        04420000
+           IF STMTCYC-NEXT-STMT-DD > STMTCYC-DAYS-IN-MONTH              04430000
+               MOVE STMTCYC-DAYS-IN-MONTH TO STMTCYC-NEXT-STMT-DD       04440000
+           END-IF.                                                      04450000
+       2320-EXIT.                                                       04460000
+           EXIT.                                                        04470000
+                                                                        04480000
+      ******************************************************************04490000
+      *  2390-COMPUTE-DAYS-IN-MONTH - LOOK UP THE CURRENT MONTH'S      *04500000
+      *  LENGTH, ADJUSTING FEBRUARY FOR A LEAP YEAR.                   *04510000
+      ******************************************************************04520000
+       2390-COMPUTE-DAYS-IN-MONTH.                                      04530000
+           MOVE STMTCYC-MONTH-DAY-TAB(STMTCYC-NEXT-STMT-MM)             04540000
+               TO STMTCYC-DAYS-IN-MONTH                                 04550000
+                                                                        04560000
+           IF STMTCYC-NEXT-STMT-MM = 2                                  04570000
+               PERFORM 2395-SET-LEAP-SWITCH THRU 2395-EXIT              04580000
+               IF STMTCYC-IS-LEAP                                       04590000
+                   MOVE 29 TO STMTCYC-DAYS-IN-MONTH                     04600000
+               END-IF                                                   04610000
+           END-IF.                                                      04620000
+       2390-EXIT.                                                       04630000
+           EXIT.                                                        04640000
+                                                                        04650000
+      ******************************************************************04660000
+      *  2395-SET-LEAP-SWITCH - A YEAR IS A LEAP YEAR IF DIVISIBLE BY  *04670000
+      *  400, OR DIVISIBLE BY 4 BUT NOT BY 100.                        *04680000
+      ******************************************************************04690000
+       2395-SET-LEAP-SWITCH.                                            04700000
+           MOVE 'N' TO STMTCYC-LEAP-SWITCH                              04710000
+                                                                        04720000
+           DIVIDE STMTCYC-NEXT-STMT-YYYY BY 400                         04730000
+               GIVING STMTCYC-YEAR-QUOT                                 04740000
+               REMAINDER STMTCYC-YEAR-REM                               04750000
+           IF STMTCYC-YEAR-REM = ZERO                                   04760000
+               SET STMTCYC-IS-LEAP TO TRUE                              04770000
+               GO TO 2395-EXIT                                          04780000
+           END-IF                                                       04790000
+                                                                        04800000
+           DIVIDE STMTCYC-NEXT-STMT-YYYY BY 100                         04810000
+               GIVING STMTCYC-YEAR-QUOT                                 04820000
+               REMAINDER STMTCYC-YEAR-REM                               04830000
+           IF STMTCYC-YEAR-REM = ZERO                                   04840000
+               GO TO 2395-EXIT                                          04850000
+           END-IF                                                       04860000
+                                                                        04870000
+           DIVIDE STMTCYC-NEXT-STMT-YYYY BY 4                           04880000
+               GIVING STMTCYC-YEAR-QUOT                                 04890000
+               REMAINDER STMTCYC-YEAR-REM                               04900000
+           IF STMTCYC-YEAR-REM = ZERO                                   04910000
+               SET STMTCYC-IS-LEAP TO TRUE                              04920000
+           END-IF.                                                      04930000
+       2395-EXIT.                                                       04940000
+           EXIT.                                                        04950000
+                                                                        04960000
+      ******************************************************************04970000
+      *  3000-PRINT-SUMMARY - WRITE THE COUNT OF ACCOUNTS STATEMENTED. *04980000
+      ******************************************************************04990000
+       3000-PRINT-SUMMARY.                                              05000000
+           MOVE SPACES TO STMT-RPT-LINE                                 05010000
+           WRITE STMT-RPT-LINE                                          05020000
+                                                                        05030000
+           MOVE STMTCYC-ACCOUNTS-DUE TO STMTCYC-SUM-DUE                 05040000
+           WRITE STMT-RPT-LINE FROM STMTCYC-SUMMARY-LINE-1.             05050000
+       3000-EXIT.                                                       05060000
+           EXIT.                                                        05070000
+                                                                        05080000
+      ******************************************************************05090000
+      *  9000-TERMINATE - CLOSE THE REMAINING FILES.                   *05100000
+      ******************************************************************05110000
+       9000-TERMINATE.                                                  05120000
+           CLOSE ACCOUNT-FILE                                           05130000
+           CLOSE PROCTRAN-FILE                                          05140000
+           CLOSE STMT-RPT.                                              05150000
+       9000-EXIT.                                                       05160000
+           EXIT.                                                        05170000
+                                                                        05180000
+       9999-EXIT.                                                       05190000
+           STOP RUN.                                                    05200000
