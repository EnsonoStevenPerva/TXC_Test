@@ -0,0 +1,400 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    INQCUST.                                          00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       DATE-WRITTEN.  2026-08-09.                                       00100000
+      ******************************************************************00110000
+      *                                                                *00120000
+      *  INQCUST - INQUIRE CUSTOMER                                    *00130000
+      *                                                                *00140000
+      *  FUNCTION : ACCEPTS AN INQCUST COMMAREA (COPYBOOK INQCUST)     *00150000
+      *             FROM A TELLER SCREEN AND RETURNS THE CUSTOMER'S    *00160000
+      *             NAME, ADDRESS, DATE OF BIRTH AND CREDIT-SCORE      *00170000
+      *             REVIEW DATE.  IF INQCUST-PCB-POINTER IS SET ON     *00180000
+      *             ENTRY, THE CALLER IS RUNNING UNDER IMS DB/DC AND   *00190000
+      *             THE INQUIRY IS MADE AGAINST THE CUSTOMER PCB       *00200000
+      *             RATHER THAN STRAIGHT VSAM.                         *00210000
+      *                                                                *00220000
+      *  FILES    : CUSTOMER  - VSAM KSDS - CUSTOMER MASTER            *00230000
+      *             CUSTOMER PCB (IMS DB/DC) - ALTERNATE ACCESS PATH   *00240000
+      *             CUSTNAMP  - VSAM ALTERNATE INDEX PATH OVER         *00250000
+      *                         CUSTOMER, KEYED BY CUSTOMER-NAME WITH  *00260000
+      *                         DUPLICATES, USED TO DRIVE A NAME       *00270000
+      *                         SEARCH STRAIGHT TO THE MATCHING        *00280000
+      *                         NAMES INSTEAD OF A FULL BROWSE         *00290000
+      *                                                                *00300000
+      *  CHANGE HISTORY                                                *00310000
+      *  ----------------------------------------------------------    *00320000
+      *  DATE        BY    DESCRIPTION                                 *00330000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00340000
+      *                                                                *00350000
+      ******************************************************************00360000
+       DATA DIVISION.                                                   00370000
+       WORKING-STORAGE SECTION.                                         00380000
+       01  INQCUST-WORK-AREA.                                           00390000
+           05  INQCUST-RESP               PIC S9(8) COMP.               00400000
+           05  INQCUST-KEY.                                             00410000
+               10  INQCUST-KEY-SORTCODE   PIC 9(6).                     00420000
+               10  INQCUST-KEY-NUMBER     PIC 9(10).                    00430000
+           05  INQCUST-NULL-PTR           POINTER VALUE NULL.           00440000
+           05  INQCUST-DLI-STATUS         PIC XX.                       00450000
+           05  INQCUST-SEARCH-SWITCH      PIC X        VALUE 'N'.       00460000
+               88  INQCUST-SEARCH-EOF           VALUE 'Y'.              00470000
+           05  INQCUST-BROWSE-SWITCH      PIC X        VALUE SPACE.     00480000
+               88  INQCUST-BROWSE-BY-NAME       VALUE 'N'.              00490000
+               88  INQCUST-BROWSE-BY-PRIMARY    VALUE SPACE.            00500000
+           05  INQCUST-NAME-KEY           PIC X(60).                    00510000
+           05  INQCUST-NAME-LEN           PIC 9(2) COMP VALUE ZERO.     00520000
+           05  INQCUST-ADDR-LEN           PIC 9(3) COMP VALUE ZERO.     00530000
+           05  INQCUST-NAME-TALLY         PIC 9(4) COMP VALUE ZERO.     00540000
+           05  INQCUST-ADDR-TALLY         PIC 9(4) COMP VALUE ZERO.     00550000
+           05  INQCUST-MATCH-COUNT        PIC 9(4) COMP VALUE ZERO.     00560000
+                                                                        00570000
+       01  INQCUST-CUSTOMER-REC.                                        00580000
+           COPY CUSTOMER.                                               00590000
+                                                                        00600000
+      *    IMS SEGMENT LAYOUT FOR THE CUSTOMER PCB PATH - SAME SHAPE    00610000
+      *    AS THE VSAM CUSTOMER-RECORD.                                 00620000
+       01  INQCUST-IMS-SEGMENT.                                         00630000
+           COPY CUSTOMER REPLACING CUSTOMER-RECORD BY INQCUST-IMS-CUST. 00640000
+                                                                        00650000
+       LINKAGE SECTION.                                                 00660000
+       01  DFHCOMMAREA.                                                 00670000
+           COPY INQCUST.                                                00680000
+                                                                        00690000
+      *    STANDARD IMS PCB MASK, OVERLAID ON INQCUST-PCB-POINTER VIA  *00690100
+      *    SET ADDRESS SO THE REAL STATUS CODE RETURNED BY THE GU CAN  *00690200
+      *    BE INSPECTED - A LINKAGE ITEM HAS NO STORAGE OF ITS OWN AND  00690300
+      *    IS ALWAYS ADDRESSED THROUGH THE POINTER IT IS SET TO.       *00690400
+       01  INQCUST-PCB-MASK.                                            00690500
+           05  INQCUST-PCB-DBDNAME        PIC X(8).                     00690600
+           05  INQCUST-PCB-SEG-LEVEL      PIC XX.                       00690700
+           05  INQCUST-PCB-STATUS-CODE    PIC XX.                       00690800
+           05  INQCUST-PCB-PROC-OPTIONS   PIC X(4).                     00690900
+           05  INQCUST-PCB-RESERVE-DLI    PIC S9(5) COMP.               00691000
+           05  INQCUST-PCB-SEGMENT-NAME   PIC X(8).                     00691100
+           05  INQCUST-PCB-LENGTH-FB      PIC S9(5) COMP.               00691200
+           05  INQCUST-PCB-NUMB-SEGS      PIC S9(5) COMP.               00691300
+           05  INQCUST-PCB-KEY-FB-AREA    PIC X(48).                    00691400
+                                                                        00691500
+      ******************************************************************00700000
+       PROCEDURE DIVISION.                                              00710000
+      ******************************************************************00720000
+       0000-MAINLINE.                                                   00730000
+           MOVE SPACE TO INQCUST-INQ-SUCCESS                            00740000
+           MOVE SPACE TO INQCUST-INQ-FAIL-CD                            00750000
+                                                                        00760000
+           IF INQCUST-MODE-SEARCH                                       00770000
+               PERFORM 1200-NAME-SEARCH THRU 1200-EXIT                  00780000
+           ELSE                                                         00790000
+               IF INQCUST-PCB-POINTER NOT = INQCUST-NULL-PTR            00800000
+                   PERFORM 1100-IMS-INQUIRY THRU 1100-EXIT              00810000
+               ELSE                                                     00820000
+                   PERFORM 1000-VSAM-INQUIRY THRU 1000-EXIT             00830000
+               END-IF                                                   00840000
+           END-IF                                                       00850000
+                                                                        00860000
+           IF INQCUST-INQ-FAIL-CD = SPACE                               00870000
+               MOVE 'Y' TO INQCUST-INQ-SUCCESS                          00880000
+           ELSE                                                         00890000
+               MOVE 'N' TO INQCUST-INQ-SUCCESS                          00900000
+           END-IF                                                       00910000
+                                                                        00920000
+           GO TO 9999-EXIT.                                             00930000
+                                                                        00940000
+      ******************************************************************00950000
+      *  1000-VSAM-INQUIRY - LOOK THE CUSTOMER UP ON THE VSAM FILE.    *00960000
+      ******************************************************************00970000
+       1000-VSAM-INQUIRY.                                               00980000
+           MOVE INQCUST-SCODE  TO INQCUST-KEY-SORTCODE                  00990000
+           MOVE INQCUST-CUSTNO TO INQCUST-KEY-NUMBER                    01000000
+                                                                        01010000
+           EXEC CICS                                                    01020000
+               READ DATASET('CUSTOMER')                                 01030000
+                    INTO(INQCUST-CUSTOMER-REC)                          01040000
+                    RIDFLD(INQCUST-KEY)                                 01050000
+                    RESP(INQCUST-RESP)                                  01060000
+           END-EXEC                                                     01070000
+                                                                        01080000
+           IF INQCUST-RESP = DFHRESP(NOTFND)                            01090000
+               MOVE '1' TO INQCUST-INQ-FAIL-CD                          01100000
+           ELSE                                                         01110000
+               IF INQCUST-RESP NOT = DFHRESP(NORMAL)                    01120000
+                   MOVE '8' TO INQCUST-INQ-FAIL-CD                      01130000
+               ELSE                                                     01140000
+                   PERFORM 2000-MOVE-RESULT THRU 2000-EXIT              01150000
+               END-IF                                                   01160000
+           END-IF.                                                      01170000
+       1000-EXIT.                                                       01180000
+           EXIT.                                                        01190000
+                                                                        01200000
+      ******************************************************************01210000
+      *  1100-IMS-INQUIRY - LOOK THE CUSTOMER UP VIA THE CUSTOMER PCB. *01220000
+      ******************************************************************01230000
+       1100-IMS-INQUIRY.                                                01240000
+           MOVE INQCUST-SCODE  TO INQCUST-KEY-SORTCODE                  01250000
+           MOVE INQCUST-CUSTNO TO INQCUST-KEY-NUMBER                    01260000
+                                                                        01270000
+           MOVE SPACE TO INQCUST-DLI-STATUS                             01280000
+           SET ADDRESS OF INQCUST-PCB-MASK TO INQCUST-PCB-POINTER       01285000
+                                                                        01290000
+           EXEC DLI                                                     01300000
+               GU                                                       01310000
+               USING PCB(INQCUST-PCB-POINTER)                           01320000
+               SEGMENT('CUSTOMER')                                      01330000
+               INTO(INQCUST-IMS-SEGMENT)                                01340000
+               WHERE (CUSTOMER-KEY OF INQCUST-IMS-CUST = INQCUST-KEY)   01350000
+           END-EXEC                                                     01360000
+                                                                        01370000
+           MOVE INQCUST-PCB-STATUS-CODE OF INQCUST-PCB-MASK             01375000
+               TO INQCUST-DLI-STATUS                                    01378000
+                                                                        01379000
+           IF INQCUST-DLI-STATUS = 'GE' OR INQCUST-DLI-STATUS = 'GB'    01380000
+               MOVE '1' TO INQCUST-INQ-FAIL-CD                          01390000
+           ELSE                                                         01400000
+               IF INQCUST-DLI-STATUS NOT = SPACES                       01410000
+                   MOVE '8' TO INQCUST-INQ-FAIL-CD                      01420000
+               ELSE                                                     01430000
+                   MOVE CORRESPONDING INQCUST-IMS-CUST                  01440000
+                     TO CUSTOMER-RECORD OF INQCUST-CUSTOMER-REC         01450000
+                   PERFORM 2000-MOVE-RESULT THRU 2000-EXIT              01460000
+               END-IF                                                   01470000
+           END-IF.                                                      01480000
+       1100-EXIT.                                                       01490000
+           EXIT.                                                        01500000
+                                                                        01510000
+      ******************************************************************01520000
+      *  1200-NAME-SEARCH - LOCATE CUSTOMERS WHOSE NAME AND/OR        * 01530000
+      *  ADDRESS CONTAIN THE PARTIAL SEARCH TEXT SUPPLIED IN          * 01540000
+      *  INQCUST-SEARCH-NAME/-ADDR.  IF INQCUST-SCODE IS SUPPLIED     * 01550000
+      *  THE SEARCH IS RESTRICTED TO THAT SORT CODE, OTHERWISE EVERY  * 01560000
+      *  BRANCH IS SEARCHED.  WHEN A SEARCH NAME IS GIVEN THE BROWSE  * 01570000
+      *  IS DRIVEN OFF THE CUSTNAMP ALTERNATE INDEX PATH, KEYED BY    * 01580000
+      *  CUSTOMER-NAME, SO IT STARTS AT THE MATCHING NAMES AND STOPS  * 01590000
+      *  AS SOON AS THE NAME NO LONGER MATCHES THE SEARCH PREFIX -    * 01600000
+      *  NOT A FULL PASS OF THE FILE.  A SEARCH ON ADDRESS ALONE HAS  * 01610000
+      *  NO SUITABLE KEY AND STILL BROWSES THE PRIMARY FILE IN FULL.  * 01620000
+      ******************************************************************01630000
+       1200-NAME-SEARCH.                                                01640000
+           MOVE ZERO TO INQCUST-RESULT-COUNT                            01650000
+           MOVE ZERO TO INQCUST-MATCH-COUNT                             01660000
+           MOVE SPACE TO INQCUST-MORE-FLAG                              01670000
+           MOVE SPACE TO INQCUST-SEARCH-SWITCH                          01680000
+                                                                        01690000
+           MOVE 60 TO INQCUST-NAME-LEN                                  01700000
+           PERFORM 1205-TRIM-NAME-LEN THRU 1205-EXIT                    01710000
+              UNTIL INQCUST-NAME-LEN = ZERO                             01720000
+                 OR INQCUST-SEARCH-NAME(INQCUST-NAME-LEN:1) NOT = SPACE 01730000
+                                                                        01740000
+           MOVE 160 TO INQCUST-ADDR-LEN                                 01750000
+           PERFORM 1206-TRIM-ADDR-LEN THRU 1206-EXIT                    01760000
+              UNTIL INQCUST-ADDR-LEN = ZERO                             01770000
+                 OR INQCUST-SEARCH-ADDR(INQCUST-ADDR-LEN:1) NOT = SPACE 01780000
+                                                                        01790000
+           IF INQCUST-SCODE = SPACES                                    01800000
+               MOVE ZERO TO INQCUST-KEY-SORTCODE                        01810000
+           ELSE                                                         01820000
+               MOVE INQCUST-SCODE TO INQCUST-KEY-SORTCODE               01830000
+           END-IF                                                       01840000
+           MOVE ZERO TO INQCUST-KEY-NUMBER                              01850000
+                                                                        01860000
+           IF INQCUST-NAME-LEN > ZERO                                   01870000
+               SET INQCUST-BROWSE-BY-NAME TO TRUE                       01880000
+               MOVE SPACES TO INQCUST-NAME-KEY                          01890000
+               MOVE INQCUST-SEARCH-NAME(1:INQCUST-NAME-LEN)             01900000
+                 TO INQCUST-NAME-KEY(1:INQCUST-NAME-LEN)                01910000
+                                                                        01920000
+               EXEC CICS                                                01930000
+                   STARTBR DATASET('CUSTNAMP')                          01940000
+                           RIDFLD(INQCUST-NAME-KEY)                     01950000
+                           GTEQ                                         01960000
+                           RESP(INQCUST-RESP)                           01970000
+               END-EXEC                                                 01980000
+           ELSE                                                         01990000
+               SET INQCUST-BROWSE-BY-PRIMARY TO TRUE                    02000000
+                                                                        02010000
+               EXEC CICS                                                02020000
+                   STARTBR DATASET('CUSTOMER')                          02030000
+                           RIDFLD(INQCUST-KEY)                          02040000
+                           GTEQ                                         02050000
+                           RESP(INQCUST-RESP)                           02060000
+               END-EXEC                                                 02070000
+           END-IF                                                       02080000
+                                                                        02090000
+           IF INQCUST-RESP = DFHRESP(NORMAL)                            02100000
+               PERFORM 1210-SCAN-CUSTOMERS THRU 1210-EXIT               02110000
+                  UNTIL INQCUST-SEARCH-EOF                              02120000
+                     OR INQCUST-MATCH-COUNT > 20                        02130000
+                                                                        02140000
+               IF INQCUST-BROWSE-BY-NAME                                02150000
+                   EXEC CICS                                            02160000
+                       ENDBR DATASET('CUSTNAMP')                        02170000
+                   END-EXEC                                             02180000
+               ELSE                                                     02190000
+                   EXEC CICS                                            02200000
+                       ENDBR DATASET('CUSTOMER')                        02210000
+                   END-EXEC                                             02220000
+               END-IF                                                   02230000
+           END-IF                                                       02240000
+                                                                        02250000
+           IF INQCUST-RESULT-COUNT = ZERO                               02260000
+               MOVE '1' TO INQCUST-INQ-FAIL-CD                          02270000
+           END-IF.                                                      02280000
+       1200-EXIT.                                                       02290000
+           EXIT.                                                        02300000
+                                                                        02310000
+      ******************************************************************02320000
+      *  1205-TRIM-NAME-LEN - STEP BACK ONE CHARACTER TO FIND THE     * 02330000
+      *  LENGTH OF THE SEARCH NAME WITH TRAILING SPACES REMOVED.      * 02340000
+      ******************************************************************02350000
+       1205-TRIM-NAME-LEN.                                              02360000
+           SUBTRACT 1 FROM INQCUST-NAME-LEN.                            02370000
+       1205-EXIT.                                                       02380000
+           EXIT.                                                        02390000
+                                                                        02400000
+      ******************************************************************02410000
+      *  1206-TRIM-ADDR-LEN - STEP BACK ONE CHARACTER TO FIND THE     * 02420000
+      *  LENGTH OF THE SEARCH ADDRESS WITH TRAILING SPACES REMOVED.   * 02430000
+      ******************************************************************02440000
+       1206-TRIM-ADDR-LEN.                                              02450000
+           SUBTRACT 1 FROM INQCUST-ADDR-LEN.                            02460000
+       1206-EXIT.                                                       02470000
+           EXIT.                                                        02480000
+                                                                        02490000
+      ******************************************************************02500000
+      *  1210-SCAN-CUSTOMERS - READ THE NEXT CUSTOMER ON THE BROWSE.  * 02510000
+      *  ON THE NAME PATH, STOP AS SOON AS THE NAME NO LONGER MATCHES * 02520000
+      *  THE SEARCH PREFIX, SINCE THE PATH IS IN NAME ORDER AND NO    * 02530000
+      *  LATER RECORD CAN MATCH EITHER.  ON THE PRIMARY FILE, STOP AT * 02540000
+      *  THE SORT-CODE BOUNDARY WHEN ONE BRANCH WAS ASKED FOR.  EITHER* 02550000
+      *  WAY, TEST WHAT SURVIVES FOR A NAME/ADDRESS MATCH.            * 02560000
+      ******************************************************************02570000
+       1210-SCAN-CUSTOMERS.                                             02580000
+           IF INQCUST-BROWSE-BY-NAME                                    02590000
+               EXEC CICS                                                02600000
+                   READNEXT DATASET('CUSTNAMP')                         02610000
+                            INTO(INQCUST-CUSTOMER-REC)                  02620000
+                            RIDFLD(INQCUST-NAME-KEY)                    02630000
+                            RESP(INQCUST-RESP)                          02640000
+               END-EXEC                                                 02650000
+           ELSE                                                         02660000
+               EXEC CICS                                                02670000
+                   READNEXT DATASET('CUSTOMER')                         02680000
+                            INTO(INQCUST-CUSTOMER-REC)                  02690000
+                            RIDFLD(INQCUST-KEY)                         02700000
+                            RESP(INQCUST-RESP)                          02710000
+               END-EXEC                                                 02720000
+           END-IF                                                       02730000
+                                                                        02740000
+           IF INQCUST-RESP NOT = DFHRESP(NORMAL)                        02750000
+               SET INQCUST-SEARCH-EOF TO TRUE                           02760000
+           ELSE                                                         02770000
+               IF INQCUST-BROWSE-BY-NAME                                02780000
+                   IF CUSTOMER-NAME OF INQCUST-CUSTOMER-REC             02790000
+                        (1:INQCUST-NAME-LEN)                            02800000
+                      NOT = INQCUST-SEARCH-NAME(1:INQCUST-NAME-LEN)     02810000
+                       SET INQCUST-SEARCH-EOF TO TRUE                   02820000
+                   ELSE                                                 02830000
+                       PERFORM 1220-TEST-MATCH THRU 1220-EXIT           02840000
+                   END-IF                                               02850000
+               ELSE                                                     02860000
+                   IF INQCUST-SCODE NOT = SPACES                        02870000
+                      AND CUSTOMER-SORTCODE OF INQCUST-CUSTOMER-REC     02880000
+                          NOT = INQCUST-KEY-SORTCODE                    02890000
+                       SET INQCUST-SEARCH-EOF TO TRUE                   02900000
+                   ELSE                                                 02910000
+                       PERFORM 1220-TEST-MATCH THRU 1220-EXIT           02920000
+                   END-IF                                               02930000
+               END-IF                                                   02940000
+           END-IF.                                                      02950000
+       1210-EXIT.                                                       02960000
+           EXIT.                                                        02970000
+                                                                        02980000
+      ******************************************************************02990000
+      *  1220-TEST-MATCH - CHECK WHETHER THE SEARCH TEXT APPEARS      * 03000000
+      *  ANYWHERE WITHIN THIS CUSTOMER'S NAME AND/OR ADDRESS.         * 03010000
+      ******************************************************************03020000
+       1220-TEST-MATCH.                                                 03030000
+           MOVE ZERO TO INQCUST-NAME-TALLY                              03040000
+           MOVE ZERO TO INQCUST-ADDR-TALLY                              03050000
+                                                                        03060000
+           IF INQCUST-NAME-LEN > ZERO                                   03070000
+               INSPECT CUSTOMER-NAME OF INQCUST-CUSTOMER-REC            03080000
+                   TALLYING INQCUST-NAME-TALLY FOR ALL                  03090000
+                   INQCUST-SEARCH-NAME(1:INQCUST-NAME-LEN)              03100000
+           END-IF                                                       03110000
+                                                                        03120000
+           IF INQCUST-ADDR-LEN > ZERO                                   03130000
+               INSPECT CUSTOMER-ADDRESS OF INQCUST-CUSTOMER-REC         03140000
+                   TALLYING INQCUST-ADDR-TALLY FOR ALL                  03150000
+                   INQCUST-SEARCH-ADDR(1:INQCUST-ADDR-LEN)              03160000
+           END-IF                                                       03170000
+                                                                        03180000
+           IF (INQCUST-NAME-LEN = ZERO OR INQCUST-NAME-TALLY > ZERO)    03190000
+              AND (INQCUST-ADDR-LEN = ZERO OR INQCUST-ADDR-TALLY > ZERO)03200000
+              AND (INQCUST-SCODE = SPACES                               03210000
+                   OR INQCUST-BROWSE-BY-PRIMARY                         03220000
+                   OR CUSTOMER-SORTCODE OF INQCUST-CUSTOMER-REC         03230000
+                      = INQCUST-KEY-SORTCODE)                           03240000
+               ADD 1 TO INQCUST-MATCH-COUNT                             03250000
+               IF INQCUST-MATCH-COUNT <= 20                             03260000
+                   PERFORM 1230-ADD-RESULT THRU 1230-EXIT               03270000
+               ELSE                                                     03280000
+                   MOVE 'Y' TO INQCUST-MORE-FLAG                        03290000
+               END-IF                                                   03300000
+           END-IF.                                                      03310000
+       1220-EXIT.                                                       03320000
+           EXIT.                                                        03330000
+                                                                        03340000
+      ******************************************************************03350000
+      *  1230-ADD-RESULT - APPEND ONE MATCHING CUSTOMER TO THE        * 03360000
+      *  RESULT LIST RETURNED TO THE CALLER.                          * 03370000
+      ******************************************************************03380000
+       1230-ADD-RESULT.                                                 03390000
+           MOVE INQCUST-MATCH-COUNT TO INQCUST-RESULT-COUNT             03400000
+           MOVE CUSTOMER-SORTCODE OF INQCUST-CUSTOMER-REC               03410000
+               TO INQCUST-RES-SORTCODE(INQCUST-RESULT-COUNT)            03420000
+           MOVE CUSTOMER-NUMBER OF INQCUST-CUSTOMER-REC                 03430000
+               TO INQCUST-RES-CUSTNO(INQCUST-RESULT-COUNT)              03440000
+           MOVE CUSTOMER-NAME OF INQCUST-CUSTOMER-REC                   03450000
+               TO INQCUST-RES-NAME(INQCUST-RESULT-COUNT).               03460000
+       1230-EXIT.                                                       03470000
+           EXIT.                                                        03480000
+                                                                        03490000
+      ******************************************************************03500000
+      *  2000-MOVE-RESULT - MOVE THE CUSTOMER RECORD OUT TO THE        *03510000
+      *  COMMAREA RESULT FIELDS.                                       *03520000
+      ******************************************************************03530000
+       2000-MOVE-RESULT.                                                03540000
+           MOVE CUSTOMER-NAME OF INQCUST-CUSTOMER-REC TO INQCUST-NAME   03550000
+           MOVE CUSTOMER-ADDRESS OF INQCUST-CUSTOMER-REC                03560000
+             TO INQCUST-ADDR                                            03570000
+           MOVE CUSTOMER-BIRTH-DAY OF INQCUST-CUSTOMER-REC              03580000
+             TO INQCUST-DOB-DD                                          03590000
+           MOVE CUSTOMER-BIRTH-MONTH OF INQCUST-CUSTOMER-REC            03600000
+             TO INQCUST-DOB-MM                                          03610000
+           MOVE CUSTOMER-BIRTH-YEAR OF INQCUST-CUSTOMER-REC             03620000
+             TO INQCUST-DOB-YYYY                                        03630000
+           MOVE CUSTOMER-CREDIT-SCORE OF INQCUST-CUSTOMER-REC           03640000
+             TO INQCUST-CREDIT-SCORE                                    03650000
+           MOVE CUSTOMER-CS-REVIEW-DAY OF INQCUST-CUSTOMER-REC          03660000
+             TO INQCUST-CS-REVIEW-DD                                    03670000
+           MOVE CUSTOMER-CS-REVIEW-MONTH OF INQCUST-CUSTOMER-REC        03680000
+             TO INQCUST-CS-REVIEW-MM                                    03690000
+           MOVE CUSTOMER-CS-REVIEW-YEAR OF INQCUST-CUSTOMER-REC         03700000
+             TO INQCUST-CS-REVIEW-YYYY.                                 03710000
+       2000-EXIT.                                                       03720000
+           EXIT.                                                        03730000
+                                                                        03740000
+      ******************************************************************03750000
+      *  9999-EXIT - RETURN TO THE CALLER.                             *03760000
+      ******************************************************************03770000
+       9999-EXIT.                                                       03780000
+           EXEC CICS                                                    03790000
+               RETURN                                                   03800000
+           END-EXEC.                                                    03810000
