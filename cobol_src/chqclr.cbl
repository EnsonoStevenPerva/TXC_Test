@@ -0,0 +1,591 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    CHQCLR.                                           00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ******************************************************************00130000
+      *                                                                *00140000
+      *  CHQCLR - CHEQUE CLEARING BATCH                                *00150000
+      *                                                                *00160000
+      *  FUNCTION : READS A SEQUENTIAL EXTRACT OF CHEQUE CLEARING      *00170000
+      *             NOTIFICATIONS RECEIVED FROM THE CLEARING HOUSE,    *00180000
+      *             ONE ROW PER CHEQUE EVENT, AND APPLIES EACH ONE TO  *00190000
+      *             THE NAMED ACCOUNT ACCORDING TO ITS ACTION CODE :   *00200000
+      *                                                                *00210000
+      *               CHI - CHEQUE PAID IN      - CREDIT THE ACCOUNT   *00220000
+      *               CHO - CHEQUE PAID OUT      - DEBIT THE ACCOUNT   *00230000
+      *               CHA - CLEARING ACKNOWLEDGED - NO BALANCE EFFECT, *00240000
+      *                     LOGGED ONLY AS AN AUDIT TRAIL ENTRY        *00250000
+      *               CHF - CHEQUE FAILED/BOUNCED - THE VALUE OF A     *00260000
+      *                     CHEQUE PREVIOUSLY PAID IN IS REVERSED BY   *00270000
+      *                     DEBITING THE ACCOUNT FOR THE SAME AMOUNT   *00280000
+      *                                                                *00290000
+      *             A CHO DOES NOT REJECT FOR INSUFFICIENT FUNDS, AS   *00300000
+      *             IT REPRESENTS A CLEARING-HOUSE EVENT THAT HAS      *00310000
+      *             ALREADY BEEN COMMITTED OUTSIDE THIS BANK'S         *00320000
+      *             CONTROL AND MUST BE APPLIED REGARDLESS.            *00330000
+      *                                                                *00340000
+      *             ACCOUNT NOT FOUND OR NOT OPEN REJECTS THE ROW.     *00350000
+      *             EVERY APPLIED ROW IS LOGGED TO PROCTRAN UNDER THE  *00360000
+      *             MATCHING CHA/CHF/CHI/CHO TYPE, WITH THE CHEQUE     *00370000
+      *             NUMBER AND COUNTERPARTY SORT CODE/ACCOUNT CARRIED  *00380000
+      *             IN THE PROC-TRAN-DESC-CHEQUE SHAPE.  SINCE THIS IS *00390000
+      *             A BATCH JOB WITH NO EIBTASKN OF ITS OWN, THE NEXT  *00400000
+      *             PROCTRAN NUMBER IS ASSIGNED FROM A PROCTRAN        *00410000
+      *             CONTROL SINGLETON (COPYBOOK PRCTCTRL), READ AND    *00420000
+      *             REWRITTEN THE SAME WAY CUSTCTRL/ACCTCTRL HAND OUT  *00430000
+      *             THE NEXT CUSTOMER/ACCOUNT NUMBER.                  *00440000
+      *                                                                *00450000
+      *  FILES    : CLRFILE  - CLEARING HOUSE EXTRACT (INPUT)          *00460000
+      *             ACCOUNT  - VSAM KSDS - ACCOUNT MASTER (I-O)        *00470000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG (I-O)       *00480000
+      *             PCTLFILE - VSAM KSDS - PROCTRAN CONTROL (I-O)      *00490000
+      *             CLRRPT   - CLEARING ACTIVITY REPORT (OUTPUT)       *00500000
+      *             CHKPTF   - CHECKPOINT FILE (I-O)                   *00510000
+      *                                                                *00520000
+      *  CHECKPOINT/RESTART : THE EXTRACT IS A PLAIN SEQUENTIAL FILE   *00530000
+      *             WITH NO KEY OF ITS OWN, SO RESTART WORKS BY        *00540000
+      *             RE-READING AND DISCARDING THE NUMBER OF INPUT      *00550000
+      *             ROWS THE CHECKPOINT RECORD SHOWS WERE ALREADY      *00560000
+      *             PROCESSED BEFORE RESUMING NORMAL PROCESSING, THE   *00570000
+      *             SAME WAY CUSLOAD RESTARTS ITS EXTRACT.             *00580000
+      *                                                                *00590000
+      *  CHANGE HISTORY                                                *00600000
+      *  ----------------------------------------------------------    *00610000
+      *  DATE        BY    DESCRIPTION                                 *00620000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00630000
+      *                                                                *00640000
+      ******************************************************************00650000
+       ENVIRONMENT DIVISION.                                            00660000
+       INPUT-OUTPUT SECTION.                                            00670000
+       FILE-CONTROL.                                                    00680000
+           SELECT CLEAR-FILE      ASSIGN TO CLRFILE                     00690000
+                  ORGANIZATION IS SEQUENTIAL                            00700000
+                  FILE STATUS IS CHQCLR-CLEAR-STATUS.                   00710000
+                                                                        00720000
+           SELECT ACCOUNT-FILE    ASSIGN TO ACCFILE                     00730000
+                  ORGANIZATION IS INDEXED                               00740000
+                  ACCESS MODE IS DYNAMIC                                00750000
+                  RECORD KEY IS ACCOUNT-KEY OF ACCOUNT-FILE-REC         00760000
+                  FILE STATUS IS CHQCLR-ACCOUNT-STATUS.                 00770000
+                                                                        00780000
+           SELECT PROCTRAN-FILE   ASSIGN TO PROCTRAN                    00790000
+                  ORGANIZATION IS INDEXED                               00800000
+                  ACCESS MODE IS RANDOM                                 00810000
+                  RECORD KEY IS PROC-TRAN-ID OF PROCTRAN-FILE-REC       00820000
+                  FILE STATUS IS CHQCLR-PROCTRAN-STATUS.                00830000
+                                                                        00840000
+           SELECT PCTRL-FILE      ASSIGN TO PCTLFILE                    00850000
+                  ORGANIZATION IS INDEXED                               00860000
+                  ACCESS MODE IS RANDOM                                 00870000
+                  RECORD KEY IS PROCTRAN-CONTROL-KEY OF PCTRL-FILE-REC  00880000
+                  FILE STATUS IS CHQCLR-PCTRL-STATUS.                   00890000
+                                                                        00900000
+           SELECT CLEAR-RPT       ASSIGN TO CLRRPT                      00910000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00920000
+                  FILE STATUS IS CHQCLR-RPT-STATUS.                     00930000
+                                                                        00940000
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF                      00950000
+                  ORGANIZATION IS INDEXED                               00960000
+                  ACCESS MODE IS RANDOM                                 00970000
+                  RECORD KEY IS CHECKPOINT-JOB-NAME                     00980000
+                                 OF CHECKPOINT-FILE-REC                 00990000
+                  FILE STATUS IS CHQCLR-CKPT-STATUS.                    01000000
+                                                                        01010000
+       DATA DIVISION.                                                   01020000
+       FILE SECTION.                                                    01030000
+       FD  CLEAR-FILE                                                   01040000
+           RECORDING MODE IS F.                                         01050000
+       01  CLEAR-FILE-REC.                                              01060000
+           COPY CHQCLR.                                                 01070000
+                                                                        01080000
+       FD  ACCOUNT-FILE                                                 01090000
+           RECORDING MODE IS F.                                         01100000
+       01  ACCOUNT-FILE-REC.                                            01110000
+           COPY ACCOUNT.                                                01120000
+                                                                        01130000
+       FD  PROCTRAN-FILE                                                01140000
+           RECORDING MODE IS F.                                         01150000
+       01  PROCTRAN-FILE-REC.                                           01160000
+           COPY PROCTRAN.                                               01170000
+                                                                        01180000
+       FD  PCTRL-FILE                                                   01190000
+           RECORDING MODE IS F.                                         01200000
+       01  PCTRL-FILE-REC.                                              01210000
+           COPY PRCTCTRL.                                               01220000
+                                                                        01230000
+       FD  CLEAR-RPT                                                    01240000
+           RECORDING MODE IS F.                                         01250000
+       01  CLEAR-RPT-LINE                     PIC X(80).                01260000
+                                                                        01270000
+       FD  CHECKPOINT-FILE                                              01280000
+           RECORDING MODE IS F.                                         01290000
+       01  CHECKPOINT-FILE-REC.                                         01300000
+           COPY CHKPOINT.                                               01310000
+                                                                        01320000
+       WORKING-STORAGE SECTION.                                         01330000
+       01  CHQCLR-WORK-AREA.                                            01340000
+           05  CHQCLR-CLEAR-STATUS         PIC XX.                      01350000
+           05  CHQCLR-ACCOUNT-STATUS       PIC XX.                      01360000
+           05  CHQCLR-PROCTRAN-STATUS      PIC XX.                      01370000
+           05  CHQCLR-PCTRL-STATUS         PIC XX.                      01380000
+           05  CHQCLR-RPT-STATUS           PIC XX.                      01390000
+           05  CHQCLR-CKPT-STATUS          PIC XX.                      01400000
+               88  CHQCLR-CKPT-NOTFND            VALUE '23'.            01410000
+           05  CHQCLR-EOF-SWITCH           PIC X     VALUE 'N'.         01420000
+               88  CHQCLR-AT-EOF                 VALUE 'Y'.             01430000
+           05  CHQCLR-RESTART-SWITCH       PIC X     VALUE 'N'.         01440000
+               88  CHQCLR-IS-RESTART             VALUE 'Y'.             01450000
+           05  CHQCLR-READ-COUNT           PIC 9(9)  COMP-3 VALUE ZERO. 01460000
+           05  CHQCLR-SKIP-COUNT           PIC 9(9)  COMP-3 VALUE ZERO. 01470000
+           05  CHQCLR-APPLIED-COUNT        PIC 9(9)  COMP-3 VALUE ZERO. 01480000
+           05  CHQCLR-REJECTED-COUNT       PIC 9(9)  COMP-3 VALUE ZERO. 01490000
+           05  CHQCLR-CKPT-COUNT           PIC 9(5)  COMP VALUE ZERO.   01500000
+           05  CHQCLR-CKPT-INTERVAL        PIC 9(5)  COMP VALUE 1000.   01510000
+           05  CHQCLR-CTL-SORTCODE         PIC 9(6)  VALUE 987654.      01520000
+           05  CHQCLR-CTL-NUMBER           PIC 9(8)  VALUE ZERO.        01530000
+           05  CHQCLR-NEW-TRAN-NUMBER      PIC 9(8)  VALUE ZERO.        01540000
+           05  CHQCLR-REJECT-SWITCH        PIC X     VALUE 'N'.         01550000
+               88  CHQCLR-REJECTED               VALUE 'Y'.             01560000
+           05  CHQCLR-REJECT-REASON        PIC X(30) VALUE SPACES.      01570000
+           05  CHQCLR-CURRENT-DATE         PIC 9(8).                    01580000
+           05  CHQCLR-CURRENT-TIME         PIC 9(6).                    01590000
+                                                                        01600000
+       01  CHQCLR-DETAIL-LINE.                                          01610000
+           05  CHQCLR-DTL-STATUS           PIC X(8).                    01620000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      01630000
+           05  CHQCLR-DTL-SORTCODE         PIC 9(6).                    01640000
+           05  FILLER                      PIC X(1)  VALUE '-'.         01650000
+           05  CHQCLR-DTL-ACCOUNT          PIC 9(8).                    01660000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      01670000
+           05  CHQCLR-DTL-ACTION           PIC X(3).                    01680000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      01690000
+           05  CHQCLR-DTL-CHEQUE-NO        PIC 9(10).                   01700000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      01710000
+           05  CHQCLR-DTL-REASON           PIC X(30).                   01720000
+                                                                        01730000
+       01  CHQCLR-SUMMARY-LINE-1.                                       01740000
+           05  FILLER                      PIC X(20) VALUE              01750000
+               'RECORDS READ      : '.                                  01760000
+           05  CHQCLR-SUM-READ             PIC Z(8)9.                   01770000
+           05  FILLER                      PIC X(47) VALUE SPACES.      01780000
+                                                                        01790000
+       01  CHQCLR-SUMMARY-LINE-2.                                       01800000
+           05  FILLER                      PIC X(20) VALUE              01810000
+               'RECORDS APPLIED   : '.                                  01820000
+           05  CHQCLR-SUM-APPLIED          PIC Z(8)9.                   01830000
+           05  FILLER                      PIC X(47) VALUE SPACES.      01840000
+                                                                        01850000
+       01  CHQCLR-SUMMARY-LINE-3.                                       01860000
+           05  FILLER                      PIC X(20) VALUE              01870000
+               'RECORDS REJECTED  : '.                                  01880000
+           05  CHQCLR-SUM-REJECTED         PIC Z(8)9.                   01890000
+           05  FILLER                      PIC X(47) VALUE SPACES.      01900000
+                                                                        01910000
+      ******************************************************************01920000
+       PROCEDURE DIVISION.                                              01930000
+      ******************************************************************01940000
+       0000-MAINLINE.                                                   01950000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       01960000
+                                                                        01970000
+           PERFORM 2000-PROCESS-RECORD                                  01980000
+              UNTIL CHQCLR-AT-EOF                                       01990000
+                                                                        02000000
+           PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT                    02010000
+                                                                        02020000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        02030000
+                                                                        02040000
+           GO TO 9999-EXIT.                                             02050000
+                                                                        02060000
+      ******************************************************************02070000
+      *  1000-INITIALIZE - OPEN THE FILES, LOOK FOR A CHECKPOINT LEFT  *02080000
+      *  BY A PRIOR RUN, SKIP PAST ANY ROWS IT SHOWS AS ALREADY        *02090000
+      *  PROCESSED, AND PRIME THE FIRST READ.                          *02100000
+      ******************************************************************02110000
+       1000-INITIALIZE.                                                 02120000
+           OPEN INPUT  CLEAR-FILE                                       02130000
+           OPEN I-O    ACCOUNT-FILE                                     02140000
+           OPEN I-O    PROCTRAN-FILE                                    02150000
+           OPEN I-O    PCTRL-FILE                                       02160000
+           OPEN I-O    CHECKPOINT-FILE                                  02170000
+                                                                        02180000
+           ACCEPT CHQCLR-CURRENT-DATE FROM DATE YYYYMMDD                02190000
+           ACCEPT CHQCLR-CURRENT-TIME FROM TIME                         02200000
+                                                                        02210000
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT                  02220000
+                                                                        02230000
+           IF CHQCLR-IS-RESTART                                         02240000
+               OPEN EXTEND CLEAR-RPT                                    02250000
+               MOVE CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC         02260000
+                   TO CHQCLR-SKIP-COUNT                                 02270000
+               PERFORM 1150-SKIP-CLEARED-RECORD THRU 1150-EXIT          02280000
+                  UNTIL CHQCLR-READ-COUNT >= CHQCLR-SKIP-COUNT          02290000
+                     OR CHQCLR-AT-EOF                                   02300000
+           ELSE                                                         02310000
+               OPEN OUTPUT CLEAR-RPT                                    02320000
+           END-IF                                                       02330000
+                                                                        02340000
+           IF NOT CHQCLR-AT-EOF                                         02350000
+               READ CLEAR-FILE                                          02360000
+                   AT END                                               02370000
+                       SET CHQCLR-AT-EOF TO TRUE                        02380000
+               END-READ                                                 02390000
+           END-IF.                                                      02400000
+       1000-EXIT.                                                       02410000
+           EXIT.                                                        02420000
+                                                                        02430000
+      ******************************************************************02440000
+      *  1100-READ-CHECKPOINT - LOOK FOR A CHECKPOINT LEFT BY A PRIOR   02450000
+      *  RUN OF THIS JOB, THE SAME WAY CUSLOAD DOES.                    02460000
+      ******************************************************************02470000
+       1100-READ-CHECKPOINT.                                            02480000
+           MOVE 'CHQCLR' TO CHECKPOINT-JOB-NAME                         02490000
+                             OF CHECKPOINT-FILE-REC                     02500000
+                                                                        02510000
+           READ CHECKPOINT-FILE                                         02520000
+               INVALID KEY                                              02530000
+                   CONTINUE                                             02540000
+           END-READ                                                     02550000
+                                                                        02560000
+           IF CHQCLR-CKPT-NOTFND                                        02570000
+               MOVE 'CKPT' TO CHECKPOINT-EYECATCHER                     02580000
+                               OF CHECKPOINT-FILE-REC                   02590000
+               MOVE 'CHQCLR' TO CHECKPOINT-JOB-NAME                     02600000
+                                 OF CHECKPOINT-FILE-REC                 02610000
+               MOVE ZERO TO CHECKPOINT-LAST-SORTCODE                    02620000
+                             OF CHECKPOINT-FILE-REC                     02630000
+               MOVE ZERO TO CHECKPOINT-LAST-NUMBER                      02640000
+                             OF CHECKPOINT-FILE-REC                     02650000
+               MOVE ZERO TO CHECKPOINT-LAST-DATE OF CHECKPOINT-FILE-REC 02660000
+               MOVE ZERO TO CHECKPOINT-LAST-TIME OF CHECKPOINT-FILE-REC 02670000
+               MOVE ZERO TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC 02680000
+               SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC        02690000
+                   TO TRUE                                              02700000
+               WRITE CHECKPOINT-FILE-REC                                02710000
+           ELSE                                                         02720000
+               IF CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC         02730000
+                   SET CHQCLR-IS-RESTART TO TRUE                        02740000
+               ELSE                                                     02750000
+                   SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC    02760000
+                       TO TRUE                                          02770000
+                   MOVE ZERO TO CHECKPOINT-LAST-SORTCODE                02780000
+                                 OF CHECKPOINT-FILE-REC                 02790000
+                   MOVE ZERO TO CHECKPOINT-LAST-NUMBER                  02800000
+                                 OF CHECKPOINT-FILE-REC                 02810000
+                   MOVE ZERO TO CHECKPOINT-ROW-COUNT                    02820000
+                                 OF CHECKPOINT-FILE-REC                 02830000
+                   REWRITE CHECKPOINT-FILE-REC                          02840000
+               END-IF                                                   02850000
+           END-IF.                                                      02860000
+       1100-EXIT.                                                       02870000
+           EXIT.                                                        02880000
+                                                                        02890000
+      ******************************************************************02900000
+      *  1150-SKIP-CLEARED-RECORD - READ AND DISCARD ONE INPUT ROW A   *02910000
+      *  PRIOR RUN ALREADY PROCESSED, SINCE THE EXTRACT HAS NO KEY OF  *02920000
+      *  ITS OWN TO POSITION AGAINST.                                  *02930000
+      ******************************************************************02940000
+       1150-SKIP-CLEARED-RECORD.                                        02950000
+           READ CLEAR-FILE                                              02960000
+               AT END                                                   02970000
+                   SET CHQCLR-AT-EOF TO TRUE                            02980000
+           END-READ                                                     02990000
+                                                                        03000000
+           IF NOT CHQCLR-AT-EOF                                         03010000
+               ADD 1 TO CHQCLR-READ-COUNT                               03020000
+           END-IF.                                                      03030000
+       1150-EXIT.                                                       03040000
+           EXIT.                                                        03050000
+                                                                        03060000
+      ******************************************************************03070000
+      *  2000-PROCESS-RECORD - APPLY ONE CLEARING-HOUSE ROW TO THE     *03080000
+      *  NAMED ACCOUNT, WRITE OR REJECT IT, LOG THE OUTCOME,           *03090000
+      *  CHECKPOINT EVERY N ROWS, AND READ THE NEXT ONE.               *03100000
+      ******************************************************************03110000
+       2000-PROCESS-RECORD.                                             03120000
+           ADD 1 TO CHQCLR-READ-COUNT                                   03130000
+           ADD 1 TO CHQCLR-CKPT-COUNT                                   03140000
+           MOVE 'N'    TO CHQCLR-REJECT-SWITCH                          03150000
+           MOVE SPACES TO CHQCLR-REJECT-REASON                          03160000
+                                                                        03170000
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT                     03180000
+                                                                        03190000
+           IF NOT CHQCLR-REJECTED                                       03200000
+               PERFORM 2200-APPLY-ACTION THRU 2200-EXIT                 03210000
+           END-IF                                                       03220000
+                                                                        03230000
+           IF NOT CHQCLR-REJECTED                                       03240000
+               PERFORM 2300-REWRITE-ACCOUNT THRU 2300-EXIT              03250000
+           END-IF                                                       03260000
+                                                                        03270000
+           IF NOT CHQCLR-REJECTED                                       03280000
+               PERFORM 2400-ASSIGN-PROCTRAN-NUMBER THRU 2400-EXIT       03290000
+           END-IF                                                       03300000
+                                                                        03310000
+           IF NOT CHQCLR-REJECTED                                       03320000
+               PERFORM 2500-WRITE-PROCTRAN THRU 2500-EXIT               03330000
+           END-IF                                                       03340000
+                                                                        03350000
+           IF CHQCLR-REJECTED                                           03360000
+               PERFORM 2900-WRITE-REJECT THRU 2900-EXIT                 03370000
+           ELSE                                                         03380000
+               PERFORM 2800-WRITE-ACCEPT THRU 2800-EXIT                 03390000
+           END-IF                                                       03400000
+                                                                        03410000
+           IF CHQCLR-CKPT-COUNT >= CHQCLR-CKPT-INTERVAL                 03420000
+               PERFORM 2990-WRITE-CHECKPOINT THRU 2990-EXIT             03430000
+           END-IF                                                       03440000
+                                                                        03450000
+           READ CLEAR-FILE                                              03460000
+               AT END                                                   03470000
+                   SET CHQCLR-AT-EOF TO TRUE                            03480000
+           END-READ.                                                    03490000
+                                                                        03500000
+      ******************************************************************03510000
+      *  2100-READ-ACCOUNT - READ THE NAMED ACCOUNT FOR UPDATE, AND    *03520000
+      *  CONFIRM IT IS OPEN.                                           *03530000
+      ******************************************************************03540000
+       2100-READ-ACCOUNT.                                               03550000
+           MOVE CHQCLR-SORTCODE OF CLEAR-FILE-REC                       03560000
+               TO ACCOUNT-SORTCODE OF ACCOUNT-FILE-REC                  03570000
+           MOVE CHQCLR-ACCOUNT  OF CLEAR-FILE-REC                       03580000
+               TO ACCOUNT-NUMBER OF ACCOUNT-FILE-REC                    03590000
+                                                                        03600000
+           READ ACCOUNT-FILE                                            03610000
+               KEY IS ACCOUNT-KEY OF ACCOUNT-FILE-REC                   03620000
+               INVALID KEY                                              03630000
+                   MOVE 'Y' TO CHQCLR-REJECT-SWITCH                     03640000
+                   MOVE 'ACCOUNT NOT FOUND' TO CHQCLR-REJECT-REASON     03650000
+                   GO TO 2100-EXIT                                      03660000
+           END-READ                                                     03670000
+                                                                        03680000
+           IF NOT ACCOUNT-OPEN OF ACCOUNT-FILE-REC                      03690000
+               MOVE 'Y' TO CHQCLR-REJECT-SWITCH                         03700000
+               MOVE 'ACCOUNT CLOSED' TO CHQCLR-REJECT-REASON            03710000
+           END-IF.                                                      03720000
+       2100-EXIT.                                                       03730000
+           EXIT.                                                        03740000
+                                                                        03750000
+      ******************************************************************03760000
+      *  2200-APPLY-ACTION - APPLY THE BALANCE EFFECT FOR THIS ROW'S   *03770000
+      *  ACTION CODE.  CHA HAS NO BALANCE EFFECT - IT IS AN            *03780000
+      *  ACKNOWLEDGMENT THAT IS LOGGED TO PROCTRAN ONLY.               *03790000
+      ******************************************************************03800000
+       2200-APPLY-ACTION.                                               03810000
+           IF CHQCLR-PAID-IN OF CLEAR-FILE-REC                          03820000
+               ADD CHQCLR-AMOUNT OF CLEAR-FILE-REC                      03830000
+                  TO ACCOUNT-BALANCE OF ACCOUNT-FILE-REC                03840000
+           END-IF                                                       03850000
+                                                                        03860000
+           IF CHQCLR-PAID-OUT OF CLEAR-FILE-REC                         03870000
+               SUBTRACT CHQCLR-AMOUNT OF CLEAR-FILE-REC                 03880000
+                  FROM ACCOUNT-BALANCE OF ACCOUNT-FILE-REC              03890000
+           END-IF                                                       03900000
+                                                                        03910000
+           IF CHQCLR-FAILED OF CLEAR-FILE-REC                           03920000
+               SUBTRACT CHQCLR-AMOUNT OF CLEAR-FILE-REC                 03930000
+                  FROM ACCOUNT-BALANCE OF ACCOUNT-FILE-REC              03940000
+           END-IF.                                                      03950000
+       2200-EXIT.                                                       03960000
+           EXIT.                                                        03970000
+                                                                        03980000
+      ******************************************************************03990000
+      *  2300-REWRITE-ACCOUNT - REWRITE THE UPDATED ACCOUNT RECORD.    *04000000
+      *  AN ACKNOWLEDGMENT MAKES NO CHANGE, SO THE REWRITE IS HARMLESS *04010000
+      *  AND KEEPS THIS PARAGRAPH THE SAME FOR EVERY ACTION CODE.      *04020000
+      ******************************************************************04030000
+       2300-REWRITE-ACCOUNT.                                            04040000
+           REWRITE ACCOUNT-FILE-REC                                     04050000
+               INVALID KEY                                              04060000
+                   MOVE 'Y' TO CHQCLR-REJECT-SWITCH                     04070000
+                   MOVE 'ACCOUNT REWRITE ERROR' TO CHQCLR-REJECT-REASON 04080000
+           END-REWRITE.                                                 04090000
+       2300-EXIT.                                                       04100000
+           EXIT.                                                        04110000
+                                                                        04120000
+      ******************************************************************04130000
+      *  2400-ASSIGN-PROCTRAN-NUMBER - READ THE PROCTRAN CONTROL       *04140000
+      *  SINGLETON, BUMP LAST-PROC-TRAN-NUMBER, AND REWRITE, THE SAME  *04150000
+      *  WAY 2400-ASSIGN-CUSTNO HANDS OUT THE NEXT CUSTOMER NUMBER IN  *04160000
+      *  CUSLOAD.                                                      *04170000
+      ******************************************************************04180000
+       2400-ASSIGN-PROCTRAN-NUMBER.                                     04190000
+           MOVE CHQCLR-CTL-SORTCODE TO PROCTRAN-CONTROL-SORTCODE        04200000
+                                        OF PCTRL-FILE-REC               04210000
+           MOVE CHQCLR-CTL-NUMBER   TO PROCTRAN-CONTROL-NUMBER          04220000
+                                        OF PCTRL-FILE-REC               04230000
+                                                                        04240000
+           READ PCTRL-FILE                                              04250000
+               KEY IS PROCTRAN-CONTROL-KEY OF PCTRL-FILE-REC            04260000
+               INVALID KEY                                              04270000
+                   MOVE 'PTCL' TO PROCTRAN-CONTROL-EYECATCHER           04280000
+                                   OF PCTRL-FILE-REC                    04290000
+                   MOVE CHQCLR-CTL-SORTCODE                             04300000
+                       TO PROCTRAN-CONTROL-SORTCODE OF PCTRL-FILE-REC   04310000
+                   MOVE CHQCLR-CTL-NUMBER                               04320000
+                       TO PROCTRAN-CONTROL-NUMBER OF PCTRL-FILE-REC     04330000
+                   MOVE ZERO TO LAST-PROC-TRAN-NUMBER OF PCTRL-FILE-REC 04340000
+                   WRITE PCTRL-FILE-REC                                 04350000
+           END-READ                                                     04360000
+                                                                        04370000
+           ADD 1 TO LAST-PROC-TRAN-NUMBER OF PCTRL-FILE-REC             04380000
+           MOVE LAST-PROC-TRAN-NUMBER OF PCTRL-FILE-REC                 04390000
+               TO CHQCLR-NEW-TRAN-NUMBER                                04400000
+                                                                        04410000
+           REWRITE PCTRL-FILE-REC                                       04420000
+               INVALID KEY                                              04430000
+                   MOVE 'Y' TO CHQCLR-REJECT-SWITCH                     04440000
+                   MOVE 'CONTROL RECORD ERROR' TO CHQCLR-REJECT-REASON  04450000
+           END-REWRITE.                                                 04460000
+       2400-EXIT.                                                       04470000
+           EXIT.                                                        04480000
+                                                                        04490000
+      ******************************************************************04500000
+      *  2500-WRITE-PROCTRAN - LOG THE CLEARING EVENT UNDER ITS        *04510000
+      *  MATCHING CHA/CHF/CHI/CHO TYPE, CARRYING THE CHEQUE NUMBER AND *04520000
+      *  COUNTERPARTY SORT CODE/ACCOUNT IN PROC-TRAN-DESC-CHEQUE.      *04530000
+      ******************************************************************04540000
+       2500-WRITE-PROCTRAN.                                             04550000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF PROCTRAN-FILE-REC    04560000
+           MOVE ACCOUNT-SORTCODE OF ACCOUNT-FILE-REC                    04570000
+               TO PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC              04580000
+           MOVE ACCOUNT-NUMBER OF ACCOUNT-FILE-REC                      04581000
+               TO PROC-TRAN-ACCOUNT-NUMBER OF PROCTRAN-FILE-REC         04582000
+           MOVE CHQCLR-NEW-TRAN-NUMBER                                  04590000
+               TO PROC-TRAN-NUMBER OF PROCTRAN-FILE-REC                 04600000
+           MOVE CHQCLR-CURRENT-DATE                                     04610000
+               TO PROC-TRAN-DATE OF PROCTRAN-FILE-REC                   04620000
+           MOVE CHQCLR-CURRENT-TIME                                     04630000
+               TO PROC-TRAN-TIME OF PROCTRAN-FILE-REC                   04640000
+           MOVE CHQCLR-NEW-TRAN-NUMBER                                  04650000
+               TO PROC-TRAN-REF OF PROCTRAN-FILE-REC                    04660000
+           MOVE CHQCLR-ACTION-CODE OF CLEAR-FILE-REC                    04670000
+               TO PROC-TRAN-TYPE OF PROCTRAN-FILE-REC                   04680000
+           MOVE CHQCLR-AMOUNT OF CLEAR-FILE-REC                         04690000
+               TO PROC-TRAN-AMOUNT OF PROCTRAN-FILE-REC                 04700000
+           MOVE 'GBP' TO PROC-TRAN-CURRENCY OF PROCTRAN-FILE-REC        04710000
+                                                                        04720000
+           MOVE CHQCLR-CHEQUE-NUMBER OF CLEAR-FILE-REC                  04730000
+               TO PROC-DESC-CHEQUE-NUMBER OF PROCTRAN-FILE-REC          04740000
+           MOVE CHQCLR-COUNTERPARTY-SORTCODE OF CLEAR-FILE-REC          04750000
+               TO PROC-DESC-CHEQUE-SORTCODE OF PROCTRAN-FILE-REC        04760000
+           MOVE CHQCLR-COUNTERPARTY-ACCOUNT OF CLEAR-FILE-REC           04770000
+               TO PROC-DESC-CHEQUE-ACCOUNT OF PROCTRAN-FILE-REC         04780000
+           MOVE 'CHEQUE' TO PROC-DESC-CHEQUE-FOOTER OF PROCTRAN-FILE-REC04790000
+                                                                        04800000
+           WRITE PROCTRAN-FILE-REC                                      04810000
+               INVALID KEY                                              04820000
+                   MOVE 'Y' TO CHQCLR-REJECT-SWITCH                     04830000
+                   MOVE 'PROCTRAN WRITE ERROR' TO CHQCLR-REJECT-REASON  04840000
+           END-WRITE.                                                   04850000
+       2500-EXIT.                                                       04860000
+           EXIT.                                                        04870000
+                                                                        04880000
+      ******************************************************************04890000
+      *  2800-WRITE-ACCEPT - LOG A SUCCESSFULLY APPLIED ROW.           *04900000
+      ******************************************************************04910000
+       2800-WRITE-ACCEPT.                                               04920000
+           ADD 1 TO CHQCLR-APPLIED-COUNT                                04930000
+                                                                        04940000
+           MOVE 'APPLIED' TO CHQCLR-DTL-STATUS                          04950000
+           MOVE CHQCLR-SORTCODE OF CLEAR-FILE-REC TO CHQCLR-DTL-SORTCODE04960000
+           MOVE CHQCLR-ACCOUNT  OF CLEAR-FILE-REC TO CHQCLR-DTL-ACCOUNT 04970000
+           MOVE CHQCLR-ACTION-CODE OF CLEAR-FILE-REC                    04980000
+               TO CHQCLR-DTL-ACTION                                     04990000
+           MOVE CHQCLR-CHEQUE-NUMBER OF CLEAR-FILE-REC                  05000000
+               TO CHQCLR-DTL-CHEQUE-NO                                  05010000
+           MOVE SPACES TO CHQCLR-DTL-REASON                             05020000
+                                                                        05030000
+           WRITE CLEAR-RPT-LINE FROM CHQCLR-DETAIL-LINE.                05040000
+       2800-EXIT.                                                       05050000
+           EXIT.                                                        05060000
+                                                                        05070000
+      ******************************************************************05080000
+      *  2900-WRITE-REJECT - LOG A REJECTED ROW WITH THE REASON IT WAS *05090000
+      *  TURNED DOWN.                                                  *05100000
+      ******************************************************************05110000
+       2900-WRITE-REJECT.                                               05120000
+           ADD 1 TO CHQCLR-REJECTED-COUNT                               05130000
+                                                                        05140000
+           MOVE 'REJECTED' TO CHQCLR-DTL-STATUS                         05150000
+           MOVE CHQCLR-SORTCODE OF CLEAR-FILE-REC TO CHQCLR-DTL-SORTCODE05160000
+           MOVE CHQCLR-ACCOUNT  OF CLEAR-FILE-REC TO CHQCLR-DTL-ACCOUNT 05170000
+           MOVE CHQCLR-ACTION-CODE OF CLEAR-FILE-REC                    05180000
+               TO CHQCLR-DTL-ACTION                                     05190000
+           MOVE CHQCLR-CHEQUE-NUMBER OF CLEAR-FILE-REC                  05200000
+               TO CHQCLR-DTL-CHEQUE-NO                                  05210000
+           MOVE CHQCLR-REJECT-REASON TO CHQCLR-DTL-REASON               05220000
+                                                                        05230000
+           WRITE CLEAR-RPT-LINE FROM CHQCLR-DETAIL-LINE.                05240000
+       2900-EXIT.                                                       05250000
+           EXIT.                                                        05260000
+                                                                        05270000
+      ******************************************************************05280000
+      *  2990-WRITE-CHECKPOINT - RECORD HOW FAR THIS RUN HAS GOT SO A  *05290000
+      *  RESTART AFTER AN ABEND CAN PICK UP FROM HERE RATHER THAN      *05300000
+      *  REPROCESSING THE WHOLE EXTRACT.                               *05310000
+      ******************************************************************05320000
+       2990-WRITE-CHECKPOINT.                                           05330000
+           MOVE CHQCLR-SORTCODE OF CLEAR-FILE-REC                       05340000
+               TO CHECKPOINT-LAST-SORTCODE OF CHECKPOINT-FILE-REC       05350000
+           MOVE CHQCLR-ACCOUNT OF CLEAR-FILE-REC                        05360000
+               TO CHECKPOINT-LAST-NUMBER OF CHECKPOINT-FILE-REC         05370000
+           MOVE CHQCLR-CURRENT-DATE                                     05380000
+               TO CHECKPOINT-LAST-DATE OF CHECKPOINT-FILE-REC           05390000
+           MOVE ZERO TO CHECKPOINT-LAST-TIME OF CHECKPOINT-FILE-REC     05400000
+           MOVE CHQCLR-READ-COUNT                                       05410000
+               TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC           05420000
+           SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC TO TRUE    05430000
+                                                                        05440000
+           REWRITE CHECKPOINT-FILE-REC                                  05450000
+                                                                        05460000
+           MOVE ZERO TO CHQCLR-CKPT-COUNT.                              05470000
+       2990-EXIT.                                                       05480000
+           EXIT.                                                        05490000
+                                                                        05500000
+      ******************************************************************05510000
+      *  3000-PRINT-SUMMARY - WRITE THE READ/APPLIED/REJECTED TOTALS.  *05520000
+      ******************************************************************05530000
+       3000-PRINT-SUMMARY.                                              05540000
+           MOVE SPACES TO CLEAR-RPT-LINE                                05550000
+           WRITE CLEAR-RPT-LINE                                         05560000
+                                                                        05570000
+           MOVE CHQCLR-READ-COUNT TO CHQCLR-SUM-READ                    05580000
+           WRITE CLEAR-RPT-LINE FROM CHQCLR-SUMMARY-LINE-1              05590000
+                                                                        05600000
+           MOVE CHQCLR-APPLIED-COUNT TO CHQCLR-SUM-APPLIED              05610000
+           WRITE CLEAR-RPT-LINE FROM CHQCLR-SUMMARY-LINE-2              05620000
+                                                                        05630000
+           MOVE CHQCLR-REJECTED-COUNT TO CHQCLR-SUM-REJECTED            05640000
+           WRITE CLEAR-RPT-LINE FROM CHQCLR-SUMMARY-LINE-3.             05650000
+       3000-EXIT.                                                       05660000
+           EXIT.                                                        05670000
+                                                                        05680000
+      ******************************************************************05690000
+      *  9000-TERMINATE - MARK THE CHECKPOINT COMPLETE SO THE NEXT RUN *05700000
+      *  STARTS FRESH, AND CLOSE THE FILES.                            *05710000
+      ******************************************************************05720000
+       9000-TERMINATE.                                                  05730000
+           MOVE CHQCLR-READ-COUNT                                       05740000
+               TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC           05750000
+           SET CHECKPOINT-COMPLETE OF CHECKPOINT-FILE-REC TO TRUE       05760000
+           REWRITE CHECKPOINT-FILE-REC                                  05770000
+                                                                        05780000
+           CLOSE CLEAR-FILE                                             05790000
+           CLOSE ACCOUNT-FILE                                           05800000
+           CLOSE PROCTRAN-FILE                                          05810000
+           CLOSE PCTRL-FILE                                             05820000
+           CLOSE CLEAR-RPT                                              05830000
+           CLOSE CHECKPOINT-FILE.                                       05840000
+       9000-EXIT.                                                       05850000
+           EXIT.                                                        05860000
+                                                                        05870000
+       9999-EXIT.                                                       05880000
+           STOP RUN.                                                    05890000
