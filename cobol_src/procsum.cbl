@@ -0,0 +1,265 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    PROCSUM.                                          00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ******************************************************************00130000
+      *                                                                *00140000
+      *  PROCSUM - PROCTRAN DAILY TRANSACTION SUMMARY REPORT           *00150000
+      *                                                                *00160000
+      *  FUNCTION : READS THE PROCTRAN TRANSACTION FILE FOR A GIVEN    *00170000
+      *             BUSINESS DATE (SUPPLIED AS AN 8-DIGIT YYYYMMDD     *00180000
+      *             PARAMETER CARD ON SYSIN), TOTALS PROC-TRAN-AMOUNT  *00190000
+      *             BY PROC-TRAN-TYPE WITHIN PROC-TRAN-SORT-CODE, AND  *00200000
+      *             PRINTS A CONTROL-TOTAL PAGE SO OPERATIONS CAN      *00210000
+      *             MATCH IT AGAINST THE END-OF-DAY BALANCING SHEET.   *00220000
+      *                                                                *00230000
+      *  FILES    : PROCFILE - PROCTRAN TRANSACTION FILE (INPUT)       *00240000
+      *             SYSIN    - ONE PARAMETER CARD, COLS 1-8 = THE      *00250000
+      *                        BUSINESS DATE TO SUMMARIZE (YYYYMMDD)   *00260000
+      *             SUMMRPT  - DAILY SUMMARY REPORT (OUTPUT)           *00270000
+      *                                                                *00280000
+      *  CHANGE HISTORY                                                *00290000
+      *  ----------------------------------------------------------    *00300000
+      *  DATE        BY    DESCRIPTION                                 *00310000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00320000
+      *                                                                *00330000
+      ******************************************************************00340000
+       ENVIRONMENT DIVISION.                                            00350000
+       INPUT-OUTPUT SECTION.                                            00360000
+       FILE-CONTROL.                                                    00370000
+           SELECT PROCTRAN-FILE   ASSIGN TO PROCFILE                    00380000
+                  ORGANIZATION IS INDEXED                               00390000
+                  ACCESS MODE IS SEQUENTIAL                             00400000
+                  RECORD KEY IS PROC-TRAN-ID OF PROCTRAN-FILE-REC       00410000
+                  FILE STATUS IS PROCSUM-PROCTRAN-STATUS.               00420000
+                                                                        00430000
+           SELECT PARAMETER-FILE  ASSIGN TO SYSIN                       00440000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00450000
+                  FILE STATUS IS PROCSUM-PARM-STATUS.                   00460000
+                                                                        00470000
+           SELECT SUMMARY-RPT     ASSIGN TO SUMMRPT                     00480000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00490000
+                  FILE STATUS IS PROCSUM-RPT-STATUS.                    00500000
+                                                                        00510000
+       DATA DIVISION.                                                   00520000
+       FILE SECTION.                                                    00530000
+       FD  PROCTRAN-FILE                                                00540000
+           RECORDING MODE IS F.                                         00550000
+       01  PROCTRAN-FILE-REC.                                           00560000
+           COPY PROCTRAN.                                               00570000
+                                                                        00580000
+       FD  PARAMETER-FILE                                               00590000
+           RECORDING MODE IS F.                                         00600000
+       01  PARAMETER-FILE-REC             PIC X(80).                    00610000
+                                                                        00620000
+       FD  SUMMARY-RPT                                                  00630000
+           RECORDING MODE IS F.                                         00640000
+       01  SUMMARY-RPT-LINE               PIC X(80).                    00650000
+                                                                        00660000
+       WORKING-STORAGE SECTION.                                         00670000
+       01  PROCSUM-WORK-AREA.                                           00680000
+           05  PROCSUM-PROCTRAN-STATUS    PIC XX.                       00690000
+               88  PROCSUM-PROCTRAN-EOF        VALUE '10'.              00700000
+           05  PROCSUM-PARM-STATUS        PIC XX.                       00710000
+           05  PROCSUM-RPT-STATUS         PIC XX.                       00720000
+           05  PROCSUM-EOF-SWITCH         PIC X        VALUE 'N'.       00730000
+               88  PROCSUM-AT-EOF               VALUE 'Y'.              00740000
+           05  PROCSUM-RUN-DATE           PIC 9(8)     VALUE ZERO.      00750000
+           05  PROCSUM-SC-COUNT           PIC 9(4) COMP VALUE ZERO.     00760000
+                                                                        00770000
+      *    TABLE OF THE 26 KNOWN PROCTRAN TYPE CODES, IN THE ORDER     *00780000
+      *    THEY APPEAR ON PROC-TRAN-TYPE IN PROCTRAN.CPY.  A TRANSFER'S*00790500
+      *    DEBIT LEG (TFD) AND CREDIT LEG (TFC) ARE SEPARATE CODES,    *00790600
+      *    THE SAME WAY A STANDING ORDER'S PDR/PCR PAIR IS.            *00790700
+       01  PROCSUM-TYPE-CODES.                                          00800000
+           05  FILLER                     PIC X(54) VALUE               00810000
+               'CHACHFCHICHOCREDEBICAICCIDAIDCOCAOCCODAODCOCSPCRPDRTFD'.00820000
+           05  FILLER                     PIC X(24) VALUE               00821000
+               'TFCOCURCCRUCCSRCSACSXMRG'.                              00822000
+       01  PROCSUM-TYPE-TABLE REDEFINES PROCSUM-TYPE-CODES.             00830000
+           05  PROCSUM-TYPE-ENTRY         PIC X(3) OCCURS 26 TIMES.     00840000
+                                                                        00850000
+      *    RUNNING TOTALS BY SORT CODE (UP TO 50 BRANCHES) AND, WITHIN *00860000
+      *    EACH SORT CODE, BY THE 26 TRANSACTION TYPES.                *00870000
+       01  PROCSUM-TOTALS-TABLE.                                        00880000
+           05  PROCSUM-SC-ENTRY           OCCURS 50 TIMES               00890000
+                                           INDEXED BY PROCSUM-SC-IDX.   00900000
+               10  PROCSUM-SC-CODE        PIC 9(6)      VALUE ZERO.     00910000
+               10  PROCSUM-TY-ENTRY       OCCURS 26 TIMES               00920000
+                                           INDEXED BY PROCSUM-TY-IDX.   00930000
+                   15  PROCSUM-TY-COUNT   PIC 9(7)      VALUE ZERO.     00940000
+                   15  PROCSUM-TY-TOTAL   PIC S9(10)V99 VALUE ZERO.     00950000
+                                                                        00960000
+       01  PROCSUM-HEADING-1.                                           00970000
+           05  FILLER                     PIC X(20) VALUE SPACES.       00980000
+           05  FILLER                     PIC X(30)                     00990000
+                  VALUE 'PROCTRAN DAILY SUMMARY REPORT'.                01000000
+                                                                        01010000
+       01  PROCSUM-HEADING-2.                                           01020000
+           05  FILLER                     PIC X(12) VALUE               01030000
+               'RUN DATE : '.                                           01040000
+           05  PROCSUM-HDR-DATE           PIC 9(8).                     01050000
+                                                                        01060000
+       01  PROCSUM-HEADING-3.                                           01070000
+           05  FILLER                     PIC X(10) VALUE 'SORT CODE'.  01080000
+           05  FILLER                     PIC X(6)  VALUE 'TYPE'.       01090000
+           05  FILLER                     PIC X(12) VALUE 'COUNT'.      01100000
+           05  FILLER                     PIC X(18) VALUE 'TOTAL AMOUNT'01110000
+                                                                        01120000
+       01  PROCSUM-DETAIL-LINE.                                         01130000
+           05  PROCSUM-DTL-SORTCODE       PIC 9(6).                     01140000
+           05  FILLER                     PIC X(4)  VALUE SPACES.       01150000
+           05  PROCSUM-DTL-TYPE           PIC X(3).                     01160000
+           05  FILLER                     PIC X(3)  VALUE SPACES.       01170000
+           05  PROCSUM-DTL-COUNT          PIC ZZZ,ZZ9.                  01180000
+           05  FILLER                     PIC X(4)  VALUE SPACES.       01190000
+           05  PROCSUM-DTL-AMOUNT         PIC Z,ZZZ,ZZZ,ZZ9.99-.        01200000
+                                                                        01210000
+      ******************************************************************01220000
+       PROCEDURE DIVISION.                                              01230000
+      ******************************************************************01240000
+       0000-MAINLINE.                                                   01250000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       01260000
+                                                                        01270000
+           PERFORM 2000-PROCESS-PROCTRAN                                01280000
+              UNTIL PROCSUM-AT-EOF                                      01290000
+                                                                        01300000
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT                     01310000
+                                                                        01320000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        01330000
+                                                                        01340000
+           GO TO 9999-EXIT.                                             01350000
+                                                                        01360000
+      ******************************************************************01370000
+      *  1000-INITIALIZE - OPEN FILES, READ THE RUN-DATE PARAMETER    * 01380000
+      *  CARD AND PRIME THE FIRST PROCTRAN READ.                      * 01390000
+      ******************************************************************01400000
+       1000-INITIALIZE.                                                 01410000
+           OPEN INPUT  PROCTRAN-FILE                                    01420000
+           OPEN INPUT  PARAMETER-FILE                                   01430000
+           OPEN OUTPUT SUMMARY-RPT                                      01440000
+                                                                        01450000
+           READ PARAMETER-FILE                                          01460000
+               AT END                                                   01470000
+                   MOVE ZERO TO PROCSUM-RUN-DATE                        01480000
+               NOT AT END                                               01490000
+                   MOVE PARAMETER-FILE-REC(1:8) TO PROCSUM-RUN-DATE     01500000
+           END-READ                                                     01510000
+           CLOSE PARAMETER-FILE                                         01520000
+                                                                        01530000
+           READ PROCTRAN-FILE                                           01540000
+               AT END                                                   01550000
+                   SET PROCSUM-AT-EOF TO TRUE                           01560000
+           END-READ.                                                    01570000
+       1000-EXIT.                                                       01580000
+           EXIT.                                                        01590000
+                                                                        01600000
+      ******************************************************************01610000
+      *  2000-PROCESS-PROCTRAN - ACCUMULATE ONE PROCTRAN ROW FOR THE  * 01620000
+      *  REQUESTED BUSINESS DATE AND READ THE NEXT ONE.               * 01630000
+      ******************************************************************01640000
+       2000-PROCESS-PROCTRAN.                                           01650000
+           IF PROC-TRAN-DATE OF PROCTRAN-FILE-REC = PROCSUM-RUN-DATE    01660000
+               PERFORM 2100-ACCUMULATE THRU 2100-EXIT                   01670000
+           END-IF                                                       01680000
+                                                                        01690000
+           READ PROCTRAN-FILE                                           01700000
+               AT END                                                   01710000
+                   SET PROCSUM-AT-EOF TO TRUE                           01720000
+           END-READ.                                                    01730000
+                                                                        01740000
+      ******************************************************************01750000
+      *  2100-ACCUMULATE - FIND (OR ADD) THE SORT-CODE SLOT AND BUMP  * 01760000
+      *  THE COUNT/TOTAL FOR THIS TRANSACTION'S TYPE.                 * 01770000
+      ******************************************************************01780000
+       2100-ACCUMULATE.                                                 01790000
+           SET PROCSUM-SC-IDX TO 1                                      01800000
+           SEARCH PROCSUM-SC-ENTRY                                      01810000
+               VARYING PROCSUM-SC-IDX                                   01820000
+               AT END                                                   01830000
+                   ADD 1 TO PROCSUM-SC-COUNT                            01840000
+                   SET PROCSUM-SC-IDX TO PROCSUM-SC-COUNT               01850000
+                   MOVE PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC        01860000
+                       TO PROCSUM-SC-CODE(PROCSUM-SC-IDX)               01870000
+               WHEN PROCSUM-SC-CODE(PROCSUM-SC-IDX) =                   01880000
+                    PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC            01890000
+                   CONTINUE                                             01900000
+           END-SEARCH                                                   01910000
+                                                                        01920000
+           SET PROCSUM-TY-IDX TO 1                                      01930000
+           SEARCH PROCSUM-TY-ENTRY                                      01940000
+               VARYING PROCSUM-TY-IDX                                   01950000
+               AT END                                                   01960000
+                   SET PROCSUM-TY-IDX TO ZERO                           01965000
+               WHEN PROCSUM-TYPE-ENTRY(PROCSUM-TY-IDX) =                01980000
+                    PROC-TRAN-TYPE OF PROCTRAN-FILE-REC                 01990000
+                   CONTINUE                                             02000000
+           END-SEARCH                                                   02010000
+                                                                        02020000
+           IF PROCSUM-TY-IDX > ZERO                                     02025000
+               ADD 1 TO PROCSUM-TY-COUNT(PROCSUM-SC-IDX, PROCSUM-TY-IDX)02030000
+               ADD PROC-TRAN-AMOUNT OF PROCTRAN-FILE-REC                02040000
+                  TO PROCSUM-TY-TOTAL(PROCSUM-SC-IDX, PROCSUM-TY-IDX)   02045000
+           END-IF.                                                      02050000
+       2100-EXIT.                                                       02060000
+           EXIT.                                                        02070000
+                                                                        02080000
+      ******************************************************************02090000
+      *  3000-PRINT-REPORT - PRINT THE HEADINGS AND ONE DETAIL LINE   * 02100000
+      *  PER SORT-CODE/TYPE COMBINATION THAT HAD ACTIVITY.             *02110000
+      ******************************************************************02120000
+       3000-PRINT-REPORT.                                               02130000
+           WRITE SUMMARY-RPT-LINE FROM PROCSUM-HEADING-1                02140000
+           MOVE PROCSUM-RUN-DATE TO PROCSUM-HDR-DATE                    02150000
+           WRITE SUMMARY-RPT-LINE FROM PROCSUM-HEADING-2                02160000
+           MOVE SPACES TO SUMMARY-RPT-LINE                              02170000
+           WRITE SUMMARY-RPT-LINE                                       02180000
+           WRITE SUMMARY-RPT-LINE FROM PROCSUM-HEADING-3                02190000
+                                                                        02200000
+           PERFORM 3100-PRINT-SORTCODE THRU 3100-EXIT                   02210000
+              VARYING PROCSUM-SC-IDX FROM 1 BY 1                        02220000
+                UNTIL PROCSUM-SC-IDX > PROCSUM-SC-COUNT.                02230000
+       3000-EXIT.                                                       02240000
+           EXIT.                                                        02250000
+                                                                        02260000
+       3100-PRINT-SORTCODE.                                             02270000
+           PERFORM 3110-PRINT-TYPE THRU 3110-EXIT                       02280000
+              VARYING PROCSUM-TY-IDX FROM 1 BY 1                        02290000
+                UNTIL PROCSUM-TY-IDX > 26.                              02300000
+       3100-EXIT.                                                       02310000
+           EXIT.                                                        02320000
+                                                                        02330000
+       3110-PRINT-TYPE.                                                 02340000
+           IF PROCSUM-TY-COUNT(PROCSUM-SC-IDX, PROCSUM-TY-IDX) > ZERO   02350000
+               MOVE PROCSUM-SC-CODE(PROCSUM-SC-IDX)                     02360000
+                   TO PROCSUM-DTL-SORTCODE                              02370000
+               MOVE PROCSUM-TYPE-ENTRY(PROCSUM-TY-IDX)                  02380000
+                   TO PROCSUM-DTL-TYPE                                  02390000
+               MOVE PROCSUM-TY-COUNT(PROCSUM-SC-IDX, PROCSUM-TY-IDX)    02400000
+                   TO PROCSUM-DTL-COUNT                                 02410000
+               MOVE PROCSUM-TY-TOTAL(PROCSUM-SC-IDX, PROCSUM-TY-IDX)    02420000
+                   TO PROCSUM-DTL-AMOUNT                                02430000
+               WRITE SUMMARY-RPT-LINE FROM PROCSUM-DETAIL-LINE          02440000
+           END-IF.                                                      02450000
+       3110-EXIT.                                                       02460000
+           EXIT.                                                        02470000
+                                                                        02480000
+      ******************************************************************02490000
+      *  9000-TERMINATE - CLOSE THE REMAINING FILES.                  * 02500000
+      ******************************************************************02510000
+       9000-TERMINATE.                                                  02520000
+           CLOSE PROCTRAN-FILE                                          02530000
+           CLOSE SUMMARY-RPT.                                           02540000
+       9000-EXIT.                                                       02550000
+           EXIT.                                                        02560000
+                                                                        02570000
+       9999-EXIT.                                                       02580000
+           STOP RUN.                                                    02590000
