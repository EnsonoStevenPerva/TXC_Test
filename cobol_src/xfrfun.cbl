@@ -0,0 +1,340 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    XFRFUN.                                           00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       DATE-WRITTEN.  2026-08-09.                                       00100000
+      ******************************************************************00110000
+      *                                                                *00120000
+      *  XFRFUN - TRANSFER FUNDS BETWEEN TWO ACCOUNTS                 * 00130000
+      *                                                                *00140000
+      *  FUNCTION : ACCEPTS AN XFRFUN COMMAREA (COPYBOOK XFRFUN) FROM  *00150000
+      *             A BRANCH OR WEB FRONT END NAMING A FROM-ACCOUNT,   *00160000
+      *             A TO-ACCOUNT AND AN AMOUNT, DEBITS THE FROM        *00170000
+      *             ACCOUNT, CREDITS THE TO ACCOUNT AND LOGS A         *00180000
+      *             MATCHING TFD/TFC-TYPED PROCTRAN ROW AGAINST EACH   *00190000
+      *             ACCOUNT IN THE PROC-TRAN-DESC-XFR SHAPE, EACH      *00200000
+      *             CARRYING THE COUNTERPARTY'S SORT CODE/ACCOUNT      *00210000
+      *             NUMBER.  SETS COMM-XFR-SUCCESS/COMM-XFR-FAIL-CODE. *00220000
+      *                                                                *00230000
+      *  FILES    : ACCOUNT  - VSAM KSDS - ACCOUNT MASTER              *00240000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG             *00250000
+      *                                                                *00260000
+      *  CHANGE HISTORY                                                *00270000
+      *  ----------------------------------------------------------    *00280000
+      *  DATE        BY    DESCRIPTION                                 *00290000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00300000
+      *                                                                *00310000
+      ******************************************************************00320000
+       DATA DIVISION.                                                   00330000
+       WORKING-STORAGE SECTION.                                         00340000
+       01  XFRFUN-WORK-AREA.                                            00350000
+           05  XFRFUN-RESP                PIC S9(8) COMP.               00360000
+           05  XFRFUN-RESP2               PIC S9(8) COMP.               00370000
+           05  XFRFUN-FROM-KEY.                                         00380000
+               10  XFRFUN-FROM-SORTCODE   PIC 9(6).                     00390000
+               10  XFRFUN-FROM-ACCNO      PIC 9(8).                     00400000
+           05  XFRFUN-TO-KEY.                                           00410000
+               10  XFRFUN-TO-SORTCODE     PIC 9(6).                     00420000
+               10  XFRFUN-TO-ACCNO        PIC 9(8).                     00430000
+           05  XFRFUN-TRAN-NUMBER         PIC 9(8).                     00440000
+           05  XFRFUN-TODAYS-DATE         PIC 9(8)  VALUE ZERO.         00441000
+                                                                        00450000
+       01  XFRFUN-FROM-ACCOUNT-REC.                                     00460000
+           COPY ACCOUNT.                                                00470000
+                                                                        00480000
+       01  XFRFUN-TO-ACCOUNT-REC.                                       00490000
+           COPY ACCOUNT.                                                00500000
+                                                                        00510000
+       01  XFRFUN-PROCTRAN-REC.                                         00520000
+           COPY PROCTRAN.                                               00530000
+                                                                        00540000
+       LINKAGE SECTION.                                                 00550000
+       01  DFHCOMMAREA.                                                 00560000
+           COPY XFRFUN.                                                 00570000
+                                                                        00580000
+      ******************************************************************00590000
+       PROCEDURE DIVISION.                                              00600000
+      ******************************************************************00610000
+       0000-MAINLINE.                                                   00620000
+           MOVE SPACE TO COMM-XFR-SUCCESS                               00630000
+           MOVE SPACE TO COMM-XFR-FAIL-CODE                             00640000
+           ACCEPT XFRFUN-TODAYS-DATE FROM DATE YYYYMMDD                 00645000
+                                                                        00650000
+           PERFORM 0500-VALIDATE-ACCOUNTS THRU 0500-EXIT                00660000
+                                                                        00670000
+           IF COMM-XFR-FAIL-CODE = SPACE                                00680000
+               PERFORM 1000-READ-FROM-ACCOUNT THRU 1000-EXIT            00690000
+           END-IF                                                       00700000
+                                                                        00710000
+           IF COMM-XFR-FAIL-CODE = SPACE                                00720000
+               PERFORM 1500-READ-TO-ACCOUNT THRU 1500-EXIT              00730000
+           END-IF                                                       00740000
+                                                                        00750000
+           IF COMM-XFR-FAIL-CODE = SPACE                                00760000
+               PERFORM 2000-DEBIT-FROM-ACCOUNT THRU 2000-EXIT           00770000
+           END-IF                                                       00780000
+                                                                        00790000
+           IF COMM-XFR-FAIL-CODE = SPACE                                00800000
+               PERFORM 2500-CREDIT-TO-ACCOUNT THRU 2500-EXIT            00810000
+           END-IF                                                       00820000
+                                                                        00830000
+           IF COMM-XFR-FAIL-CODE = SPACE                                00840000
+               MOVE 'Y' TO COMM-XFR-SUCCESS                             00850000
+               PERFORM 3000-WRITE-FROM-PROCTRAN THRU 3000-EXIT          00860000
+               PERFORM 3500-WRITE-TO-PROCTRAN THRU 3500-EXIT            00870000
+           ELSE                                                         00880000
+               MOVE 'N' TO COMM-XFR-SUCCESS                             00890000
+           END-IF                                                       00900000
+                                                                        00910000
+           GO TO 9999-EXIT.                                             00920000
+                                                                        00930000
+      ******************************************************************00940000
+      *  0500-VALIDATE-ACCOUNTS - REJECT A TRANSFER A CUSTOMER COULD   *00950000
+      *  NEVER LEGITIMATELY ASK FOR, BEFORE EITHER ACCOUNT IS TOUCHED. *00960000
+      ******************************************************************00970000
+       0500-VALIDATE-ACCOUNTS.                                          00980000
+           MOVE COMM-FROM-SORTCODE TO XFRFUN-FROM-SORTCODE              00990000
+           MOVE COMM-FROM-ACCNO    TO XFRFUN-FROM-ACCNO                 01000000
+           MOVE COMM-TO-SORTCODE   TO XFRFUN-TO-SORTCODE                01010000
+           MOVE COMM-TO-ACCNO      TO XFRFUN-TO-ACCNO                   01020000
+                                                                        01030000
+           IF XFRFUN-FROM-SORTCODE = XFRFUN-TO-SORTCODE                 01040000
+              AND XFRFUN-FROM-ACCNO = XFRFUN-TO-ACCNO                   01050000
+               MOVE '1' TO COMM-XFR-FAIL-CODE                           01060000
+           END-IF.                                                      01070000
+       0500-EXIT.                                                       01080000
+           EXIT.                                                        01090000
+                                                                        01100000
+      ******************************************************************01110000
+      *  1000-READ-FROM-ACCOUNT - READ THE PAYING ACCOUNT FOR UPDATE,  *01120000
+      *  AND CONFIRM IT IS OPEN.                                       *01130000
+      ******************************************************************01140000
+       1000-READ-FROM-ACCOUNT.                                          01150000
+           EXEC CICS                                                    01160000
+               READ DATASET('ACCOUNT')                                  01170000
+                    INTO(XFRFUN-FROM-ACCOUNT-REC)                       01180000
+                    RIDFLD(XFRFUN-FROM-KEY)                             01190000
+                    UPDATE                                              01200000
+                    RESP(XFRFUN-RESP)                                   01210000
+           END-EXEC                                                     01220000
+                                                                        01230000
+           IF XFRFUN-RESP NOT = DFHRESP(NORMAL)                         01240000
+               MOVE '2' TO COMM-XFR-FAIL-CODE                           01250000
+               GO TO 1000-EXIT                                          01260000
+           END-IF                                                       01270000
+                                                                        01280000
+           IF NOT ACCOUNT-OPEN OF XFRFUN-FROM-ACCOUNT-REC               01290000
+               MOVE '4' TO COMM-XFR-FAIL-CODE                           01300000
+           END-IF.                                                      01310000
+       1000-EXIT.                                                       01320000
+           EXIT.                                                        01330000
+                                                                        01340000
+      ******************************************************************01350000
+      *  1500-READ-TO-ACCOUNT - READ THE RECEIVING ACCOUNT FOR UPDATE, *01360000
+      *  AND CONFIRM IT IS OPEN.                                       *01370000
+      ******************************************************************01380000
+       1500-READ-TO-ACCOUNT.                                            01390000
+           EXEC CICS                                                    01400000
+               READ DATASET('ACCOUNT')                                  01410000
+                    INTO(XFRFUN-TO-ACCOUNT-REC)                         01420000
+                    RIDFLD(XFRFUN-TO-KEY)                               01430000
+                    UPDATE                                              01440000
+                    RESP(XFRFUN-RESP)                                   01450000
+           END-EXEC                                                     01460000
+                                                                        01470000
+           IF XFRFUN-RESP NOT = DFHRESP(NORMAL)                         01480000
+               MOVE '3' TO COMM-XFR-FAIL-CODE                           01490000
+               GO TO 1500-EXIT                                          01500000
+           END-IF                                                       01510000
+                                                                        01520000
+           IF NOT ACCOUNT-OPEN OF XFRFUN-TO-ACCOUNT-REC                 01530000
+               MOVE '5' TO COMM-XFR-FAIL-CODE                           01540000
+           END-IF.                                                      01550000
+       1500-EXIT.                                                       01560000
+           EXIT.                                                        01570000
+                                                                        01580000
+      ******************************************************************01590000
+      *  2000-DEBIT-FROM-ACCOUNT - REJECT THE TRANSFER IF IT WOULD     *01600000
+      *  TAKE THE PAYING ACCOUNT OVERDRAWN, ELSE SUBTRACT THE AMOUNT   *01610000
+      *  AND REWRITE.                                                  *01620000
+      ******************************************************************01630000
+       2000-DEBIT-FROM-ACCOUNT.                                         01640000
+           IF COMM-XFR-AMOUNT >                                         01650000
+              ACCOUNT-BALANCE OF XFRFUN-FROM-ACCOUNT-REC                01660000
+               MOVE '6' TO COMM-XFR-FAIL-CODE                           01670000
+               GO TO 2000-EXIT                                          01680000
+           END-IF                                                       01690000
+                                                                        01700000
+           SUBTRACT COMM-XFR-AMOUNT                                     01710000
+              FROM ACCOUNT-BALANCE OF XFRFUN-FROM-ACCOUNT-REC           01720000
+                                                                        01730000
+           EXEC CICS                                                    01740000
+               REWRITE DATASET('ACCOUNT')                               01750000
+                       FROM(XFRFUN-FROM-ACCOUNT-REC)                    01760000
+                       RESP(XFRFUN-RESP)                                01770000
+           END-EXEC                                                     01780000
+                                                                        01790000
+           IF XFRFUN-RESP NOT = DFHRESP(NORMAL)                         01800000
+               MOVE '7' TO COMM-XFR-FAIL-CODE                           01810000
+           END-IF.                                                      01820000
+       2000-EXIT.                                                       01830000
+           EXIT.                                                        01840000
+                                                                        01850000
+      ******************************************************************01860000
+      *  2500-CREDIT-TO-ACCOUNT - ADD THE AMOUNT TO THE RECEIVING      *01870000
+      *  ACCOUNT AND REWRITE.                                          *01880000
+      ******************************************************************01890000
+       2500-CREDIT-TO-ACCOUNT.                                          01900000
+           ADD COMM-XFR-AMOUNT                                          01910000
+              TO ACCOUNT-BALANCE OF XFRFUN-TO-ACCOUNT-REC               01920000
+                                                                        01930000
+           EXEC CICS                                                    01940000
+               REWRITE DATASET('ACCOUNT')                               01950000
+                       FROM(XFRFUN-TO-ACCOUNT-REC)                      01960000
+                       RESP(XFRFUN-RESP)                                01970000
+           END-EXEC                                                     01980000
+                                                                        01990000
+           IF XFRFUN-RESP NOT = DFHRESP(NORMAL)                         02000000
+               MOVE '7' TO COMM-XFR-FAIL-CODE                           02010000
+               PERFORM 2550-REVERSE-FROM-DEBIT THRU 2550-EXIT           02011000
+           END-IF.                                                      02020000
+       2500-EXIT.                                                       02030000
+           EXIT.                                                        02040000
+                                                                        02050000
+      ******************************************************************02051000
+      *  2550-REVERSE-FROM-DEBIT - THE CREDIT LEG FAILED AFTER THE     *02052000
+      *  PAYING ACCOUNT WAS ALREADY DEBITED AND REWRITTEN.  PUT THE    *02053000
+      *  AMOUNT BACK ON THE PAYING ACCOUNT SO THE REJECTED TRANSFER    *02054000
+      *  DOES NOT LEAVE THE CUSTOMER OUT OF POCKET.  NEITHER LEG'S     *02055000
+      *  PROCTRAN ROW HAS BEEN WRITTEN YET (THAT ONLY HAPPENS ONCE     *02056000
+      *  BOTH ACCOUNTS ARE UPDATED), SO NO COMPENSATING PROCTRAN       *02057000
+      *  ENTRY IS NEEDED - THE REVERSAL LEAVES NO AUDIT TRAIL BEHIND   *02058000
+      *  BECAUSE NONE WAS EVER WRITTEN FOR THE FAILED TRANSFER.        *02059000
+      ******************************************************************02059200
+       2550-REVERSE-FROM-DEBIT.                                         02059400
+           ADD COMM-XFR-AMOUNT                                          02059600
+              TO ACCOUNT-BALANCE OF XFRFUN-FROM-ACCOUNT-REC             02059800
+                                                                        02059900
+           EXEC CICS                                                    02059920
+               REWRITE DATASET('ACCOUNT')                               02059940
+                       FROM(XFRFUN-FROM-ACCOUNT-REC)                    02059960
+                       RESP(XFRFUN-RESP)                                02059980
+           END-EXEC                                                     02059990
+                                                                        02059995
+           IF XFRFUN-RESP NOT = DFHRESP(NORMAL)                         02059996
+               DISPLAY 'XFRFUN - CRITICAL - UNABLE TO REVERSE DEBIT '   02059997
+                   'FOR ACCOUNT ' XFRFUN-FROM-ACCNO                     02059998
+           END-IF.                                                      02059999
+       2550-EXIT.                                                       02060000
+           EXIT.                                                        02060500
+                                                                        02060800
+      ******************************************************************02061000
+      *  3000-WRITE-FROM-PROCTRAN - LOG THE DEBIT LEG AGAINST THE      *02070000
+      *  PAYING ACCOUNT, CARRYING THE RECEIVING ACCOUNT'S SORT CODE    *02080000
+      *  AND NUMBER IN THE PROC-TRAN-DESC-XFR COUNTERPARTY FIELDS.     *02090000
+      ******************************************************************02100000
+       3000-WRITE-FROM-PROCTRAN.                                        02110000
+           MOVE EIBTASKN TO XFRFUN-TRAN-NUMBER                          02120000
+                                                                        02130000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF XFRFUN-PROCTRAN-REC  02140000
+           MOVE XFRFUN-FROM-SORTCODE TO PROC-TRAN-SORT-CODE             02150000
+                                         OF XFRFUN-PROCTRAN-REC         02160000
+           MOVE XFRFUN-TRAN-NUMBER TO PROC-TRAN-NUMBER                  02170000
+                                       OF XFRFUN-PROCTRAN-REC           02180000
+           MOVE XFRFUN-FROM-ACCNO TO PROC-TRAN-ACCOUNT-NUMBER           02181000
+                                       OF XFRFUN-PROCTRAN-REC           02182000
+           MOVE XFRFUN-TODAYS-DATE TO PROC-TRAN-DATE                    02190000
+                                   OF XFRFUN-PROCTRAN-REC               02191000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF XFRFUN-PROCTRAN-REC     02200000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF XFRFUN-PROCTRAN-REC     02210000
+           MOVE 'TFD'    TO PROC-TRAN-TYPE   OF XFRFUN-PROCTRAN-REC     02220000
+           MOVE COMM-XFR-AMOUNT                                         02230000
+                       TO PROC-TRAN-AMOUNT OF XFRFUN-PROCTRAN-REC       02240000
+           MOVE COMM-XFR-CURRENCY                                       02250000
+                         TO PROC-TRAN-CURRENCY OF XFRFUN-PROCTRAN-REC   02260000
+                                                                        02270000
+           MOVE 'TRANSFER' TO PROC-TRAN-DESC-XFR-HEADER                 02280000
+                               OF XFRFUN-PROCTRAN-REC                   02290000
+           MOVE XFRFUN-TO-SORTCODE TO PROC-TRAN-DESC-XFR-SORTCODE       02300000
+                                       OF XFRFUN-PROCTRAN-REC           02310000
+           MOVE XFRFUN-TO-ACCNO    TO PROC-TRAN-DESC-XFR-ACCOUNT        02320000
+                                       OF XFRFUN-PROCTRAN-REC           02330000
+                                                                        02340000
+           EXEC CICS                                                    02350000
+               WRITE DATASET('PROCTRAN')                                02360000
+                     FROM(XFRFUN-PROCTRAN-REC)                          02370000
+                     RIDFLD(PROC-TRAN-ID OF XFRFUN-PROCTRAN-REC)        02380000
+                     RESP(XFRFUN-RESP2)                                 02390000
+           END-EXEC                                                     02400000
+                                                                        02405000
+           IF XFRFUN-RESP2 NOT = DFHRESP(NORMAL)                        02406000
+               DISPLAY 'XFRFUN - CRITICAL - PROCTRAN WRITE FAILED '     02407000
+                   'FOR DEBIT LEG, ACCOUNT ' XFRFUN-FROM-ACCNO          02408000
+           END-IF.                                                      02409000
+       3000-EXIT.                                                       02410000
+           EXIT.                                                        02420000
+                                                                        02430000
+      ******************************************************************02440000
+      *  3500-WRITE-TO-PROCTRAN - LOG THE CREDIT LEG AGAINST THE       *02450000
+      *  RECEIVING ACCOUNT, CARRYING THE PAYING ACCOUNT'S SORT CODE    *02460000
+      *  AND NUMBER IN THE PROC-TRAN-DESC-XFR COUNTERPARTY FIELDS.     *02470000
+      *  WHEN BOTH ACCOUNTS SHARE A SORT CODE THE DEBIT LEG HAS        *02480000
+      *  ALREADY TAKEN THE TASK NUMBER AS ITS KEY, SO THIS LEG MOVES   *02490000
+      *  ON TO THE NEXT ONE TO AVOID A DUPLICATE PROCTRAN KEY.         *02500000
+      ******************************************************************02510000
+       3500-WRITE-TO-PROCTRAN.                                          02520000
+           MOVE EIBTASKN TO XFRFUN-TRAN-NUMBER                          02530000
+           IF XFRFUN-TO-SORTCODE = XFRFUN-FROM-SORTCODE                 02540000
+               ADD 1 TO XFRFUN-TRAN-NUMBER                              02550000
+           END-IF                                                       02560000
+                                                                        02570000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF XFRFUN-PROCTRAN-REC  02580000
+           MOVE XFRFUN-TO-SORTCODE TO PROC-TRAN-SORT-CODE               02590000
+                                       OF XFRFUN-PROCTRAN-REC           02600000
+           MOVE XFRFUN-TRAN-NUMBER TO PROC-TRAN-NUMBER                  02610000
+                                       OF XFRFUN-PROCTRAN-REC           02620000
+           MOVE XFRFUN-TO-ACCNO TO PROC-TRAN-ACCOUNT-NUMBER             02621000
+                                       OF XFRFUN-PROCTRAN-REC           02622000
+           MOVE XFRFUN-TODAYS-DATE TO PROC-TRAN-DATE                    02630000
+                                   OF XFRFUN-PROCTRAN-REC               02631000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF XFRFUN-PROCTRAN-REC     02640000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF XFRFUN-PROCTRAN-REC     02650000
+           MOVE 'TFC'    TO PROC-TRAN-TYPE   OF XFRFUN-PROCTRAN-REC     02660000
+           MOVE COMM-XFR-AMOUNT                                         02670000
+                       TO PROC-TRAN-AMOUNT OF XFRFUN-PROCTRAN-REC       02680000
+           MOVE COMM-XFR-CURRENCY                                       02690000
+                         TO PROC-TRAN-CURRENCY OF XFRFUN-PROCTRAN-REC   02700000
+                                                                        02710000
+           MOVE 'TRANSFER' TO PROC-TRAN-DESC-XFR-HEADER                 02720000
+                               OF XFRFUN-PROCTRAN-REC                   02730000
+           MOVE XFRFUN-FROM-SORTCODE TO PROC-TRAN-DESC-XFR-SORTCODE     02740000
+                                         OF XFRFUN-PROCTRAN-REC         02750000
+           MOVE XFRFUN-FROM-ACCNO    TO PROC-TRAN-DESC-XFR-ACCOUNT      02760000
+                                         OF XFRFUN-PROCTRAN-REC         02770000
+                                                                        02780000
+           EXEC CICS                                                    02790000
+               WRITE DATASET('PROCTRAN')                                02800000
+                     FROM(XFRFUN-PROCTRAN-REC)                          02810000
+                     RIDFLD(PROC-TRAN-ID OF XFRFUN-PROCTRAN-REC)        02820000
+                     RESP(XFRFUN-RESP2)                                 02830000
+           END-EXEC                                                     02840000
+                                                                        02845000
+           IF XFRFUN-RESP2 NOT = DFHRESP(NORMAL)                        02846000
+               DISPLAY 'XFRFUN - CRITICAL - PROCTRAN WRITE FAILED '     02847000
+                   'FOR CREDIT LEG, ACCOUNT ' XFRFUN-TO-ACCNO           02848000
+           END-IF.                                                      02849000
+       3500-EXIT.                                                       02850000
+           EXIT.                                                        02860000
+                                                                        02870000
+      ******************************************************************02880000
+      *  9999-EXIT - RETURN TO THE CALLER.                             *02890000
+      ******************************************************************02900000
+       9999-EXIT.                                                       02910000
+           EXEC CICS                                                    02920000
+               RETURN                                                   02930000
+           END-EXEC.                                                    02940000
