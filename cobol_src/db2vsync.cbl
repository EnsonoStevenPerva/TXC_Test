@@ -0,0 +1,522 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    DB2VSYNC.                                         00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ******************************************************************00130000
+      *                                                                *00140000
+      *  DB2VSYNC - DB2/VSAM PROCTRAN DISASTER-RECOVERY SYNC           *00150000
+      *                                                                *00160000
+      *  FUNCTION : MATCH-MERGES THE DB2 PROCTRAN TABLE AGAINST THE    *00170000
+      *             VSAM-SHAPED PROCTRAN FILE, BOTH IN ASCENDING       *00180000
+      *             PROC-TRAN-SORT-CODE/PROC-TRAN-NUMBER KEY ORDER.    *00190000
+      *             A ROW FOUND ON ONE SIDE BUT NOT THE OTHER IS       *00200000
+      *             REPLAYED ACROSS TO BRING THE MISSING SIDE UP TO    *00210000
+      *             DATE; A ROW FOUND ON BOTH SIDES WITH DIFFERENT     *00220000
+      *             TYPE/DESCRIPTION/AMOUNT IS LOGGED AS A MISMATCH    *00230000
+      *             FOR A HUMAN TO INVESTIGATE RATHER THAN GUESSED AT. *00240000
+      *                                                                *00250000
+      *  FILES    : PROCFILE - PROCTRAN VSAM FILE (I-O)                *00260000
+      *             PROCTRAN - DB2 PROCTRAN TABLE (VIA CURSOR/INSERT)  *00270000
+      *             SYNCRPT  - SYNC ACTIVITY REPORT (OUTPUT)           *00280000
+      *             CHKPTF   - CHECKPOINT FILE (I-O)                   *00290000
+      *                                                                *00300000
+      *  CHECKPOINT/RESTART : BOTH THE VSAM START AND THE DB2 CURSOR   *00310000
+      *             ARE FILTERED TO KEYS GREATER THAN THE LAST KEY     *00320000
+      *             SUCCESSFULLY MERGED, SO A RESTART AFTER AN ABEND   *00330000
+      *             RESUMES CLEANLY ON BOTH SIDES WITHOUT REPLAYING    *00340000
+      *             (OR SKIPPING) ANY ROW TWICE.                       *00350000
+      *                                                                *00360000
+      *  CHANGE HISTORY                                                *00370000
+      *  ----------------------------------------------------------    *00380000
+      *  DATE        BY    DESCRIPTION                                 *00390000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00400000
+      *                                                                *00410000
+      ******************************************************************00420000
+       ENVIRONMENT DIVISION.                                            00430000
+       INPUT-OUTPUT SECTION.                                            00440000
+       FILE-CONTROL.                                                    00450000
+           SELECT PROCTRAN-FILE   ASSIGN TO PROCFILE                    00460000
+                  ORGANIZATION IS INDEXED                               00470000
+                  ACCESS MODE IS DYNAMIC                                00480000
+                  RECORD KEY IS PROC-TRAN-ID OF PROCTRAN-FILE-REC       00490000
+                  FILE STATUS IS DB2VSYNC-PROCTRAN-STATUS.              00500000
+                                                                        00510000
+           SELECT SYNC-RPT        ASSIGN TO SYNCRPT                     00520000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00530000
+                  FILE STATUS IS DB2VSYNC-RPT-STATUS.                   00540000
+                                                                        00550000
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF                      00560000
+                  ORGANIZATION IS INDEXED                               00570000
+                  ACCESS MODE IS RANDOM                                 00580000
+                  RECORD KEY IS CHECKPOINT-JOB-NAME                     00590000
+                                 OF CHECKPOINT-FILE-REC                 00600000
+                  FILE STATUS IS DB2VSYNC-CKPT-STATUS.                  00610000
+                                                                        00620000
+       DATA DIVISION.                                                   00630000
+       FILE SECTION.                                                    00640000
+       FD  PROCTRAN-FILE                                                00650000
+           RECORDING MODE IS F.                                         00660000
+       01  PROCTRAN-FILE-REC.                                           00670000
+           COPY PROCTRAN.                                               00680000
+                                                                        00690000
+       FD  SYNC-RPT                                                     00700000
+           RECORDING MODE IS F.                                         00710000
+       01  SYNC-RPT-LINE                  PIC X(80).                    00720000
+                                                                        00730000
+       FD  CHECKPOINT-FILE                                              00740000
+           RECORDING MODE IS F.                                         00750000
+       01  CHECKPOINT-FILE-REC.                                         00760000
+           COPY CHKPOINT.                                               00770000
+                                                                        00780000
+       WORKING-STORAGE SECTION.                                         00790000
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00800000
+           COPY PROCDB2.                                                00810000
+                                                                        00820000
+       01  DB2VSYNC-CURSOR-KEY.                                         00830000
+           05  DB2VSYNC-LAST-SC-X         PIC X(6).                     00840000
+           05  DB2VSYNC-LAST-NR-X         PIC X(8).                     00850000
+                                                                        00860000
+           EXEC SQL                                                     00870000
+               DECLARE PROCTRAN-CURSOR CURSOR FOR                       00880000
+                   SELECT PROCTRAN_EYECATCHER, PROCTRAN_SORTCODE,       00890000
+                          PROCTRAN_NUMBER, PROCTRAN_ACCOUNT_NUMBER,     00895000
+                          PROCTRAN_DATE,                                00900000
+                          PROCTRAN_TIME, PROCTRAN_REF, PROCTRAN_TYPE,   00910000
+                          PROCTRAN_DESC, PROCTRAN_AMOUNT,               00920000
+                          PROCTRAN_CURRENCY                             00930000
+                     FROM PROCTRAN                                      00940000
+                    WHERE PROCTRAN_SORTCODE > :DB2VSYNC-LAST-SC-X       00950000
+                       OR (PROCTRAN_SORTCODE = :DB2VSYNC-LAST-SC-X      00960000
+                       AND PROCTRAN_NUMBER > :DB2VSYNC-LAST-NR-X)       00970000
+                    ORDER BY PROCTRAN_SORTCODE, PROCTRAN_NUMBER         00980000
+           END-EXEC.                                                    00990000
+                                                                        01000000
+       01  DB2VSYNC-WORK-AREA.                                          01010000
+           05  DB2VSYNC-PROCTRAN-STATUS   PIC XX.                       01020000
+           05  DB2VSYNC-RPT-STATUS        PIC XX.                       01030000
+           05  DB2VSYNC-CKPT-STATUS       PIC XX.                       01040000
+               88  DB2VSYNC-CKPT-NOTFND         VALUE '23'.             01050000
+           05  DB2VSYNC-VSAM-EOF-SWITCH   PIC X        VALUE 'N'.       01060000
+               88  DB2VSYNC-VSAM-EOF            VALUE 'Y'.              01070000
+           05  DB2VSYNC-DB2-EOF-SWITCH    PIC X        VALUE 'N'.       01080000
+               88  DB2VSYNC-DB2-EOF             VALUE 'Y'.              01090000
+           05  DB2VSYNC-RESTART-SWITCH    PIC X        VALUE 'N'.       01100000
+               88  DB2VSYNC-IS-RESTART          VALUE 'Y'.              01110000
+           05  DB2VSYNC-READ-COUNT        PIC 9(9) COMP VALUE ZERO.     01120000
+           05  DB2VSYNC-CKPT-COUNT        PIC 9(5) COMP VALUE ZERO.     01130000
+           05  DB2VSYNC-CKPT-INTERVAL     PIC 9(5) COMP VALUE 1000.     01140000
+           05  DB2VSYNC-VSAM-ONLY-COUNT   PIC 9(7) COMP VALUE ZERO.     01150000
+           05  DB2VSYNC-DB2-ONLY-COUNT    PIC 9(7) COMP VALUE ZERO.     01160000
+           05  DB2VSYNC-MISMATCH-COUNT    PIC 9(7) COMP VALUE ZERO.     01170000
+           05  DB2VSYNC-DB2-SC            PIC 9(6).                     01180000
+           05  DB2VSYNC-DB2-NR            PIC 9(8).                     01190000
+                                                                        01200000
+      *    WORKING COPY OF THE CURRENT VSAM ROW, KEPT SEPARATE FROM     01210000
+      *    PROCTRAN-FILE-REC SO THE FD RECORD AREA IS FREE TO USE AS A  01220000
+      *    WRITE BUFFER WHEN A DB2-ONLY ROW IS REPLAYED INTO VSAM.      01230000
+       01  DB2VSYNC-VSAM-REC.                                           01240000
+           COPY PROCTRAN.                                               01250000
+                                                                        01260000
+       01  DB2VSYNC-RPT-LINE.                                           01270000
+           05  DB2VSYNC-RPT-SORTCODE      PIC 9(6).                     01280000
+           05  FILLER                     PIC X(2)  VALUE SPACES.       01290000
+           05  DB2VSYNC-RPT-NUMBER        PIC 9(8).                     01300000
+           05  FILLER                     PIC X(2)  VALUE SPACES.       01310000
+           05  DB2VSYNC-RPT-ACTION        PIC X(40).                    01320000
+                                                                        01330000
+      ******************************************************************01340000
+       PROCEDURE DIVISION.                                              01350000
+      ******************************************************************01360000
+       0000-MAINLINE.                                                   01370000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       01380000
+                                                                        01390000
+           PERFORM 2000-MATCH-MERGE                                     01400000
+              UNTIL DB2VSYNC-VSAM-EOF AND DB2VSYNC-DB2-EOF              01410000
+                                                                        01420000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        01430000
+                                                                        01440000
+           GO TO 9999-EXIT.                                             01450000
+                                                                        01460000
+      ******************************************************************01470000
+      *  1000-INITIALIZE - OPEN THE FILES, POSITION BOTH SOURCES JUST  *01480000
+      *  PAST THE LAST KEY A PRIOR RUN CHECKPOINTED, AND PRIME BOTH    *01490000
+      *  THE FIRST VSAM READ AND THE FIRST DB2 FETCH.                  *01500000
+      ******************************************************************01510000
+       1000-INITIALIZE.                                                 01520000
+           OPEN I-O    PROCTRAN-FILE                                    01530000
+           OPEN I-O    CHECKPOINT-FILE                                  01540000
+                                                                        01550000
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT                  01560000
+                                                                        01570000
+           IF DB2VSYNC-IS-RESTART                                       01580000
+               OPEN EXTEND SYNC-RPT                                     01590000
+           ELSE                                                         01600000
+               OPEN OUTPUT SYNC-RPT                                     01610000
+           END-IF                                                       01620000
+                                                                        01630000
+           MOVE CHECKPOINT-LAST-SORTCODE OF CHECKPOINT-FILE-REC         01640000
+               TO DB2VSYNC-LAST-SC-X                                    01650000
+           MOVE CHECKPOINT-LAST-NUMBER OF CHECKPOINT-FILE-REC           01660000
+               TO DB2VSYNC-LAST-NR-X                                    01670000
+                                                                        01680000
+           MOVE CHECKPOINT-LAST-SORTCODE OF CHECKPOINT-FILE-REC         01690000
+               TO PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC              01700000
+           MOVE CHECKPOINT-LAST-NUMBER OF CHECKPOINT-FILE-REC           01710000
+               TO PROC-TRAN-NUMBER OF PROCTRAN-FILE-REC                 01720000
+           START PROCTRAN-FILE KEY IS GREATER                           01730000
+                 THAN PROC-TRAN-ID OF PROCTRAN-FILE-REC                 01740000
+               INVALID KEY                                              01750000
+                   SET DB2VSYNC-VSAM-EOF TO TRUE                        01760000
+           END-START                                                    01770000
+                                                                        01780000
+           EXEC SQL                                                     01790000
+               OPEN PROCTRAN-CURSOR                                     01800000
+           END-EXEC                                                     01810000
+                                                                        01820000
+           IF NOT DB2VSYNC-VSAM-EOF                                     01830000
+               PERFORM 1200-READ-VSAM-NEXT THRU 1200-EXIT               01840000
+           END-IF                                                       01850000
+                                                                        01860000
+           PERFORM 1300-FETCH-DB2-NEXT THRU 1300-EXIT.                  01870000
+       1000-EXIT.                                                       01880000
+           EXIT.                                                        01890000
+                                                                        01900000
+      ******************************************************************01910000
+      *  1100-READ-CHECKPOINT - LOOK FOR A CHECKPOINT LEFT BY A PRIOR  *01920000
+      *  RUN OF THIS JOB, THE SAME WAY PROCPRGE DOES.                  *01930000
+      ******************************************************************01940000
+       1100-READ-CHECKPOINT.                                            01950000
+           MOVE 'DB2VSYNC' TO CHECKPOINT-JOB-NAME                       01960000
+                               OF CHECKPOINT-FILE-REC                   01970000
+                                                                        01980000
+           READ CHECKPOINT-FILE                                         01990000
+               INVALID KEY                                              02000000
+                   CONTINUE                                             02010000
+           END-READ                                                     02020000
+                                                                        02030000
+           IF DB2VSYNC-CKPT-NOTFND                                      02040000
+               MOVE 'CKPT' TO CHECKPOINT-EYECATCHER                     02050000
+                               OF CHECKPOINT-FILE-REC                   02060000
+               MOVE 'DB2VSYNC' TO CHECKPOINT-JOB-NAME                   02070000
+                                   OF CHECKPOINT-FILE-REC               02080000
+               MOVE ZERO TO CHECKPOINT-LAST-SORTCODE                    02090000
+                             OF CHECKPOINT-FILE-REC                     02100000
+               MOVE ZERO TO CHECKPOINT-LAST-NUMBER                      02110000
+                             OF CHECKPOINT-FILE-REC                     02120000
+               MOVE ZERO TO CHECKPOINT-LAST-DATE                        02130000
+                             OF CHECKPOINT-FILE-REC                     02140000
+               MOVE ZERO TO CHECKPOINT-LAST-TIME                        02150000
+                             OF CHECKPOINT-FILE-REC                     02160000
+               MOVE ZERO TO CHECKPOINT-ROW-COUNT                        02170000
+                             OF CHECKPOINT-FILE-REC                     02180000
+               SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC        02190000
+                   TO TRUE                                              02200000
+               WRITE CHECKPOINT-FILE-REC                                02210000
+           ELSE                                                         02220000
+               IF CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC         02230000
+                   SET DB2VSYNC-IS-RESTART TO TRUE                      02240000
+                   MOVE CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC     02250000
+                       TO DB2VSYNC-READ-COUNT                           02260000
+               ELSE                                                     02270000
+                   SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC    02280000
+                       TO TRUE                                          02290000
+                   MOVE ZERO TO CHECKPOINT-LAST-SORTCODE                02300000
+                                 OF CHECKPOINT-FILE-REC                 02310000
+                   MOVE ZERO TO CHECKPOINT-LAST-NUMBER                  02320000
+                                 OF CHECKPOINT-FILE-REC                 02330000
+                   MOVE ZERO TO CHECKPOINT-ROW-COUNT                    02340000
+                                 OF CHECKPOINT-FILE-REC                 02350000
+                   REWRITE CHECKPOINT-FILE-REC                          02360000
+               END-IF                                                   02370000
+           END-IF.                                                      02380000
+       1100-EXIT.                                                       02390000
+           EXIT.                                                        02400000
+                                                                        02410000
+      ******************************************************************02420000
+      *  1200-READ-VSAM-NEXT - READ THE NEXT VSAM PROCTRAN ROW (IN KEY *02430000
+      *  ORDER) INTO THE WORKING COPY USED FOR ALL COMPARISONS.        *02440000
+      ******************************************************************02450000
+       1200-READ-VSAM-NEXT.                                             02460000
+           READ PROCTRAN-FILE NEXT RECORD                               02470000
+               AT END                                                   02480000
+                   SET DB2VSYNC-VSAM-EOF TO TRUE                        02490000
+           END-READ                                                     02500000
+                                                                        02510000
+           IF NOT DB2VSYNC-VSAM-EOF                                     02520000
+               MOVE PROCTRAN-FILE-REC TO DB2VSYNC-VSAM-REC              02530000
+           END-IF.                                                      02540000
+       1200-EXIT.                                                       02550000
+           EXIT.                                                        02560000
+                                                                        02570000
+      ******************************************************************02580000
+      *  1300-FETCH-DB2-NEXT - FETCH THE NEXT DB2 PROCTRAN ROW (IN KEY *02590000
+      *  ORDER) AND CAPTURE ITS KEY AS NUMERIC WORKING FIELDS.         *02600000
+      ******************************************************************02610000
+       1300-FETCH-DB2-NEXT.                                             02620000
+           EXEC SQL                                                     02630000
+               FETCH PROCTRAN-CURSOR                                    02640000
+                    INTO :DCLPROCTRAN                                   02650000
+           END-EXEC                                                     02660000
+                                                                        02670000
+           EVALUATE SQLCODE                                             02680000
+               WHEN 0                                                   02690000
+                   MOVE PROCTRAN-SORTCODE TO DB2VSYNC-DB2-SC            02700000
+                   MOVE PROCTRAN-NUMBER   TO DB2VSYNC-DB2-NR            02710000
+               WHEN 100                                                 02720000
+                   SET DB2VSYNC-DB2-EOF TO TRUE                         02730000
+               WHEN OTHER                                               02740000
+                   PERFORM 9900-SQL-ERROR THRU 9900-EXIT                02750000
+           END-EVALUATE.                                                02760000
+       1300-EXIT.                                                       02770000
+           EXIT.                                                        02780000
+                                                                        02790000
+      ******************************************************************02800000
+      *  2000-MATCH-MERGE - COMPARE THE CURRENT VSAM ROW AND THE       *02810000
+      *  CURRENT DB2 ROW AND DISPATCH TO THE MATCHING MERGE ACTION,    *02820000
+      *  THEN CHECKPOINT EVERY N ROWS PROCESSED.                       *02830000
+      ******************************************************************02840000
+       2000-MATCH-MERGE.                                                02850000
+           EVALUATE TRUE                                                02860000
+               WHEN DB2VSYNC-VSAM-EOF AND DB2VSYNC-DB2-EOF              02870000
+                   CONTINUE                                             02880000
+               WHEN DB2VSYNC-VSAM-EOF                                   02890000
+                   PERFORM 2200-DB2-ONLY THRU 2200-EXIT                 02900000
+               WHEN DB2VSYNC-DB2-EOF                                    02910000
+                   PERFORM 2100-VSAM-ONLY THRU 2100-EXIT                02920000
+               WHEN PROC-TRAN-SORT-CODE OF DB2VSYNC-VSAM-REC <          02930000
+                    DB2VSYNC-DB2-SC                                     02940000
+                   PERFORM 2100-VSAM-ONLY THRU 2100-EXIT                02950000
+               WHEN PROC-TRAN-SORT-CODE OF DB2VSYNC-VSAM-REC =          02960000
+                    DB2VSYNC-DB2-SC                                     02970000
+                   AND PROC-TRAN-NUMBER OF DB2VSYNC-VSAM-REC <          02980000
+                       DB2VSYNC-DB2-NR                                  02990000
+                   PERFORM 2100-VSAM-ONLY THRU 2100-EXIT                03000000
+               WHEN PROC-TRAN-SORT-CODE OF DB2VSYNC-VSAM-REC =          03010000
+                    DB2VSYNC-DB2-SC                                     03020000
+                   AND PROC-TRAN-NUMBER OF DB2VSYNC-VSAM-REC =          03030000
+                       DB2VSYNC-DB2-NR                                  03040000
+                   PERFORM 2300-BOTH-MATCH THRU 2300-EXIT               03050000
+               WHEN OTHER                                               03060000
+                   PERFORM 2200-DB2-ONLY THRU 2200-EXIT                 03070000
+           END-EVALUATE                                                 03080000
+                                                                        03090000
+           ADD 1 TO DB2VSYNC-READ-COUNT                                 03100000
+           ADD 1 TO DB2VSYNC-CKPT-COUNT                                 03110000
+           IF DB2VSYNC-CKPT-COUNT >= DB2VSYNC-CKPT-INTERVAL             03120000
+               PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT             03130000
+           END-IF.                                                      03140000
+                                                                        03150000
+      ******************************************************************03160000
+      *  2100-VSAM-ONLY - THE VSAM FILE HAS A ROW DB2 DOES NOT. REPLAY *03170000
+      *  IT ACROSS WITH AN INSERT AND ADVANCE THE VSAM SIDE.           *03180000
+      ******************************************************************03190000
+       2100-VSAM-ONLY.                                                  03200000
+           MOVE PROC-TRAN-SORT-CODE OF DB2VSYNC-VSAM-REC                03210000
+               TO CHECKPOINT-LAST-SORTCODE OF CHECKPOINT-FILE-REC       03220000
+           MOVE PROC-TRAN-NUMBER OF DB2VSYNC-VSAM-REC                   03230000
+               TO CHECKPOINT-LAST-NUMBER OF CHECKPOINT-FILE-REC         03240000
+                                                                        03250000
+           MOVE PROC-TRAN-EYE-CATCHER OF DB2VSYNC-VSAM-REC              03260000
+               TO PROCTRAN-EYECATCHER                                   03270000
+           MOVE PROC-TRAN-SORT-CODE OF DB2VSYNC-VSAM-REC                03280000
+               TO PROCTRAN-SORTCODE                                     03290000
+           MOVE PROC-TRAN-NUMBER OF DB2VSYNC-VSAM-REC                   03300000
+               TO PROCTRAN-NUMBER                                       03310000
+           MOVE PROC-TRAN-ACCOUNT-NUMBER OF DB2VSYNC-VSAM-REC           03315000
+               TO PROCTRAN-ACCOUNT-NUMBER                               03316000
+           MOVE PROC-TRAN-DATE OF DB2VSYNC-VSAM-REC                     03320000
+               TO PROCTRAN-DATE                                         03330000
+           MOVE PROC-TRAN-TIME OF DB2VSYNC-VSAM-REC                     03340000
+               TO PROCTRAN-TIME                                         03350000
+           MOVE PROC-TRAN-REF OF DB2VSYNC-VSAM-REC                      03360000
+               TO PROCTRAN-REF                                          03370000
+           MOVE PROC-TRAN-TYPE OF DB2VSYNC-VSAM-REC                     03380000
+               TO PROCTRAN-TYPE                                         03390000
+           MOVE PROC-TRAN-DESC OF DB2VSYNC-VSAM-REC                     03400000
+               TO PROCTRAN-DESC                                         03410000
+           MOVE PROC-TRAN-AMOUNT OF DB2VSYNC-VSAM-REC                   03420000
+               TO PROCTRAN-AMOUNT                                       03430000
+           MOVE PROC-TRAN-CURRENCY OF DB2VSYNC-VSAM-REC                 03440000
+               TO PROCTRAN-CURRENCY                                     03450000
+                                                                        03460000
+           EXEC SQL                                                     03470000
+               INSERT INTO PROCTRAN                                     03480000
+                   (PROCTRAN_EYECATCHER, PROCTRAN_SORTCODE,             03490000
+                    PROCTRAN_NUMBER, PROCTRAN_ACCOUNT_NUMBER,           03495000
+                    PROCTRAN_DATE, PROCTRAN_TIME,                       03500000
+                    PROCTRAN_REF, PROCTRAN_TYPE, PROCTRAN_DESC,         03510000
+                    PROCTRAN_AMOUNT, PROCTRAN_CURRENCY)                 03520000
+                   VALUES                                               03530000
+                   (:PROCTRAN-EYECATCHER, :PROCTRAN-SORTCODE,           03540000
+                    :PROCTRAN-NUMBER, :PROCTRAN-ACCOUNT-NUMBER,         03545000
+                    :PROCTRAN-DATE, :PROCTRAN-TIME,                     03550000
+                    :PROCTRAN-REF, :PROCTRAN-TYPE, :PROCTRAN-DESC,      03560000
+                    :PROCTRAN-AMOUNT, :PROCTRAN-CURRENCY)               03570000
+           END-EXEC                                                     03580000
+                                                                        03590000
+           IF SQLCODE NOT = 0                                           03600000
+               PERFORM 9900-SQL-ERROR THRU 9900-EXIT                    03610000
+           END-IF                                                       03620000
+                                                                        03630000
+           ADD 1 TO DB2VSYNC-VSAM-ONLY-COUNT                            03640000
+           MOVE PROC-TRAN-SORT-CODE OF DB2VSYNC-VSAM-REC                03650000
+               TO DB2VSYNC-RPT-SORTCODE                                 03660000
+           MOVE PROC-TRAN-NUMBER OF DB2VSYNC-VSAM-REC                   03670000
+               TO DB2VSYNC-RPT-NUMBER                                   03680000
+           MOVE 'IN VSAM ONLY - REPLAYED TO DB2'                        03690000
+               TO DB2VSYNC-RPT-ACTION                                   03700000
+           WRITE SYNC-RPT-LINE FROM DB2VSYNC-RPT-LINE                   03710000
+                                                                        03720000
+           PERFORM 1200-READ-VSAM-NEXT THRU 1200-EXIT.                  03730000
+       2100-EXIT.                                                       03740000
+           EXIT.                                                        03750000
+                                                                        03760000
+      ******************************************************************03770000
+      *  2200-DB2-ONLY - DB2 HAS A ROW THE VSAM FILE DOES NOT. REPLAY  *03780000
+      *  IT ACROSS WITH A WRITE AND ADVANCE THE DB2 SIDE.              *03790000
+      ******************************************************************03800000
+       2200-DB2-ONLY.                                                   03810000
+           MOVE DB2VSYNC-DB2-SC TO CHECKPOINT-LAST-SORTCODE             03820000
+                                    OF CHECKPOINT-FILE-REC              03830000
+           MOVE DB2VSYNC-DB2-NR TO CHECKPOINT-LAST-NUMBER               03840000
+                                    OF CHECKPOINT-FILE-REC              03850000
+                                                                        03860000
+           MOVE PROCTRAN-EYECATCHER                                     03870000
+               TO PROC-TRAN-EYE-CATCHER OF PROCTRAN-FILE-REC            03880000
+           MOVE DB2VSYNC-DB2-SC                                         03890000
+               TO PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC              03900000
+           MOVE DB2VSYNC-DB2-NR                                         03910000
+               TO PROC-TRAN-NUMBER OF PROCTRAN-FILE-REC                 03920000
+           MOVE PROCTRAN-ACCOUNT-NUMBER                                 03925000
+               TO PROC-TRAN-ACCOUNT-NUMBER OF PROCTRAN-FILE-REC         03926000
+           MOVE PROCTRAN-DATE                                           03930000
+               TO PROC-TRAN-DATE OF PROCTRAN-FILE-REC                   03940000
+           MOVE PROCTRAN-TIME                                           03950000
+               TO PROC-TRAN-TIME OF PROCTRAN-FILE-REC                   03960000
+           MOVE PROCTRAN-REF                                            03970000
+               TO PROC-TRAN-REF OF PROCTRAN-FILE-REC                    03980000
+           MOVE PROCTRAN-TYPE                                           03990000
+               TO PROC-TRAN-TYPE OF PROCTRAN-FILE-REC                   04000000
+           MOVE PROCTRAN-DESC                                           04010000
+               TO PROC-TRAN-DESC OF PROCTRAN-FILE-REC                   04020000
+           MOVE PROCTRAN-AMOUNT                                         04030000
+               TO PROC-TRAN-AMOUNT OF PROCTRAN-FILE-REC                 04040000
+           MOVE PROCTRAN-CURRENCY                                       04050000
+               TO PROC-TRAN-CURRENCY OF PROCTRAN-FILE-REC               04060000
+                                                                        04070000
+           WRITE PROCTRAN-FILE-REC                                      04080000
+               INVALID KEY                                              04090000
+                   PERFORM 9910-VSAM-ERROR THRU 9910-EXIT               04100000
+           END-WRITE                                                    04110000
+                                                                        04120000
+           ADD 1 TO DB2VSYNC-DB2-ONLY-COUNT                             04130000
+           MOVE DB2VSYNC-DB2-SC TO DB2VSYNC-RPT-SORTCODE                04140000
+           MOVE DB2VSYNC-DB2-NR TO DB2VSYNC-RPT-NUMBER                  04150000
+           MOVE 'IN DB2 ONLY - REPLAYED TO VSAM'                        04160000
+               TO DB2VSYNC-RPT-ACTION                                   04170000
+           WRITE SYNC-RPT-LINE FROM DB2VSYNC-RPT-LINE                   04180000
+                                                                        04190000
+           PERFORM 1300-FETCH-DB2-NEXT THRU 1300-EXIT.                  04200000
+       2200-EXIT.                                                       04210000
+           EXIT.                                                        04220000
+                                                                        04230000
+      ******************************************************************04240000
+      *  2300-BOTH-MATCH - THE KEY EXISTS ON BOTH SIDES. COMPARE THE   *04250000
+      *  CONTENT AND LOG A MISMATCH RATHER THAN GUESS WHICH SIDE IS    *04260000
+      *  RIGHT, THEN ADVANCE BOTH SIDES.                               *04270000
+      ******************************************************************04280000
+       2300-BOTH-MATCH.                                                 04290000
+           MOVE PROC-TRAN-SORT-CODE OF DB2VSYNC-VSAM-REC                04300000
+               TO CHECKPOINT-LAST-SORTCODE OF CHECKPOINT-FILE-REC       04310000
+           MOVE PROC-TRAN-NUMBER OF DB2VSYNC-VSAM-REC                   04320000
+               TO CHECKPOINT-LAST-NUMBER OF CHECKPOINT-FILE-REC         04330000
+                                                                        04340000
+           IF PROC-TRAN-TYPE OF DB2VSYNC-VSAM-REC NOT = PROCTRAN-TYPE   04350000
+              OR PROC-TRAN-DESC OF DB2VSYNC-VSAM-REC NOT = PROCTRAN-DESC04360000
+              OR PROC-TRAN-AMOUNT OF DB2VSYNC-VSAM-REC NOT =            04370000
+                 PROCTRAN-AMOUNT                                        04380000
+              OR PROC-TRAN-CURRENCY OF DB2VSYNC-VSAM-REC NOT =          04390000
+                 PROCTRAN-CURRENCY                                      04400000
+               ADD 1 TO DB2VSYNC-MISMATCH-COUNT                         04410000
+               MOVE PROC-TRAN-SORT-CODE OF DB2VSYNC-VSAM-REC            04420000
+                   TO DB2VSYNC-RPT-SORTCODE                             04430000
+               MOVE PROC-TRAN-NUMBER OF DB2VSYNC-VSAM-REC               04440000
+                   TO DB2VSYNC-RPT-NUMBER                               04450000
+               MOVE 'CONTENT MISMATCH - NEEDS REVIEW'                   04460000
+                   TO DB2VSYNC-RPT-ACTION                               04470000
+               WRITE SYNC-RPT-LINE FROM DB2VSYNC-RPT-LINE               04480000
+           END-IF                                                       04490000
+                                                                        04500000
+           PERFORM 1200-READ-VSAM-NEXT THRU 1200-EXIT                   04510000
+           PERFORM 1300-FETCH-DB2-NEXT THRU 1300-EXIT.                  04520000
+       2300-EXIT.                                                       04530000
+           EXIT.                                                        04540000
+                                                                        04550000
+      ******************************************************************04560000
+      *  2900-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT ROW WITH THE   *04570000
+      *  KEY LAST SUCCESSFULLY MERGED AND RESET THE ROW COUNTER.       *04580000
+      ******************************************************************04590000
+       2900-WRITE-CHECKPOINT.                                           04600000
+           MOVE DB2VSYNC-READ-COUNT                                     04610000
+               TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC           04620000
+           SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC TO TRUE    04630000
+                                                                        04640000
+           REWRITE CHECKPOINT-FILE-REC                                  04650000
+                                                                        04660000
+           MOVE ZERO TO DB2VSYNC-CKPT-COUNT.                            04670000
+       2900-EXIT.                                                       04680000
+           EXIT.                                                        04690000
+                                                                        04700000
+      ******************************************************************04710000
+      *  9000-TERMINATE - MARK THE CHECKPOINT COMPLETE SO THE NEXT RUN *04720000
+      *  STARTS FRESH, CLOSE THE DB2 CURSOR, AND CLOSE THE FILES.      *04730000
+      ******************************************************************04740000
+       9000-TERMINATE.                                                  04750000
+           MOVE DB2VSYNC-READ-COUNT                                     04760000
+               TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC           04770000
+           SET CHECKPOINT-COMPLETE OF CHECKPOINT-FILE-REC TO TRUE       04780000
+           REWRITE CHECKPOINT-FILE-REC                                  04790000
+                                                                        04800000
+           EXEC SQL                                                     04810000
+               CLOSE PROCTRAN-CURSOR                                    04820000
+           END-EXEC                                                     04830000
+                                                                        04840000
+           CLOSE PROCTRAN-FILE                                          04850000
+           CLOSE SYNC-RPT                                               04860000
+           CLOSE CHECKPOINT-FILE.                                       04870000
+       9000-EXIT.                                                       04880000
+           EXIT.                                                        04890000
+                                                                        04900000
+      ******************************************************************04910000
+      *  9900-SQL-ERROR - AN UNEXPECTED SQLCODE CAME BACK FROM DB2.    *04920000
+      *  THIS IS A FATAL CONDITION FOR THE RUN; LOG IT AND STOP.       *04930000
+      ******************************************************************04940000
+       9900-SQL-ERROR.                                                  04950000
+           DISPLAY 'DB2VSYNC - UNEXPECTED SQLCODE: ' SQLCODE            04960000
+           MOVE 16 TO RETURN-CODE                                       04970000
+           GO TO 9999-EXIT.                                             04980000
+       9900-EXIT.                                                       04990000
+           EXIT.                                                        05000000
+                                                                        05010000
+      ******************************************************************05020000
+      *  9910-VSAM-ERROR - AN UNEXPECTED INVALID KEY CAME BACK FROM A  *05030000
+      *  VSAM WRITE. THIS IS A FATAL CONDITION FOR THE RUN.            *05040000
+      ******************************************************************05050000
+       9910-VSAM-ERROR.                                                 05060000
+           DISPLAY 'DB2VSYNC - VSAM WRITE FAILED, STATUS: '             05070000
+               DB2VSYNC-PROCTRAN-STATUS                                 05080000
+           MOVE 16 TO RETURN-CODE                                       05090000
+           GO TO 9999-EXIT.                                             05100000
+       9910-EXIT.                                                       05110000
+           EXIT.                                                        05120000
+                                                                        05130000
+       9999-EXIT.                                                       05140000
+           STOP RUN.                                                    05150000
