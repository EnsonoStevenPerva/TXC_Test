@@ -0,0 +1,405 @@
+      ***************************************************************** 00010000
+      *                                                                 00020000
+      *  Copyright IBM Corp. 2023                                       00030000
+      *                                                                 00040000
+      *                                                                 00050000
+      ***************************************************************** 00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    GLEXTR.                                           00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ***************************************************************** 00130000
+      *                                                                 00140000
+      *  GLEXTR - PROCTRAN GENERAL LEDGER EXTRACT                     * 00150000
+      *                                                                 00160000
+      *  FUNCTION : READS THE PROCTRAN TRANSACTION FILE FOR A GIVEN     00170000
+      *             BUSINESS DATE (SUPPLIED AS AN 8-DIGIT YYYYMMDD      00180000
+      *             PARAMETER CARD ON SYSIN) AND, FOR EACH ROW WHOSE    00190000
+      *             PROC-TRAN-TYPE REPRESENTS REAL MONEY MOVEMENT,      00200000
+      *             MAPS IT TO A GENERAL LEDGER ACCOUNT CODE AND        00210000
+      *             WRITES A DEBIT/CREDIT POSTING PAIR (THE BUSINESS    00220000
+      *             LEG PLUS AN EQUAL AND OPPOSITE CONTRA LEG AGAINST   00230000
+      *             THE GL SUSPENSE ACCOUNT) TO A GL EXTRACT FILE, SO   00240000
+      *             THE FILE ALWAYS NETS TO ZERO FOR FINANCE TO LOAD.   00250000
+      *             PROCTRAN ROWS FOR NON-MONETARY EVENTS (CUSTOMER/    00260000
+      *             ACCOUNT LIFECYCLE AUDIT ENTRIES, REJECTS, CREDIT    00270000
+      *             SCORE REFRESHES AND SO ON) CARRY NO REAL BALANCE    00280000
+      *             MOVEMENT AND ARE NOT EXTRACTED.  A CONTROL-TOTAL    00290000
+      *             REPORT IS ALSO PRODUCED SO OPERATIONS CAN CONFIRM   00300000
+      *             THE EXTRACT BALANCES BEFORE IT IS SENT TO FINANCE.  00310000
+      *                                                                 00320000
+      *  FILES    : PROCFILE - PROCTRAN TRANSACTION FILE (INPUT)        00330000
+      *             SYSIN    - ONE PARAMETER CARD, COLS 1-8 = THE       00340000
+      *                        BUSINESS DATE TO EXTRACT (YYYYMMDD)      00350000
+      *             GLEXTF   - GENERAL LEDGER EXTRACT FILE (OUTPUT)     00360000
+      *             GLEXTRPT - GL EXTRACT CONTROL-TOTAL REPORT (OUTPUT) 00370000
+      *                                                                 00380000
+      *  CHANGE HISTORY                                                 00390000
+      *  ----------------------------------------------------------     00400000
+      *  DATE        BY    DESCRIPTION                                  00410000
+      *  2026-08-09  BAG   INITIAL VERSION                              00420000
+      *                                                                 00430000
+      ***************************************************************** 00440000
+       ENVIRONMENT DIVISION.                                            00450000
+       INPUT-OUTPUT SECTION.                                            00460000
+       FILE-CONTROL.                                                    00470000
+           SELECT PROCTRAN-FILE   ASSIGN TO PROCFILE                    00480000
+                  ORGANIZATION IS INDEXED                               00490000
+                  ACCESS MODE IS SEQUENTIAL                             00500000
+                  RECORD KEY IS PROC-TRAN-ID OF PROCTRAN-FILE-REC       00510000
+                  FILE STATUS IS GLEXTR-PROCTRAN-STATUS.                00520000
+                                                                        00530000
+           SELECT PARAMETER-FILE  ASSIGN TO SYSIN                       00540000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00550000
+                  FILE STATUS IS GLEXTR-PARM-STATUS.                    00560000
+                                                                        00570000
+           SELECT GLEXTRACT-FILE  ASSIGN TO GLEXTF                      00580000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00590000
+                  FILE STATUS IS GLEXTR-EXTRACT-STATUS.                 00600000
+                                                                        00610000
+           SELECT CONTROL-RPT     ASSIGN TO GLEXTRPT                    00620000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00630000
+                  FILE STATUS IS GLEXTR-RPT-STATUS.                     00640000
+                                                                        00650000
+       DATA DIVISION.                                                   00660000
+       FILE SECTION.                                                    00670000
+       FD  PROCTRAN-FILE                                                00680000
+           RECORDING MODE IS F.                                         00690000
+       01  PROCTRAN-FILE-REC.                                           00700000
+           COPY PROCTRAN.                                               00710000
+                                                                        00720000
+       FD  PARAMETER-FILE                                               00730000
+           RECORDING MODE IS F.                                         00740000
+       01  PARAMETER-FILE-REC             PIC X(80).                    00750000
+                                                                        00760000
+       FD  GLEXTRACT-FILE                                               00770000
+           RECORDING MODE IS F.                                         00780000
+       01  GLEXTRACT-REC.                                               00790000
+           05  GLEXT-SORT-CODE            PIC 9(6).                     00800000
+           05  GLEXT-ACCOUNT-NUMBER       PIC 9(10).                    00810000
+           05  GLEXT-GL-ACCOUNT           PIC X(6).                     00820000
+           05  GLEXT-DRCR-IND             PIC X(1).                     00830000
+           05  GLEXT-AMOUNT               PIC 9(10)V99.                 00840000
+           05  GLEXT-TRAN-TYPE            PIC X(3).                     00850000
+           05  GLEXT-TRAN-REF             PIC X(12).                    00860000
+           05  GLEXT-TRAN-DATE            PIC 9(8).                     00870000
+           05  FILLER                     PIC X(24) VALUE SPACES.       00880000
+                                                                        00890000
+       FD  CONTROL-RPT                                                  00900000
+           RECORDING MODE IS F.                                         00910000
+       01  CONTROL-RPT-LINE               PIC X(80).                    00920000
+                                                                        00930000
+       WORKING-STORAGE SECTION.                                         00940000
+       01  GLEXTR-WORK-AREA.                                            00950000
+           05  GLEXTR-PROCTRAN-STATUS     PIC XX.                       00960000
+               88  GLEXTR-PROCTRAN-EOF          VALUE '10'.             00970000
+           05  GLEXTR-PARM-STATUS         PIC XX.                       00980000
+           05  GLEXTR-EXTRACT-STATUS      PIC XX.                       00990000
+           05  GLEXTR-RPT-STATUS          PIC XX.                       01000000
+           05  GLEXTR-EOF-SWITCH          PIC X        VALUE 'N'.       01010000
+               88  GLEXTR-AT-EOF                VALUE 'Y'.              01020000
+           05  GLEXTR-RUN-DATE            PIC 9(8)     VALUE ZERO.      01030000
+           05  GLEXTR-NEXT-REF            PIC 9(8)     VALUE ZERO.      01040000
+                                                                        01050000
+      *    TABLE OF THE 8 PROCTRAN TYPE CODES THAT REPRESENT REAL       01060000
+      *    MONEY MOVEMENT AND SO ARE ELIGIBLE FOR GENERAL LEDGER        01070000
+      *    POSTING.  EVERY OTHER PROC-TRAN-TYPE IS A NON-MONETARY       01080000
+      *    LIFECYCLE/AUDIT EVENT AND IS SKIPPED BY THIS EXTRACT.        01090000
+      *    A TRANSFER'S DEBIT LEG (TFD) AND CREDIT LEG (TFC) ARE        01091000
+      *    LISTED SEPARATELY, THE SAME WAY SODDPAY'S PDR/PCR PAIR IS,   01092000
+      *    SO THE TWO LEGS POST IN OPPOSITE DIRECTIONS INSTEAD OF       01093000
+      *    BOTH POSTING AS A DEBIT AGAINST THE SUSPENSE ACCOUNT.        01094000
+       01  GLEXTR-TYPE-CODES.                                           01100000
+           05  FILLER                     PIC X(24) VALUE               01110000
+               'CHICHOCREDEBPCRPDRTFDTFC'.                              01120000
+       01  GLEXTR-TYPE-TABLE REDEFINES GLEXTR-TYPE-CODES.               01130000
+           05  GLEXTR-TYPE-ENTRY          PIC X(3) OCCURS 8 TIMES       01140000
+                                          INDEXED BY GLEXTR-TY-IDX.     01150000
+                                                                        01160000
+      *    FOR EACH TYPE ABOVE (SAME ORDER, SAME INDEX), THE GL         01170000
+      *    ACCOUNT THE BUSINESS LEG OF THE POSTING IS MADE TO AND       01180000
+      *    WHETHER THAT LEG IS A DEBIT (D) OR A CREDIT (C).  THE        01190000
+      *    CONTRA LEG IS ALWAYS THE GL SUSPENSE ACCOUNT WITH THE        01200000
+      *    OPPOSITE INDICATOR, WHICH IS WHAT KEEPS THE EXTRACT          01210000
+      *    BALANCED TO ZERO.                                          * 01220000
+       01  GLEXTR-GL-CODES.                                             01230000
+           05  FILLER                     PIC X(56) VALUE               01240000
+           '110000C110000D100000C100000D120000C120000D130000D130000C'.  01250000
+       01  GLEXTR-GL-TABLE REDEFINES GLEXTR-GL-CODES.                   01260000
+           05  GLEXTR-GL-ENTRY            OCCURS 8 TIMES.               01270000
+               10  GLEXTR-GL-ACCT         PIC X(6).                     01280000
+               10  GLEXTR-GL-DRCR         PIC X(1).                     01290000
+                                                                        01300000
+       01  GLEXTR-SUSPENSE-ACCOUNT        PIC X(6) VALUE '999999'.      01310000
+                                                                        01320000
+      *    CONTROL TOTALS BY GL ACCOUNT (UP TO 10 ACCOUNTS, INCLUDING   01330000
+      *    THE SUSPENSE ACCOUNT), SPLIT BETWEEN DEBITS AND CREDITS SO   01340000
+      *    OPERATIONS CAN SEE THE EXTRACT BALANCES BEFORE IT GOES TO    01350000
+      *    FINANCE.                                                   * 01360000
+       01  GLEXTR-CONTROL-TABLE.                                        01370000
+           05  GLEXTR-CTL-COUNT           PIC 9(4)      VALUE ZERO.     01380000
+           05  GLEXTR-CTL-ENTRY           OCCURS 10 TIMES               01390000
+                                           INDEXED BY GLEXTR-CTL-IDX.   01400000
+               10  GLEXTR-CTL-ACCOUNT     PIC X(6)      VALUE SPACES.   01410000
+               10  GLEXTR-CTL-DEBITS      PIC 9(10)V99  VALUE ZERO.     01420000
+               10  GLEXTR-CTL-CREDITS     PIC 9(10)V99  VALUE ZERO.     01430000
+           05  GLEXTR-TOT-DEBITS          PIC 9(12)V99  VALUE ZERO.     01440000
+           05  GLEXTR-TOT-CREDITS         PIC 9(12)V99  VALUE ZERO.     01450000
+                                                                        01460000
+       01  GLEXTR-HEADING-1.                                            01470000
+           05  FILLER                     PIC X(20) VALUE SPACES.       01480000
+           05  FILLER                     PIC X(30)                     01490000
+                  VALUE 'GENERAL LEDGER EXTRACT CONTROL'.               01500000
+                                                                        01510000
+       01  GLEXTR-HEADING-2.                                            01520000
+           05  FILLER                     PIC X(12) VALUE               01530000
+               'RUN DATE : '.                                           01540000
+           05  GLEXTR-HDR-DATE            PIC 9(8).                     01550000
+                                                                        01560000
+       01  GLEXTR-HEADING-3.                                            01570000
+           05  FILLER                     PIC X(12) VALUE 'GL ACCOUNT'. 01580000
+           05  FILLER                     PIC X(20)                     01590000
+                  VALUE 'TOTAL DEBITS'.                                 01600000
+           05  FILLER                     PIC X(20)                     01610000
+                  VALUE 'TOTAL CREDITS'.                                01620000
+                                                                        01630000
+       01  GLEXTR-DETAIL-LINE.                                          01640000
+           05  GLEXTR-DTL-ACCOUNT         PIC X(10).                    01650000
+           05  FILLER                     PIC X(2)  VALUE SPACES.       01660000
+           05  GLEXTR-DTL-DEBITS          PIC Z,ZZZ,ZZZ,ZZ9.99.         01670000
+           05  FILLER                     PIC X(4)  VALUE SPACES.       01680000
+           05  GLEXTR-DTL-CREDITS         PIC Z,ZZZ,ZZZ,ZZ9.99.         01690000
+                                                                        01700000
+       01  GLEXTR-TOTAL-LINE.                                           01710000
+           05  FILLER                     PIC X(11) VALUE               01720000
+               'GRAND TOTAL'.                                           01730000
+           05  FILLER                     PIC X(1)  VALUE SPACES.       01740000
+           05  GLEXTR-DTL-TOT-DEBITS      PIC Z,ZZZ,ZZZ,ZZ9.99.         01750000
+           05  FILLER                     PIC X(4)  VALUE SPACES.       01760000
+           05  GLEXTR-DTL-TOT-CREDITS     PIC Z,ZZZ,ZZZ,ZZ9.99.         01770000
+                                                                        01780000
+       01  GLEXTR-BALANCE-LINE.                                         01790000
+           05  FILLER                     PIC X(22) VALUE               01800000
+               'EXTRACT BALANCE CHECK:'.                                01810000
+           05  GLEXTR-BAL-RESULT          PIC X(20).                    01820000
+                                                                        01830000
+      ***************************************************************** 01840000
+       PROCEDURE DIVISION.                                              01850000
+      ***************************************************************** 01860000
+       0000-MAINLINE.                                                   01870000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       01880000
+                                                                        01890000
+           PERFORM 2000-PROCESS-PROCTRAN                                01900000
+              UNTIL GLEXTR-AT-EOF                                       01910000
+                                                                        01920000
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT                     01930000
+                                                                        01940000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        01950000
+                                                                        01960000
+           GO TO 9999-EXIT.                                             01970000
+                                                                        01980000
+      ***************************************************************** 01990000
+      *  1000-INITIALIZE - OPEN FILES, READ THE RUN-DATE PARAMETER    * 02000000
+      *  CARD AND PRIME THE FIRST PROCTRAN READ.                      * 02010000
+      ***************************************************************** 02020000
+       1000-INITIALIZE.                                                 02030000
+           OPEN INPUT  PROCTRAN-FILE                                    02040000
+           OPEN INPUT  PARAMETER-FILE                                   02050000
+           OPEN OUTPUT GLEXTRACT-FILE                                   02060000
+           OPEN OUTPUT CONTROL-RPT                                      02070000
+                                                                        02080000
+           READ PARAMETER-FILE                                          02090000
+               AT END                                                   02100000
+                   MOVE ZERO TO GLEXTR-RUN-DATE                         02110000
+               NOT AT END                                               02120000
+                   MOVE PARAMETER-FILE-REC(1:8) TO GLEXTR-RUN-DATE      02130000
+           END-READ                                                     02140000
+           CLOSE PARAMETER-FILE                                         02150000
+                                                                        02160000
+           READ PROCTRAN-FILE                                           02170000
+               AT END                                                   02180000
+                   SET GLEXTR-AT-EOF TO TRUE                            02190000
+           END-READ.                                                    02200000
+       1000-EXIT.                                                       02210000
+           EXIT.                                                        02220000
+                                                                        02230000
+      ***************************************************************** 02240000
+      *  2000-PROCESS-PROCTRAN - EXTRACT ONE PROCTRAN ROW FOR THE       02250000
+      *  REQUESTED BUSINESS DATE, IF ITS TYPE IS GL-ELIGIBLE, AND       02260000
+      *  READ THE NEXT ONE.                                             02270000
+      ***************************************************************** 02280000
+       2000-PROCESS-PROCTRAN.                                           02290000
+           IF PROC-TRAN-DATE OF PROCTRAN-FILE-REC = GLEXTR-RUN-DATE     02300000
+               PERFORM 2100-EXTRACT-TRAN THRU 2100-EXIT                 02310000
+           END-IF                                                       02320000
+                                                                        02330000
+           READ PROCTRAN-FILE                                           02340000
+               AT END                                                   02350000
+                   SET GLEXTR-AT-EOF TO TRUE                            02360000
+           END-READ.                                                    02370000
+                                                                        02380000
+      ***************************************************************** 02390000
+      *  2100-EXTRACT-TRAN - LOOK THE TRANSACTION TYPE UP IN THE        02400000
+      *  GL-ELIGIBLE TABLE.  TYPES NOT FOUND (THE NON-MONETARY          02410000
+      *  LIFECYCLE/AUDIT EVENTS) ARE LEFT ALONE.  TYPES THAT ARE        02420000
+      *  FOUND GET A BUSINESS-LEG POSTING PLUS A SUSPENSE CONTRA LEG.   02430000
+      ***************************************************************** 02440000
+       2100-EXTRACT-TRAN.                                               02450000
+           SET GLEXTR-TY-IDX TO 1                                       02460000
+           SEARCH GLEXTR-TYPE-ENTRY                                     02470000
+               VARYING GLEXTR-TY-IDX                                    02480000
+               AT END                                                   02490000
+                   SET GLEXTR-TY-IDX TO ZERO                            02500000
+               WHEN GLEXTR-TYPE-ENTRY(GLEXTR-TY-IDX) =                  02510000
+                    PROC-TRAN-TYPE OF PROCTRAN-FILE-REC                 02520000
+                   CONTINUE                                             02530000
+           END-SEARCH                                                   02540000
+                                                                        02550000
+           IF GLEXTR-TY-IDX > ZERO                                      02560000
+               ADD 1 TO GLEXTR-NEXT-REF                                 02570000
+               MOVE GLEXTR-GL-ACCT(GLEXTR-TY-IDX)   TO GLEXT-GL-ACCOUNT 02580000
+               MOVE GLEXTR-GL-DRCR(GLEXTR-TY-IDX)   TO GLEXT-DRCR-IND   02590000
+               PERFORM 2110-WRITE-POSTING THRU 2110-EXIT                02600000
+               PERFORM 2120-ACCUMULATE THRU 2120-EXIT                   02610000
+                                                                        02620000
+               MOVE GLEXTR-SUSPENSE-ACCOUNT     TO GLEXT-GL-ACCOUNT     02630000
+               IF GLEXTR-GL-DRCR(GLEXTR-TY-IDX) = 'D'                   02640000
+                   MOVE 'C' TO GLEXT-DRCR-IND                           02650000
+               ELSE                                                     02660000
+                   MOVE 'D' TO GLEXT-DRCR-IND                           02670000
+               END-IF                                                   02680000
+               PERFORM 2110-WRITE-POSTING THRU 2110-EXIT                02690000
+               PERFORM 2120-ACCUMULATE THRU 2120-EXIT                   02700000
+           END-IF.                                                      02710000
+       2100-EXIT.                                                       02720000
+           EXIT.                                                        02730000
+                                                                        02740000
+      ***************************************************************** 02750000
+      *  2110-WRITE-POSTING - FORMAT AND WRITE ONE GL EXTRACT RECORD    02760000
+      *  USING THE GL ACCOUNT/DR-CR INDICATOR ALREADY SET BY THE        02770000
+      *  CALLER.                                                        02780000
+      ***************************************************************** 02790000
+       2110-WRITE-POSTING.                                              02800000
+           MOVE PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC                02810000
+               TO GLEXT-SORT-CODE                                       02820000
+           MOVE PROC-TRAN-ACCOUNT-NUMBER OF PROCTRAN-FILE-REC           02830000
+               TO GLEXT-ACCOUNT-NUMBER                                  02840000
+           MOVE PROC-TRAN-AMOUNT OF PROCTRAN-FILE-REC                   02850000
+               TO GLEXT-AMOUNT                                          02860000
+           MOVE PROC-TRAN-TYPE OF PROCTRAN-FILE-REC                     02870000
+               TO GLEXT-TRAN-TYPE                                       02880000
+           MOVE GLEXTR-NEXT-REF                                         02890000
+               TO GLEXT-TRAN-REF                                        02900000
+           MOVE GLEXTR-RUN-DATE                                         02910000
+               TO GLEXT-TRAN-DATE                                       02920000
+           WRITE GLEXTRACT-REC.                                         02930000
+       2110-EXIT.                                                       02940000
+           EXIT.                                                        02950000
+                                                                        02960000
+      ***************************************************************** 02970000
+      *  2120-ACCUMULATE - FIND (OR ADD) THE GL ACCOUNT'S CONTROL       02980000
+      *  TOTAL SLOT AND BUMP ITS DEBIT OR CREDIT TOTAL.                 02990000
+      ***************************************************************** 03000000
+       2120-ACCUMULATE.                                                 03010000
+           SET GLEXTR-CTL-IDX TO 1                                      03020000
+           SEARCH GLEXTR-CTL-ENTRY                                      03030000
+               VARYING GLEXTR-CTL-IDX                                   03040000
+               AT END                                                   03050000
+                   ADD 1 TO GLEXTR-CTL-COUNT                            03060000
+                   SET GLEXTR-CTL-IDX TO GLEXTR-CTL-COUNT               03070000
+                   MOVE GLEXT-GL-ACCOUNT TO GLEXTR-CTL-ACCOUNT          03080000
+                                             (GLEXTR-CTL-IDX)           03090000
+               WHEN GLEXTR-CTL-ACCOUNT(GLEXTR-CTL-IDX) =                03100000
+                    GLEXT-GL-ACCOUNT                                    03110000
+                   CONTINUE                                             03120000
+           END-SEARCH                                                   03130000
+                                                                        03140000
+           IF GLEXT-DRCR-IND = 'D'                                      03150000
+               ADD GLEXT-AMOUNT TO GLEXTR-CTL-DEBITS(GLEXTR-CTL-IDX)    03160000
+           ELSE                                                         03170000
+               ADD GLEXT-AMOUNT TO GLEXTR-CTL-CREDITS(GLEXTR-CTL-IDX)   03180000
+           END-IF.                                                      03190000
+       2120-EXIT.                                                       03200000
+           EXIT.                                                        03210000
+                                                                        03220000
+      ***************************************************************** 03230000
+      *  3000-PRINT-REPORT - PRINT THE CONTROL-TOTAL REPORT, INCLUDING  03240000
+      *  THE GRAND TOTALS AND A PLAIN BALANCED/NOT-BALANCED MESSAGE SO  03250000
+      *  OPERATIONS CAN SPOT A BAD EXTRACT BEFORE IT REACHES FINANCE.   03260000
+      ***************************************************************** 03270000
+       3000-PRINT-REPORT.                                               03280000
+           WRITE CONTROL-RPT-LINE FROM GLEXTR-HEADING-1                 03290000
+           MOVE GLEXTR-RUN-DATE TO GLEXTR-HDR-DATE                      03300000
+           WRITE CONTROL-RPT-LINE FROM GLEXTR-HEADING-2                 03310000
+           MOVE SPACES TO CONTROL-RPT-LINE                              03320000
+           WRITE CONTROL-RPT-LINE                                       03330000
+           WRITE CONTROL-RPT-LINE FROM GLEXTR-HEADING-3                 03340000
+                                                                        03350000
+           PERFORM 3100-PRINT-ACCOUNT THRU 3100-EXIT                    03360000
+              VARYING GLEXTR-CTL-IDX FROM 1 BY 1                        03370000
+                UNTIL GLEXTR-CTL-IDX > GLEXTR-CTL-COUNT                 03380000
+                                                                        03390000
+           MOVE SPACES TO CONTROL-RPT-LINE                              03400000
+           WRITE CONTROL-RPT-LINE                                       03410000
+           PERFORM 3200-PRINT-TOTALS THRU 3200-EXIT.                    03420000
+       3000-EXIT.                                                       03430000
+           EXIT.                                                        03440000
+                                                                        03450000
+       3100-PRINT-ACCOUNT.                                              03460000
+           MOVE GLEXTR-CTL-ACCOUNT(GLEXTR-CTL-IDX)                      03470000
+               TO GLEXTR-DTL-ACCOUNT                                    03480000
+           MOVE GLEXTR-CTL-DEBITS(GLEXTR-CTL-IDX)                       03490000
+               TO GLEXTR-DTL-DEBITS                                     03500000
+           MOVE GLEXTR-CTL-CREDITS(GLEXTR-CTL-IDX)                      03510000
+               TO GLEXTR-DTL-CREDITS                                    03520000
+           WRITE CONTROL-RPT-LINE FROM GLEXTR-DETAIL-LINE.              03530000
+       3100-EXIT.                                                       03540000
+           EXIT.                                                        03550000
+                                                                        03560000
+      ***************************************************************** 03570000
+      *  3200-PRINT-TOTALS - SUM EVERY ACCOUNT'S DEBITS AND CREDITS     03580000
+      *  AND CONFIRM THE TWO GRAND TOTALS MATCH.                        03590000
+      ***************************************************************** 03600000
+       3200-PRINT-TOTALS.                                               03610000
+           MOVE ZERO TO GLEXTR-TOT-DEBITS GLEXTR-TOT-CREDITS            03620000
+                                                                        03630000
+           PERFORM 3210-SUM-ACCOUNT THRU 3210-EXIT                      03640000
+              VARYING GLEXTR-CTL-IDX FROM 1 BY 1                        03650000
+                UNTIL GLEXTR-CTL-IDX > GLEXTR-CTL-COUNT                 03660000
+                                                                        03670000
+           MOVE GLEXTR-TOT-DEBITS  TO GLEXTR-DTL-TOT-DEBITS             03680000
+           MOVE GLEXTR-TOT-CREDITS TO GLEXTR-DTL-TOT-CREDITS            03690000
+           WRITE CONTROL-RPT-LINE FROM GLEXTR-TOTAL-LINE                03700000
+                                                                        03710000
+           MOVE SPACES TO CONTROL-RPT-LINE                              03720000
+           WRITE CONTROL-RPT-LINE                                       03730000
+                                                                        03740000
+           IF GLEXTR-TOT-DEBITS = GLEXTR-TOT-CREDITS                    03750000
+               MOVE 'BALANCED' TO GLEXTR-BAL-RESULT                     03760000
+           ELSE                                                         03770000
+               MOVE 'OUT OF BALANCE' TO GLEXTR-BAL-RESULT               03780000
+           END-IF                                                       03790000
+           WRITE CONTROL-RPT-LINE FROM GLEXTR-BALANCE-LINE.             03800000
+       3200-EXIT.                                                       03810000
+           EXIT.                                                        03820000
+                                                                        03830000
+       3210-SUM-ACCOUNT.                                                03840000
+           ADD GLEXTR-CTL-DEBITS(GLEXTR-CTL-IDX)  TO GLEXTR-TOT-DEBITS  03850000
+           ADD GLEXTR-CTL-CREDITS(GLEXTR-CTL-IDX) TO GLEXTR-TOT-CREDITS 03860000
+       3210-EXIT.                                                       03870000
+           EXIT.                                                        03880000
+                                                                        03890000
+      ***************************************************************** 03900000
+      *  9000-TERMINATE - CLOSE THE REMAINING FILES.                  * 03910000
+      ***************************************************************** 03920000
+       9000-TERMINATE.                                                  03930000
+           CLOSE PROCTRAN-FILE                                          03940000
+           CLOSE GLEXTRACT-FILE                                         03950000
+           CLOSE CONTROL-RPT.                                           03960000
+       9000-EXIT.                                                       03970000
+           EXIT.                                                        03980000
+                                                                        03990000
+       9999-EXIT.                                                       04000000
+           STOP RUN.                                                    04010000
