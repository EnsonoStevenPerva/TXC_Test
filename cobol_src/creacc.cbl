@@ -0,0 +1,295 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    CREACC.                                           00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       DATE-WRITTEN.  2026-08-09.                                       00100000
+      ******************************************************************00110000
+      *                                                                *00120000
+      *  CREACC - CREATE ACCOUNT                                      * 00130000
+      *                                                                *00140000
+      *  FUNCTION : ACCEPTS A CREACC COMMAREA (COPYBOOK CREACC) FROM   *00150000
+      *             A BRANCH OR WEB FRONT END, CONFIRMS THE OWNING     *00160000
+      *             CUSTOMER EXISTS, ASSIGNS THE NEXT ACCOUNT NUMBER   *00170000
+      *             FROM THE ACCOUNT CONTROL RECORD, WRITES A NEW      *00180000
+      *             ACCOUNT-RECORD AND LOGS THE CREATE ON PROCTRAN.    *00190000
+      *             SETS COMM-SUCCESS/COMM-FAIL-CODE.                  *00200000
+      *                                                                *00210000
+      *  FILES    : CUSTOMER - VSAM KSDS - CUSTOMER MASTER             *00220000
+      *             ACCOUNT  - VSAM KSDS - ACCOUNT MASTER              *00230000
+      *             ACCTCTRL - VSAM KSDS - ACCOUNT CONTROL RECORD      *00240000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG             *00250000
+      *                                                                *00260000
+      *  CHANGE HISTORY                                                *00270000
+      *  ----------------------------------------------------------    *00280000
+      *  DATE        BY    DESCRIPTION                                 *00290000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00300000
+      *                                                                *00310000
+      ******************************************************************00320000
+       DATA DIVISION.                                                   00330000
+       WORKING-STORAGE SECTION.                                         00340000
+       01  CREACC-WORK-AREA.                                            00350000
+           05  CREACC-RESP                PIC S9(8) COMP.               00360000
+           05  CREACC-RESP2               PIC S9(8) COMP.               00370000
+           05  CREACC-CTL-SORTCODE        PIC 9(6)  VALUE 987654.       00380000
+           05  CREACC-CTL-NUMBER          PIC 9(8)  VALUE ZERO.         00390000
+           05  CREACC-NEW-ACCNO           PIC 9(8)  VALUE ZERO.         00400000
+           05  CREACC-CUST-KEY.                                         00410000
+               10  CREACC-CUST-KEY-SCODE  PIC 9(6).                     00420000
+               10  CREACC-CUST-KEY-NUMBER PIC 9(10).                    00430000
+           05  CREACC-SRTCDE-RESP        PIC S9(8) COMP.                00440000
+           05  CREACC-TODAYS-DATE        PIC 9(8)  VALUE ZERO.          00442000
+                                                                        00450000
+       01  CREACC-CUSTOMER-REC.                                         00460000
+           COPY CUSTOMER.                                               00470000
+                                                                        00480000
+       01  CREACC-ACCOUNT-REC.                                          00490000
+           COPY ACCOUNT.                                                00500000
+                                                                        00510000
+       01  CREACC-CONTROL-REC.                                          00520000
+           COPY ACCTCTRL.                                               00530000
+                                                                        00540000
+       01  CREACC-PROCTRAN-REC.                                         00550000
+           COPY PROCTRAN.                                               00560000
+                                                                        00570000
+       01  CREACC-SRTCDE-REC.                                           00580000
+           COPY SORTCODE.                                               00590000
+                                                                        00600000
+       LINKAGE SECTION.                                                 00610000
+       01  DFHCOMMAREA.                                                 00620000
+           COPY CREACC.                                                 00630000
+                                                                        00640000
+      ******************************************************************00650000
+       PROCEDURE DIVISION.                                              00660000
+      ******************************************************************00670000
+       0000-MAINLINE.                                                   00680000
+           MOVE SPACE TO COMM-SUCCESS                                   00690000
+           MOVE SPACE TO COMM-FAIL-CODE                                 00700000
+           ACCEPT CREACC-TODAYS-DATE FROM DATE YYYYMMDD                 00705000
+                                                                        00710000
+           PERFORM 0500-VALIDATE-SORTCODE THRU 0500-EXIT                00720000
+                                                                        00730000
+           IF COMM-FAIL-CODE = SPACE                                    00740000
+               PERFORM 1000-VERIFY-CUSTOMER THRU 1000-EXIT              00750000
+           END-IF                                                       00760000
+                                                                        00770000
+           IF COMM-FAIL-CODE = SPACE                                    00780000
+               PERFORM 2000-ASSIGN-ACCTNO THRU 2000-EXIT                00790000
+           END-IF                                                       00800000
+                                                                        00810000
+           IF COMM-FAIL-CODE = SPACE                                    00820000
+               PERFORM 3000-BUILD-ACCOUNT-REC THRU 3000-EXIT            00830000
+               PERFORM 4000-WRITE-ACCOUNT THRU 4000-EXIT                00840000
+           END-IF                                                       00850000
+                                                                        00860000
+           IF COMM-FAIL-CODE = SPACE                                    00870000
+               MOVE 'Y' TO COMM-SUCCESS                                 00880000
+               PERFORM 5000-WRITE-PROCTRAN THRU 5000-EXIT               00890000
+           ELSE                                                         00900000
+               MOVE 'N' TO COMM-SUCCESS                                 00910000
+           END-IF                                                       00920000
+                                                                        00930000
+           GO TO 9999-EXIT.                                             00940000
+                                                                        00950000
+      ******************************************************************00960000
+      *  0500-VALIDATE-SORTCODE - REJECT A SORT CODE THAT IS NOT ON   * 00970000
+      *  FILE IN OUR OWN BRANCH/SORT-CODE REFERENCE, SO AN ACCOUNT    * 00980000
+      *  CAN NEVER BE OPENED UNDER A BRANCH WE DO NOT OWN.            * 00990000
+      ******************************************************************01000000
+       0500-VALIDATE-SORTCODE.                                          01010000
+           MOVE COMM-SORTCODE TO SRTCDE-SORTCODE OF CREACC-SRTCDE-REC   01020000
+                                                                        01030000
+           EXEC CICS                                                    01040000
+               READ DATASET('SRTCODE')                                  01050000
+                    INTO(CREACC-SRTCDE-REC)                             01060000
+                    RIDFLD(SRTCDE-KEY OF CREACC-SRTCDE-REC)             01070000
+                    RESP(CREACC-SRTCDE-RESP)                            01080000
+           END-EXEC                                                     01090000
+                                                                        01100000
+           IF CREACC-SRTCDE-RESP NOT = DFHRESP(NORMAL)                  01110000
+               MOVE '2' TO COMM-FAIL-CODE                               01120000
+               GO TO 0500-EXIT                                          01130000
+           END-IF                                                       01140000
+                                                                        01150000
+           IF NOT SRTCDE-ACTIVE OF CREACC-SRTCDE-REC                    01160000
+               MOVE '2' TO COMM-FAIL-CODE                               01170000
+           END-IF.                                                      01180000
+       0500-EXIT.                                                       01190000
+           EXIT.                                                        01200000
+                                                                        01210000
+      ******************************************************************01220000
+      *  1000-VERIFY-CUSTOMER - CONFIRM THE OWNING CUSTOMER EXISTS    * 01230000
+      *  BEFORE AN ACCOUNT IS OPENED AGAINST IT.                      * 01240000
+      ******************************************************************01250000
+       1000-VERIFY-CUSTOMER.                                            01260000
+           MOVE COMM-SORTCODE TO CREACC-CUST-KEY-SCODE                  01270000
+           MOVE COMM-CUSTNO   TO CREACC-CUST-KEY-NUMBER                 01280000
+                                                                        01290000
+           EXEC CICS                                                    01300000
+               READ DATASET('CUSTOMER')                                 01310000
+                    INTO(CREACC-CUSTOMER-REC)                           01320000
+                    RIDFLD(CREACC-CUST-KEY)                             01330000
+                    RESP(CREACC-RESP)                                   01340000
+           END-EXEC                                                     01350000
+                                                                        01360000
+           IF CREACC-RESP NOT = DFHRESP(NORMAL)                         01370000
+               MOVE '1' TO COMM-FAIL-CODE                               01380000
+           END-IF.                                                      01390000
+       1000-EXIT.                                                       01400000
+           EXIT.                                                        01410000
+                                                                        01420000
+      ******************************************************************01430000
+      *  2000-ASSIGN-ACCTNO - READ THE CONTROL RECORD FOR UPDATE,      *01440000
+      *  BUMP LAST-ACCOUNT-NUMBER AND NUMBER-OF-ACCOUNTS, REWRITE.     *01450000
+      ******************************************************************01460000
+       2000-ASSIGN-ACCTNO.                                              01470000
+           MOVE CREACC-CTL-SORTCODE TO ACCOUNT-CONTROL-SORTCODE         01480000
+                                        OF CREACC-CONTROL-REC           01490000
+           MOVE CREACC-CTL-NUMBER   TO ACCOUNT-CONTROL-NUMBER           01500000
+                                        OF CREACC-CONTROL-REC           01510000
+                                                                        01520000
+           EXEC CICS                                                    01530000
+               READ DATASET('ACCTCTRL')                                 01540000
+                    INTO(CREACC-CONTROL-REC)                            01550000
+                    RIDFLD(ACCOUNT-CONTROL-KEY OF CREACC-CONTROL-REC)   01560000
+                    UPDATE                                              01570000
+                    RESP(CREACC-RESP)                                   01580000
+           END-EXEC                                                     01590000
+                                                                        01600000
+           IF CREACC-RESP NOT = DFHRESP(NORMAL)                         01610000
+               MOVE '5' TO COMM-FAIL-CODE                               01620000
+               GO TO 2000-EXIT                                          01630000
+           END-IF                                                       01640000
+                                                                        01650000
+           ADD 1 TO LAST-ACCOUNT-NUMBER OF CREACC-CONTROL-REC           01660000
+           ADD 1 TO NUMBER-OF-ACCOUNTS  OF CREACC-CONTROL-REC           01670000
+           MOVE LAST-ACCOUNT-NUMBER OF CREACC-CONTROL-REC               01680000
+             TO CREACC-NEW-ACCNO                                        01690000
+                                                                        01700000
+           EXEC CICS                                                    01710000
+               REWRITE DATASET('ACCTCTRL')                              01720000
+                       FROM(CREACC-CONTROL-REC)                         01730000
+                       RESP(CREACC-RESP)                                01740000
+           END-EXEC                                                     01750000
+                                                                        01760000
+           IF CREACC-RESP NOT = DFHRESP(NORMAL)                         01770000
+               MOVE '5' TO COMM-FAIL-CODE                               01780000
+           END-IF.                                                      01790000
+       2000-EXIT.                                                       01800000
+           EXIT.                                                        01810000
+                                                                        01820000
+      ******************************************************************01830000
+      *  3000-BUILD-ACCOUNT-REC - MOVE THE COMMAREA INTO THE NEW      * 01840000
+      *  ACCOUNT RECORD UNDER THE NUMBER JUST ASSIGNED.                *01850000
+      ******************************************************************01860000
+       3000-BUILD-ACCOUNT-REC.                                          01870000
+           MOVE 'ACCT'            TO ACCOUNT-EYECATCHER                 01880000
+                                      OF CREACC-ACCOUNT-REC             01890000
+           MOVE COMM-SORTCODE     TO ACCOUNT-SORTCODE                   01900000
+                                      OF CREACC-ACCOUNT-REC             01910000
+           MOVE CREACC-NEW-ACCNO  TO ACCOUNT-NUMBER                     01920000
+                                      OF CREACC-ACCOUNT-REC             01930000
+           MOVE COMM-CUSTNO       TO ACCOUNT-CUSTOMER-NUMBER            01940000
+                                      OF CREACC-ACCOUNT-REC             01950000
+           MOVE COMM-ACC-TYPE     TO ACCOUNT-TYPE                       01960000
+                                      OF CREACC-ACCOUNT-REC             01970000
+           MOVE CREACC-TODAYS-DATE TO ACCOUNT-OPENED-DATE               01980000
+                                      OF CREACC-ACCOUNT-REC             01990000
+           MOVE ZERO              TO ACCOUNT-LAST-STMT-DATE             02000000
+                                      OF CREACC-ACCOUNT-REC             02010000
+           MOVE CREACC-TODAYS-DATE TO ACCOUNT-NEXT-STMT-DATE            02020000
+                                      OF CREACC-ACCOUNT-REC             02030000
+           MOVE ZERO              TO ACCOUNT-BALANCE                    02040000
+                                      OF CREACC-ACCOUNT-REC             02050000
+           SET ACCOUNT-OPEN OF CREACC-ACCOUNT-REC TO TRUE               02060000
+                                                                        02070000
+           MOVE ACCOUNT-NUMBER OF CREACC-ACCOUNT-REC                    02080000
+                                  TO COMM-ACCNO.                        02090000
+       3000-EXIT.                                                       02100000
+           EXIT.                                                        02110000
+                                                                        02120000
+      ******************************************************************02130000
+      *  4000-WRITE-ACCOUNT - WRITE THE NEW RECORD TO THE ACCOUNT     * 02140000
+      *  FILE.                                                         *02150000
+      ******************************************************************02160000
+       4000-WRITE-ACCOUNT.                                              02170000
+           EXEC CICS                                                    02180000
+               WRITE DATASET('ACCOUNT')                                 02190000
+                     FROM(CREACC-ACCOUNT-REC)                           02200000
+                     RIDFLD(ACCOUNT-KEY OF CREACC-ACCOUNT-REC)          02210000
+                     RESP(CREACC-RESP)                                  02220000
+           END-EXEC                                                     02230000
+                                                                        02240000
+           IF CREACC-RESP NOT = DFHRESP(NORMAL)                         02250000
+               MOVE '6' TO COMM-FAIL-CODE                               02260000
+           END-IF.                                                      02270000
+       4000-EXIT.                                                       02280000
+           EXIT.                                                        02290000
+                                                                        02300000
+      ******************************************************************02310000
+      *  5000-WRITE-PROCTRAN - LOG THE CREATE-ACCOUNT EVENT USING THE * 02320000
+      *  PROC-TRAN-DESC-CREACC LAYOUT.                                 *02330000
+      ******************************************************************02340000
+       5000-WRITE-PROCTRAN.                                             02350000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF CREACC-PROCTRAN-REC  02360000
+           MOVE COMM-SORTCODE TO PROC-TRAN-SORT-CODE                    02370000
+                                  OF CREACC-PROCTRAN-REC                02380000
+           MOVE EIBTASKN TO PROC-TRAN-NUMBER OF CREACC-PROCTRAN-REC     02390000
+           MOVE ACCOUNT-NUMBER OF CREACC-ACCOUNT-REC                    02391000
+                            TO PROC-TRAN-ACCOUNT-NUMBER                 02392000
+                                  OF CREACC-PROCTRAN-REC                02393000
+           MOVE CREACC-TODAYS-DATE TO PROC-TRAN-DATE                    02400000
+                                  OF CREACC-PROCTRAN-REC                02401000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF CREACC-PROCTRAN-REC     02410000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF CREACC-PROCTRAN-REC     02420000
+           MOVE 'OCA'    TO PROC-TRAN-TYPE   OF CREACC-PROCTRAN-REC     02430000
+           MOVE ZERO     TO PROC-TRAN-AMOUNT OF CREACC-PROCTRAN-REC     02440000
+           MOVE 'GBP'    TO PROC-TRAN-CURRENCY OF CREACC-PROCTRAN-REC   02450000
+                                                                        02460000
+           MOVE COMM-CUSTNO TO PROC-DESC-CREACC-CUSTOMER                02470000
+                                  OF CREACC-PROCTRAN-REC                02480000
+           MOVE COMM-ACC-TYPE TO PROC-DESC-CREACC-ACCTYPE               02490000
+                                  OF CREACC-PROCTRAN-REC                02500000
+           MOVE ZERO TO PROC-DESC-CREACC-LAST-DD                        02510000
+                                  OF CREACC-PROCTRAN-REC                02520000
+           MOVE ZERO TO PROC-DESC-CREACC-LAST-MM                        02530000
+                                  OF CREACC-PROCTRAN-REC                02540000
+           MOVE ZERO TO PROC-DESC-CREACC-LAST-YYYY                      02550000
+                                  OF CREACC-PROCTRAN-REC                02560000
+           MOVE ACCOUNT-NEXT-STMT-DD OF CREACC-ACCOUNT-REC              02570000
+                            TO PROC-DESC-CREACC-NEXT-DD                 02580000
+                                  OF CREACC-PROCTRAN-REC                02590000
+           MOVE ACCOUNT-NEXT-STMT-MM OF CREACC-ACCOUNT-REC              02600000
+                            TO PROC-DESC-CREACC-NEXT-MM                 02610000
+                                  OF CREACC-PROCTRAN-REC                02620000
+           MOVE ACCOUNT-NEXT-STMT-YYYY OF CREACC-ACCOUNT-REC            02630000
+                            TO PROC-DESC-CREACC-NEXT-YYYY               02640000
+                                  OF CREACC-PROCTRAN-REC                02650000
+           MOVE 'CREATE' TO PROC-DESC-CREACC-FOOTER                     02660000
+                                  OF CREACC-PROCTRAN-REC                02670000
+                                                                        02680000
+           EXEC CICS                                                    02690000
+               WRITE DATASET('PROCTRAN')                                02700000
+                     FROM(CREACC-PROCTRAN-REC)                          02710000
+                     RIDFLD(PROC-TRAN-ID OF CREACC-PROCTRAN-REC)        02720000
+                     RESP(CREACC-RESP2)                                 02730000
+           END-EXEC                                                     02731000
+                                                                        02732000
+           IF CREACC-RESP2 NOT = DFHRESP(NORMAL)                        02733000
+               DISPLAY 'CREACC - CRITICAL - PROCTRAN WRITE FAILED '     02734000
+                   'FOR ACCOUNT ' ACCOUNT-NUMBER OF CREACC-ACCOUNT-REC  02735000
+           END-IF.                                                      02736000
+       5000-EXIT.                                                       02750000
+           EXIT.                                                        02760000
+                                                                        02770000
+      ******************************************************************02780000
+      *  9999-EXIT - RETURN TO THE CALLER.                             *02790000
+      ******************************************************************02800000
+       9999-EXIT.                                                       02810000
+           EXEC CICS                                                    02820000
+               RETURN                                                   02830000
+           END-EXEC.                                                    02840000
