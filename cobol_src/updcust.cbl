@@ -0,0 +1,723 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    UPDCUST.                                          00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       DATE-WRITTEN.  2026-08-09.                                       00100000
+      ******************************************************************00110000
+      *                                                                *00120000
+      *  UPDCUST - UPDATE CUSTOMER                                     *00130000
+      *                                                                *00140000
+      *  FUNCTION : ACCEPTS AN UPDCUST COMMAREA (COPYBOOK UPDCUST)     *00150000
+      *             FROM A BRANCH OR WEB FRONT END, READS THE          *00160000
+      *             CUSTOMER-RECORD BY CUSTOMER-KEY FOR UPDATE,        *00170000
+      *             APPLIES THE CHANGED FIELDS AND REWRITES IT.        *00180000
+      *             SETS COMM-UPD-SUCCESS/COMM-UPD-FAIL-CD.            *00190000
+      *                                                                *00200000
+      *  FILES    : CUSTOMER - VSAM KSDS - CUSTOMER MASTER             *00210000
+      *                                                                *00220000
+      *  CHANGE HISTORY                                                *00230000
+      *  ----------------------------------------------------------    *00240000
+      *  DATE        BY    DESCRIPTION                                 *00250000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00260000
+      *                                                                *00270000
+      ******************************************************************00280000
+       DATA DIVISION.                                                   00290000
+       WORKING-STORAGE SECTION.                                         00300000
+       01  UPDCUST-WORK-AREA.                                           00310000
+           05  UPDCUST-RESP               PIC S9(8) COMP.               00320000
+           05  UPDCUST-KEY.                                             00330000
+               10  UPDCUST-KEY-SORTCODE   PIC 9(6).                     00340000
+               10  UPDCUST-KEY-NUMBER     PIC 9(10).                    00350000
+           05  UPDCUST-MIN-AGE            PIC 99    VALUE 18.           00360000
+           05  UPDCUST-CURRENT-DATE       PIC 9(8).                     00370000
+           05  UPDCUST-CURRENT-DATE-GRP REDEFINES                       00380000
+                                UPDCUST-CURRENT-DATE.                   00390000
+               10  UPDCUST-CURR-YYYY      PIC 9999.                     00400000
+               10  UPDCUST-CURR-MM        PIC 99.                       00410000
+               10  UPDCUST-CURR-DD        PIC 99.                       00420000
+           05  UPDCUST-DOB-DD             PIC 99.                       00430000
+           05  UPDCUST-DOB-MM             PIC 99.                       00440000
+           05  UPDCUST-DOB-YYYY           PIC 9999.                     00450000
+           05  UPDCUST-DOB-MAX-DAY        PIC 99.                       00460000
+           05  UPDCUST-DOB-LEAP-SWITCH    PIC X     VALUE 'N'.          00470000
+               88  UPDCUST-DOB-IS-LEAP          VALUE 'Y'.              00480000
+           05  UPDCUST-DOB-QUOT           PIC 9(4).                     00490000
+           05  UPDCUST-DOB-REM            PIC 9(4).                     00500000
+           05  UPDCUST-DOB-COMPARE        PIC 9(8).                     00510000
+           05  UPDCUST-CURR-COMPARE       PIC 9(8).                     00520000
+           05  UPDCUST-AGE-YEARS          PIC 999.                      00530000
+           05  UPDCUST-CONT-RESP          PIC S9(8) COMP.               00540000
+           05  UPDCUST-RESP2              PIC S9(8) COMP.               00550000
+           05  UPDCUST-CTL-SORTCODE       PIC 9(6)  VALUE 987654.       00560000
+           05  UPDCUST-CTL-NUMBER         PIC 9(10) VALUE ZERO.         00570000
+           05  UPDCUST-OLD-CREDIT-SCORE   PIC 999.                      00580000
+           05  UPDCUST-OLD-CS-REVIEW-DATE PIC 9(8).                     00590000
+           05  UPDCUST-SCORE-SWITCH       PIC X     VALUE SPACE.        00600000
+               88  UPDCUST-SCORE-CHANGE-PENDING VALUE 'Y'.              00610000
+               88  UPDCUST-SCORE-NOT-PENDING    VALUE SPACE.            00620000
+           05  UPDCUST-OLD-NAME           PIC X(60).                    00630000
+           05  UPDCUST-OLD-ADDR           PIC X(160).                   00640000
+           05  UPDCUST-OLD-DOB            PIC 9(8).                     00650000
+           05  UPDCUST-ANY-CHANGE-SWITCH  PIC X     VALUE SPACE.        00660000
+               88  UPDCUST-ANY-FIELD-CHANGED    VALUE 'Y'.              00670000
+                                                                        00680000
+       01  UPDCUST-MONTH-DAYS-VALUES.                                   00690000
+           05  FILLER                     PIC 99    VALUE 31.           00700000
+           05  FILLER                     PIC 99    VALUE 28.           00710000
+           05  FILLER                     PIC 99    VALUE 31.           00720000
+           05  FILLER                     PIC 99    VALUE 30.           00730000
+           05  FILLER                     PIC 99    VALUE 31.           00740000
+           05  FILLER                     PIC 99    VALUE 30.           00750000
+           05  FILLER                     PIC 99    VALUE 31.           00760000
+           05  FILLER                     PIC 99    VALUE 31.           00770000
+           05  FILLER                     PIC 99    VALUE 30.           00780000
+           05  FILLER                     PIC 99    VALUE 31.           00790000
+           05  FILLER                     PIC 99    VALUE 30.           00800000
+           05  FILLER                     PIC 99    VALUE 31.           00810000
+       01  UPDCUST-MONTH-DAYS REDEFINES UPDCUST-MONTH-DAYS-VALUES.      00820000
+           05  UPDCUST-MONTH-DAY-TAB      PIC 99    OCCURS 12 TIMES.    00830000
+                                                                        00840000
+       01  UPDCUST-CUSTOMER-REC.                                        00850000
+           COPY CUSTOMER.                                               00860000
+                                                                        00870000
+       01  UPDCUST-CONTACT-REC.                                         00880000
+           COPY CUSTCONT.                                               00890000
+                                                                        00900000
+       01  UPDCUST-PROCTRAN-REC.                                        00910000
+           COPY PROCTRAN.                                               00920000
+                                                                        00930000
+       01  UPDCUST-CONTROL-REC.                                         00940000
+           COPY CUSTCTRL.                                               00950000
+                                                                        00960000
+       01  UPDCUST-CSOVRQ-REC.                                          00970000
+           COPY CSOVRQ.                                                 00980000
+                                                                        00990000
+       01  UPDCUST-CUSCHG-REC.                                          01000000
+           COPY CUSCHG.                                                 01010000
+                                                                        01020000
+       LINKAGE SECTION.                                                 01030000
+       01  DFHCOMMAREA.                                                 01040000
+           COPY UPDCUST.                                                01050000
+                                                                        01060000
+      ******************************************************************01070000
+       PROCEDURE DIVISION.                                              01080000
+      ******************************************************************01090000
+       0000-MAINLINE.                                                   01100000
+           MOVE SPACE TO COMM-UPD-SUCCESS                               01110000
+           MOVE SPACE TO COMM-UPD-FAIL-CD                               01120000
+           MOVE SPACE TO COMM-UPD-SCORE-PENDING-FLAG                    01130000
+                                                                        01140000
+           PERFORM 0400-VALIDATE-DOB THRU 0400-EXIT                     01150000
+                                                                        01160000
+           IF COMM-UPD-FAIL-CD = SPACE                                  01170000
+               PERFORM 0500-CHECK-BATCH-LOCK THRU 0500-EXIT             01180000
+           END-IF                                                       01190000
+                                                                        01200000
+           IF COMM-UPD-FAIL-CD = SPACE                                  01210000
+               PERFORM 1000-READ-CUSTOMER THRU 1000-EXIT                01220000
+           END-IF                                                       01230000
+                                                                        01240000
+           IF COMM-UPD-FAIL-CD = SPACE                                  01250000
+               PERFORM 2000-APPLY-CHANGES THRU 2000-EXIT                01260000
+               PERFORM 3000-REWRITE-CUSTOMER THRU 3000-EXIT             01270000
+           END-IF                                                       01280000
+                                                                        01290000
+           IF COMM-UPD-FAIL-CD = SPACE AND UPDCUST-ANY-FIELD-CHANGED    01300000
+               PERFORM 3550-WRITE-CHANGE-HISTORY THRU 3550-EXIT         01310000
+           END-IF                                                       01320000
+                                                                        01330000
+           IF COMM-UPD-FAIL-CD = SPACE AND UPDCUST-SCORE-CHANGE-PENDING 01340000
+               PERFORM 3600-QUEUE-SCORE-OVERRIDE THRU 3600-EXIT         01350000
+           END-IF                                                       01360000
+                                                                        01370000
+           IF COMM-UPD-FAIL-CD = SPACE                                  01380000
+               PERFORM 3500-MAINTAIN-CONTACT THRU 3500-EXIT             01390000
+           END-IF                                                       01400000
+                                                                        01410000
+           IF COMM-UPD-FAIL-CD = SPACE                                  01420000
+               MOVE 'Y' TO COMM-UPD-SUCCESS                             01430000
+               IF UPDCUST-SCORE-CHANGE-PENDING                          01440000
+                   SET COMM-UPD-SCORE-QUEUED TO TRUE                    01450000
+               END-IF                                                   01460000
+               PERFORM 4000-WRITE-PROCTRAN THRU 4000-EXIT               01470000
+           ELSE                                                         01480000
+               MOVE 'N' TO COMM-UPD-SUCCESS                             01490000
+               PERFORM 4100-WRITE-REJECT-PROCTRAN THRU 4100-EXIT        01500000
+           END-IF                                                       01510000
+                                                                        01520000
+           GO TO 9999-EXIT.                                             01530000
+                                                                        01540000
+      ******************************************************************01550000
+      *  0400-VALIDATE-DOB - REJECT A DATE OF BIRTH THAT IS NOT A      *01560000
+      *  REAL CALENDAR DATE OR THAT MAKES THE CUSTOMER UNDER THE       *01570000
+      *  MINIMUM AGE, UNLESS THE CALLER HAS FLAGGED A MINOR ACCOUNT.   *01580000
+      ******************************************************************01590000
+       0400-VALIDATE-DOB.                                               01600000
+           ACCEPT UPDCUST-CURRENT-DATE FROM DATE YYYYMMDD               01610000
+                                                                        01620000
+           PERFORM 0410-CHECK-CALENDAR THRU 0410-EXIT                   01630000
+                                                                        01640000
+           IF COMM-UPD-FAIL-CD = SPACE                                  01650000
+               PERFORM 0420-CHECK-MINIMUM-AGE THRU 0420-EXIT            01660000
+           END-IF.                                                      01670000
+       0400-EXIT.                                                       01680000
+           EXIT.                                                        01690000
+                                                                        01700000
+      ******************************************************************01710000
+      *  0410-CHECK-CALENDAR - VALIDATE MONTH, DAY AND YEAR RANGES,    *01720000
+      *  INCLUDING LEAP-YEAR FEBRUARYS, AND REJECT A FUTURE DATE.      *01730000
+      ******************************************************************01740000
+       0410-CHECK-CALENDAR.                                             01750000
+           MOVE COMM-BIRTH-DAY   TO UPDCUST-DOB-DD                      01760000
+           MOVE COMM-BIRTH-MONTH TO UPDCUST-DOB-MM                      01770000
+           MOVE COMM-BIRTH-YEAR  TO UPDCUST-DOB-YYYY                    01780000
+                                                                        01790000
+           IF UPDCUST-DOB-MM < 1 OR UPDCUST-DOB-MM > 12                 01800000
+               MOVE '3' TO COMM-UPD-FAIL-CD                             01810000
+               GO TO 0410-EXIT                                          01820000
+           END-IF                                                       01830000
+                                                                        01840000
+           IF UPDCUST-DOB-YYYY < 1900                                   01850000
+               MOVE '3' TO COMM-UPD-FAIL-CD                             01860000
+               GO TO 0410-EXIT                                          01870000
+           END-IF                                                       01880000
+                                                                        01890000
+           PERFORM 0415-SET-LEAP-SWITCH THRU 0415-EXIT                  01900000
+                                                                        01910000
+           MOVE UPDCUST-MONTH-DAY-TAB(UPDCUST-DOB-MM)                   01920000
+               TO UPDCUST-DOB-MAX-DAY                                   01930000
+           IF UPDCUST-DOB-MM = 2 AND UPDCUST-DOB-IS-LEAP                01940000
+               MOVE 29 TO UPDCUST-DOB-MAX-DAY                           01950000
+           END-IF                                                       01960000
+                                                                        01970000
+           IF UPDCUST-DOB-DD < 1 OR UPDCUST-DOB-DD > UPDCUST-DOB-MAX-DAY01980000
+               MOVE '3' TO COMM-UPD-FAIL-CD                             01990000
+               GO TO 0410-EXIT                                          02000000
+           END-IF                                                       02010000
+                                                                        02020000
+           COMPUTE UPDCUST-DOB-COMPARE =                                02030000
+               UPDCUST-DOB-YYYY * 10000                                 02040000
+               + UPDCUST-DOB-MM * 100                                   02050000
+               + UPDCUST-DOB-DD                                         02060000
+           COMPUTE UPDCUST-CURR-COMPARE =                               02070000
+               UPDCUST-CURR-YYYY * 10000                                02080000
+               + UPDCUST-CURR-MM * 100                                  02090000
+               + UPDCUST-CURR-DD                                        02100000
+                                                                        02110000
+           IF UPDCUST-DOB-COMPARE > UPDCUST-CURR-COMPARE                02120000
+               MOVE '3' TO COMM-UPD-FAIL-CD                             02130000
+           END-IF.                                                      02140000
+       0410-EXIT.                                                       02150000
+           EXIT.                                                        02160000
+                                                                        02170000
+      ******************************************************************02180000
+      *  0415-SET-LEAP-SWITCH - A YEAR IS A LEAP YEAR IF DIVISIBLE BY  *02190000
+      *  400, OR DIVISIBLE BY 4 BUT NOT BY 100.                        *02200000
+      ******************************************************************02210000
+       0415-SET-LEAP-SWITCH.                                            02220000
+           MOVE 'N' TO UPDCUST-DOB-LEAP-SWITCH                          02230000
+                                                                        02240000
+           DIVIDE UPDCUST-DOB-YYYY BY 400                               02250000
+               GIVING UPDCUST-DOB-QUOT                                  02260000
+               REMAINDER UPDCUST-DOB-REM                                02270000
+           IF UPDCUST-DOB-REM = ZERO                                    02280000
+               SET UPDCUST-DOB-IS-LEAP TO TRUE                          02290000
+               GO TO 0415-EXIT                                          02300000
+           END-IF                                                       02310000
+                                                                        02320000
+           DIVIDE UPDCUST-DOB-YYYY BY 100                               02330000
+               GIVING UPDCUST-DOB-QUOT                                  02340000
+               REMAINDER UPDCUST-DOB-REM                                02350000
+           IF UPDCUST-DOB-REM = ZERO                                    02360000
+               GO TO 0415-EXIT                                          02370000
+           END-IF                                                       02380000
+                                                                        02390000
+           DIVIDE UPDCUST-DOB-YYYY BY 4                                 02400000
+               GIVING UPDCUST-DOB-QUOT                                  02410000
+               REMAINDER UPDCUST-DOB-REM                                02420000
+           IF UPDCUST-DOB-REM = ZERO                                    02430000
+               SET UPDCUST-DOB-IS-LEAP TO TRUE                          02440000
+           END-IF.                                                      02450000
+       0415-EXIT.                                                       02460000
+           EXIT.                                                        02470000
+                                                                        02480000
+      ******************************************************************02490000
+      *  0420-CHECK-MINIMUM-AGE - REJECT AN UNDER-18 CUSTOMER UNLESS   *02500000
+      *  THE CALLER HAS FLAGGED THIS AS A DELIBERATE MINOR ACCOUNT.    *02510000
+      ******************************************************************02520000
+       0420-CHECK-MINIMUM-AGE.                                          02530000
+           COMPUTE UPDCUST-AGE-YEARS =                                  02540000
+               UPDCUST-CURR-YYYY - UPDCUST-DOB-YYYY                     02550000
+                                                                        02560000
+           IF UPDCUST-CURR-MM < UPDCUST-DOB-MM                          02570000
+              OR (UPDCUST-CURR-MM = UPDCUST-DOB-MM                      02580000
+              AND UPDCUST-CURR-DD < UPDCUST-DOB-DD)                     02590000
+               SUBTRACT 1 FROM UPDCUST-AGE-YEARS                        02600000
+           END-IF                                                       02610000
+                                                                        02620000
+           IF UPDCUST-AGE-YEARS < UPDCUST-MIN-AGE                       02630000
+              AND NOT COMM-UPD-MINOR-ACCOUNT                            02640000
+               MOVE '4' TO COMM-UPD-FAIL-CD                             02650000
+           END-IF.                                                      02660000
+       0420-EXIT.                                                       02670000
+           EXIT.                                                        02680000
+                                                                        02690000
+      ******************************************************************02700000
+      *  0500-CHECK-BATCH-LOCK - REJECT THE UPDATE WHILE AN EXCLUSIVE  *02710000
+      *  CUSTOMER-FILE BATCH RUN (RECONCILIATION, BULK LOAD OR         *02720000
+      *  EYECATCHER AUDIT) HAS THE CONTROL RECORD FLAGGED IN PROGRESS. *02730000
+      ******************************************************************02740000
+       0500-CHECK-BATCH-LOCK.                                           02750000
+           MOVE UPDCUST-CTL-SORTCODE TO CUSTOMER-CONTROL-SORTCODE       02760000
+                                         OF UPDCUST-CONTROL-REC         02770000
+           MOVE UPDCUST-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER         02780000
+                                         OF UPDCUST-CONTROL-REC         02790000
+                                                                        02800000
+           EXEC CICS                                                    02810000
+               READ DATASET('CUSTCTRL')                                 02820000
+                    INTO(UPDCUST-CONTROL-REC)                           02830000
+                    RIDFLD(CUSTOMER-CONTROL-KEY OF UPDCUST-CONTROL-REC) 02840000
+                    RESP(UPDCUST-RESP)                                  02850000
+           END-EXEC                                                     02860000
+                                                                        02870000
+           IF UPDCUST-RESP NOT = DFHRESP(NORMAL)                        02880000
+               MOVE '6' TO COMM-UPD-FAIL-CD                             02890000
+               GO TO 0500-EXIT                                          02900000
+           END-IF                                                       02910000
+                                                                        02920000
+           IF CUSTOMER-BATCH-IN-PROGRESS OF UPDCUST-CONTROL-REC         02930000
+               MOVE '9' TO COMM-UPD-FAIL-CD                             02940000
+           END-IF.                                                      02950000
+       0500-EXIT.                                                       02960000
+           EXIT.                                                        02970000
+                                                                        02980000
+      ******************************************************************02990000
+      *  1000-READ-CUSTOMER - READ THE CUSTOMER RECORD FOR UPDATE.     *03000000
+      ******************************************************************03010000
+       1000-READ-CUSTOMER.                                              03020000
+           MOVE COMM-SCODE  TO UPDCUST-KEY-SORTCODE                     03030000
+           MOVE COMM-CUSTNO TO UPDCUST-KEY-NUMBER                       03040000
+                                                                        03050000
+           EXEC CICS                                                    03060000
+               READ DATASET('CUSTOMER')                                 03070000
+                    INTO(UPDCUST-CUSTOMER-REC)                          03080000
+                    RIDFLD(UPDCUST-KEY)                                 03090000
+                    UPDATE                                              03100000
+                    RESP(UPDCUST-RESP)                                  03110000
+           END-EXEC                                                     03120000
+                                                                        03130000
+           IF UPDCUST-RESP = DFHRESP(NOTFND)                            03140000
+               MOVE '1' TO COMM-UPD-FAIL-CD                             03150000
+           ELSE                                                         03160000
+               IF UPDCUST-RESP NOT = DFHRESP(NORMAL)                    03170000
+                   MOVE '8' TO COMM-UPD-FAIL-CD                         03180000
+               END-IF                                                   03190000
+           END-IF.                                                      03200000
+       1000-EXIT.                                                       03210000
+           EXIT.                                                        03220000
+                                                                        03230000
+      ******************************************************************03240000
+      *  2000-APPLY-CHANGES - MOVE THE CHANGED FIELDS INTO THE RECORD. *03250000
+      ******************************************************************03260000
+       2000-APPLY-CHANGES.                                              03270000
+           SET UPDCUST-SCORE-NOT-PENDING TO TRUE                        03280000
+           SET CUSCHG-NAME-NOT-CHANGED   TO TRUE                        03290000
+           SET CUSCHG-ADDR-NOT-CHANGED   TO TRUE                        03300000
+           SET CUSCHG-DOB-NOT-CHANGED    TO TRUE                        03310000
+           SET CUSCHG-SCORE-NOT-CHANGED  TO TRUE                        03320000
+           SET CUSCHG-REVIEW-NOT-CHANGED TO TRUE                        03330000
+           MOVE SPACE TO UPDCUST-ANY-CHANGE-SWITCH                      03340000
+           MOVE CUSTOMER-NAME OF UPDCUST-CUSTOMER-REC                   03350000
+               TO UPDCUST-OLD-NAME                                      03360000
+           MOVE CUSTOMER-ADDRESS OF UPDCUST-CUSTOMER-REC                03370000
+               TO UPDCUST-OLD-ADDR                                      03380000
+           MOVE CUSTOMER-DATE-OF-BIRTH OF UPDCUST-CUSTOMER-REC          03390000
+               TO UPDCUST-OLD-DOB                                       03400000
+           MOVE CUSTOMER-CREDIT-SCORE OF UPDCUST-CUSTOMER-REC           03410000
+               TO UPDCUST-OLD-CREDIT-SCORE                              03420000
+           MOVE CUSTOMER-CS-REVIEW-DATE OF UPDCUST-CUSTOMER-REC         03430000
+               TO UPDCUST-OLD-CS-REVIEW-DATE                            03440000
+                                                                        03450000
+           IF COMM-NAME NOT = UPDCUST-OLD-NAME                          03460000
+               SET CUSCHG-NAME-CHANGED TO TRUE                          03470000
+               SET UPDCUST-ANY-FIELD-CHANGED TO TRUE                    03480000
+           END-IF                                                       03490000
+           IF COMM-ADDR NOT = UPDCUST-OLD-ADDR                          03500000
+               SET CUSCHG-ADDR-CHANGED TO TRUE                          03510000
+               SET UPDCUST-ANY-FIELD-CHANGED TO TRUE                    03520000
+           END-IF                                                       03530000
+           IF COMM-DOB NOT = UPDCUST-OLD-DOB                            03540000
+               SET CUSCHG-DOB-CHANGED TO TRUE                           03550000
+               SET UPDCUST-ANY-FIELD-CHANGED TO TRUE                    03560000
+           END-IF                                                       03570000
+                                                                        03580000
+           MOVE COMM-NAME           TO CUSTOMER-NAME                    03590000
+                                        OF UPDCUST-CUSTOMER-REC         03600000
+           MOVE COMM-ADDR           TO CUSTOMER-ADDRESS                 03610000
+                                        OF UPDCUST-CUSTOMER-REC         03620000
+           MOVE COMM-DOB            TO CUSTOMER-DATE-OF-BIRTH           03630000
+                                        OF UPDCUST-CUSTOMER-REC         03640000
+           MOVE COMM-UPD-MINOR-FLAG TO CUSTOMER-MINOR-FLAG              03650000
+                                        OF UPDCUST-CUSTOMER-REC         03660000
+                                                                        03670000
+           IF COMM-CREDIT-SCORE NOT = UPDCUST-OLD-CREDIT-SCORE          03680000
+               SET UPDCUST-SCORE-CHANGE-PENDING TO TRUE                 03690000
+           ELSE                                                         03700000
+               IF COMM-CS-REVIEW-DATE NOT = UPDCUST-OLD-CS-REVIEW-DATE  03710000
+                   SET CUSCHG-REVIEW-CHANGED TO TRUE                    03720000
+                   SET UPDCUST-ANY-FIELD-CHANGED TO TRUE                03730000
+               END-IF                                                   03740000
+               MOVE COMM-CREDIT-SCORE   TO CUSTOMER-CREDIT-SCORE        03750000
+                                            OF UPDCUST-CUSTOMER-REC     03760000
+               MOVE COMM-CS-REVIEW-DATE TO CUSTOMER-CS-REVIEW-DATE      03770000
+                                            OF UPDCUST-CUSTOMER-REC     03780000
+           END-IF.                                                      03790000
+       2000-EXIT.                                                       03800000
+           EXIT.                                                        03810000
+                                                                        03820000
+      ******************************************************************03830000
+      *  3000-REWRITE-CUSTOMER - REWRITE THE UPDATED RECORD.           *03840000
+      ******************************************************************03850000
+       3000-REWRITE-CUSTOMER.                                           03860000
+           EXEC CICS                                                    03870000
+               REWRITE DATASET('CUSTOMER')                              03880000
+                       FROM(UPDCUST-CUSTOMER-REC)                       03890000
+                       RESP(UPDCUST-RESP)                               03900000
+           END-EXEC                                                     03910000
+                                                                        03920000
+           IF UPDCUST-RESP NOT = DFHRESP(NORMAL)                        03930000
+               MOVE '2' TO COMM-UPD-FAIL-CD                             03940000
+           END-IF.                                                      03950000
+       3000-EXIT.                                                       03960000
+           EXIT.                                                        03970000
+                                                                        03980000
+      ******************************************************************03990000
+      *  3500-MAINTAIN-CONTACT - REWRITE THE LINKED PHONE/EMAIL        *04000000
+      *  CONTACT RECORD IF ONE ALREADY EXISTS FOR THIS CUSTOMER, OR    *04010000
+      *  WRITE A NEW ONE IF THIS IS THE FIRST TIME CONTACT DETAILS     *04020000
+      *  HAVE BEEN CAPTURED FOR THEM.                                  *04030000
+      ******************************************************************04040000
+       3500-MAINTAIN-CONTACT.                                           04050000
+           EXEC CICS                                                    04060000
+               READ DATASET('CUSTCONT')                                 04070000
+                    INTO(UPDCUST-CONTACT-REC)                           04080000
+                    RIDFLD(UPDCUST-KEY)                                 04090000
+                    UPDATE                                              04100000
+                    RESP(UPDCUST-CONT-RESP)                             04110000
+           END-EXEC                                                     04120000
+                                                                        04130000
+           IF UPDCUST-CONT-RESP = DFHRESP(NORMAL)                       04140000
+               MOVE COMM-UPD-PHONE TO CUSTCONT-PHONE                    04150000
+                                       OF UPDCUST-CONTACT-REC           04160000
+               MOVE COMM-UPD-EMAIL TO CUSTCONT-EMAIL                    04170000
+                                       OF UPDCUST-CONTACT-REC           04180000
+                                                                        04190000
+               EXEC CICS                                                04200000
+                   REWRITE DATASET('CUSTCONT')                          04210000
+                           FROM(UPDCUST-CONTACT-REC)                    04220000
+                           RESP(UPDCUST-CONT-RESP)                      04230000
+               END-EXEC                                                 04240000
+                                                                        04250000
+               IF UPDCUST-CONT-RESP NOT = DFHRESP(NORMAL)               04260000
+                   MOVE '5' TO COMM-UPD-FAIL-CD                         04270000
+               END-IF                                                   04280000
+           ELSE                                                         04290000
+               IF UPDCUST-CONT-RESP NOT = DFHRESP(NOTFND)               04300000
+                   MOVE '5' TO COMM-UPD-FAIL-CD                         04310000
+                   GO TO 3500-EXIT                                      04320000
+               END-IF                                                   04330000
+                                                                        04340000
+               MOVE 'CTAC'        TO CUSTCONT-EYECATCHER                04350000
+                                      OF UPDCUST-CONTACT-REC            04360000
+               MOVE UPDCUST-KEY-SORTCODE TO CUSTCONT-SORTCODE           04370000
+                                      OF UPDCUST-CONTACT-REC            04380000
+               MOVE UPDCUST-KEY-NUMBER   TO CUSTCONT-NUMBER             04390000
+                                      OF UPDCUST-CONTACT-REC            04400000
+               MOVE COMM-UPD-PHONE TO CUSTCONT-PHONE                    04410000
+                                      OF UPDCUST-CONTACT-REC            04420000
+               MOVE COMM-UPD-EMAIL TO CUSTCONT-EMAIL                    04430000
+                                      OF UPDCUST-CONTACT-REC            04440000
+                                                                        04450000
+               EXEC CICS                                                04460000
+                   WRITE DATASET('CUSTCONT')                            04470000
+                         FROM(UPDCUST-CONTACT-REC)                      04480000
+                         RIDFLD(CUSTCONT-KEY OF UPDCUST-CONTACT-REC)    04490000
+                         RESP(UPDCUST-CONT-RESP)                        04500000
+               END-EXEC                                                 04510000
+                                                                        04520000
+               IF UPDCUST-CONT-RESP NOT = DFHRESP(NORMAL)               04530000
+                   MOVE '5' TO COMM-UPD-FAIL-CD                         04540000
+               END-IF                                                   04550000
+           END-IF.                                                      04560000
+       3500-EXIT.                                                       04570000
+           EXIT.                                                        04580000
+                                                                        04590000
+      ******************************************************************04600000
+      *  3550-WRITE-CHANGE-HISTORY - RECORD THE OLD AND NEW VALUE OF   *04610000
+      *  EVERY NAME/ADDRESS/DOB/REVIEW-DATE FIELD THAT THIS CALL       *04620000
+      *  ACTUALLY CHANGED, SO A LATER DISPUTE CAN BE ANSWERED FROM     *04630000
+      *  CUSCHG RATHER THAN FROM MEMORY.  A CREDIT-SCORE CHANGE ITSELF *04640000
+      *  IS NOT RECORDED HERE - IT IS STILL ONLY QUEUED AT THIS POINT, *04650000
+      *  SO CSAPPRV WRITES ITS OWN CUSCHG ROW WHEN IT IS ACTUALLY      *04660000
+      *  APPLIED.                                                     * 04670000
+      ******************************************************************04680000
+       3550-WRITE-CHANGE-HISTORY.                                       04690000
+           MOVE 'CCHG' TO CUSCHG-EYECATCHER OF UPDCUST-CUSCHG-REC       04700000
+           MOVE UPDCUST-KEY-SORTCODE TO CUSCHG-SORTCODE                 04710000
+                                         OF UPDCUST-CUSCHG-REC          04720000
+           MOVE UPDCUST-KEY-NUMBER   TO CUSCHG-CUSTNO                   04730000
+                                         OF UPDCUST-CUSCHG-REC          04740000
+           MOVE EIBTASKN             TO CUSCHG-CHANGE-NUMBER            04750000
+                                         OF UPDCUST-CUSCHG-REC          04760000
+           MOVE 'UPDCUST'            TO CUSCHG-SOURCE-PROGRAM           04770000
+                                         OF UPDCUST-CUSCHG-REC          04780000
+           MOVE UPDCUST-CURRENT-DATE TO CUSCHG-CHANGE-DATE              04790000
+                                         OF UPDCUST-CUSCHG-REC          04800000
+           MOVE EIBTIME              TO CUSCHG-CHANGE-TIME              04810000
+                                         OF UPDCUST-CUSCHG-REC          04820000
+           MOVE UPDCUST-OLD-NAME     TO CUSCHG-OLD-NAME                 04830000
+                                         OF UPDCUST-CUSCHG-REC          04840000
+           MOVE COMM-NAME            TO CUSCHG-NEW-NAME                 04850000
+                                         OF UPDCUST-CUSCHG-REC          04860000
+           MOVE UPDCUST-OLD-ADDR     TO CUSCHG-OLD-ADDR                 04870000
+                                         OF UPDCUST-CUSCHG-REC          04880000
+           MOVE COMM-ADDR            TO CUSCHG-NEW-ADDR                 04890000
+                                         OF UPDCUST-CUSCHG-REC          04900000
+           MOVE UPDCUST-OLD-DOB      TO CUSCHG-OLD-DOB                  04910000
+                                         OF UPDCUST-CUSCHG-REC          04920000
+           MOVE COMM-DOB             TO CUSCHG-NEW-DOB                  04930000
+                                         OF UPDCUST-CUSCHG-REC          04940000
+           MOVE UPDCUST-OLD-CS-REVIEW-DATE                              04950000
+                                     TO CUSCHG-OLD-REVIEW-DATE          04960000
+                                         OF UPDCUST-CUSCHG-REC          04970000
+           MOVE COMM-CS-REVIEW-DATE  TO CUSCHG-NEW-REVIEW-DATE          04980000
+                                         OF UPDCUST-CUSCHG-REC          04990000
+           MOVE ZERO                 TO CUSCHG-OLD-SCORE                05000000
+                                         OF UPDCUST-CUSCHG-REC          05010000
+                                         CUSCHG-NEW-SCORE               05020000
+                                         OF UPDCUST-CUSCHG-REC          05030000
+                                                                        05040000
+           EXEC CICS                                                    05050000
+               WRITE DATASET('CUSCHG')                                  05060000
+                     FROM(UPDCUST-CUSCHG-REC)                           05070000
+                     RIDFLD(CUSCHG-KEY OF UPDCUST-CUSCHG-REC)           05080000
+                     RESP(UPDCUST-RESP2)                                05090000
+           END-EXEC                                                     05095000
+                                                                        05096000
+           IF UPDCUST-RESP2 NOT = DFHRESP(NORMAL)                       05097000
+               MOVE 'A' TO COMM-UPD-FAIL-CD                             05098000
+           END-IF.                                                      05099000
+       3550-EXIT.                                                       05110000
+           EXIT.                                                        05120000
+                                                                        05130000
+      ******************************************************************05140000
+      *  3600-QUEUE-SCORE-OVERRIDE - A CREDIT-SCORE CHANGE IS NOT      *05150000
+      *  APPLIED DIRECTLY.  IT IS HELD ON THE CSOVRQ PENDING-APPROVAL  *05160000
+      *  QUEUE (ONE SLOT PER CUSTOMER) UNTIL A SECOND, DIFFERENT USER  *05170000
+      *  CONFIRMS IT.  A REQUEST ALREADY PENDING FOR THIS CUSTOMER IS  *05180000
+      *  REPLACED BY THIS LATEST ONE.                                  *05190000
+      ******************************************************************05200000
+       3600-QUEUE-SCORE-OVERRIDE.                                       05210000
+           MOVE UPDCUST-KEY-SORTCODE TO CSOVRQ-SORTCODE                 05220000
+           MOVE UPDCUST-KEY-NUMBER   TO CSOVRQ-CUSTNO                   05230000
+                                                                        05240000
+           EXEC CICS                                                    05250000
+               READ DATASET('CSOVRQ')                                   05260000
+                    INTO(UPDCUST-CSOVRQ-REC)                            05270000
+                    RIDFLD(CSOVRQ-KEY)                                  05280000
+                    UPDATE                                              05290000
+                    RESP(UPDCUST-RESP)                                  05295000
+           END-EXEC                                                     05310000
+                                                                        05320000
+           IF UPDCUST-RESP NOT = DFHRESP(NORMAL)                        05322000
+              AND UPDCUST-RESP NOT = DFHRESP(NOTFND)                    05324000
+               MOVE '7' TO COMM-UPD-FAIL-CD                             05326000
+               GO TO 3600-EXIT                                          05328000
+           END-IF                                                       05329000
+                                                                        05329500
+           MOVE 'CSOQ'               TO CSOVRQ-EYECATCHER               05330000
+           MOVE UPDCUST-KEY-SORTCODE TO CSOVRQ-SORTCODE                 05340000
+           MOVE UPDCUST-KEY-NUMBER   TO CSOVRQ-CUSTNO                   05350000
+           MOVE UPDCUST-OLD-CREDIT-SCORE                                05360000
+                                     TO CSOVRQ-OLD-CREDIT-SCORE         05370000
+           MOVE COMM-CREDIT-SCORE    TO CSOVRQ-NEW-CREDIT-SCORE         05380000
+           MOVE UPDCUST-OLD-CS-REVIEW-DATE                              05390000
+                                     TO CSOVRQ-OLD-CS-REVIEW-DATE       05400000
+           MOVE COMM-CS-REVIEW-DATE  TO CSOVRQ-NEW-CS-REVIEW-DATE       05410000
+           MOVE EIBOPID              TO CSOVRQ-REQUESTED-USERID         05420000
+           MOVE UPDCUST-CURRENT-DATE TO CSOVRQ-REQUESTED-DATE           05430000
+           MOVE EIBTIME              TO CSOVRQ-REQUESTED-TIME           05440000
+           SET CSOVRQ-STATUS-PENDING TO TRUE                            05450000
+           MOVE SPACES               TO CSOVRQ-APPROVED-USERID          05460000
+           MOVE ZERO                 TO CSOVRQ-APPROVED-DATE            05470000
+                                         CSOVRQ-APPROVED-TIME           05480000
+                                                                        05490000
+           IF UPDCUST-RESP = DFHRESP(NORMAL)                            05500000
+               EXEC CICS                                                05510000
+                   REWRITE DATASET('CSOVRQ')                            05520000
+                           FROM(UPDCUST-CSOVRQ-REC)                     05530000
+                           RESP(UPDCUST-RESP2)                          05540000
+               END-EXEC                                                 05550000
+           ELSE                                                         05560000
+               EXEC CICS                                                05570000
+                   WRITE DATASET('CSOVRQ')                              05580000
+                         FROM(UPDCUST-CSOVRQ-REC)                       05590000
+                         RIDFLD(CSOVRQ-KEY)                             05600000
+                         RESP(UPDCUST-RESP2)                            05610000
+               END-EXEC                                                 05620000
+           END-IF                                                       05622000
+                                                                        05624000
+           IF UPDCUST-RESP2 NOT = DFHRESP(NORMAL)                       05626000
+               MOVE '7' TO COMM-UPD-FAIL-CD                             05628000
+           END-IF.                                                      05630000
+       3600-EXIT.                                                       05640000
+           EXIT.                                                        05650000
+                                                                        05660000
+      ******************************************************************05670000
+      *  4000-WRITE-PROCTRAN - LOG A SUCCESSFUL UPDATE-CUSTOMER        *05680000
+      *  ATTEMPT TO THE PROCTRAN AUDIT FILE.                            05690000
+      ******************************************************************05700000
+       4000-WRITE-PROCTRAN.                                             05710000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF UPDCUST-PROCTRAN-REC 05720000
+           MOVE UPDCUST-KEY-SORTCODE TO PROC-TRAN-SORT-CODE             05730000
+                                  OF UPDCUST-PROCTRAN-REC               05740000
+           MOVE EIBTASKN TO PROC-TRAN-NUMBER OF UPDCUST-PROCTRAN-REC    05750000
+           MOVE UPDCUST-CURRENT-DATE TO PROC-TRAN-DATE                  05760000
+                                     OF UPDCUST-PROCTRAN-REC            05761000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF UPDCUST-PROCTRAN-REC    05770000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF UPDCUST-PROCTRAN-REC    05780000
+           MOVE 'OCU'    TO PROC-TRAN-TYPE   OF UPDCUST-PROCTRAN-REC    05790000
+           MOVE ZERO     TO PROC-TRAN-AMOUNT OF UPDCUST-PROCTRAN-REC    05800000
+           MOVE ZERO     TO PROC-TRAN-ACCOUNT-NUMBER                    05805000
+                                  OF UPDCUST-PROCTRAN-REC               05806000
+           MOVE 'GBP'    TO PROC-TRAN-CURRENCY OF UPDCUST-PROCTRAN-REC  05810000
+                                                                        05820000
+           MOVE UPDCUST-KEY-SORTCODE TO PROC-DESC-UPDCUS-SORTCODE       05830000
+                                  OF UPDCUST-PROCTRAN-REC               05840000
+           MOVE UPDCUST-KEY-NUMBER   TO PROC-DESC-UPDCUS-CUSTOMER       05850000
+                                  OF UPDCUST-PROCTRAN-REC               05860000
+           MOVE COMM-NAME(1:14)      TO PROC-DESC-UPDCUS-NAME           05870000
+                                  OF UPDCUST-PROCTRAN-REC               05880000
+           MOVE COMM-BIRTH-YEAR      TO PROC-DESC-UPDCUS-DOB-YYYY       05890000
+                                  OF UPDCUST-PROCTRAN-REC               05900000
+           MOVE '-'                  TO PROC-DESC-UPDCUS-FILLER         05910000
+                                  OF UPDCUST-PROCTRAN-REC               05920000
+           MOVE COMM-BIRTH-MONTH     TO PROC-DESC-UPDCUS-DOB-MM         05930000
+                                  OF UPDCUST-PROCTRAN-REC               05940000
+           MOVE '-'                  TO PROC-DESC-UPDCUS-FILLER2        05950000
+                                  OF UPDCUST-PROCTRAN-REC               05960000
+           MOVE COMM-BIRTH-DAY       TO PROC-DESC-UPDCUS-DOB-DD         05970000
+                                  OF UPDCUST-PROCTRAN-REC               05980000
+                                                                        05990000
+           EXEC CICS                                                    06000000
+               WRITE DATASET('PROCTRAN')                                06010000
+                     FROM(UPDCUST-PROCTRAN-REC)                         06020000
+                     RIDFLD(PROC-TRAN-ID OF UPDCUST-PROCTRAN-REC)       06030000
+                     RESP(UPDCUST-RESP2)                                06040000
+           END-EXEC                                                     06045000
+                                                                        06046000
+           IF UPDCUST-RESP2 NOT = DFHRESP(NORMAL)                       06047000
+               DISPLAY 'UPDCUST - CRITICAL - PROCTRAN WRITE FAILED '    06048000
+                   'FOR CUSTOMER ' COMM-CUSTNO                          06049000
+           END-IF.                                                      06049500
+       4000-EXIT.                                                       06060000
+           EXIT.                                                        06070000
+                                                                        06080000
+      ******************************************************************06090000
+      *  4100-WRITE-REJECT-PROCTRAN - LOG A REJECTED UPDATE-CUSTOMER   *06100000
+      *  ATTEMPT SO THERE IS AN AUDIT TRAIL FOR A CUSTOMER WHO DISPUTES*06110000
+      *  THAT THEIR UPDATE WAS EVER APPLIED.                           *06120000
+      ******************************************************************06130000
+       4100-WRITE-REJECT-PROCTRAN.                                      06140000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF UPDCUST-PROCTRAN-REC 06150000
+           MOVE COMM-SCODE  TO PROC-TRAN-SORT-CODE                      06160000
+                                  OF UPDCUST-PROCTRAN-REC               06170000
+           MOVE EIBTASKN TO PROC-TRAN-NUMBER OF UPDCUST-PROCTRAN-REC    06180000
+           MOVE UPDCUST-CURRENT-DATE TO PROC-TRAN-DATE                  06190000
+                                     OF UPDCUST-PROCTRAN-REC            06191000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF UPDCUST-PROCTRAN-REC    06200000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF UPDCUST-PROCTRAN-REC    06210000
+           MOVE 'RUC'    TO PROC-TRAN-TYPE   OF UPDCUST-PROCTRAN-REC    06220000
+           MOVE ZERO     TO PROC-TRAN-AMOUNT OF UPDCUST-PROCTRAN-REC    06230000
+           MOVE 'GBP'    TO PROC-TRAN-CURRENCY OF UPDCUST-PROCTRAN-REC  06240000
+                                                                        06250000
+           MOVE COMM-SCODE  TO PROC-DESC-REJCUS-SORTCODE                06260000
+                                  OF UPDCUST-PROCTRAN-REC               06270000
+           MOVE COMM-CUSTNO TO PROC-DESC-REJCUS-CUSTOMER                06280000
+                                  OF UPDCUST-PROCTRAN-REC               06290000
+           MOVE COMM-UPD-FAIL-CD TO PROC-DESC-REJCUS-FAIL-CD            06300000
+                                  OF UPDCUST-PROCTRAN-REC               06310000
+                                                                        06320000
+           EVALUATE TRUE                                                06330000
+               WHEN COMM-UPD-FAIL-NOTFND                                06340000
+                   MOVE 'CUSTOMER NOT FOUND'                            06350000
+                       TO PROC-DESC-REJCUS-REASON                       06360000
+                          OF UPDCUST-PROCTRAN-REC                       06370000
+               WHEN COMM-UPD-FAIL-REWRITE                               06380000
+                   MOVE 'CUSTOMER REWRITE ERROR'                        06390000
+                       TO PROC-DESC-REJCUS-REASON                       06400000
+                          OF UPDCUST-PROCTRAN-REC                       06410000
+               WHEN COMM-UPD-FAIL-BAD-DOB                               06420000
+                   MOVE 'INVALID DATE OF BIRTH'                         06430000
+                       TO PROC-DESC-REJCUS-REASON                       06440000
+                          OF UPDCUST-PROCTRAN-REC                       06450000
+               WHEN COMM-UPD-FAIL-UNDERAGE                              06460000
+                   MOVE 'CUSTOMER UNDER MINIMUM AGE'                    06470000
+                       TO PROC-DESC-REJCUS-REASON                       06480000
+                          OF UPDCUST-PROCTRAN-REC                       06490000
+               WHEN COMM-UPD-FAIL-CONTACT                               06500000
+                   MOVE 'CONTACT RECORD WRITE ERROR'                    06510000
+                       TO PROC-DESC-REJCUS-REASON                       06520000
+                          OF UPDCUST-PROCTRAN-REC                       06530000
+               WHEN COMM-UPD-FAIL-READ-ERR                              06540000
+                   MOVE 'CUSTOMER READ ERROR'                           06550000
+                       TO PROC-DESC-REJCUS-REASON                       06560000
+                          OF UPDCUST-PROCTRAN-REC                       06570000
+               WHEN COMM-UPD-FAIL-CTL-ERR                               06571000
+                   MOVE 'CUSTCTRL READ ERROR'                           06572000
+                       TO PROC-DESC-REJCUS-REASON                       06573000
+                          OF UPDCUST-PROCTRAN-REC                       06574000
+               WHEN COMM-UPD-FAIL-CSOVRQ-ERR                            06574200
+                   MOVE 'SCORE OVERRIDE QUEUE ERROR'                    06574400
+                       TO PROC-DESC-REJCUS-REASON                       06574600
+                          OF UPDCUST-PROCTRAN-REC                       06574800
+               WHEN COMM-UPD-FAIL-BATCH-LOCK                            06575000
+                   MOVE 'BATCH RUN IN PROGRESS'                         06576000
+                       TO PROC-DESC-REJCUS-REASON                       06577000
+                          OF UPDCUST-PROCTRAN-REC                       06578000
+               WHEN COMM-UPD-FAIL-HIST-ERR                              06578200
+                   MOVE 'CUSCHG WRITE ERROR'                            06578400
+                       TO PROC-DESC-REJCUS-REASON                       06578600
+                          OF UPDCUST-PROCTRAN-REC                       06578800
+               WHEN OTHER                                               06580000
+                   MOVE 'UPDATE REJECTED'                               06590000
+                       TO PROC-DESC-REJCUS-REASON                       06600000
+                          OF UPDCUST-PROCTRAN-REC                       06610000
+           END-EVALUATE                                                 06620000
+                                                                        06630000
+           EXEC CICS                                                    06640000
+               WRITE DATASET('PROCTRAN')                                06650000
+                     FROM(UPDCUST-PROCTRAN-REC)                         06660000
+                     RIDFLD(PROC-TRAN-ID OF UPDCUST-PROCTRAN-REC)       06670000
+                     RESP(UPDCUST-RESP2)                                06680000
+           END-EXEC                                                     06685000
+                                                                        06686000
+           IF UPDCUST-RESP2 NOT = DFHRESP(NORMAL)                       06687000
+               DISPLAY 'UPDCUST - CRITICAL - REJECT PROCTRAN WRITE '    06688000
+                   'FAILED FOR CUSTOMER ' COMM-CUSTNO                   06689000
+           END-IF.                                                      06689500
+       4100-EXIT.                                                       06700000
+           EXIT.                                                        06710000
+                                                                        06720000
+      ******************************************************************06730000
+      *  9999-EXIT - RETURN TO THE CALLER.                             *06740000
+      ******************************************************************06750000
+       9999-EXIT.                                                       06760000
+           EXEC CICS                                                    06770000
+               RETURN                                                   06780000
+           END-EXEC.                                                    06790000
