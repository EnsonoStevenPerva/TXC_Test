@@ -0,0 +1,543 @@
+      ******************************************************************00100000
+      *                                                                *00110000
+      *  Copyright IBM Corp. 2023                                      *00120000
+      *                                                                *00130000
+      *                                                                *00140000
+      ******************************************************************00150000
+       IDENTIFICATION DIVISION.                                         00160000
+       PROGRAM-ID.    CSRSCORE.                                         00170000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00180000
+       INSTALLATION.  BANK BATCH SERVICES.                              00190000
+       DATE-WRITTEN.  2026-08-09.                                       00200000
+       DATE-COMPILED.                                                   00210000
+      ******************************************************************00220000
+      *                                                                *00230000
+      *  CSRSCORE - AUTOMATED CREDIT-SCORE REFRESH                     *00240000
+      *                                                                *00250000
+      *  FUNCTION : READS THE CUSTOMER FILE FROM END TO END AND, FOR   *00260000
+      *             EVERY CUSTOMER WHOSE CUSTOMER-CS-REVIEW-DATE HAS   *00270000
+      *             PASSED TODAY'S DATE (THE SAME TEST CSREVIEW USES   *00280000
+      *             TO BUILD ITS OVERDUE WORK LIST), CALLS OUT TO THE  *00290000
+      *             EXTERNAL CREDIT-SCORING AGENCY FOR A FRESH SCORE,  *00300000
+      *             POSTS IT BACK ONTO CUSTOMER-CREDIT-SCORE AND ROLLS *00310000
+      *             CUSTOMER-CS-REVIEW-DATE FORWARD ONE YEAR TO THE    *00320000
+      *             NEXT REVIEW CYCLE, THE SAME FIELDS UPDCUST ITSELF  *00330000
+      *             CHANGES ON A MANUAL REVIEW, SO A SCORE REFRESH NO  *00340000
+      *             LONGER DEPENDS ON SOMEONE KEYING IT IN BY HAND.    *00350000
+      *             EVERY REFRESH IS LOGGED TO PROCTRAN UNDER A NEW    *00360000
+      *             CSR TYPE CARRYING THE OLD/NEW SCORE AND THE NEXT   *00370000
+      *             REVIEW DATE IN PROC-TRAN-DESC-CSRSCOR, WITH THE    *00380000
+      *             TRANSACTION NUMBER HANDED OUT FROM THE SAME        *00390000
+      *             PROCTRAN CONTROL SINGLETON (COPYBOOK PRCTCTRL)     *00400000
+      *             CHQCLR USES, SINCE THIS IS A BATCH JOB WITH NO     *00410000
+      *             EIBTASKN OF ITS OWN.  A CUSTOMER THE AGENCY CANNOT *00420000
+      *             SCORE IS SKIPPED AND COUNTED AS A REJECTION, NOT   *00430000
+      *             RETRIED, SO ONE BAD LOOKUP DOES NOT HALT THE RUN.  *00440000
+      *                                                                *00450000
+      *             THIS IS AN EXCLUSIVE UPDATING PASS OVER CUSTOMER-  *00460000
+      *             FILE, SO IT TAKES THE SAME BATCH-IN-PROGRESS LOCK  *00470000
+      *             ON THE CUSTCTRL SINGLETON THAT CUSRECON, CUSLOAD   *00480000
+      *             AND CUSEYCHK TAKE, TO HOLD OFF ONLINE CRECUST/     *00490000
+      *             UPDCUST/DELCUS MAINTENANCE WHILE IT RUNS.          *00500000
+      *                                                                *00510000
+      *  FILES    : CUSTFILE - CUSTOMER MASTER (I-O, SEQUENTIAL        *00520000
+      *                        READ/REWRITE OF THE INDEXED FILE)       *00530000
+      *             CTLFILE  - CUSTOMER CONTROL FILE, SET/CLEARED      *00540000
+      *                        AROUND THE RUN TO BLOCK ONLINE          *00550000
+      *                        CUSTOMER MAINTENANCE MEANWHILE          *00560000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG (I-O)       *00570000
+      *             PCTLFILE - VSAM KSDS - PROCTRAN CONTROL (I-O)      *00580000
+      *             CSRRPT   - REFRESH ACTIVITY REPORT (OUTPUT)        *00590000
+      *                                                                *00600000
+      *  CHANGE HISTORY                                                *00610000
+      *  ----------------------------------------------------------    *00620000
+      *  DATE        BY    DESCRIPTION                                 *00630000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00640000
+      *                                                                *00650000
+      ******************************************************************00660000
+       ENVIRONMENT DIVISION.                                            00670000
+       INPUT-OUTPUT SECTION.                                            00680000
+       FILE-CONTROL.                                                    00690000
+           SELECT CUSTOMER-FILE   ASSIGN TO CUSTFILE                    00700000
+                  ORGANIZATION IS INDEXED                               00710000
+                  ACCESS MODE IS SEQUENTIAL                             00720000
+                  RECORD KEY IS CUSTOMER-KEY OF CUSTOMER-FILE-REC       00730000
+                  FILE STATUS IS CSRSCORE-CUSTOMER-STATUS.              00740000
+                                                                        00750000
+           SELECT CUSTCTRL-FILE   ASSIGN TO CTLFILE                     00760000
+                  ORGANIZATION IS INDEXED                               00770000
+                  ACCESS MODE IS RANDOM                                 00780000
+                  RECORD KEY IS CUSTOMER-CONTROL-KEY                    00790000
+                                 OF CUSTCTRL-FILE-REC                   00800000
+                  FILE STATUS IS CSRSCORE-CTRL-STATUS.                  00810000
+                                                                        00820000
+           SELECT PROCTRAN-FILE   ASSIGN TO PROCTRAN                    00830000
+                  ORGANIZATION IS INDEXED                               00840000
+                  ACCESS MODE IS RANDOM                                 00850000
+                  RECORD KEY IS PROC-TRAN-ID OF PROCTRAN-FILE-REC       00860000
+                  FILE STATUS IS CSRSCORE-PROCTRAN-STATUS.              00870000
+                                                                        00880000
+           SELECT PCTRL-FILE      ASSIGN TO PCTLFILE                    00890000
+                  ORGANIZATION IS INDEXED                               00900000
+                  ACCESS MODE IS RANDOM                                 00910000
+                  RECORD KEY IS PROCTRAN-CONTROL-KEY OF PCTRL-FILE-REC  00920000
+                  FILE STATUS IS CSRSCORE-PCTRL-STATUS.                 00930000
+                                                                        00940000
+           SELECT REFRESH-RPT     ASSIGN TO CSRRPT                      00950000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00960000
+                  FILE STATUS IS CSRSCORE-RPT-STATUS.                   00970000
+                                                                        00980000
+       DATA DIVISION.                                                   00990000
+       FILE SECTION.                                                    01000000
+       FD  CUSTOMER-FILE                                                01010000
+           RECORDING MODE IS F.                                         01020000
+       01  CUSTOMER-FILE-REC.                                           01030000
+           COPY CUSTOMER.                                               01040000
+                                                                        01050000
+       FD  CUSTCTRL-FILE                                                01060000
+           RECORDING MODE IS F.                                         01070000
+       01  CUSTCTRL-FILE-REC.                                           01080000
+           COPY CUSTCTRL.                                               01090000
+                                                                        01100000
+       FD  PROCTRAN-FILE                                                01110000
+           RECORDING MODE IS F.                                         01120000
+       01  PROCTRAN-FILE-REC.                                           01130000
+           COPY PROCTRAN.                                               01140000
+                                                                        01150000
+       FD  PCTRL-FILE                                                   01160000
+           RECORDING MODE IS F.                                         01170000
+       01  PCTRL-FILE-REC.                                              01180000
+           COPY PRCTCTRL.                                               01190000
+                                                                        01200000
+       FD  REFRESH-RPT                                                  01210000
+           RECORDING MODE IS F.                                         01220000
+       01  REFRESH-RPT-LINE               PIC X(80).                    01230000
+                                                                        01240000
+       WORKING-STORAGE SECTION.                                         01250000
+       01  CSRSCORE-WORK-AREA.                                          01260000
+           05  CSRSCORE-CUSTOMER-STATUS   PIC XX.                       01270000
+               88  CSRSCORE-CUSTOMER-OK        VALUE '00'.              01280000
+               88  CSRSCORE-CUSTOMER-EOF       VALUE '10'.              01290000
+           05  CSRSCORE-CTRL-STATUS       PIC XX.                       01300000
+               88  CSRSCORE-CTRL-OK             VALUE '00'.             01310000
+           05  CSRSCORE-PROCTRAN-STATUS   PIC XX.                       01320000
+           05  CSRSCORE-PCTRL-STATUS      PIC XX.                       01330000
+           05  CSRSCORE-RPT-STATUS        PIC XX.                       01340000
+           05  CSRSCORE-EOF-SWITCH        PIC X        VALUE 'N'.       01350000
+               88  CSRSCORE-AT-EOF              VALUE 'Y'.              01360000
+           05  CSRSCORE-REVIEW-CYCLE-YEARS PIC 99    VALUE 1.           01370000
+           05  CSRSCORE-TODAY-DATE.                                     01380000
+               10  CSRSCORE-TODAY-YYYY    PIC 9999.                     01390000
+               10  CSRSCORE-TODAY-MM      PIC 99.                       01400000
+               10  CSRSCORE-TODAY-DD      PIC 99.                       01410000
+           05  CSRSCORE-TODAY-TIME        PIC 9(6).                     01420000
+           05  CSRSCORE-TODAY-COMPARE     PIC 9(8).                     01430000
+           05  CSRSCORE-REVIEW-COMPARE    PIC 9(8).                     01440000
+           05  CSRSCORE-CTL-SORTCODE      PIC 9(6)  VALUE 987654.       01450000
+           05  CSRSCORE-CTL-NUMBER        PIC 9(10) VALUE ZERO.         01460000
+           05  CSRSCORE-PCTL-SORTCODE     PIC 9(6)  VALUE 987654.       01470000
+           05  CSRSCORE-PCTL-NUMBER       PIC 9(8)  VALUE ZERO.         01480000
+           05  CSRSCORE-NEW-TRAN-NUMBER   PIC 9(8)  VALUE ZERO.         01490000
+           05  CSRSCORE-OLD-SCORE         PIC 999.                      01500000
+           05  CSRSCORE-NEW-SCORE         PIC 999.                      01510000
+           05  CSRSCORE-AGENCY-FAIL-SWITCH PIC X    VALUE 'N'.          01520000
+               88  CSRSCORE-AGENCY-FAILED       VALUE 'Y'.              01530000
+           05  CSRSCORE-WRITE-FAIL-SWITCH PIC X     VALUE 'N'.          01531000
+               88  CSRSCORE-WRITE-FAILED        VALUE 'Y'.              01532000
+           05  CSRSCORE-PROCESSED-COUNT   PIC 9(9) COMP-3 VALUE ZERO.   01540000
+           05  CSRSCORE-REFRESHED-COUNT   PIC 9(9) COMP-3 VALUE ZERO.   01550000
+           05  CSRSCORE-REJECTED-COUNT    PIC 9(9) COMP-3 VALUE ZERO.   01560000
+                                                                        01570000
+      *    HOST VARIABLES FOR THE CALL OUT TO THE EXTERNAL CREDIT       01580000
+      *    AGENCY'S SCORING INTERFACE, A STORED PROCEDURE ON THE SAME   01590000
+      *    DB2 SUBSYSTEM DB2VSYNC ALREADY TALKS TO.                     01600000
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             01610000
+           01  CSRSCORE-AGENCY-SORTCODE    PIC S9(9) COMP.              01620000
+           01  CSRSCORE-AGENCY-CUSTNO     PIC S9(10) COMP.              01630000
+           01  CSRSCORE-AGENCY-SCORE      PIC S9(9) COMP.               01640000
+                                                                        01650000
+       01  CSRSCORE-HEADING-1.                                          01660000
+           05  FILLER                     PIC X(20) VALUE SPACES.       01670000
+           05  FILLER                     PIC X(30)                     01680000
+                  VALUE 'CREDIT-SCORE REFRESH ACTIVITY'.                01690000
+                                                                        01700000
+           05  FILLER                     PIC X(10) VALUE 'SORTCODE'.   01710000
+       01  CSRSCORE-HEADING-2.                                          01720000
+           05  FILLER                     PIC X(10) VALUE 'SORTCODE'.   01730000
+           05  FILLER                     PIC X(12) VALUE 'CUST NUMBER'.01740000
+           05  FILLER                     PIC X(10) VALUE 'OLD SCORE'.  01750000
+           05  FILLER                     PIC X(10) VALUE 'NEW SCORE'.  01760000
+           05  FILLER                     PIC X(14) VALUE 'NEXT REVIEW'.01770000
+           05  FILLER                     PIC X(10) VALUE 'RESULT'.     01780000
+                                                                        01790000
+       01  CSRSCORE-DETAIL-LINE.                                        01800000
+           05  CSRSCORE-DTL-SORTCODE      PIC 9(6).                     01810000
+           05  FILLER                     PIC X(4)  VALUE SPACES.       01820000
+           05  CSRSCORE-DTL-CUSTNO        PIC 9(10).                    01830000
+           05  FILLER                     PIC X(2)  VALUE SPACES.       01840000
+           05  CSRSCORE-DTL-OLD-SCORE     PIC ZZ9.                      01850000
+           05  FILLER                     PIC X(7)  VALUE SPACES.       01860000
+           05  CSRSCORE-DTL-NEW-SCORE     PIC ZZ9.                      01870000
+           05  FILLER                     PIC X(7)  VALUE SPACES.       01880000
+           05  CSRSCORE-DTL-REVIEW-DD     PIC 99.                       01890000
+           05  FILLER                     PIC X(1)  VALUE '/'.          01900000
+           05  CSRSCORE-DTL-REVIEW-MM     PIC 99.                       01910000
+           05  FILLER                     PIC X(1)  VALUE '/'.          01920000
+           05  CSRSCORE-DTL-REVIEW-YYYY   PIC 9999.                     01930000
+           05  FILLER                     PIC X(1)  VALUE SPACES.       01940000
+           05  CSRSCORE-DTL-RESULT        PIC X(10).                    01950000
+                                                                        01960000
+       01  CSRSCORE-SUMMARY-LINE-1.                                     01970000
+           05  FILLER                      PIC X(20) VALUE              01980000
+               'CUSTOMERS CHECKED : '.                                  01990000
+           05  CSRSCORE-SUM-PROCESSED      PIC Z(8)9.                   02000000
+           05  FILLER                      PIC X(47) VALUE SPACES.      02010000
+                                                                        02020000
+       01  CSRSCORE-SUMMARY-LINE-2.                                     02030000
+           05  FILLER                      PIC X(20) VALUE              02040000
+               'SCORES REFRESHED  : '.                                  02050000
+           05  CSRSCORE-SUM-REFRESHED      PIC Z(8)9.                   02060000
+           05  FILLER                      PIC X(47) VALUE SPACES.      02070000
+                                                                        02080000
+       01  CSRSCORE-SUMMARY-LINE-3.                                     02090000
+           05  FILLER                      PIC X(20) VALUE              02100000
+               'REJECTIONS        : '.                                  02110000
+           05  CSRSCORE-SUM-REJECTED       PIC Z(8)9.                   02120000
+           05  FILLER                      PIC X(47) VALUE SPACES.      02130000
+                                                                        02140000
+      ******************************************************************02150000
+       PROCEDURE DIVISION.                                              02160000
+      ******************************************************************02170000
+       0000-MAINLINE.                                                   02180000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       02190000
+                                                                        02200000
+           PERFORM 2000-PROCESS-CUSTOMERS                               02210000
+              UNTIL CSRSCORE-AT-EOF                                     02220000
+                                                                        02230000
+           PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT                    02240000
+                                                                        02250000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        02260000
+                                                                        02270000
+           GO TO 9999-EXIT.                                             02280000
+                                                                        02290000
+      ******************************************************************02300000
+      *  1000-INITIALIZE - OPEN THE FILES, SET THE BATCH-IN-PROGRESS   *02310000
+      *  LOCK, ESTABLISH TODAY'S DATE AND PRIME THE FIRST READ.        *02320000
+      ******************************************************************02330000
+       1000-INITIALIZE.                                                 02340000
+           OPEN I-O    CUSTOMER-FILE                                    02350000
+           OPEN I-O    CUSTCTRL-FILE                                    02360000
+           OPEN I-O    PROCTRAN-FILE                                    02370000
+           OPEN I-O    PCTRL-FILE                                       02380000
+           OPEN OUTPUT REFRESH-RPT                                      02390000
+                                                                        02400000
+           PERFORM 1050-SET-BATCH-LOCK THRU 1050-EXIT                   02410000
+                                                                        02420000
+           ACCEPT CSRSCORE-TODAY-DATE FROM DATE YYYYMMDD                02430000
+           ACCEPT CSRSCORE-TODAY-TIME FROM TIME                         02440000
+                                                                        02450000
+           COMPUTE CSRSCORE-TODAY-COMPARE =                             02460000
+               CSRSCORE-TODAY-YYYY * 10000                              02470000
+               + CSRSCORE-TODAY-MM * 100                                02480000
+               + CSRSCORE-TODAY-DD                                      02490000
+                                                                        02500000
+           WRITE REFRESH-RPT-LINE FROM CSRSCORE-HEADING-1               02510000
+           MOVE SPACES TO REFRESH-RPT-LINE                              02520000
+           WRITE REFRESH-RPT-LINE                                       02530000
+           WRITE REFRESH-RPT-LINE FROM CSRSCORE-HEADING-2               02540000
+                                                                        02550000
+           READ CUSTOMER-FILE                                           02560000
+               AT END                                                   02570000
+                   SET CSRSCORE-AT-EOF TO TRUE                          02580000
+           END-READ.                                                    02590000
+       1000-EXIT.                                                       02600000
+           EXIT.                                                        02610000
+                                                                        02620000
+      ******************************************************************02630000
+      *  1050-SET-BATCH-LOCK - FLAG THE CONTROL RECORD SO ONLINE       *02640000
+      *  CUSTOMER ADDS/UPDATES ARE HELD OFF WHILE THIS REFRESH RUNS.   *02650000
+      ******************************************************************02660000
+       1050-SET-BATCH-LOCK.                                             02670000
+           MOVE CSRSCORE-CTL-SORTCODE TO CUSTOMER-CONTROL-SORTCODE      02680000
+                                          OF CUSTCTRL-FILE-REC          02690000
+           MOVE CSRSCORE-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER        02700000
+                                          OF CUSTCTRL-FILE-REC          02710000
+           READ CUSTCTRL-FILE                                           02720000
+               KEY IS CUSTOMER-CONTROL-KEY OF CUSTCTRL-FILE-REC         02730000
+               INVALID KEY                                              02725000
+                   GO TO 9910-CTRL-READ-ERROR                           02726000
+           END-READ                                                     02740000
+                                                                        02750000
+           SET CUSTOMER-BATCH-IN-PROGRESS OF CUSTCTRL-FILE-REC          02760000
+                                                       TO TRUE          02770000
+           REWRITE CUSTCTRL-FILE-REC.                                   02780000
+       1050-EXIT.                                                       02790000
+           EXIT.                                                        02800000
+                                                                        02810000
+      ******************************************************************02820000
+      *  2000-PROCESS-CUSTOMERS - CHECK ONE CUSTOMER'S REVIEW DATE,    *02830000
+      *  REFRESH THE SCORE IF IT IS OVERDUE, AND READ THE NEXT ONE.    *02840000
+      ******************************************************************02850000
+       2000-PROCESS-CUSTOMERS.                                          02860000
+           ADD 1 TO CSRSCORE-PROCESSED-COUNT                            02870000
+                                                                        02880000
+           COMPUTE CSRSCORE-REVIEW-COMPARE =                            02890000
+               CUSTOMER-CS-REVIEW-YEAR OF CUSTOMER-FILE-REC * 10000     02900000
+               + CUSTOMER-CS-REVIEW-MONTH OF CUSTOMER-FILE-REC * 100    02910000
+               + CUSTOMER-CS-REVIEW-DAY OF CUSTOMER-FILE-REC            02920000
+                                                                        02930000
+           IF CSRSCORE-REVIEW-COMPARE < CSRSCORE-TODAY-COMPARE          02940000
+               PERFORM 2100-REFRESH-CUSTOMER THRU 2100-EXIT             02950000
+           END-IF                                                       02960000
+                                                                        02970000
+           READ CUSTOMER-FILE                                           02980000
+               AT END                                                   02990000
+                   SET CSRSCORE-AT-EOF TO TRUE                          03000000
+           END-READ.                                                    03010000
+                                                                        03020000
+      ******************************************************************03030000
+      *  2100-REFRESH-CUSTOMER - CALL THE EXTERNAL CREDIT AGENCY FOR A *03040000
+      *  FRESH SCORE AND, IF IT ANSWERS, APPLY THE UPDATE.             *03050000
+      ******************************************************************03060000
+       2100-REFRESH-CUSTOMER.                                           03070000
+           MOVE CUSTOMER-CREDIT-SCORE OF CUSTOMER-FILE-REC              03080000
+               TO CSRSCORE-OLD-SCORE                                    03090000
+                                                                        03100000
+           PERFORM 2150-CALL-CREDIT-AGENCY THRU 2150-EXIT               03110000
+                                                                        03120000
+           IF CSRSCORE-AGENCY-FAILED                                    03130000
+               ADD 1 TO CSRSCORE-REJECTED-COUNT                         03140000
+               PERFORM 2190-REPORT-ACTIVITY THRU 2190-EXIT              03150000
+               GO TO 2100-EXIT                                          03160000
+           END-IF                                                       03170000
+                                                                        03180000
+           MOVE 'N' TO CSRSCORE-WRITE-FAIL-SWITCH                       03195000
+           PERFORM 2200-APPLY-REFRESH THRU 2200-EXIT                    03190000
+           PERFORM 2300-REWRITE-CUSTOMER THRU 2300-EXIT                 03200000
+           PERFORM 2400-ASSIGN-PROCTRAN-NUMBER THRU 2400-EXIT           03210000
+           PERFORM 2500-WRITE-PROCTRAN THRU 2500-EXIT                   03220000
+                                                                        03230000
+           IF CSRSCORE-WRITE-FAILED                                     03235000
+               ADD 1 TO CSRSCORE-REJECTED-COUNT                         03236000
+           ELSE                                                         03237000
+               ADD 1 TO CSRSCORE-REFRESHED-COUNT                        03238000
+           END-IF                                                       03239000
+           PERFORM 2190-REPORT-ACTIVITY THRU 2190-EXIT.                 03250000
+       2100-EXIT.                                                       03260000
+           EXIT.                                                        03270000
+                                                                        03280000
+      ******************************************************************03290000
+      *  2150-CALL-CREDIT-AGENCY - CALL OUT TO THE EXTERNAL CREDIT     *03300000
+      *  AGENCY'S SCORING INTERFACE FOR THIS CUSTOMER'S FRESH SCORE.   *03310000
+      *  A NON-ZERO SQLCODE MEANS THE AGENCY COULD NOT SCORE THIS      *03320000
+      *  CUSTOMER (FOR EXAMPLE, NO CREDIT HISTORY ON FILE YET), SO THE *03330000
+      *  REFRESH IS SKIPPED FOR THIS CYCLE RATHER THAN GUESSED AT.     *03340000
+      ******************************************************************03350000
+       2150-CALL-CREDIT-AGENCY.                                         03360000
+           MOVE 'N' TO CSRSCORE-AGENCY-FAIL-SWITCH                      03370000
+                                                                        03380000
+           MOVE CUSTOMER-SORTCODE OF CUSTOMER-FILE-REC                  03390000
+               TO CSRSCORE-AGENCY-SORTCODE                              03400000
+           MOVE CUSTOMER-NUMBER OF CUSTOMER-FILE-REC                    03410000
+               TO CSRSCORE-AGENCY-CUSTNO                                03420000
+                                                                        03430000
+           EXEC SQL                                                     03440000
+               CALL CREDITAGENCY                                        03450000
+                   (:CSRSCORE-AGENCY-SORTCODE,                          03460000
+                    :CSRSCORE-AGENCY-CUSTNO,                            03470000
+                    :CSRSCORE-AGENCY-SCORE)                             03480000
+           END-EXEC                                                     03490000
+                                                                        03500000
+           IF SQLCODE NOT = 0                                           03510000
+               SET CSRSCORE-AGENCY-FAILED TO TRUE                       03520000
+               GO TO 2150-EXIT                                          03530000
+           END-IF                                                       03540000
+                                                                        03550000
+           MOVE CSRSCORE-AGENCY-SCORE TO CSRSCORE-NEW-SCORE.            03560000
+       2150-EXIT.                                                       03570000
+           EXIT.                                                        03580000
+                                                                        03590000
+      ******************************************************************03600000
+      *  2200-APPLY-REFRESH - POST THE NEW SCORE AND ROLL THE REVIEW   *03610000
+      *  DATE FORWARD TO THE NEXT ANNUAL REVIEW CYCLE, THE SAME TWO    *03620000
+      *  FIELDS UPDCUST CHANGES WHEN A BRANCH KEYS IN A MANUAL REVIEW. *03630000
+      ******************************************************************03640000
+       2200-APPLY-REFRESH.                                              03650000
+           MOVE CSRSCORE-NEW-SCORE                                      03660000
+               TO CUSTOMER-CREDIT-SCORE OF CUSTOMER-FILE-REC            03670000
+                                                                        03680000
+           ADD CSRSCORE-REVIEW-CYCLE-YEARS                              03690000
+               TO CUSTOMER-CS-REVIEW-YEAR OF CUSTOMER-FILE-REC.         03700000
+       2200-EXIT.                                                       03710000
+           EXIT.                                                        03720000
+                                                                        03730000
+      ******************************************************************03740000
+      *  2300-REWRITE-CUSTOMER - REWRITE THE REFRESHED RECORD.         *03750000
+      ******************************************************************03760000
+       2300-REWRITE-CUSTOMER.                                           03770000
+           REWRITE CUSTOMER-FILE-REC.                                   03780000
+       2300-EXIT.                                                       03790000
+           EXIT.                                                        03800000
+                                                                        03810000
+      ******************************************************************03820000
+      *  2400-ASSIGN-PROCTRAN-NUMBER - READ THE PROCTRAN CONTROL       *03830000
+      *  SINGLETON, BUMP LAST-PROC-TRAN-NUMBER, AND REWRITE, THE SAME  *03840000
+      *  WAY CHQCLR'S 2400-ASSIGN-PROCTRAN-NUMBER DOES.                *03850000
+      ******************************************************************03860000
+       2400-ASSIGN-PROCTRAN-NUMBER.                                     03870000
+           MOVE CSRSCORE-PCTL-SORTCODE TO PROCTRAN-CONTROL-SORTCODE     03880000
+                                           OF PCTRL-FILE-REC            03890000
+           MOVE CSRSCORE-PCTL-NUMBER   TO PROCTRAN-CONTROL-NUMBER       03900000
+                                           OF PCTRL-FILE-REC            03910000
+                                                                        03920000
+           READ PCTRL-FILE                                              03930000
+               KEY IS PROCTRAN-CONTROL-KEY OF PCTRL-FILE-REC            03940000
+               INVALID KEY                                              03950000
+                   MOVE 'PTCL' TO PROCTRAN-CONTROL-EYECATCHER           03960000
+                                   OF PCTRL-FILE-REC                    03970000
+                   MOVE CSRSCORE-PCTL-SORTCODE                          03980000
+                       TO PROCTRAN-CONTROL-SORTCODE OF PCTRL-FILE-REC   03990000
+                   MOVE CSRSCORE-PCTL-NUMBER                            04000000
+                       TO PROCTRAN-CONTROL-NUMBER OF PCTRL-FILE-REC     04010000
+                   MOVE ZERO TO LAST-PROC-TRAN-NUMBER OF PCTRL-FILE-REC 04020000
+                   WRITE PCTRL-FILE-REC                                 04030000
+           END-READ                                                     04040000
+                                                                        04050000
+           ADD 1 TO LAST-PROC-TRAN-NUMBER OF PCTRL-FILE-REC             04060000
+           MOVE LAST-PROC-TRAN-NUMBER OF PCTRL-FILE-REC                 04070000
+               TO CSRSCORE-NEW-TRAN-NUMBER                              04080000
+                                                                        04090000
+           REWRITE PCTRL-FILE-REC                                       04100000
+               INVALID KEY                                              04101000
+                   SET CSRSCORE-WRITE-FAILED TO TRUE                    04102000
+           END-REWRITE.                                                 04103000
+       2400-EXIT.                                                       04110000
+           EXIT.                                                        04120000
+                                                                        04130000
+      ******************************************************************04140000
+      *  2500-WRITE-PROCTRAN - LOG THE REFRESH UNDER THE CSR TYPE,     *04150000
+      *  CARRYING THE OLD/NEW SCORE AND NEXT REVIEW DATE IN            *04160000
+      *  PROC-TRAN-DESC-CSRSCOR.                                       *04170000
+      ******************************************************************04180000
+       2500-WRITE-PROCTRAN.                                             04190000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF PROCTRAN-FILE-REC    04200000
+           MOVE CUSTOMER-SORTCODE OF CUSTOMER-FILE-REC                  04210000
+               TO PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC              04220000
+           MOVE CSRSCORE-NEW-TRAN-NUMBER                                04230000
+               TO PROC-TRAN-NUMBER OF PROCTRAN-FILE-REC                 04240000
+           MOVE CSRSCORE-TODAY-DATE                                     04250000
+               TO PROC-TRAN-DATE OF PROCTRAN-FILE-REC                   04260000
+           MOVE CSRSCORE-TODAY-TIME                                     04270000
+               TO PROC-TRAN-TIME OF PROCTRAN-FILE-REC                   04280000
+           MOVE CSRSCORE-NEW-TRAN-NUMBER                                04290000
+               TO PROC-TRAN-REF OF PROCTRAN-FILE-REC                    04300000
+           MOVE 'CSR'    TO PROC-TRAN-TYPE OF PROCTRAN-FILE-REC         04310000
+           MOVE ZERO     TO PROC-TRAN-AMOUNT OF PROCTRAN-FILE-REC       04320000
+           MOVE ZERO     TO PROC-TRAN-ACCOUNT-NUMBER                    04325000
+                             OF PROCTRAN-FILE-REC                       04326000
+           MOVE 'GBP'    TO PROC-TRAN-CURRENCY OF PROCTRAN-FILE-REC     04330000
+                                                                        04340000
+           MOVE CUSTOMER-SORTCODE OF CUSTOMER-FILE-REC                  04350000
+               TO PROC-DESC-CSRSCOR-SORTCODE OF PROCTRAN-FILE-REC       04360000
+           MOVE CUSTOMER-NUMBER OF CUSTOMER-FILE-REC                    04370000
+               TO PROC-DESC-CSRSCOR-CUSTOMER OF PROCTRAN-FILE-REC       04380000
+           MOVE CSRSCORE-OLD-SCORE                                      04390000
+               TO PROC-DESC-CSRSCOR-OLD-SCORE OF PROCTRAN-FILE-REC      04400000
+           MOVE CSRSCORE-NEW-SCORE                                      04410000
+               TO PROC-DESC-CSRSCOR-NEW-SCORE OF PROCTRAN-FILE-REC      04420000
+           MOVE CUSTOMER-CS-REVIEW-DAY OF CUSTOMER-FILE-REC             04430000
+               TO PROC-DESC-CSRSCOR-NEXT-DD OF PROCTRAN-FILE-REC        04440000
+           MOVE CUSTOMER-CS-REVIEW-MONTH OF CUSTOMER-FILE-REC           04450000
+               TO PROC-DESC-CSRSCOR-NEXT-MM OF PROCTRAN-FILE-REC        04460000
+           MOVE CUSTOMER-CS-REVIEW-YEAR OF CUSTOMER-FILE-REC            04470000
+               TO PROC-DESC-CSRSCOR-NEXT-YYYY OF PROCTRAN-FILE-REC      04480000
+                                                                        04490000
+           WRITE PROCTRAN-FILE-REC                                      04500000
+               INVALID KEY                                              04510000
+                   SET CSRSCORE-WRITE-FAILED TO TRUE                    04520000
+           END-WRITE.                                                   04530000
+       2500-EXIT.                                                       04540000
+           EXIT.                                                        04550000
+                                                                        04560000
+      ******************************************************************04570000
+      *  2190-REPORT-ACTIVITY - WRITE ONE DETAIL LINE FOR THIS         *04580000
+      *  CUSTOMER'S REFRESH ATTEMPT, SUCCESSFUL OR REJECTED.           *04590000
+      ******************************************************************04600000
+       2190-REPORT-ACTIVITY.                                            04610000
+           MOVE CUSTOMER-SORTCODE OF CUSTOMER-FILE-REC                  04620000
+               TO CSRSCORE-DTL-SORTCODE                                 04630000
+           MOVE CUSTOMER-NUMBER OF CUSTOMER-FILE-REC                    04640000
+               TO CSRSCORE-DTL-CUSTNO                                   04650000
+           MOVE CSRSCORE-OLD-SCORE TO CSRSCORE-DTL-OLD-SCORE            04660000
+           MOVE CUSTOMER-CS-REVIEW-DAY OF CUSTOMER-FILE-REC             04670000
+               TO CSRSCORE-DTL-REVIEW-DD                                04680000
+           MOVE CUSTOMER-CS-REVIEW-MONTH OF CUSTOMER-FILE-REC           04690000
+               TO CSRSCORE-DTL-REVIEW-MM                                04700000
+           MOVE CUSTOMER-CS-REVIEW-YEAR OF CUSTOMER-FILE-REC            04710000
+               TO CSRSCORE-DTL-REVIEW-YYYY                              04720000
+                                                                        04730000
+           IF CSRSCORE-AGENCY-FAILED                                    04740000
+               MOVE ZERO TO CSRSCORE-DTL-NEW-SCORE                      04750000
+               MOVE 'REJECTED' TO CSRSCORE-DTL-RESULT                   04760000
+           ELSE                                                         04770000
+               MOVE CSRSCORE-NEW-SCORE TO CSRSCORE-DTL-NEW-SCORE        04780000
+               IF CSRSCORE-WRITE-FAILED                                 04781000
+                   MOVE 'PROC ERROR' TO CSRSCORE-DTL-RESULT             04782000
+               ELSE                                                     04783000
+                   MOVE 'REFRESHED' TO CSRSCORE-DTL-RESULT              04790000
+               END-IF                                                   04784000
+           END-IF                                                       04800000
+                                                                        04810000
+           WRITE REFRESH-RPT-LINE FROM CSRSCORE-DETAIL-LINE.            04820000
+       2190-EXIT.                                                       04830000
+           EXIT.                                                        04840000
+                                                                        04850000
+      ******************************************************************04860000
+      *  3000-PRINT-SUMMARY - WRITE THE END-OF-RUN CONTROL TOTALS.     *04870000
+      ******************************************************************04880000
+       3000-PRINT-SUMMARY.                                              04890000
+           MOVE SPACES TO REFRESH-RPT-LINE                              04900000
+           WRITE REFRESH-RPT-LINE                                       04910000
+                                                                        04920000
+           MOVE CSRSCORE-PROCESSED-COUNT TO CSRSCORE-SUM-PROCESSED      04930000
+           WRITE REFRESH-RPT-LINE FROM CSRSCORE-SUMMARY-LINE-1          04940000
+                                                                        04950000
+           MOVE CSRSCORE-REFRESHED-COUNT TO CSRSCORE-SUM-REFRESHED      04960000
+           WRITE REFRESH-RPT-LINE FROM CSRSCORE-SUMMARY-LINE-2          04970000
+                                                                        04980000
+           MOVE CSRSCORE-REJECTED-COUNT TO CSRSCORE-SUM-REJECTED        04990000
+           WRITE REFRESH-RPT-LINE FROM CSRSCORE-SUMMARY-LINE-3.         05000000
+       3000-EXIT.                                                       05010000
+           EXIT.                                                        05020000
+                                                                        05030000
+      ******************************************************************05040000
+      *  9000-TERMINATE - CLEAR THE BATCH-IN-PROGRESS LOCK AND CLOSE   *05050000
+      *  THE FILES.                                                    *05060000
+      ******************************************************************05070000
+       9000-TERMINATE.                                                  05080000
+           SET CUSTOMER-BATCH-NOT-ACTIVE OF CUSTCTRL-FILE-REC           05090000
+                                                      TO TRUE           05100000
+           REWRITE CUSTCTRL-FILE-REC                                    05110000
+                                                                        05120000
+           CLOSE CUSTOMER-FILE                                          05130000
+           CLOSE CUSTCTRL-FILE                                          05140000
+           CLOSE PROCTRAN-FILE                                          05150000
+           CLOSE PCTRL-FILE                                             05160000
+           CLOSE REFRESH-RPT.                                           05170000
+       9000-EXIT.                                                       05180000
+           EXIT.                                                        05190000
+                                                                        05200000
+      ******************************************************************05201000
+      *  9910-CTRL-READ-ERROR - THE CUSTCTRL SINGLETON COULD NOT BE    *05202000
+      *  READ. THIS IS A FATAL CONDITION FOR THE RUN.                  *05203000
+      ******************************************************************05204000
+       9910-CTRL-READ-ERROR.                                            05205000
+           DISPLAY 'CSRSCORE - CUSTCTRL READ FAILED, STATUS: '          05206000
+               CSRSCORE-CTRL-STATUS                                     05207000
+           MOVE 16 TO RETURN-CODE                                       05208000
+           GO TO 9999-EXIT.                                             05209000
+       9910-EXIT.                                                       05209500
+           EXIT.                                                        05209600
+                                                                        05209700
+       9999-EXIT.                                                       05210000
+           STOP RUN.                                                    05220000
