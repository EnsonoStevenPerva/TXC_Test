@@ -0,0 +1,529 @@
+      ******************************************************************00010000
+      *                                                                 00020000
+      *  Copyright IBM Corp. 2023                                       00030000
+      *                                                                 00040000
+      *                                                                 00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    CUSMERGE.                                         00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       DATE-WRITTEN.  2026-08-09.                                       00100000
+      ******************************************************************00110000
+      *                                                                 00120000
+      *  CUSMERGE - MERGE A DUPLICATE CUSTOMER ONTO ITS SURVIVOR        00130000
+      *                                                                 00140000
+      *  FUNCTION : ACCEPTS A CUSMERGE COMMAREA (COPYBOOK CUSMERGE)     00150000
+      *             IDENTIFYING A LOSING CUSTOMER-NUMBER ALREADY        00160000
+      *             KNOWN TO BE A DUPLICATE OF A SURVIVING              00170000
+      *             CUSTOMER-NUMBER (BOTH FOUND BY THE NAME+DOB         00180000
+      *             DUPLICATE CHECK IN CRECUST, OR BY MANUAL            00190000
+      *             INVESTIGATION OF CUSTOMERS ON FILE BEFORE THAT      00200000
+      *             CHECK EXISTED).  RE-KEYS EVERY ACCOUNT AND          00210000
+      *             PROCTRAN ROW OWNED BY THE LOSING CUSTOMER ONTO      00220000
+      *             THE SURVIVOR, THEN RETIRES THE LOSING               00230000
+      *             CUSTOMER-RECORD BY CALLING DELCUS IN ANONYMISE      00240000
+      *             MODE (THE CUSTOMER HAS NO ACCOUNTS LEFT BY          00250000
+      *             THAT POINT, SO DELCUS'S OWN OPEN-ACCOUNT CHECK      00260000
+      *             WILL NOT REJECT IT).  LOGS AN MRG PROCTRAN ROW      00270000
+      *             RECORDING THE LOSING AND SURVIVING NUMBERS.         00280000
+      *                                                                 00290000
+      *  FILES    : CUSTOMER - VSAM KSDS - CUSTOMER MASTER              00300000
+      *             ACCOUNT  - VSAM KSDS - ACCOUNT MASTER               00310000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG              00320000
+      *             CUSTCTRL - VSAM KSDS - CUSTOMER CONTROL FILE,       00330000
+      *                        CHECKED (NOT UPDATED) TO CONFIRM         00340000
+      *                        NO OVERNIGHT BATCH IS IN PROGRESS        00350000
+      *                                                                 00360000
+      *  CHANGE HISTORY                                                 00370000
+      *  ----------------------------------------------------------     00380000
+      *  DATE        BY    DESCRIPTION                                  00390000
+      *  2026-08-09  BAG   INITIAL VERSION                              00400000
+      *                                                                 00410000
+      ******************************************************************00420000
+       DATA DIVISION.                                                   00430000
+       WORKING-STORAGE SECTION.                                         00440000
+       01  CUSMERGE-WORK-AREA.                                          00450000
+           05  CUSMERGE-RESP                PIC S9(8) COMP.             00460000
+           05  CUSMERGE-RESP2               PIC S9(8) COMP.             00470000
+           05  CUSMERGE-CTL-SORTCODE        PIC 9(6)  VALUE 987654.     00480000
+           05  CUSMERGE-CTL-NUMBER          PIC 9(10) VALUE ZERO.       00490000
+           05  CUSMERGE-ACCT-BROWSE-KEY.                                00500000
+               10  CUSMERGE-ACCT-BR-SORTCODE PIC 9(6).                  00510000
+               10  CUSMERGE-ACCT-BR-NUMBER   PIC 9(8).                  00520000
+           05  CUSMERGE-ACCT-EOF-SWITCH     PIC X     VALUE 'N'.        00530000
+               88  CUSMERGE-ACCT-EOF              VALUE 'Y'.            00540000
+           05  CUSMERGE-PR-BROWSE-KEY.                                  00550000
+               10  CUSMERGE-PR-BR-SORTCODE   PIC 9(6).                  00560000
+               10  CUSMERGE-PR-BR-NUMBER     PIC 9(8).                  00570000
+           05  CUSMERGE-PR-EOF-SWITCH       PIC X     VALUE 'N'.        00580000
+               88  CUSMERGE-PR-EOF                VALUE 'Y'.            00590000
+           05  CUSMERGE-PR-CUSTNO-SWITCH    PIC X     VALUE 'N'.        00600000
+               88  CUSMERGE-PR-HAS-CUSTNO         VALUE 'Y'.            00610000
+           05  CUSMERGE-DELCUST-AREA.                                   00620000
+               10  CUSMERGE-DC-EYE           PIC X(4).                  00630000
+               10  CUSMERGE-DC-SCODE         PIC X(6).                  00640000
+               10  CUSMERGE-DC-CUSTNO        PIC X(10).                 00650000
+               10  CUSMERGE-DC-MODE          PIC X.                     00660000
+               10  CUSMERGE-DC-SUCCESS       PIC X.                     00670000
+               10  CUSMERGE-DC-FAIL-CD       PIC X.                     00680000
+           05  CUSMERGE-TODAYS-DATE         PIC 9(8)  VALUE ZERO.       00685000
+                                                                        00690000
+       01  CUSMERGE-CU-REC.                                             00700000
+           COPY CUSTOMER.                                               00710000
+                                                                        00720000
+       01  CUSMERGE-CT-REC.                                             00730000
+           COPY CUSTCTRL.                                               00740000
+                                                                        00750000
+       01  CUSMERGE-AC-REC.                                             00760000
+           COPY ACCOUNT.                                                00770000
+                                                                        00780000
+       01  CUSMERGE-PR-REC.                                             00790000
+           COPY PROCTRAN.                                               00800000
+                                                                        00810000
+       01  CUSMERGE-LOG-PR-REC.                                         00820000
+           COPY PROCTRAN.                                               00830000
+                                                                        00840000
+       LINKAGE SECTION.                                                 00850000
+       01  DFHCOMMAREA.                                                 00860000
+           COPY CUSMERGE.                                               00870000
+                                                                        00880000
+      ******************************************************************00890000
+       PROCEDURE DIVISION.                                              00900000
+      ******************************************************************00910000
+       0000-MAINLINE.                                                   00920000
+           MOVE SPACE TO COMM-MERGE-SUCCESS                             00930000
+           MOVE SPACE TO COMM-MERGE-FAIL-CODE                           00940000
+           MOVE ZERO  TO COMM-MERGE-ACCTS-MOVED                         00950000
+           MOVE ZERO  TO COMM-MERGE-PROCTRAN-MOVED                      00960000
+           ACCEPT CUSMERGE-TODAYS-DATE FROM DATE YYYYMMDD               00965000
+                                                                        00970000
+           PERFORM 1000-VALIDATE-REQUEST THRU 1000-EXIT                 00980000
+                                                                        00990000
+           IF COMM-MERGE-FAIL-CODE = SPACE                              01000000
+               PERFORM 2000-REKEY-ACCOUNTS THRU 2000-EXIT               01010000
+           END-IF                                                       01020000
+                                                                        01030000
+           IF COMM-MERGE-FAIL-CODE = SPACE                              01040000
+               PERFORM 2500-REKEY-PROCTRAN THRU 2500-EXIT               01050000
+           END-IF                                                       01060000
+                                                                        01070000
+           IF COMM-MERGE-FAIL-CODE = SPACE                              01080000
+               PERFORM 3000-RETIRE-LOSING-CUSTOMER THRU 3000-EXIT       01090000
+           END-IF                                                       01100000
+                                                                        01110000
+           IF COMM-MERGE-FAIL-CODE = SPACE                              01120000
+               MOVE 'Y' TO COMM-MERGE-SUCCESS                           01130000
+               PERFORM 3500-WRITE-MERGE-PROCTRAN THRU 3500-EXIT         01140000
+           ELSE                                                         01150000
+               MOVE 'N' TO COMM-MERGE-SUCCESS                           01160000
+           END-IF                                                       01170000
+                                                                        01180000
+           GO TO 9999-EXIT.                                             01190000
+                                                                        01200000
+      ******************************************************************01210000
+      *  1000-VALIDATE-REQUEST - CONFIRM THE TWO CUSTOMER NUMBERS       01220000
+      *  ARE DIFFERENT AND BOTH EXIST, AND THAT NO OVERNIGHT BATCH      01230000
+      *  IS CURRENTLY HOLDING THE CUSTCTRL BATCH LOCK.                  01240000
+      ******************************************************************01250000
+       1000-VALIDATE-REQUEST.                                           01260000
+           IF COMM-MERGE-LOSING-CUSTNO = COMM-MERGE-SURVIVOR-CUSTNO     01270000
+               MOVE '1' TO COMM-MERGE-FAIL-CODE                         01280000
+               GO TO 1000-EXIT                                          01290000
+           END-IF                                                       01300000
+                                                                        01310000
+           MOVE COMM-MERGE-SORTCODE TO CUSTOMER-SORTCODE                01320000
+                                        OF CUSMERGE-CU-REC              01330000
+           MOVE COMM-MERGE-LOSING-CUSTNO TO CUSTOMER-NUMBER             01340000
+                                        OF CUSMERGE-CU-REC              01350000
+                                                                        01360000
+           EXEC CICS                                                    01370000
+               READ DATASET('CUSTOMER')                                 01380000
+                    INTO(CUSMERGE-CU-REC)                               01390000
+                    RIDFLD(CUSTOMER-KEY OF CUSMERGE-CU-REC)             01400000
+                    RESP(CUSMERGE-RESP)                                 01410000
+           END-EXEC                                                     01420000
+                                                                        01430000
+           IF CUSMERGE-RESP NOT = DFHRESP(NORMAL)                       01440000
+               MOVE '2' TO COMM-MERGE-FAIL-CODE                         01450000
+               GO TO 1000-EXIT                                          01460000
+           END-IF                                                       01470000
+                                                                        01480000
+           MOVE COMM-MERGE-SURVIVOR-CUSTNO TO CUSTOMER-NUMBER           01490000
+                                        OF CUSMERGE-CU-REC              01500000
+                                                                        01510000
+           EXEC CICS                                                    01520000
+               READ DATASET('CUSTOMER')                                 01530000
+                    INTO(CUSMERGE-CU-REC)                               01540000
+                    RIDFLD(CUSTOMER-KEY OF CUSMERGE-CU-REC)             01550000
+                    RESP(CUSMERGE-RESP)                                 01560000
+           END-EXEC                                                     01570000
+                                                                        01580000
+           IF CUSMERGE-RESP NOT = DFHRESP(NORMAL)                       01590000
+               MOVE '3' TO COMM-MERGE-FAIL-CODE                         01600000
+               GO TO 1000-EXIT                                          01610000
+           END-IF                                                       01620000
+                                                                        01630000
+           MOVE CUSMERGE-CTL-SORTCODE TO CUSTOMER-CONTROL-SORTCODE      01640000
+                                        OF CUSMERGE-CT-REC              01650000
+           MOVE CUSMERGE-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER        01660000
+                                        OF CUSMERGE-CT-REC              01670000
+                                                                        01680000
+           EXEC CICS                                                    01690000
+               READ DATASET('CUSTCTRL')                                 01700000
+                    INTO(CUSMERGE-CT-REC)                               01710000
+                    RIDFLD(CUSTOMER-CONTROL-KEY OF CUSMERGE-CT-REC)     01720000
+                    RESP(CUSMERGE-RESP)                                 01730000
+           END-EXEC                                                     01740000
+                                                                        01750000
+           IF CUSMERGE-RESP NOT = DFHRESP(NORMAL)                       01760000
+               MOVE '7' TO COMM-MERGE-FAIL-CODE                         01770000
+               GO TO 1000-EXIT                                          01780000
+           END-IF                                                       01790000
+                                                                        01800000
+           IF CUSTOMER-BATCH-IN-PROGRESS OF CUSMERGE-CT-REC             01810000
+               MOVE '4' TO COMM-MERGE-FAIL-CODE                         01820000
+           END-IF.                                                      01830000
+       1000-EXIT.                                                       01840000
+           EXIT.                                                        01850000
+                                                                        01860000
+      ******************************************************************01870000
+      *  2000-REKEY-ACCOUNTS - BROWSE THE ACCOUNT FILE FOR THIS         01880000
+      *  SORT CODE AND MOVE EVERY ACCOUNT STILL OWNED BY THE LOSING     01890000
+      *  CUSTOMER ONTO THE SURVIVING CUSTOMER NUMBER.                   01900000
+      ******************************************************************01910000
+       2000-REKEY-ACCOUNTS.                                             01920000
+           MOVE COMM-MERGE-SORTCODE TO CUSMERGE-ACCT-BR-SORTCODE        01930000
+           MOVE ZERO                TO CUSMERGE-ACCT-BR-NUMBER          01940000
+                                                                        01950000
+           EXEC CICS                                                    01960000
+               STARTBR DATASET('ACCOUNT')                               01970000
+                       RIDFLD(CUSMERGE-ACCT-BROWSE-KEY)                 01980000
+                       GTEQ                                             01990000
+                       RESP(CUSMERGE-RESP)                              02000000
+           END-EXEC                                                     02010000
+                                                                        02020000
+           IF CUSMERGE-RESP = DFHRESP(NORMAL)                           02030000
+               PERFORM 2010-SCAN-ACCOUNTS THRU 2010-EXIT                02040000
+                  UNTIL CUSMERGE-ACCT-EOF                               02050000
+                                                                        02060000
+               EXEC CICS                                                02070000
+                   ENDBR DATASET('ACCOUNT')                             02080000
+               END-EXEC                                                 02090000
+           END-IF.                                                      02100000
+       2000-EXIT.                                                       02110000
+           EXIT.                                                        02120000
+                                                                        02130000
+      ******************************************************************02140000
+      *  2010-SCAN-ACCOUNTS - READ THE NEXT ACCOUNT ON THE BROWSE.      02150000
+      *  WHEN IT STILL BELONGS TO THE LOSING CUSTOMER, READ IT FOR      02160000
+      *  UPDATE BY ITS OWN KEY AND REWRITE WITH THE SURVIVOR.           02170000
+      ******************************************************************02180000
+       2010-SCAN-ACCOUNTS.                                              02190000
+           EXEC CICS                                                    02200000
+               READNEXT DATASET('ACCOUNT')                              02210000
+                        INTO(CUSMERGE-AC-REC)                           02220000
+                        RIDFLD(CUSMERGE-ACCT-BROWSE-KEY)                02230000
+                        RESP(CUSMERGE-RESP)                             02240000
+           END-EXEC                                                     02250000
+                                                                        02260000
+           IF CUSMERGE-RESP NOT = DFHRESP(NORMAL)                       02270000
+               SET CUSMERGE-ACCT-EOF TO TRUE                            02280000
+           ELSE                                                         02290000
+               IF ACCOUNT-SORTCODE OF CUSMERGE-AC-REC                   02300000
+                  NOT = COMM-MERGE-SORTCODE                             02310000
+                   SET CUSMERGE-ACCT-EOF TO TRUE                        02320000
+               ELSE                                                     02330000
+                   IF ACCOUNT-CUSTOMER-NUMBER OF CUSMERGE-AC-REC        02340000
+                      = COMM-MERGE-LOSING-CUSTNO                        02350000
+                       PERFORM 2020-REWRITE-ACCOUNT THRU 2020-EXIT      02360000
+                   END-IF                                               02370000
+               END-IF                                                   02380000
+           END-IF.                                                      02390000
+       2010-EXIT.                                                       02400000
+           EXIT.                                                        02410000
+                                                                        02420000
+      ******************************************************************02430000
+      *  2020-REWRITE-ACCOUNT - RE-READ THE MATCHED ACCOUNT FOR         02440000
+      *  UPDATE (THE BROWSE CURSOR ITSELF CANNOT BE REWRITTEN) AND      02450000
+      *  REWRITE IT WITH THE SURVIVING CUSTOMER NUMBER.                 02460000
+      ******************************************************************02470000
+       2020-REWRITE-ACCOUNT.                                            02480000
+           EXEC CICS                                                    02490000
+               READ DATASET('ACCOUNT')                                  02500000
+                    INTO(CUSMERGE-AC-REC)                               02510000
+                    RIDFLD(ACCOUNT-KEY OF CUSMERGE-AC-REC)              02520000
+                    UPDATE                                              02530000
+                    RESP(CUSMERGE-RESP)                                 02540000
+           END-EXEC                                                     02550000
+                                                                        02560000
+           IF CUSMERGE-RESP NOT = DFHRESP(NORMAL)                       02570000
+               MOVE '6' TO COMM-MERGE-FAIL-CODE                         02571000
+               GO TO 2020-EXIT                                          02580000
+           END-IF                                                       02590000
+                                                                        02600000
+           MOVE COMM-MERGE-SURVIVOR-CUSTNO TO ACCOUNT-CUSTOMER-NUMBER   02610000
+                                        OF CUSMERGE-AC-REC              02620000
+                                                                        02630000
+           EXEC CICS                                                    02640000
+               REWRITE DATASET('ACCOUNT')                               02650000
+                       FROM(CUSMERGE-AC-REC)                            02660000
+                       RESP(CUSMERGE-RESP)                              02670000
+           END-EXEC                                                     02680000
+                                                                        02690000
+           IF CUSMERGE-RESP = DFHRESP(NORMAL)                           02700000
+               ADD 1 TO COMM-MERGE-ACCTS-MOVED                          02710000
+           ELSE                                                         02711000
+               MOVE '6' TO COMM-MERGE-FAIL-CODE                         02712000
+           END-IF.                                                      02720000
+       2020-EXIT.                                                       02730000
+           EXIT.                                                        02740000
+                                                                        02750000
+      ******************************************************************02760000
+      *  2500-REKEY-PROCTRAN - BROWSE THE PROCTRAN FILE FOR THIS        02770000
+      *  SORT CODE AND MOVE EVERY TRANSACTION ROW THAT IDENTIFIES       02780000
+      *  THE LOSING CUSTOMER ONTO THE SURVIVING CUSTOMER NUMBER.        02790000
+      ******************************************************************02800000
+       2500-REKEY-PROCTRAN.                                             02810000
+           MOVE COMM-MERGE-SORTCODE TO CUSMERGE-PR-BR-SORTCODE          02820000
+           MOVE ZERO                TO CUSMERGE-PR-BR-NUMBER            02830000
+                                                                        02840000
+           EXEC CICS                                                    02850000
+               STARTBR DATASET('PROCTRAN')                              02860000
+                       RIDFLD(CUSMERGE-PR-BROWSE-KEY)                   02870000
+                       GTEQ                                             02880000
+                       RESP(CUSMERGE-RESP)                              02890000
+           END-EXEC                                                     02900000
+                                                                        02910000
+           IF CUSMERGE-RESP = DFHRESP(NORMAL)                           02920000
+               PERFORM 2510-SCAN-PROCTRAN THRU 2510-EXIT                02930000
+                  UNTIL CUSMERGE-PR-EOF                                 02940000
+                                                                        02950000
+               EXEC CICS                                                02960000
+                   ENDBR DATASET('PROCTRAN')                            02970000
+               END-EXEC                                                 02980000
+           END-IF.                                                      02990000
+       2500-EXIT.                                                       03000000
+           EXIT.                                                        03010000
+                                                                        03020000
+      ******************************************************************03030000
+      *  2510-SCAN-PROCTRAN - READ THE NEXT PROCTRAN ROW ON THE         03040000
+      *  BROWSE.  ACCOUNT-RELATED ROWS CARRY THE CUSTOMER NUMBER        03050000
+      *  AS THE FIRST FIELD OF THEIR DESCRIPTION; CUSTOMER-RELATED      03060000
+      *  ROWS CARRY SORT CODE THEN CUSTOMER NUMBER.  ROWS WITH NO       03070000
+      *  CUSTOMER NUMBER IN THEIR DESCRIPTION ARE LEFT ALONE.           03080000
+      ******************************************************************03090000
+       2510-SCAN-PROCTRAN.                                              03100000
+           EXEC CICS                                                    03110000
+               READNEXT DATASET('PROCTRAN')                             03120000
+                        INTO(CUSMERGE-PR-REC)                           03130000
+                        RIDFLD(CUSMERGE-PR-BROWSE-KEY)                  03140000
+                        RESP(CUSMERGE-RESP)                             03150000
+           END-EXEC                                                     03160000
+                                                                        03170000
+           IF CUSMERGE-RESP NOT = DFHRESP(NORMAL)                       03180000
+               SET CUSMERGE-PR-EOF TO TRUE                              03190000
+               GO TO 2510-EXIT                                          03200000
+           END-IF                                                       03210000
+                                                                        03220000
+           IF PROC-TRAN-SORT-CODE OF CUSMERGE-PR-REC                    03230000
+              NOT = COMM-MERGE-SORTCODE                                 03240000
+               SET CUSMERGE-PR-EOF TO TRUE                              03250000
+               GO TO 2510-EXIT                                          03260000
+           END-IF                                                       03270000
+                                                                        03280000
+           MOVE 'N' TO CUSMERGE-PR-CUSTNO-SWITCH                        03290000
+                                                                        03300000
+           EVALUATE TRUE                                                03310000
+               WHEN PROC-TY-WEB-CREATE-ACCOUNT OF CUSMERGE-PR-REC       03320000
+                OR PROC-TY-BRANCH-CREATE-ACCOUNT OF CUSMERGE-PR-REC     03330000
+                OR PROC-TY-WEB-DELETE-ACCOUNT OF CUSMERGE-PR-REC        03340000
+                OR PROC-TY-BRANCH-DELETE-ACCOUNT OF CUSMERGE-PR-REC     03350000
+                   IF PROC-DESC-CREACC-CUSTOMER OF CUSMERGE-PR-REC      03360000
+                      = COMM-MERGE-LOSING-CUSTNO                        03370000
+                       MOVE 'Y' TO CUSMERGE-PR-CUSTNO-SWITCH            03380000
+                       MOVE COMM-MERGE-SURVIVOR-CUSTNO                  03390000
+                           TO PROC-DESC-CREACC-CUSTOMER                 03400000
+                              OF CUSMERGE-PR-REC                        03410000
+                   END-IF                                               03420000
+               WHEN PROC-TY-WEB-CREATE-CUSTOMER OF CUSMERGE-PR-REC      03430000
+                OR PROC-TY-BRANCH-CREATE-CUSTOMER OF CUSMERGE-PR-REC    03440000
+                OR PROC-TY-WEB-DELETE-CUSTOMER OF CUSMERGE-PR-REC       03450000
+                OR PROC-TY-BRANCH-DELETE-CUSTOMER OF CUSMERGE-PR-REC    03460000
+                OR PROC-TY-BRANCH-UPDATE-CUSTOMER OF CUSMERGE-PR-REC    03470000
+                OR PROC-TY-REJECT-CREATE-CUSTOMER OF CUSMERGE-PR-REC    03480000
+                OR PROC-TY-REJECT-UPDATE-CUSTOMER OF CUSMERGE-PR-REC    03490000
+                OR PROC-TY-CREDIT-SCORE-REFRESH OF CUSMERGE-PR-REC      03500000
+                OR PROC-TY-CREDIT-SCORE-OVERRIDE-OK OF CUSMERGE-PR-REC  03510000
+                OR PROC-TY-CREDIT-SCORE-OVERRIDE-REJ OF CUSMERGE-PR-REC 03520000
+                   IF PROC-DESC-CRECUS-CUSTOMER OF CUSMERGE-PR-REC      03530000
+                      = COMM-MERGE-LOSING-CUSTNO                        03540000
+                       MOVE 'Y' TO CUSMERGE-PR-CUSTNO-SWITCH            03550000
+                       MOVE COMM-MERGE-SURVIVOR-CUSTNO                  03560000
+                           TO PROC-DESC-CRECUS-CUSTOMER                 03570000
+                              OF CUSMERGE-PR-REC                        03580000
+                   END-IF                                               03590000
+               WHEN PROC-TY-CUSTOMER-MERGE OF CUSMERGE-PR-REC           03591000
+                   IF PROC-DESC-MERGE-LOSING-CUST OF CUSMERGE-PR-REC    03592000
+                      = COMM-MERGE-LOSING-CUSTNO                        03593000
+                       MOVE 'Y' TO CUSMERGE-PR-CUSTNO-SWITCH            03594000
+                       MOVE COMM-MERGE-SURVIVOR-CUSTNO                  03595000
+                           TO PROC-DESC-MERGE-LOSING-CUST               03596000
+                              OF CUSMERGE-PR-REC                        03597000
+                   END-IF                                               03598000
+                   IF PROC-DESC-MERGE-SURVIVOR OF CUSMERGE-PR-REC       03598100
+                      = COMM-MERGE-LOSING-CUSTNO                        03598200
+                       MOVE 'Y' TO CUSMERGE-PR-CUSTNO-SWITCH            03598300
+                       MOVE COMM-MERGE-SURVIVOR-CUSTNO                  03598400
+                           TO PROC-DESC-MERGE-SURVIVOR                  03598500
+                              OF CUSMERGE-PR-REC                        03598600
+                   END-IF                                               03598700
+               WHEN OTHER                                               03600000
+                   CONTINUE                                             03610000
+           END-EVALUATE                                                 03620000
+                                                                        03630000
+           IF CUSMERGE-PR-HAS-CUSTNO                                    03640000
+               PERFORM 2520-REWRITE-PROCTRAN THRU 2520-EXIT             03650000
+           END-IF.                                                      03660000
+       2510-EXIT.                                                       03670000
+           EXIT.                                                        03680000
+                                                                        03690000
+      ******************************************************************03700000
+      *  2520-REWRITE-PROCTRAN - RE-READ THE MATCHED PROCTRAN ROW       03710000
+      *  FOR UPDATE BY ITS OWN KEY AND REWRITE THE RE-KEYED ROW.        03720000
+      ******************************************************************03730000
+       2520-REWRITE-PROCTRAN.                                           03740000
+           EXEC CICS                                                    03750000
+               READ DATASET('PROCTRAN')                                 03760000
+                    INTO(CUSMERGE-PR-REC)                               03770000
+                    RIDFLD(PROC-TRAN-ID OF CUSMERGE-PR-REC)             03780000
+                    UPDATE                                              03790000
+                    RESP(CUSMERGE-RESP2)                                03800000
+           END-EXEC                                                     03810000
+                                                                        03820000
+           IF CUSMERGE-RESP2 NOT = DFHRESP(NORMAL)                      03830000
+               MOVE '6' TO COMM-MERGE-FAIL-CODE                         03831000
+               GO TO 2520-EXIT                                          03840000
+           END-IF                                                       03850000
+                                                                        03860000
+           EVALUATE TRUE                                                03870000
+               WHEN PROC-TY-WEB-CREATE-ACCOUNT OF CUSMERGE-PR-REC       03880000
+                OR PROC-TY-BRANCH-CREATE-ACCOUNT OF CUSMERGE-PR-REC     03890000
+                OR PROC-TY-WEB-DELETE-ACCOUNT OF CUSMERGE-PR-REC        03900000
+                OR PROC-TY-BRANCH-DELETE-ACCOUNT OF CUSMERGE-PR-REC     03910000
+                   MOVE COMM-MERGE-SURVIVOR-CUSTNO                      03920000
+                       TO PROC-DESC-CREACC-CUSTOMER                     03930000
+                          OF CUSMERGE-PR-REC                            03940000
+               WHEN PROC-TY-CUSTOMER-MERGE OF CUSMERGE-PR-REC           03941000
+                   IF PROC-DESC-MERGE-LOSING-CUST OF CUSMERGE-PR-REC    03942000
+                      = COMM-MERGE-LOSING-CUSTNO                        03943000
+                       MOVE COMM-MERGE-SURVIVOR-CUSTNO                  03944000
+                           TO PROC-DESC-MERGE-LOSING-CUST               03945000
+                              OF CUSMERGE-PR-REC                        03946000
+                   END-IF                                               03947000
+                   IF PROC-DESC-MERGE-SURVIVOR OF CUSMERGE-PR-REC       03947100
+                      = COMM-MERGE-LOSING-CUSTNO                        03947200
+                       MOVE COMM-MERGE-SURVIVOR-CUSTNO                  03947300
+                           TO PROC-DESC-MERGE-SURVIVOR                  03947400
+                              OF CUSMERGE-PR-REC                        03947500
+                   END-IF                                               03947600
+               WHEN OTHER                                               03950000
+                   MOVE COMM-MERGE-SURVIVOR-CUSTNO                      03960000
+                       TO PROC-DESC-CRECUS-CUSTOMER                     03970000
+                          OF CUSMERGE-PR-REC                            03980000
+           END-EVALUATE                                                 03990000
+                                                                        04000000
+           EXEC CICS                                                    04010000
+               REWRITE DATASET('PROCTRAN')                              04020000
+                       FROM(CUSMERGE-PR-REC)                            04030000
+                       RESP(CUSMERGE-RESP2)                             04040000
+           END-EXEC                                                     04050000
+                                                                        04060000
+           IF CUSMERGE-RESP2 = DFHRESP(NORMAL)                          04070000
+               ADD 1 TO COMM-MERGE-PROCTRAN-MOVED                       04080000
+           ELSE                                                         04081000
+               MOVE '6' TO COMM-MERGE-FAIL-CODE                         04082000
+           END-IF.                                                      04090000
+       2520-EXIT.                                                       04100000
+           EXIT.                                                        04110000
+                                                                        04120000
+      ******************************************************************04130000
+      *  3000-RETIRE-LOSING-CUSTOMER - THE LOSING CUSTOMER NOW OWNS     04140000
+      *  NO ACCOUNTS, SO LINK TO DELCUS IN ANONYMISE MODE TO RETIRE     04150000
+      *  ITS CUSTOMER-RECORD WHILE PRESERVING ITS KEY AND (NOW          04160000
+      *  RE-KEYED) PROCTRAN HISTORY.                                    04170000
+      ******************************************************************04180000
+       3000-RETIRE-LOSING-CUSTOMER.                                     04190000
+           MOVE 'DELC' TO CUSMERGE-DC-EYE                               04200000
+           MOVE COMM-MERGE-SORTCODE TO CUSMERGE-DC-SCODE                04210000
+           MOVE COMM-MERGE-LOSING-CUSTNO TO CUSMERGE-DC-CUSTNO          04220000
+           MOVE 'A' TO CUSMERGE-DC-MODE                                 04230000
+           MOVE SPACE TO CUSMERGE-DC-SUCCESS                            04240000
+           MOVE SPACE TO CUSMERGE-DC-FAIL-CD                            04250000
+                                                                        04260000
+           EXEC CICS                                                    04270000
+               LINK PROGRAM('DELCUS')                                   04280000
+                    COMMAREA(CUSMERGE-DELCUST-AREA)                     04290000
+                    LENGTH(LENGTH OF CUSMERGE-DELCUST-AREA)             04300000
+                    RESP(CUSMERGE-RESP)                                 04310000
+           END-EXEC                                                     04320000
+                                                                        04330000
+           IF CUSMERGE-RESP NOT = DFHRESP(NORMAL)                       04340000
+               MOVE '5' TO COMM-MERGE-FAIL-CODE                         04350000
+               GO TO 3000-EXIT                                          04360000
+           END-IF                                                       04370000
+                                                                        04380000
+           IF CUSMERGE-DC-SUCCESS NOT = 'Y'                             04390000
+               MOVE '5' TO COMM-MERGE-FAIL-CODE                         04400000
+           END-IF.                                                      04410000
+       3000-EXIT.                                                       04420000
+           EXIT.                                                        04430000
+                                                                        04440000
+      ******************************************************************04450000
+      *  3500-WRITE-MERGE-PROCTRAN - LOG THE MERGE EVENT AGAINST        04460000
+      *  THE SURVIVING CUSTOMER USING THE PROC-TRAN-DESC-MERGE          04470000
+      *  LAYOUT.                                                        04480000
+      ******************************************************************04490000
+       3500-WRITE-MERGE-PROCTRAN.                                       04500000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF CUSMERGE-LOG-PR-REC  04510000
+           MOVE COMM-MERGE-SORTCODE TO PROC-TRAN-SORT-CODE              04520000
+                                        OF CUSMERGE-LOG-PR-REC          04530000
+           MOVE EIBTASKN TO PROC-TRAN-NUMBER OF CUSMERGE-LOG-PR-REC     04540000
+           MOVE CUSMERGE-TODAYS-DATE TO PROC-TRAN-DATE                  04550000
+                                     OF CUSMERGE-LOG-PR-REC             04551000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF CUSMERGE-LOG-PR-REC     04560000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF CUSMERGE-LOG-PR-REC     04570000
+           MOVE 'MRG'    TO PROC-TRAN-TYPE   OF CUSMERGE-LOG-PR-REC     04580000
+           MOVE ZERO     TO PROC-TRAN-AMOUNT OF CUSMERGE-LOG-PR-REC     04590000
+           MOVE ZERO     TO PROC-TRAN-ACCOUNT-NUMBER                    04591000
+                                        OF CUSMERGE-LOG-PR-REC          04592000
+           MOVE 'GBP'    TO PROC-TRAN-CURRENCY                          04600000
+                                        OF CUSMERGE-LOG-PR-REC          04610000
+                                                                        04620000
+           MOVE COMM-MERGE-SORTCODE TO PROC-DESC-MERGE-SORTCODE         04630000
+                                        OF CUSMERGE-LOG-PR-REC          04640000
+           MOVE COMM-MERGE-LOSING-CUSTNO TO PROC-DESC-MERGE-LOSING-CUST 04650000
+                                        OF CUSMERGE-LOG-PR-REC          04660000
+           MOVE COMM-MERGE-SURVIVOR-CUSTNO TO PROC-DESC-MERGE-SURVIVOR  04670000
+                                        OF CUSMERGE-LOG-PR-REC          04680000
+                                                                        04690000
+           EXEC CICS                                                    04700000
+               WRITE DATASET('PROCTRAN')                                04710000
+                     FROM(CUSMERGE-LOG-PR-REC)                          04720000
+                     RIDFLD(PROC-TRAN-ID OF CUSMERGE-LOG-PR-REC)        04730000
+                     RESP(CUSMERGE-RESP2)                               04740000
+           END-EXEC                                                     04745000
+                                                                        04746000
+           IF CUSMERGE-RESP2 NOT = DFHRESP(NORMAL)                      04747000
+               DISPLAY 'CUSMERGE - CRITICAL - PROCTRAN WRITE FAILED '   04748000
+                   'FOR CUSTOMER ' COMM-MERGE-SURVIVOR-CUSTNO           04749000
+           END-IF.                                                      04749500
+       3500-EXIT.                                                       04760000
+           EXIT.                                                        04770000
+                                                                        04780000
+      ******************************************************************04790000
+      *  9999-EXIT - RETURN TO THE CALLER.                              04800000
+      ******************************************************************04810000
+       9999-EXIT.                                                       04820000
+           EXEC CICS                                                    04830000
+               RETURN                                                   04840000
+           END-EXEC.                                                    04850000
