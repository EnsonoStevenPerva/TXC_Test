@@ -0,0 +1,188 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    CSREVIEW.                                         00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ******************************************************************00130000
+      *                                                                *00140000
+      *  CSREVIEW - OVERDUE CREDIT-SCORE REVIEW SWEEP                  *00150000
+      *                                                                *00160000
+      *  FUNCTION : READS THE CUSTOMER FILE FROM END TO END AND LISTS  *00170000
+      *             EVERY CUSTOMER WHOSE CUSTOMER-CS-REVIEW-DATE HAS   *00180000
+      *             PASSED TODAY'S DATE WITHOUT A NEWER SCORE HAVING   *00190000
+      *             BEEN RECORDED, SO THE CREDIT TEAM GETS A WORK      *00200000
+      *             LIST INSTEAD OF ONLY NOTICING A STALE SCORE WHEN   *00210000
+      *             SOMEONE HAPPENS TO PULL THAT CUSTOMER UP.          *00220000
+      *                                                                *00230000
+      *  FILES    : CUSTFILE - CUSTOMER MASTER (INPUT)                 *00240000
+      *             CSRVRPT  - OVERDUE REVIEW WORK LIST (OUTPUT)       *00250000
+      *                                                                *00260000
+      *  CHANGE HISTORY                                                *00270000
+      *  ----------------------------------------------------------    *00280000
+      *  DATE        BY    DESCRIPTION                                 *00290000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00300000
+      *                                                                *00310000
+      ******************************************************************00320000
+       ENVIRONMENT DIVISION.                                            00330000
+       INPUT-OUTPUT SECTION.                                            00340000
+       FILE-CONTROL.                                                    00350000
+           SELECT CUSTOMER-FILE   ASSIGN TO CUSTFILE                    00360000
+                  ORGANIZATION IS INDEXED                               00370000
+                  ACCESS MODE IS SEQUENTIAL                             00380000
+                  RECORD KEY IS CUSTOMER-KEY OF CUSTOMER-FILE-REC       00390000
+                  FILE STATUS IS CSREVIEW-CUSTOMER-STATUS.              00400000
+                                                                        00410000
+           SELECT OVERDUE-RPT     ASSIGN TO CSRVRPT                     00420000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00430000
+                  FILE STATUS IS CSREVIEW-RPT-STATUS.                   00440000
+                                                                        00450000
+       DATA DIVISION.                                                   00460000
+       FILE SECTION.                                                    00470000
+       FD  CUSTOMER-FILE                                                00480000
+           RECORDING MODE IS F.                                         00490000
+       01  CUSTOMER-FILE-REC.                                           00500000
+           COPY CUSTOMER.                                               00510000
+                                                                        00520000
+       FD  OVERDUE-RPT                                                  00530000
+           RECORDING MODE IS F.                                         00540000
+       01  OVERDUE-RPT-LINE               PIC X(80).                    00550000
+                                                                        00560000
+       WORKING-STORAGE SECTION.                                         00570000
+       01  CSREVIEW-WORK-AREA.                                          00580000
+           05  CSREVIEW-CUSTOMER-STATUS   PIC XX.                       00590000
+           05  CSREVIEW-RPT-STATUS        PIC XX.                       00600000
+           05  CSREVIEW-EOF-SWITCH        PIC X        VALUE 'N'.       00610000
+               88  CSREVIEW-AT-EOF              VALUE 'Y'.              00620000
+           05  CSREVIEW-OVERDUE-COUNT     PIC 9(9) COMP-3 VALUE ZERO.   00630000
+           05  CSREVIEW-TODAY-DATE.                                     00640000
+               10  CSREVIEW-TODAY-YYYY    PIC 9999.                     00650000
+               10  CSREVIEW-TODAY-MM      PIC 99.                       00660000
+               10  CSREVIEW-TODAY-DD      PIC 99.                       00670000
+           05  CSREVIEW-TODAY-COMPARE     PIC 9(8).                     00680000
+           05  CSREVIEW-REVIEW-COMPARE    PIC 9(8).                     00690000
+                                                                        00700000
+       01  CSREVIEW-HEADING-1.                                          00710000
+           05  FILLER                     PIC X(20) VALUE SPACES.       00720000
+           05  FILLER                     PIC X(30)                     00730000
+                  VALUE 'OVERDUE CREDIT-SCORE REVIEWS'.                 00740000
+                                                                        00750000
+       01  CSREVIEW-HEADING-2.                                          00760000
+           05  FILLER                     PIC X(10) VALUE 'SORTCODE'.   00770000
+           05  FILLER                     PIC X(12) VALUE 'CUST NUMBER'.00780000
+           05  FILLER                     PIC X(14) VALUE 'REVIEW DATE'.00790000
+           05  FILLER                     PIC X(10) VALUE 'SCORE'.      00800000
+                                                                        00810000
+       01  CSREVIEW-DETAIL-LINE.                                        00820000
+           05  CSREVIEW-DTL-SORTCODE      PIC 9(6).                     00830000
+           05  FILLER                     PIC X(4)  VALUE SPACES.       00840000
+           05  CSREVIEW-DTL-CUSTNO        PIC 9(10).                    00850000
+           05  FILLER                     PIC X(2)  VALUE SPACES.       00860000
+           05  CSREVIEW-DTL-REVIEW-DD     PIC 99.                       00870000
+           05  FILLER                     PIC X(1)  VALUE '/'.          00880000
+           05  CSREVIEW-DTL-REVIEW-MM     PIC 99.                       00890000
+           05  FILLER                     PIC X(1)  VALUE '/'.          00900000
+           05  CSREVIEW-DTL-REVIEW-YYYY   PIC 9999.                     00910000
+           05  FILLER                     PIC X(3)  VALUE SPACES.       00920000
+           05  CSREVIEW-DTL-SCORE         PIC ZZ9.                      00930000
+                                                                        00940000
+      ******************************************************************00950000
+       PROCEDURE DIVISION.                                              00960000
+      ******************************************************************00970000
+       0000-MAINLINE.                                                   00980000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00990000
+                                                                        01000000
+           PERFORM 2000-PROCESS-CUSTOMERS                               01010000
+              UNTIL CSREVIEW-AT-EOF                                     01020000
+                                                                        01030000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        01040000
+                                                                        01050000
+           GO TO 9999-EXIT.                                             01060000
+                                                                        01070000
+      ******************************************************************01080000
+      *  1000-INITIALIZE - OPEN FILES, ESTABLISH TODAY'S DATE AND     * 01090000
+      *  PRIME THE FIRST READ.                                         *01100000
+      ******************************************************************01110000
+       1000-INITIALIZE.                                                 01120000
+           OPEN INPUT  CUSTOMER-FILE                                    01130000
+           OPEN OUTPUT OVERDUE-RPT                                      01140000
+                                                                        01150000
+           ACCEPT CSREVIEW-TODAY-DATE FROM DATE YYYYMMDD                01160000
+                                                                        01170000
+           COMPUTE CSREVIEW-TODAY-COMPARE =                             01180000
+               CSREVIEW-TODAY-YYYY * 10000                              01190000
+               + CSREVIEW-TODAY-MM * 100                                01200000
+               + CSREVIEW-TODAY-DD                                      01210000
+                                                                        01220000
+           WRITE OVERDUE-RPT-LINE FROM CSREVIEW-HEADING-1               01230000
+           MOVE SPACES TO OVERDUE-RPT-LINE                              01240000
+           WRITE OVERDUE-RPT-LINE                                       01250000
+           WRITE OVERDUE-RPT-LINE FROM CSREVIEW-HEADING-2               01260000
+                                                                        01270000
+           READ CUSTOMER-FILE                                           01280000
+               AT END                                                   01290000
+                   SET CSREVIEW-AT-EOF TO TRUE                          01300000
+           END-READ.                                                    01310000
+       1000-EXIT.                                                       01320000
+           EXIT.                                                        01330000
+                                                                        01340000
+      ******************************************************************01350000
+      *  2000-PROCESS-CUSTOMERS - CHECK ONE CUSTOMER'S REVIEW DATE    * 01360000
+      *  AND READ THE NEXT ONE.                                        *01370000
+      ******************************************************************01380000
+       2000-PROCESS-CUSTOMERS.                                          01390000
+           COMPUTE CSREVIEW-REVIEW-COMPARE =                            01400000
+               CUSTOMER-CS-REVIEW-YEAR OF CUSTOMER-FILE-REC * 10000     01410000
+               + CUSTOMER-CS-REVIEW-MONTH OF CUSTOMER-FILE-REC * 100    01420000
+               + CUSTOMER-CS-REVIEW-DAY OF CUSTOMER-FILE-REC            01430000
+                                                                        01440000
+           IF CSREVIEW-REVIEW-COMPARE < CSREVIEW-TODAY-COMPARE          01450000
+               PERFORM 2100-REPORT-OVERDUE THRU 2100-EXIT               01460000
+           END-IF                                                       01470000
+                                                                        01480000
+           READ CUSTOMER-FILE                                           01490000
+               AT END                                                   01500000
+                   SET CSREVIEW-AT-EOF TO TRUE                          01510000
+           END-READ.                                                    01520000
+                                                                        01530000
+      ******************************************************************01540000
+      *  2100-REPORT-OVERDUE - WRITE ONE OVERDUE CUSTOMER TO THE      * 01550000
+      *  WORK LIST.                                                    *01560000
+      ******************************************************************01570000
+       2100-REPORT-OVERDUE.                                             01580000
+           ADD 1 TO CSREVIEW-OVERDUE-COUNT                              01590000
+                                                                        01600000
+           MOVE CUSTOMER-SORTCODE OF CUSTOMER-FILE-REC                  01610000
+               TO CSREVIEW-DTL-SORTCODE                                 01620000
+           MOVE CUSTOMER-NUMBER OF CUSTOMER-FILE-REC                    01630000
+               TO CSREVIEW-DTL-CUSTNO                                   01640000
+           MOVE CUSTOMER-CS-REVIEW-DAY OF CUSTOMER-FILE-REC             01650000
+               TO CSREVIEW-DTL-REVIEW-DD                                01660000
+           MOVE CUSTOMER-CS-REVIEW-MONTH OF CUSTOMER-FILE-REC           01670000
+               TO CSREVIEW-DTL-REVIEW-MM                                01680000
+           MOVE CUSTOMER-CS-REVIEW-YEAR OF CUSTOMER-FILE-REC            01690000
+               TO CSREVIEW-DTL-REVIEW-YYYY                              01700000
+           MOVE CUSTOMER-CREDIT-SCORE OF CUSTOMER-FILE-REC              01710000
+               TO CSREVIEW-DTL-SCORE                                    01720000
+                                                                        01730000
+           WRITE OVERDUE-RPT-LINE FROM CSREVIEW-DETAIL-LINE.            01740000
+       2100-EXIT.                                                       01750000
+           EXIT.                                                        01760000
+                                                                        01770000
+      ******************************************************************01780000
+      *  9000-TERMINATE - CLOSE THE FILES.                             *01790000
+      ******************************************************************01800000
+       9000-TERMINATE.                                                  01810000
+           CLOSE CUSTOMER-FILE                                          01820000
+           CLOSE OVERDUE-RPT.                                           01830000
+       9000-EXIT.                                                       01840000
+           EXIT.                                                        01850000
+                                                                        01860000
+       9999-EXIT.                                                       01870000
+           STOP RUN.                                                    01880000
