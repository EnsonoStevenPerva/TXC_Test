@@ -0,0 +1,878 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    CUSLOAD.                                          00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ******************************************************************00130000
+      *                                                                *00140000
+      *  CUSLOAD - BULK CUSTOMER LOAD/MIGRATION                        *00150000
+      *                                                                *00160000
+      *  FUNCTION : READS A SEQUENTIAL EXTRACT OF INCOMING CUSTOMER    *00170000
+      *             DATA (FOR EXAMPLE AN ACQUIRED PORTFOLIO), APPLIES  *00180000
+      *             THE SAME SORT-CODE, CALENDAR-DATE-OF-BIRTH,        *00190000
+      *             MINIMUM-AGE AND NAME/DOB DUPLICATE CHECKS AS THE   *00200000
+      *             ONLINE CRECUST TRANSACTION, AND WRITES A NEW       *00210000
+      *             CUSTOMER-RECORD (PLUS ITS LINKED CONTACT RECORD)   *00220000
+      *             FOR EVERY ROW THAT PASSES.  NUMBER-OF-CUSTOMERS    *00230000
+      *             AND LAST-CUSTOMER-NUMBER ON THE CUSTCTRL SINGLETON *00240000
+      *             ARE MAINTAINED AS EACH CUSTOMER IS ADDED.  EVERY   *00250000
+      *             INPUT ROW - LOADED OR REJECTED - IS LOGGED TO THE  *00260000
+      *             LOAD ACTIVITY REPORT.                              *00270000
+      *                                                                *00280000
+      *  FILES    : LOAD-FILE - INCOMING CUSTOMER EXTRACT (INPUT)      *00290000
+      *             CUSTOMER - VSAM KSDS - CUSTOMER MASTER (I-O)       *00300000
+      *             CUSTCTRL - VSAM KSDS - CUSTOMER CONTROL (I-O)      *00310000
+      *             CUSTCONT - VSAM KSDS - CUSTOMER CONTACT (I-O)      *00320000
+      *             SRTCODE  - VSAM KSDS - SORT CODE REFERENCE (INPUT) *00330000
+      *             LOADRPT  - LOAD ACTIVITY REPORT (OUTPUT)           *00340000
+      *             CHKPTF   - CHECKPOINT FILE (I-O)                   *00350000
+      *                                                                *00360000
+      *  CHECKPOINT/RESTART : THE EXTRACT IS A PLAIN SEQUENTIAL FILE   *00370000
+      *             WITH NO KEY OF ITS OWN, SO RESTART WORKS BY        *00380000
+      *             RE-READING AND DISCARDING THE NUMBER OF INPUT      *00390000
+      *             ROWS THE CHECKPOINT RECORD SHOWS WERE ALREADY      *00400000
+      *             PROCESSED BEFORE RESUMING NORMAL PROCESSING, SO A  *00410000
+      *             MULTI-HOUR LOAD CAN RESTART WITHOUT REPROCESSING   *00420000
+      *             ROWS ALREADY LOADED.                               *00430000
+      *                                                                *00440000
+      *  CHANGE HISTORY                                                *00450000
+      *  ----------------------------------------------------------    *00460000
+      *  DATE        BY    DESCRIPTION                                 *00470000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00480000
+      *                                                                *00490000
+      ******************************************************************00500000
+       ENVIRONMENT DIVISION.                                            00510000
+       INPUT-OUTPUT SECTION.                                            00520000
+       FILE-CONTROL.                                                    00530000
+           SELECT LOAD-FILE       ASSIGN TO LOADFILE                    00540000
+                  ORGANIZATION IS SEQUENTIAL                            00550000
+                  FILE STATUS IS CUSLOAD-LOAD-STATUS.                   00560000
+                                                                        00570000
+           SELECT CUSTOMER-FILE   ASSIGN TO CUSTFILE                    00580000
+                  ORGANIZATION IS INDEXED                               00590000
+                  ACCESS MODE IS DYNAMIC                                00600000
+                  RECORD KEY IS CUSTOMER-KEY OF CUSTOMER-FILE-REC       00610000
+                  FILE STATUS IS CUSLOAD-CUSTOMER-STATUS.               00620000
+                                                                        00630000
+           SELECT CUSTCTRL-FILE   ASSIGN TO CTLFILE                     00640000
+                  ORGANIZATION IS INDEXED                               00650000
+                  ACCESS MODE IS RANDOM                                 00660000
+                  RECORD KEY IS CUSTOMER-CONTROL-KEY                    00670000
+                                 OF CUSTCTRL-FILE-REC                   00680000
+                  FILE STATUS IS CUSLOAD-CTRL-STATUS.                   00690000
+                                                                        00700000
+           SELECT CONTACT-FILE    ASSIGN TO CONTFILE                    00710000
+                  ORGANIZATION IS INDEXED                               00720000
+                  ACCESS MODE IS RANDOM                                 00730000
+                  RECORD KEY IS CUSTCONT-KEY OF CONTACT-FILE-REC        00740000
+                  FILE STATUS IS CUSLOAD-CONT-STATUS.                   00750000
+                                                                        00760000
+           SELECT SRTCODE-FILE    ASSIGN TO SRTCODE                     00770000
+                  ORGANIZATION IS INDEXED                               00780000
+                  ACCESS MODE IS RANDOM                                 00790000
+                  RECORD KEY IS SRTCDE-KEY OF SRTCODE-FILE-REC          00800000
+                  FILE STATUS IS CUSLOAD-SRTCDE-STATUS.                 00810000
+                                                                        00820000
+           SELECT LOAD-RPT        ASSIGN TO LOADRPT                     00830000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00840000
+                  FILE STATUS IS CUSLOAD-RPT-STATUS.                    00850000
+                                                                        00860000
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF                      00870000
+                  ORGANIZATION IS INDEXED                               00880000
+                  ACCESS MODE IS RANDOM                                 00890000
+                  RECORD KEY IS CHECKPOINT-JOB-NAME                     00900000
+                                 OF CHECKPOINT-FILE-REC                 00910000
+                  FILE STATUS IS CUSLOAD-CKPT-STATUS.                   00920000
+                                                                        00930000
+       DATA DIVISION.                                                   00940000
+       FILE SECTION.                                                    00950000
+       FD  LOAD-FILE                                                    00960000
+           RECORDING MODE IS F.                                         00970000
+       01  LOAD-FILE-REC.                                               00980000
+           COPY CUSBULK.                                                00990000
+                                                                        01000000
+       FD  CUSTOMER-FILE                                                01010000
+           RECORDING MODE IS F.                                         01020000
+       01  CUSTOMER-FILE-REC.                                           01030000
+           COPY CUSTOMER.                                               01040000
+                                                                        01050000
+       FD  CUSTCTRL-FILE                                                01060000
+           RECORDING MODE IS F.                                         01070000
+       01  CUSTCTRL-FILE-REC.                                           01080000
+           COPY CUSTCTRL.                                               01090000
+                                                                        01100000
+       FD  CONTACT-FILE                                                 01110000
+           RECORDING MODE IS F.                                         01120000
+       01  CONTACT-FILE-REC.                                            01130000
+           COPY CUSTCONT.                                               01140000
+                                                                        01150000
+       FD  SRTCODE-FILE                                                 01160000
+           RECORDING MODE IS F.                                         01170000
+       01  SRTCODE-FILE-REC.                                            01180000
+           COPY SORTCODE.                                               01190000
+                                                                        01200000
+       FD  LOAD-RPT                                                     01210000
+           RECORDING MODE IS F.                                         01220000
+       01  LOAD-RPT-LINE                     PIC X(80).                 01230000
+                                                                        01240000
+       FD  CHECKPOINT-FILE                                              01250000
+           RECORDING MODE IS F.                                         01260000
+       01  CHECKPOINT-FILE-REC.                                         01270000
+           COPY CHKPOINT.                                               01280000
+                                                                        01290000
+       WORKING-STORAGE SECTION.                                         01300000
+       01  CUSLOAD-WORK-AREA.                                           01310000
+           05  CUSLOAD-LOAD-STATUS         PIC XX.                      01320000
+           05  CUSLOAD-CUSTOMER-STATUS     PIC XX.                      01330000
+           05  CUSLOAD-CTRL-STATUS         PIC XX.                      01340000
+           05  CUSLOAD-CONT-STATUS         PIC XX.                      01350000
+           05  CUSLOAD-SRTCDE-STATUS       PIC XX.                      01360000
+           05  CUSLOAD-RPT-STATUS          PIC XX.                      01370000
+           05  CUSLOAD-CKPT-STATUS         PIC XX.                      01380000
+               88  CUSLOAD-CKPT-NOTFND           VALUE '23'.            01390000
+           05  CUSLOAD-EOF-SWITCH          PIC X     VALUE 'N'.         01400000
+               88  CUSLOAD-AT-EOF                VALUE 'Y'.             01410000
+           05  CUSLOAD-RESTART-SWITCH      PIC X     VALUE 'N'.         01420000
+               88  CUSLOAD-IS-RESTART            VALUE 'Y'.             01430000
+           05  CUSLOAD-READ-COUNT          PIC 9(9)  COMP-3 VALUE ZERO. 01440000
+           05  CUSLOAD-SKIP-COUNT          PIC 9(9)  COMP-3 VALUE ZERO. 01450000
+           05  CUSLOAD-LOADED-COUNT        PIC 9(9)  COMP-3 VALUE ZERO. 01460000
+           05  CUSLOAD-REJECTED-COUNT      PIC 9(9)  COMP-3 VALUE ZERO. 01470000
+           05  CUSLOAD-CKPT-COUNT          PIC 9(5)  COMP VALUE ZERO.   01480000
+           05  CUSLOAD-CKPT-INTERVAL       PIC 9(5)  COMP VALUE 1000.   01490000
+           05  CUSLOAD-CTL-SORTCODE        PIC 9(6)  VALUE 987654.      01500000
+           05  CUSLOAD-CTL-NUMBER          PIC 9(10) VALUE ZERO.        01510000
+           05  CUSLOAD-NEW-CUSTNO          PIC 9(10) VALUE ZERO.        01520000
+           05  CUSLOAD-BRANCH-CTL-NEW-SWITCH PIC X   VALUE 'N'.         01521000
+           05  CUSLOAD-REJECT-SWITCH       PIC X     VALUE 'N'.         01530000
+               88  CUSLOAD-REJECTED              VALUE 'Y'.             01540000
+           05  CUSLOAD-REJECT-REASON       PIC X(30) VALUE SPACES.      01550000
+           05  CUSLOAD-DUP-BROWSE-KEY.                                  01560000
+               10  CUSLOAD-DUP-BR-SORTCODE PIC 9(6).                    01570000
+               10  CUSLOAD-DUP-BR-NUMBER   PIC 9(10).                   01580000
+           05  CUSLOAD-DUP-EOF-SWITCH      PIC X     VALUE 'N'.         01590000
+               88  CUSLOAD-DUP-AT-EOF            VALUE 'Y'.             01600000
+           05  CUSLOAD-DUP-FOUND-SWITCH    PIC X     VALUE 'N'.         01610000
+               88  CUSLOAD-DUP-FOUND             VALUE 'Y'.             01620000
+           05  CUSLOAD-MIN-AGE             PIC 99    VALUE 18.          01630000
+           05  CUSLOAD-CURRENT-DATE        PIC 9(8).                    01640000
+           05  CUSLOAD-CURRENT-DATE-GRP REDEFINES                       01650000
+                                CUSLOAD-CURRENT-DATE.                   01660000
+               10  CUSLOAD-CURR-YYYY       PIC 9999.                    01670000
+               10  CUSLOAD-CURR-MM         PIC 99.                      01680000
+               10  CUSLOAD-CURR-DD         PIC 99.                      01690000
+           05  CUSLOAD-DOB-DD              PIC 99.                      01700000
+           05  CUSLOAD-DOB-MM              PIC 99.                      01710000
+           05  CUSLOAD-DOB-YYYY            PIC 9999.                    01720000
+           05  CUSLOAD-DOB-MAX-DAY         PIC 99.                      01730000
+           05  CUSLOAD-DOB-LEAP-SWITCH     PIC X     VALUE 'N'.         01740000
+               88  CUSLOAD-DOB-IS-LEAP           VALUE 'Y'.             01750000
+           05  CUSLOAD-DOB-QUOT            PIC 9(4).                    01760000
+           05  CUSLOAD-DOB-REM             PIC 9(4).                    01770000
+           05  CUSLOAD-DOB-COMPARE         PIC 9(8).                    01780000
+           05  CUSLOAD-CURR-COMPARE        PIC 9(8).                    01790000
+           05  CUSLOAD-AGE-YEARS           PIC 999.                     01800000
+                                                                        01810000
+       01  CUSLOAD-MONTH-DAYS-VALUES.                                   01820000
+           05  FILLER                      PIC 99    VALUE 31.          01830000
+           05  FILLER                      PIC 99    VALUE 28.          01840000
+           05  FILLER                      PIC 99    VALUE 31.          01850000
+           05  FILLER                      PIC 99    VALUE 30.          01860000
+           05  FILLER                      PIC 99    VALUE 31.          01870000
+           05  FILLER                      PIC 99    VALUE 30.          01880000
+           05  FILLER                      PIC 99    VALUE 31.          01890000
+           05  FILLER                      PIC 99    VALUE 31.          01900000
+           05  FILLER                      PIC 99    VALUE 30.          01910000
+           05  FILLER                      PIC 99    VALUE 31.          01920000
+           05  FILLER                      PIC 99    VALUE 30.          01930000
+           05  FILLER                      PIC 99    VALUE 31.          01940000
+       01  CUSLOAD-MONTH-DAYS REDEFINES CUSLOAD-MONTH-DAYS-VALUES.      01950000
+           05  CUSLOAD-MONTH-DAY-TAB       PIC 99    OCCURS 12 TIMES.   01960000
+                                                                        01970000
+       01  CUSLOAD-DETAIL-LINE.                                         01980000
+           05  CUSLOAD-DTL-STATUS          PIC X(8).                    01990000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      02000000
+           05  CUSLOAD-DTL-SORTCODE        PIC 9(6).                    02010000
+           05  FILLER                      PIC X(1)  VALUE '-'.         02020000
+           05  CUSLOAD-DTL-NUMBER          PIC 9(10).                   02030000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      02040000
+           05  CUSLOAD-DTL-NAME            PIC X(20).                   02050000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      02060000
+           05  CUSLOAD-DTL-REASON          PIC X(30).                   02070000
+                                                                        02080000
+       01  CUSLOAD-SUMMARY-LINE-1.                                      02090000
+           05  FILLER                      PIC X(20) VALUE              02100000
+               'RECORDS READ      : '.                                  02110000
+           05  CUSLOAD-SUM-READ            PIC Z(8)9.                   02120000
+           05  FILLER                      PIC X(47) VALUE SPACES.      02130000
+                                                                        02140000
+       01  CUSLOAD-SUMMARY-LINE-2.                                      02150000
+           05  FILLER                      PIC X(20) VALUE              02160000
+               'RECORDS LOADED    : '.                                  02170000
+           05  CUSLOAD-SUM-LOADED          PIC Z(8)9.                   02180000
+           05  FILLER                      PIC X(47) VALUE SPACES.      02190000
+                                                                        02200000
+       01  CUSLOAD-SUMMARY-LINE-3.                                      02210000
+           05  FILLER                      PIC X(20) VALUE              02220000
+               'RECORDS REJECTED  : '.                                  02230000
+           05  CUSLOAD-SUM-REJECTED        PIC Z(8)9.                   02240000
+           05  FILLER                      PIC X(47) VALUE SPACES.      02250000
+                                                                        02260000
+      ******************************************************************02270000
+       PROCEDURE DIVISION.                                              02280000
+      ******************************************************************02290000
+       0000-MAINLINE.                                                   02300000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       02310000
+                                                                        02320000
+           PERFORM 2000-PROCESS-RECORD                                  02330000
+              UNTIL CUSLOAD-AT-EOF                                      02340000
+                                                                        02350000
+           PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT                    02360000
+                                                                        02370000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        02380000
+                                                                        02390000
+           GO TO 9999-EXIT.                                             02400000
+                                                                        02410000
+      ******************************************************************02420000
+      *  1000-INITIALIZE - OPEN THE FILES, LOOK FOR A CHECKPOINT LEFT  *02430000
+      *  BY A PRIOR RUN, SKIP PAST ANY ROWS IT SHOWS AS ALREADY        *02440000
+      *  PROCESSED, AND PRIME THE FIRST READ.                          *02450000
+      ******************************************************************02460000
+       1000-INITIALIZE.                                                 02470000
+           OPEN INPUT  LOAD-FILE                                        02480000
+           OPEN I-O    CUSTOMER-FILE                                    02490000
+           OPEN I-O    CUSTCTRL-FILE                                    02500000
+           OPEN I-O    CONTACT-FILE                                     02510000
+           OPEN INPUT  SRTCODE-FILE                                     02520000
+           OPEN I-O    CHECKPOINT-FILE                                  02530000
+                                                                        02531000
+           PERFORM 1075-SET-BATCH-LOCK THRU 1075-EXIT                   02532000
+                                                                        02540000
+           ACCEPT CUSLOAD-CURRENT-DATE FROM DATE YYYYMMDD               02550000
+                                                                        02560000
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT                  02570000
+                                                                        02580000
+           IF CUSLOAD-IS-RESTART                                        02590000
+               OPEN EXTEND LOAD-RPT                                     02600000
+               MOVE CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC         02610000
+                   TO CUSLOAD-SKIP-COUNT                                02620000
+               PERFORM 1150-SKIP-LOADED-RECORD THRU 1150-EXIT           02630000
+                  UNTIL CUSLOAD-READ-COUNT >= CUSLOAD-SKIP-COUNT        02640000
+                     OR CUSLOAD-AT-EOF                                  02650000
+           ELSE                                                         02660000
+               OPEN OUTPUT LOAD-RPT                                     02670000
+           END-IF                                                       02680000
+                                                                        02690000
+           IF NOT CUSLOAD-AT-EOF                                        02700000
+               READ LOAD-FILE                                           02710000
+                   AT END                                               02720000
+                       SET CUSLOAD-AT-EOF TO TRUE                       02730000
+               END-READ                                                 02740000
+           END-IF.                                                      02750000
+       1000-EXIT.                                                       02760000
+           EXIT.                                                        02770000
+                                                                        02780000
+      ******************************************************************02781000
+      *  1075-SET-BATCH-LOCK - FLAG THE CONTROL RECORD SO ONLINE       *02782000
+      *  CUSTOMER ADDS/UPDATES ARE HELD OFF WHILE THIS BULK LOAD RUNS. *02783000
+      ******************************************************************02784000
+       1075-SET-BATCH-LOCK.                                             02785000
+           MOVE CUSLOAD-CTL-SORTCODE TO CUSTOMER-CONTROL-SORTCODE       02785100
+                                         OF CUSTCTRL-FILE-REC           02785200
+           MOVE CUSLOAD-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER         02785300
+                                         OF CUSTCTRL-FILE-REC           02785400
+           READ CUSTCTRL-FILE                                           02785500
+               KEY IS CUSTOMER-CONTROL-KEY OF CUSTCTRL-FILE-REC         02785600
+               INVALID KEY                                              02785550
+                   GO TO 9910-CTRL-READ-ERROR                           02785560
+           END-READ                                                     02785700
+                                                                        02785800
+           SET CUSTOMER-BATCH-IN-PROGRESS OF CUSTCTRL-FILE-REC          02785900
+                                                            TO TRUE     02786000
+           REWRITE CUSTCTRL-FILE-REC.                                   02786100
+       1075-EXIT.                                                       02786200
+           EXIT.                                                        02786300
+                                                                        02786400
+      ******************************************************************02790000
+      *  1100-READ-CHECKPOINT - LOOK FOR A CHECKPOINT LEFT BY A PRIOR   02800000
+      *  RUN OF THIS JOB, THE SAME WAY PROCPRGE AND DB2VSYNC DO.        02810000
+      ******************************************************************02820000
+       1100-READ-CHECKPOINT.                                            02830000
+           MOVE 'CUSLOAD' TO CHECKPOINT-JOB-NAME                        02840000
+                              OF CHECKPOINT-FILE-REC                    02850000
+                                                                        02860000
+           READ CHECKPOINT-FILE                                         02870000
+               INVALID KEY                                              02880000
+                   CONTINUE                                             02890000
+           END-READ                                                     02900000
+                                                                        02910000
+           IF CUSLOAD-CKPT-NOTFND                                       02920000
+               MOVE 'CKPT' TO CHECKPOINT-EYECATCHER                     02930000
+                               OF CHECKPOINT-FILE-REC                   02940000
+               MOVE 'CUSLOAD' TO CHECKPOINT-JOB-NAME                    02950000
+                                  OF CHECKPOINT-FILE-REC                02960000
+               MOVE ZERO TO CHECKPOINT-LAST-SORTCODE                    02970000
+                             OF CHECKPOINT-FILE-REC                     02980000
+               MOVE ZERO TO CHECKPOINT-LAST-NUMBER                      02990000
+                             OF CHECKPOINT-FILE-REC                     03000000
+               MOVE ZERO TO CHECKPOINT-LAST-DATE OF CHECKPOINT-FILE-REC 03010000
+               MOVE ZERO TO CHECKPOINT-LAST-TIME OF CHECKPOINT-FILE-REC 03020000
+               MOVE ZERO TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC 03030000
+               SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC        03040000
+                   TO TRUE                                              03050000
+               WRITE CHECKPOINT-FILE-REC                                03060000
+           ELSE                                                         03070000
+               IF CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC         03080000
+                   SET CUSLOAD-IS-RESTART TO TRUE                       03090000
+               ELSE                                                     03100000
+                   SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC    03110000
+                       TO TRUE                                          03120000
+                   MOVE ZERO TO CHECKPOINT-LAST-SORTCODE                03130000
+                                 OF CHECKPOINT-FILE-REC                 03140000
+                   MOVE ZERO TO CHECKPOINT-LAST-NUMBER                  03150000
+                                 OF CHECKPOINT-FILE-REC                 03160000
+                   MOVE ZERO TO CHECKPOINT-ROW-COUNT                    03170000
+                                 OF CHECKPOINT-FILE-REC                 03180000
+                   REWRITE CHECKPOINT-FILE-REC                          03190000
+               END-IF                                                   03200000
+           END-IF.                                                      03210000
+       1100-EXIT.                                                       03220000
+           EXIT.                                                        03230000
+                                                                        03240000
+      ******************************************************************03250000
+      *  1150-SKIP-LOADED-RECORD - READ AND DISCARD ONE INPUT ROW A     03260000
+      *  PRIOR RUN ALREADY PROCESSED, SINCE THE EXTRACT HAS NO KEY OF   03270000
+      *  ITS OWN TO POSITION AGAINST.                                   03280000
+      ******************************************************************03290000
+       1150-SKIP-LOADED-RECORD.                                         03300000
+           READ LOAD-FILE                                               03310000
+               AT END                                                   03320000
+                   SET CUSLOAD-AT-EOF TO TRUE                           03330000
+           END-READ                                                     03340000
+                                                                        03350000
+           IF NOT CUSLOAD-AT-EOF                                        03360000
+               ADD 1 TO CUSLOAD-READ-COUNT                              03370000
+           END-IF.                                                      03380000
+       1150-EXIT.                                                       03390000
+           EXIT.                                                        03400000
+                                                                        03410000
+      ******************************************************************03420000
+      *  2000-PROCESS-RECORD - VALIDATE ONE INCOMING CUSTOMER ROW,      03430000
+      *  WRITE OR REJECT IT, LOG THE OUTCOME, CHECKPOINT EVERY N ROWS,  03440000
+      *  AND READ THE NEXT ONE.                                         03450000
+      ******************************************************************03460000
+       2000-PROCESS-RECORD.                                             03470000
+           ADD 1 TO CUSLOAD-READ-COUNT                                  03480000
+           ADD 1 TO CUSLOAD-CKPT-COUNT                                  03490000
+           MOVE 'N'    TO CUSLOAD-REJECT-SWITCH                         03500000
+           MOVE SPACES TO CUSLOAD-REJECT-REASON                         03510000
+                                                                        03520000
+           PERFORM 2100-VALIDATE-SORTCODE THRU 2100-EXIT                03530000
+                                                                        03540000
+           IF NOT CUSLOAD-REJECTED                                      03550000
+               PERFORM 2200-VALIDATE-DOB THRU 2200-EXIT                 03560000
+           END-IF                                                       03570000
+                                                                        03580000
+           IF NOT CUSLOAD-REJECTED                                      03590000
+               PERFORM 2300-CHECK-DUPLICATE THRU 2300-EXIT              03600000
+           END-IF                                                       03610000
+                                                                        03620000
+           IF NOT CUSLOAD-REJECTED                                      03630000
+               PERFORM 2400-ASSIGN-CUSTNO THRU 2400-EXIT                03640000
+           END-IF                                                       03650000
+                                                                        03660000
+           IF NOT CUSLOAD-REJECTED                                      03670000
+               PERFORM 2500-BUILD-CUSTOMER-REC THRU 2500-EXIT           03680000
+               PERFORM 2600-WRITE-CUSTOMER THRU 2600-EXIT               03690000
+           END-IF                                                       03700000
+                                                                        03710000
+           IF NOT CUSLOAD-REJECTED                                      03720000
+               PERFORM 2700-WRITE-CONTACT THRU 2700-EXIT                03730000
+           END-IF                                                       03740000
+                                                                        03750000
+           IF CUSLOAD-REJECTED                                          03760000
+               PERFORM 2900-WRITE-REJECT THRU 2900-EXIT                 03770000
+           ELSE                                                         03780000
+               PERFORM 2800-WRITE-ACCEPT THRU 2800-EXIT                 03790000
+           END-IF                                                       03800000
+                                                                        03810000
+           IF CUSLOAD-CKPT-COUNT >= CUSLOAD-CKPT-INTERVAL               03820000
+               PERFORM 2990-WRITE-CHECKPOINT THRU 2990-EXIT             03830000
+           END-IF                                                       03840000
+                                                                        03850000
+           READ LOAD-FILE                                               03860000
+               AT END                                                   03870000
+                   SET CUSLOAD-AT-EOF TO TRUE                           03880000
+           END-READ.                                                    03890000
+                                                                        03900000
+      ******************************************************************03910000
+      *  2100-VALIDATE-SORTCODE - REJECT A SORT CODE THAT IS NOT ON    *03920000
+      *  FILE IN OUR OWN BRANCH/SORT-CODE REFERENCE, THE SAME CHECK    *03930000
+      *  CRECUST APPLIES ONLINE.                                       *03940000
+      ******************************************************************03950000
+       2100-VALIDATE-SORTCODE.                                          03960000
+           MOVE CUSBULK-SORTCODE OF LOAD-FILE-REC                       03970000
+               TO SRTCDE-SORTCODE OF SRTCODE-FILE-REC                   03980000
+                                                                        03990000
+           READ SRTCODE-FILE                                            04000000
+               KEY IS SRTCDE-KEY OF SRTCODE-FILE-REC                    04010000
+               INVALID KEY                                              04020000
+                   MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                    04030000
+                   MOVE 'SORT CODE NOT RECOGNISED'                      04040000
+                       TO CUSLOAD-REJECT-REASON                         04050000
+                   GO TO 2100-EXIT                                      04060000
+           END-READ                                                     04070000
+                                                                        04080000
+           IF NOT SRTCDE-ACTIVE OF SRTCODE-FILE-REC                     04090000
+               MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                        04100000
+               MOVE 'SORT CODE NOT RECOGNISED'                          04110000
+                   TO CUSLOAD-REJECT-REASON                             04120000
+           END-IF.                                                      04130000
+       2100-EXIT.                                                       04140000
+           EXIT.                                                        04150000
+                                                                        04160000
+      ******************************************************************04170000
+      *  2200-VALIDATE-DOB - REJECT A DATE OF BIRTH THAT IS NOT A      *04180000
+      *  REAL CALENDAR DATE OR THAT MAKES THE CUSTOMER UNDER THE       *04190000
+      *  MINIMUM AGE, UNLESS THE EXTRACT FLAGS A MINOR ACCOUNT.        *04200000
+      ******************************************************************04210000
+       2200-VALIDATE-DOB.                                               04220000
+           PERFORM 2210-CHECK-CALENDAR THRU 2210-EXIT                   04230000
+                                                                        04240000
+           IF NOT CUSLOAD-REJECTED                                      04250000
+               PERFORM 2230-CHECK-MINIMUM-AGE THRU 2230-EXIT            04260000
+           END-IF.                                                      04270000
+       2200-EXIT.                                                       04280000
+           EXIT.                                                        04290000
+                                                                        04300000
+      ******************************************************************04310000
+      *  2210-CHECK-CALENDAR - VALIDATE MONTH, DAY AND YEAR RANGES,    *04320000
+      *  INCLUDING LEAP-YEAR FEBRUARYS, AND REJECT A FUTURE DATE.      *04330000
+      ******************************************************************04340000
+       2210-CHECK-CALENDAR.                                             04350000
+           MOVE CUSBULK-BIRTH-DAY   OF LOAD-FILE-REC TO CUSLOAD-DOB-DD  04360000
+           MOVE CUSBULK-BIRTH-MONTH OF LOAD-FILE-REC TO CUSLOAD-DOB-MM  04370000
+           MOVE CUSBULK-BIRTH-YEAR  OF LOAD-FILE-REC TO CUSLOAD-DOB-YYYY04380000
+                                                                        04390000
+           IF CUSLOAD-DOB-MM < 1 OR CUSLOAD-DOB-MM > 12                 04400000
+               MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                        04410000
+               MOVE 'INVALID DATE OF BIRTH' TO CUSLOAD-REJECT-REASON    04420000
+               GO TO 2210-EXIT                                          04430000
+           END-IF                                                       04440000
+                                                                        04450000
+           IF CUSLOAD-DOB-YYYY < 1900                                   04460000
+               MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                        04470000
+               MOVE 'INVALID DATE OF BIRTH' TO CUSLOAD-REJECT-REASON    04480000
+               GO TO 2210-EXIT                                          04490000
+           END-IF                                                       04500000
+                                                                        04510000
+           PERFORM 2215-SET-LEAP-SWITCH THRU 2215-EXIT                  04520000
+                                                                        04530000
+           MOVE CUSLOAD-MONTH-DAY-TAB(CUSLOAD-DOB-MM)                   04540000
+               TO CUSLOAD-DOB-MAX-DAY                                   04550000
+           IF CUSLOAD-DOB-MM = 2 AND CUSLOAD-DOB-IS-LEAP                04560000
+               MOVE 29 TO CUSLOAD-DOB-MAX-DAY                           04570000
+           END-IF                                                       04580000
+                                                                        04590000
+           IF CUSLOAD-DOB-DD < 1 OR CUSLOAD-DOB-DD > CUSLOAD-DOB-MAX-DAY04600000
+               MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                        04610000
+               MOVE 'INVALID DATE OF BIRTH' TO CUSLOAD-REJECT-REASON    04620000
+               GO TO 2210-EXIT                                          04630000
+           END-IF                                                       04640000
+                                                                        04650000
+           COMPUTE CUSLOAD-DOB-COMPARE =                                04660000
+               CUSLOAD-DOB-YYYY * 10000                                 04670000
+               + CUSLOAD-DOB-MM * 100                                   04680000
+               + CUSLOAD-DOB-DD                                         04690000
+           COMPUTE CUSLOAD-CURR-COMPARE =                               04700000
+               CUSLOAD-CURR-YYYY * 10000                                04710000
+               + CUSLOAD-CURR-MM * 100                                  04720000
+               + CUSLOAD-CURR-DD                                        04730000
+                                                                        04740000
+           IF CUSLOAD-DOB-COMPARE > CUSLOAD-CURR-COMPARE                04750000
+               MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                        04760000
+               MOVE 'INVALID DATE OF BIRTH' TO CUSLOAD-REJECT-REASON    04770000
+           END-IF.                                                      04780000
+       2210-EXIT.                                                       04790000
+           EXIT.                                                        04800000
+                                                                        04810000
+      ******************************************************************04820000
+      *  2215-SET-LEAP-SWITCH - A YEAR IS A LEAP YEAR IF DIVISIBLE BY  *04830000
+      *  400, OR DIVISIBLE BY 4 BUT NOT BY 100.                        *04840000
+      ******************************************************************04850000
+       2215-SET-LEAP-SWITCH.                                            04860000
+           MOVE 'N' TO CUSLOAD-DOB-LEAP-SWITCH                          04870000
+                                                                        04880000
+           DIVIDE CUSLOAD-DOB-YYYY BY 400                               04890000
+               GIVING CUSLOAD-DOB-QUOT                                  04900000
+               REMAINDER CUSLOAD-DOB-REM                                04910000
+           IF CUSLOAD-DOB-REM = ZERO                                    04920000
+               SET CUSLOAD-DOB-IS-LEAP TO TRUE                          04930000
+               GO TO 2215-EXIT                                          04940000
+           END-IF                                                       04950000
+                                                                        04960000
+           DIVIDE CUSLOAD-DOB-YYYY BY 100                               04970000
+               GIVING CUSLOAD-DOB-QUOT                                  04980000
+               REMAINDER CUSLOAD-DOB-REM                                04990000
+           IF CUSLOAD-DOB-REM = ZERO                                    05000000
+               GO TO 2215-EXIT                                          05010000
+           END-IF                                                       05020000
+                                                                        05030000
+           DIVIDE CUSLOAD-DOB-YYYY BY 4                                 05040000
+               GIVING CUSLOAD-DOB-QUOT                                  05050000
+               REMAINDER CUSLOAD-DOB-REM                                05060000
+           IF CUSLOAD-DOB-REM = ZERO                                    05070000
+               SET CUSLOAD-DOB-IS-LEAP TO TRUE                          05080000
+           END-IF.                                                      05090000
+       2215-EXIT.                                                       05100000
+           EXIT.                                                        05110000
+                                                                        05120000
+      ******************************************************************05130000
+      *  2230-CHECK-MINIMUM-AGE - REJECT AN UNDER-18 CUSTOMER UNLESS   *05140000
+      *  THE EXTRACT HAS FLAGGED THIS AS A DELIBERATE MINOR ACCOUNT.   *05150000
+      ******************************************************************05160000
+       2230-CHECK-MINIMUM-AGE.                                          05170000
+           COMPUTE CUSLOAD-AGE-YEARS =                                  05180000
+               CUSLOAD-CURR-YYYY - CUSLOAD-DOB-YYYY                     05190000
+                                                                        05200000
+           IF CUSLOAD-CURR-MM < CUSLOAD-DOB-MM                          05210000
+              OR (CUSLOAD-CURR-MM = CUSLOAD-DOB-MM                      05220000
+              AND CUSLOAD-CURR-DD < CUSLOAD-DOB-DD)                     05230000
+               SUBTRACT 1 FROM CUSLOAD-AGE-YEARS                        05240000
+           END-IF                                                       05250000
+                                                                        05260000
+           IF CUSLOAD-AGE-YEARS < CUSLOAD-MIN-AGE                       05270000
+              AND NOT CUSBULK-MINOR-ACCOUNT OF LOAD-FILE-REC            05280000
+               MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                        05290000
+               MOVE 'CUSTOMER UNDER MINIMUM AGE'                        05300000
+                   TO CUSLOAD-REJECT-REASON                             05310000
+           END-IF.                                                      05320000
+       2230-EXIT.                                                       05330000
+           EXIT.                                                        05340000
+                                                                        05350000
+      ******************************************************************05360000
+      *  2300-CHECK-DUPLICATE - BROWSE THE CUSTOMERS ALREADY ON FILE    05370000
+      *  UNDER THIS SORT CODE LOOKING FOR A NAME AND DATE-OF-BIRTH      05380000
+      *  MATCH, SINCE THE CUSTOMER FILE CARRIES NO ALTERNATE INDEX ON   05390000
+      *  NAME.                                                          05400000
+      ******************************************************************05410000
+       2300-CHECK-DUPLICATE.                                            05420000
+           MOVE CUSBULK-SORTCODE OF LOAD-FILE-REC                       05430000
+               TO CUSLOAD-DUP-BR-SORTCODE                               05440000
+           MOVE ZERO TO CUSLOAD-DUP-BR-NUMBER                           05450000
+           MOVE 'N' TO CUSLOAD-DUP-EOF-SWITCH                           05460000
+           MOVE 'N' TO CUSLOAD-DUP-FOUND-SWITCH                         05470000
+                                                                        05480000
+           MOVE CUSLOAD-DUP-BR-SORTCODE TO CUSTOMER-SORTCODE            05490000
+                                            OF CUSTOMER-FILE-REC        05500000
+           MOVE CUSLOAD-DUP-BR-NUMBER   TO CUSTOMER-NUMBER              05510000
+                                            OF CUSTOMER-FILE-REC        05520000
+                                                                        05530000
+           START CUSTOMER-FILE                                          05540000
+               KEY IS NOT LESS THAN CUSTOMER-KEY OF CUSTOMER-FILE-REC   05550000
+               INVALID KEY                                              05560000
+                   SET CUSLOAD-DUP-AT-EOF TO TRUE                       05570000
+           END-START                                                    05580000
+                                                                        05590000
+           PERFORM 2310-SCAN-CUSTOMERS THRU 2310-EXIT                   05600000
+              UNTIL CUSLOAD-DUP-AT-EOF OR CUSLOAD-DUP-FOUND             05610000
+                                                                        05620000
+           IF CUSLOAD-DUP-FOUND                                         05630000
+               MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                        05640000
+               MOVE 'POSSIBLE DUPLICATE CUSTOMER'                       05650000
+                   TO CUSLOAD-REJECT-REASON                             05660000
+           END-IF.                                                      05670000
+       2300-EXIT.                                                       05680000
+           EXIT.                                                        05690000
+                                                                        05700000
+      ******************************************************************05710000
+      *  2310-SCAN-CUSTOMERS - READ THE NEXT CUSTOMER IN THE BROWSE AND 05720000
+      *  COMPARE ITS NAME AND DATE OF BIRTH AGAINST THE CUSTOMER BEING  05730000
+      *  LOADED.                                                        05740000
+      ******************************************************************05750000
+       2310-SCAN-CUSTOMERS.                                             05760000
+           READ CUSTOMER-FILE NEXT RECORD                               05770000
+               AT END                                                   05780000
+                   SET CUSLOAD-DUP-AT-EOF TO TRUE                       05790000
+           END-READ                                                     05800000
+                                                                        05810000
+           IF NOT CUSLOAD-DUP-AT-EOF                                    05820000
+               IF CUSTOMER-SORTCODE OF CUSTOMER-FILE-REC                05830000
+                  NOT = CUSLOAD-DUP-BR-SORTCODE                         05840000
+                   SET CUSLOAD-DUP-AT-EOF TO TRUE                       05850000
+               ELSE                                                     05860000
+                   IF CUSTOMER-NAME OF CUSTOMER-FILE-REC                05870000
+                      = CUSBULK-NAME OF LOAD-FILE-REC                   05880000
+                      AND CUSTOMER-DATE-OF-BIRTH OF CUSTOMER-FILE-REC   05890000
+                      = CUSBULK-DATE-OF-BIRTH OF LOAD-FILE-REC          05900000
+                       SET CUSLOAD-DUP-FOUND TO TRUE                    05910000
+                   END-IF                                               05920000
+               END-IF                                                   05930000
+           END-IF.                                                      05940000
+       2310-EXIT.                                                       05950000
+           EXIT.                                                        05960000
+                                                                        05970000
+      ******************************************************************05980000
+      *  2400-ASSIGN-CUSTNO - READ THE LOADING BRANCH'S OWN CONTROL    *05990000
+      *  RECORD (CREATING IT IF THIS IS THE BRANCH'S FIRST CUSTOMER),  *06000000
+      *  BUMP LAST-CUSTOMER-NUMBER AND NUMBER-OF-CUSTOMERS, CACHE THE  *06010000
+      *  NEW CUSTOMER'S DETAILS FOR THE WELCOME-LETTER REPRINT JOB,    *06020000
+      *  AND REWRITE/WRITE IT BACK.                                    *06030000
+      ******************************************************************06030100
+       2400-ASSIGN-CUSTNO.                                              06040000
+           MOVE CUSBULK-SORTCODE OF LOAD-FILE-REC                       06050000
+                                 TO CUSTOMER-CONTROL-SORTCODE           06060000
+                                    OF CUSTCTRL-FILE-REC                06060100
+           MOVE CUSLOAD-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER         06070000
+                                         OF CUSTCTRL-FILE-REC           06080000
+           MOVE 'N' TO CUSLOAD-BRANCH-CTL-NEW-SWITCH                    06090000
+                                                                        06090100
+           READ CUSTCTRL-FILE                                           06100000
+               KEY IS CUSTOMER-CONTROL-KEY OF CUSTCTRL-FILE-REC         06110000
+               INVALID KEY                                              06120000
+                   MOVE SPACE TO CUSTCTRL-FILE-REC                      06121000
+                   MOVE 'CTRL' TO CUSTOMER-CONTROL-EYECATCHER           06122000
+                                   OF CUSTCTRL-FILE-REC                 06123000
+                   MOVE CUSBULK-SORTCODE OF LOAD-FILE-REC               06124000
+                                 TO CUSTOMER-CONTROL-SORTCODE           06125000
+                                    OF CUSTCTRL-FILE-REC                06126000
+                   MOVE CUSLOAD-CTL-NUMBER TO CUSTOMER-CONTROL-NUMBER   06127000
+                                               OF CUSTCTRL-FILE-REC     06128000
+                   MOVE ZERO TO NUMBER-OF-CUSTOMERS                     06129000
+                                OF CUSTCTRL-FILE-REC                    06129100
+                   MOVE ZERO TO LAST-CUSTOMER-NUMBER                    06129200
+                                OF CUSTCTRL-FILE-REC                    06129300
+                   SET CUSTOMER-BATCH-NOT-ACTIVE OF CUSTCTRL-FILE-REC   06129400
+                                                             TO TRUE    06129500
+                   MOVE 'Y' TO CUSLOAD-BRANCH-CTL-NEW-SWITCH            06129600
+           END-READ                                                     06160000
+                                                                        06170000
+           ADD 1 TO LAST-CUSTOMER-NUMBER OF CUSTCTRL-FILE-REC           06180000
+           ADD 1 TO NUMBER-OF-CUSTOMERS  OF CUSTCTRL-FILE-REC           06190000
+           MOVE LAST-CUSTOMER-NUMBER OF CUSTCTRL-FILE-REC               06200000
+             TO CUSLOAD-NEW-CUSTNO                                      06210000
+                                                                        06220000
+           MOVE CUSBULK-NAME OF LOAD-FILE-REC (1:38)                    06230000
+               TO LAST-CUSTOMER-NAME OF CUSTCTRL-FILE-REC               06240000
+           MOVE CUSBULK-ADDRESS OF LOAD-FILE-REC                        06250000
+               TO LAST-CUSTOMER-ADDRESS OF CUSTCTRL-FILE-REC            06260000
+           MOVE CUSBULK-DATE-OF-BIRTH OF LOAD-FILE-REC                  06270000
+               TO LAST-CUSTOMER-DATE-OF-BIRTH OF CUSTCTRL-FILE-REC      06280000
+           MOVE CUSBULK-CREDIT-SCORE OF LOAD-FILE-REC                   06290000
+               TO LAST-CUSTOMER-CREDIT-SCORE OF CUSTCTRL-FILE-REC       06300000
+           MOVE CUSBULK-CS-REVIEW-DATE OF LOAD-FILE-REC                 06310000
+               TO LAST-CUSTOMER-CS-REVIEW-DATE OF CUSTCTRL-FILE-REC     06320000
+                                                                        06330000
+           IF CUSLOAD-BRANCH-CTL-NEW-SWITCH = 'Y'                       06330100
+               WRITE CUSTCTRL-FILE-REC                                  06330200
+                   INVALID KEY                                          06330300
+                       MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                06330400
+                       MOVE 'CONTROL RECORD ERROR'                      06330500
+                           TO CUSLOAD-REJECT-REASON                     06330600
+               END-WRITE                                                06330700
+           ELSE                                                         06330800
+               REWRITE CUSTCTRL-FILE-REC                                06340000
+                   INVALID KEY                                          06350000
+                       MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                06360000
+                       MOVE 'CONTROL RECORD ERROR'                      06370000
+                           TO CUSLOAD-REJECT-REASON                     06370100
+               END-REWRITE                                              06380000
+           END-IF.                                                      06380100
+       2400-EXIT.                                                       06390000
+           EXIT.                                                        06400000
+      ******************************************************************06420000
+      *  2500-BUILD-CUSTOMER-REC - MOVE THE EXTRACT ROW INTO THE NEW   *06430000
+      *  CUSTOMER RECORD UNDER THE NUMBER JUST ASSIGNED.               *06440000
+      ******************************************************************06450000
+       2500-BUILD-CUSTOMER-REC.                                         06460000
+           MOVE 'CUST' TO CUSTOMER-EYECATCHER OF CUSTOMER-FILE-REC      06470000
+           MOVE CUSBULK-SORTCODE OF LOAD-FILE-REC                       06480000
+               TO CUSTOMER-SORTCODE OF CUSTOMER-FILE-REC                06490000
+           MOVE CUSLOAD-NEW-CUSTNO                                      06500000
+               TO CUSTOMER-NUMBER OF CUSTOMER-FILE-REC                  06510000
+           MOVE CUSBULK-NAME OF LOAD-FILE-REC                           06520000
+               TO CUSTOMER-NAME OF CUSTOMER-FILE-REC                    06530000
+           MOVE CUSBULK-ADDRESS OF LOAD-FILE-REC                        06540000
+               TO CUSTOMER-ADDRESS OF CUSTOMER-FILE-REC                 06550000
+           MOVE CUSBULK-DATE-OF-BIRTH OF LOAD-FILE-REC                  06560000
+               TO CUSTOMER-DATE-OF-BIRTH OF CUSTOMER-FILE-REC           06570000
+           MOVE CUSBULK-CREDIT-SCORE OF LOAD-FILE-REC                   06580000
+               TO CUSTOMER-CREDIT-SCORE OF CUSTOMER-FILE-REC            06590000
+           MOVE CUSBULK-CS-REVIEW-DATE OF LOAD-FILE-REC                 06600000
+               TO CUSTOMER-CS-REVIEW-DATE OF CUSTOMER-FILE-REC          06610000
+           MOVE CUSBULK-MINOR-FLAG OF LOAD-FILE-REC                     06620000
+               TO CUSTOMER-MINOR-FLAG OF CUSTOMER-FILE-REC.             06630000
+       2500-EXIT.                                                       06640000
+           EXIT.                                                        06650000
+                                                                        06660000
+      ******************************************************************06670000
+      *  2600-WRITE-CUSTOMER - WRITE THE NEW RECORD TO THE CUSTOMER    *06680000
+      *  FILE.                                                         *06690000
+      ******************************************************************06700000
+       2600-WRITE-CUSTOMER.                                             06710000
+           WRITE CUSTOMER-FILE-REC                                      06720000
+               INVALID KEY                                              06730000
+                   MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                    06740000
+                   MOVE 'CUSTOMER WRITE ERROR' TO CUSLOAD-REJECT-REASON 06750000
+           END-WRITE.                                                   06760000
+       2600-EXIT.                                                       06770000
+           EXIT.                                                        06780000
+                                                                        06790000
+      ******************************************************************06800000
+      *  2700-WRITE-CONTACT - WRITE THE LINKED PHONE/EMAIL CONTACT     *06810000
+      *  RECORD UNDER THE SAME SORT CODE/CUSTOMER NUMBER JUST          *06820000
+      *  ASSIGNED TO THE CUSTOMER RECORD.                              *06830000
+      ******************************************************************06840000
+       2700-WRITE-CONTACT.                                              06850000
+           MOVE 'CTAC' TO CUSTCONT-EYECATCHER OF CONTACT-FILE-REC       06860000
+           MOVE CUSBULK-SORTCODE OF LOAD-FILE-REC                       06870000
+               TO CUSTCONT-SORTCODE OF CONTACT-FILE-REC                 06880000
+           MOVE CUSLOAD-NEW-CUSTNO                                      06890000
+               TO CUSTCONT-NUMBER OF CONTACT-FILE-REC                   06900000
+           MOVE CUSBULK-PHONE OF LOAD-FILE-REC                          06910000
+               TO CUSTCONT-PHONE OF CONTACT-FILE-REC                    06920000
+           MOVE CUSBULK-EMAIL OF LOAD-FILE-REC                          06930000
+               TO CUSTCONT-EMAIL OF CONTACT-FILE-REC                    06940000
+                                                                        06950000
+           WRITE CONTACT-FILE-REC                                       06960000
+               INVALID KEY                                              06970000
+                   MOVE 'Y' TO CUSLOAD-REJECT-SWITCH                    06980000
+                   MOVE 'CONTACT RECORD WRITE ERROR'                    06990000
+                       TO CUSLOAD-REJECT-REASON                         07000000
+           END-WRITE.                                                   07010000
+       2700-EXIT.                                                       07020000
+           EXIT.                                                        07030000
+                                                                        07040000
+      ******************************************************************07050000
+      *  2800-WRITE-ACCEPT - LOG A SUCCESSFULLY LOADED ROW.            *07060000
+      ******************************************************************07070000
+       2800-WRITE-ACCEPT.                                               07080000
+           ADD 1 TO CUSLOAD-LOADED-COUNT                                07090000
+                                                                        07100000
+           MOVE 'LOADED' TO CUSLOAD-DTL-STATUS                          07110000
+           MOVE CUSBULK-SORTCODE OF LOAD-FILE-REC                       07120000
+               TO CUSLOAD-DTL-SORTCODE                                  07130000
+           MOVE CUSLOAD-NEW-CUSTNO TO CUSLOAD-DTL-NUMBER                07140000
+           MOVE CUSBULK-NAME OF LOAD-FILE-REC (1:20)                    07150000
+               TO CUSLOAD-DTL-NAME                                      07160000
+           MOVE SPACES TO CUSLOAD-DTL-REASON                            07170000
+                                                                        07180000
+           WRITE LOAD-RPT-LINE FROM CUSLOAD-DETAIL-LINE.                07190000
+       2800-EXIT.                                                       07200000
+           EXIT.                                                        07210000
+                                                                        07220000
+      ******************************************************************07230000
+      *  2900-WRITE-REJECT - LOG A REJECTED ROW WITH THE REASON IT WAS *07240000
+      *  TURNED DOWN.                                                  *07250000
+      ******************************************************************07260000
+       2900-WRITE-REJECT.                                               07270000
+           ADD 1 TO CUSLOAD-REJECTED-COUNT                              07280000
+                                                                        07290000
+           MOVE 'REJECTED' TO CUSLOAD-DTL-STATUS                        07300000
+           MOVE CUSBULK-SORTCODE OF LOAD-FILE-REC                       07310000
+               TO CUSLOAD-DTL-SORTCODE                                  07320000
+           MOVE ZERO TO CUSLOAD-DTL-NUMBER                              07330000
+           MOVE CUSBULK-NAME OF LOAD-FILE-REC (1:20)                    07340000
+               TO CUSLOAD-DTL-NAME                                      07350000
+           MOVE CUSLOAD-REJECT-REASON TO CUSLOAD-DTL-REASON             07360000
+                                                                        07370000
+           WRITE LOAD-RPT-LINE FROM CUSLOAD-DETAIL-LINE.                07380000
+       2900-EXIT.                                                       07390000
+           EXIT.                                                        07400000
+                                                                        07410000
+      ******************************************************************07420000
+      *  2990-WRITE-CHECKPOINT - RECORD HOW FAR THIS RUN HAS GOT SO A   07430000
+      *  RESTART AFTER AN ABEND CAN PICK UP FROM HERE RATHER THAN       07440000
+      *  REPROCESSING THE WHOLE EXTRACT.                                07450000
+      ******************************************************************07460000
+       2990-WRITE-CHECKPOINT.                                           07470000
+           MOVE CUSBULK-SORTCODE OF LOAD-FILE-REC                       07480000
+               TO CHECKPOINT-LAST-SORTCODE OF CHECKPOINT-FILE-REC       07490000
+           MOVE CUSLOAD-NEW-CUSTNO                                      07500000
+               TO CHECKPOINT-LAST-NUMBER OF CHECKPOINT-FILE-REC         07510000
+           MOVE CUSLOAD-CURRENT-DATE                                    07520000
+               TO CHECKPOINT-LAST-DATE OF CHECKPOINT-FILE-REC           07530000
+           MOVE ZERO TO CHECKPOINT-LAST-TIME OF CHECKPOINT-FILE-REC     07540000
+           MOVE CUSLOAD-READ-COUNT                                      07550000
+               TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC           07560000
+           SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC TO TRUE    07570000
+                                                                        07580000
+           REWRITE CHECKPOINT-FILE-REC                                  07590000
+                                                                        07600000
+           MOVE ZERO TO CUSLOAD-CKPT-COUNT.                             07610000
+       2990-EXIT.                                                       07620000
+           EXIT.                                                        07630000
+                                                                        07640000
+      ******************************************************************07650000
+      *  3000-PRINT-SUMMARY - WRITE THE READ/LOADED/REJECTED TOTALS.   *07660000
+      ******************************************************************07670000
+       3000-PRINT-SUMMARY.                                              07680000
+           MOVE SPACES TO LOAD-RPT-LINE                                 07690000
+           WRITE LOAD-RPT-LINE                                          07700000
+                                                                        07710000
+           MOVE CUSLOAD-READ-COUNT TO CUSLOAD-SUM-READ                  07720000
+           WRITE LOAD-RPT-LINE FROM CUSLOAD-SUMMARY-LINE-1              07730000
+                                                                        07740000
+           MOVE CUSLOAD-LOADED-COUNT TO CUSLOAD-SUM-LOADED              07750000
+           WRITE LOAD-RPT-LINE FROM CUSLOAD-SUMMARY-LINE-2              07760000
+                                                                        07770000
+           MOVE CUSLOAD-REJECTED-COUNT TO CUSLOAD-SUM-REJECTED          07780000
+           WRITE LOAD-RPT-LINE FROM CUSLOAD-SUMMARY-LINE-3.             07790000
+       3000-EXIT.                                                       07800000
+           EXIT.                                                        07810000
+                                                                        07820000
+      ******************************************************************07830000
+      *  9000-TERMINATE - MARK THE CHECKPOINT COMPLETE SO THE NEXT RUN *07840000
+      *  STARTS FRESH, AND CLOSE THE FILES.                            *07850000
+      ******************************************************************07860000
+       9000-TERMINATE.                                                  07870000
+           MOVE CUSLOAD-READ-COUNT                                      07880000
+               TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC           07890000
+           SET CHECKPOINT-COMPLETE OF CHECKPOINT-FILE-REC TO TRUE       07900000
+           REWRITE CHECKPOINT-FILE-REC                                  07910000
+                                                                        07915000
+           MOVE CUSLOAD-CTL-SORTCODE TO CUSTOMER-CONTROL-SORTCODE       07915100
+                                         OF CUSTCTRL-FILE-REC           07915200
+           MOVE CUSLOAD-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER         07915300
+                                         OF CUSTCTRL-FILE-REC           07915400
+           READ CUSTCTRL-FILE                                           07915500
+               KEY IS CUSTOMER-CONTROL-KEY OF CUSTCTRL-FILE-REC         07915600
+               INVALID KEY                                              07915550
+                   GO TO 9910-CTRL-READ-ERROR                           07915560
+           END-READ                                                     07915700
+                                                                        07915800
+           SET CUSTOMER-BATCH-NOT-ACTIVE OF CUSTCTRL-FILE-REC           07916000
+                                                           TO TRUE      07917000
+           REWRITE CUSTCTRL-FILE-REC                                    07918000
+                                                                        07920000
+           CLOSE LOAD-FILE                                              07930000
+           CLOSE CUSTOMER-FILE                                          07940000
+           CLOSE CUSTCTRL-FILE                                          07950000
+           CLOSE CONTACT-FILE                                           07960000
+           CLOSE SRTCODE-FILE                                           07970000
+           CLOSE LOAD-RPT                                               07980000
+           CLOSE CHECKPOINT-FILE.                                       07990000
+       9000-EXIT.                                                       08000000
+           EXIT.                                                        08010000
+                                                                        08020000
+      ******************************************************************08021000
+      *  9910-CTRL-READ-ERROR - THE CUSTCTRL SINGLETON COULD NOT BE    *08022000
+      *  READ. THIS IS A FATAL CONDITION FOR THE RUN.                  *08023000
+      ******************************************************************08024000
+       9910-CTRL-READ-ERROR.                                            08025000
+           DISPLAY 'CUSLOAD - CUSTCTRL READ FAILED, STATUS: '           08026000
+               CUSLOAD-CTRL-STATUS                                      08027000
+           MOVE 16 TO RETURN-CODE                                       08028000
+           GO TO 9999-EXIT.                                             08029000
+       9910-EXIT.                                                       08029500
+           EXIT.                                                        08029600
+                                                                        08029700
+       9999-EXIT.                                                       08030000
+           STOP RUN.                                                    08040000
