@@ -0,0 +1,903 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    SODDPAY.                                          00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ******************************************************************00130000
+      *                                                                *00140000
+      *  SODDPAY - STANDING ORDER / DIRECT DEBIT EXECUTION BATCH       *00150000
+      *                                                                *00160000
+      *  FUNCTION : SCANS EVERY STANDING ORDER ON SODD-FILE IN KEY     *00170000
+      *             ORDER, AND FOR EACH ACTIVE ORDER WHOSE NEXT DUE    *00180000
+      *             DATE MATCHES TODAY'S DATE :                        *00190000
+      *                                                                *00200000
+      *               - DEBITS THE ORIGINATING ACCOUNT AND CREDITS    * 00210000
+      *                 THE BENEFICIARY ACCOUNT FOR SODD-AMOUNT        *00220000
+      *               - LOGS A PDR-TYPED PROCTRAN ROW AGAINST THE      *00230000
+      *                 ORIGINATING ACCOUNT AND A PCR-TYPED PROCTRAN   *00240000
+      *                 ROW AGAINST THE BENEFICIARY ACCOUNT, EACH      *00250000
+      *                 CARRYING THE COUNTERPARTY'S SORT CODE/ACCOUNT  *00260000
+      *                 IN THE PROC-TRAN-DESC-XFR SHAPE, THE SAME WAY  *00270000
+      *                 XFRFUN LOGS A TRANSFER'S TWO LEGS              *00280000
+      *               - ADVANCES SODD-NEXT-DUE-DATE BY THE ORDER'S     *00290000
+      *                 FREQUENCY (WK/MO/QT/YR)                        *00300000
+      *                                                                *00310000
+      *             ORDERS THAT ARE CANCELLED OR NOT YET DUE ARE       *00320000
+      *             PASSED OVER WITHOUT COMMENT - ONLY DUE ORDERS ARE  *00330000
+      *             COUNTED AND REPORTED ON.  A DUE ORDER IS REJECTED  *00340000
+      *             AND LEFT UNCHANGED IF EITHER ACCOUNT CANNOT BE     *00350000
+      *             FOUND OR IS NOT OPEN, OR IF THE ORIGINATING        *00360000
+      *             ACCOUNT DOES NOT HOLD ENOUGH BALANCE TO COVER IT - *00370000
+      *             THE SAME NO-OVERDRAFT RULE XFRFUN APPLIES TO A     *00380000
+      *             CUSTOMER-REQUESTED TRANSFER.                       *00390000
+      *                                                                *00400000
+      *             SINCE THIS IS A BATCH JOB WITH NO EIBTASKN OF ITS  *00410000
+      *             OWN, BOTH PROCTRAN NUMBERS ARE ASSIGNED FROM THE   *00420000
+      *             PROCTRAN CONTROL SINGLETON (COPYBOOK PRCTCTRL),    *00430000
+      *             THE SAME WAY CHQCLR ASSIGNS ITS PROCTRAN NUMBERS.  *00440000
+      *                                                                *00450000
+      *  FILES    : SODDFILE - VSAM KSDS - STANDING ORDER MASTER (I-O) *00460000
+      *             ACCFILE  - VSAM KSDS - ACCOUNT MASTER (I-O)        *00470000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG (I-O)       *00480000
+      *             PCTLFILE - VSAM KSDS - PROCTRAN CONTROL (I-O)      *00490000
+      *             SODRPT   - PAYMENT ACTIVITY REPORT (OUTPUT)        *00500000
+      *             CHKPTF   - CHECKPOINT FILE (I-O)                   *00510000
+      *                                                                *00520000
+      *  CHECKPOINT/RESTART : SODD-FILE IS KEYED, SO RESTART WORKS BY  *00530000
+      *             POSITIONING PAST THE LAST KEY SUCCESSFULLY         *00540000
+      *             PROCESSED USING START KEY GREATER THAN, THE SAME   *00550000
+      *             WAY DB2VSYNC REPOSITIONS ITS VSAM BROWSE.          *00560000
+      *                                                                *00570000
+      *  CHANGE HISTORY                                                *00580000
+      *  ----------------------------------------------------------    *00590000
+      *  DATE        BY    DESCRIPTION                                 *00600000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00610000
+      *                                                                *00620000
+      ******************************************************************00630000
+       ENVIRONMENT DIVISION.                                            00640000
+       INPUT-OUTPUT SECTION.                                            00650000
+       FILE-CONTROL.                                                    00660000
+           SELECT SODD-FILE       ASSIGN TO SODDFILE                    00670000
+                  ORGANIZATION IS INDEXED                               00680000
+                  ACCESS MODE IS DYNAMIC                                00690000
+                  RECORD KEY IS SODD-KEY OF SODD-FILE-REC               00700000
+                  FILE STATUS IS SODDPAY-SODD-STATUS.                   00710000
+                                                                        00720000
+           SELECT ACCOUNT-FILE    ASSIGN TO ACCFILE                     00730000
+                  ORGANIZATION IS INDEXED                               00740000
+                  ACCESS MODE IS RANDOM                                 00750000
+                  RECORD KEY IS ACCOUNT-KEY OF ACCOUNT-FILE-REC         00760000
+                  FILE STATUS IS SODDPAY-ACCOUNT-STATUS.                00770000
+                                                                        00780000
+           SELECT PROCTRAN-FILE   ASSIGN TO PROCTRAN                    00790000
+                  ORGANIZATION IS INDEXED                               00800000
+                  ACCESS MODE IS RANDOM                                 00810000
+                  RECORD KEY IS PROC-TRAN-ID OF PROCTRAN-FILE-REC       00820000
+                  FILE STATUS IS SODDPAY-PROCTRAN-STATUS.               00830000
+                                                                        00840000
+           SELECT PCTRL-FILE      ASSIGN TO PCTLFILE                    00850000
+                  ORGANIZATION IS INDEXED                               00860000
+                  ACCESS MODE IS RANDOM                                 00870000
+                  RECORD KEY IS PROCTRAN-CONTROL-KEY OF PCTRL-FILE-REC  00880000
+                  FILE STATUS IS SODDPAY-PCTRL-STATUS.                  00890000
+                                                                        00900000
+           SELECT SODD-RPT        ASSIGN TO SODRPT                      00910000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00920000
+                  FILE STATUS IS SODDPAY-RPT-STATUS.                    00930000
+                                                                        00940000
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF                      00950000
+                  ORGANIZATION IS INDEXED                               00960000
+                  ACCESS MODE IS RANDOM                                 00970000
+                  RECORD KEY IS CHECKPOINT-JOB-NAME                     00980000
+                                 OF CHECKPOINT-FILE-REC                 00990000
+                  FILE STATUS IS SODDPAY-CKPT-STATUS.                   01000000
+                                                                        01010000
+       DATA DIVISION.                                                   01020000
+       FILE SECTION.                                                    01030000
+       FD  SODD-FILE                                                    01040000
+           RECORDING MODE IS F.                                         01050000
+       01  SODD-FILE-REC.                                               01060000
+           COPY SODD.                                                   01070000
+                                                                        01080000
+       FD  ACCOUNT-FILE                                                 01090000
+           RECORDING MODE IS F.                                         01100000
+       01  ACCOUNT-FILE-REC.                                            01110000
+           COPY ACCOUNT.                                                01120000
+                                                                        01130000
+       FD  PROCTRAN-FILE                                                01140000
+           RECORDING MODE IS F.                                         01150000
+       01  PROCTRAN-FILE-REC.                                           01160000
+           COPY PROCTRAN.                                               01170000
+                                                                        01180000
+       FD  PCTRL-FILE                                                   01190000
+           RECORDING MODE IS F.                                         01200000
+       01  PCTRL-FILE-REC.                                              01210000
+           COPY PRCTCTRL.                                               01220000
+                                                                        01230000
+       FD  SODD-RPT                                                     01240000
+           RECORDING MODE IS F.                                         01250000
+       01  SODD-RPT-LINE                     PIC X(80).                 01260000
+                                                                        01270000
+       FD  CHECKPOINT-FILE                                              01280000
+           RECORDING MODE IS F.                                         01290000
+       01  CHECKPOINT-FILE-REC.                                         01300000
+           COPY CHKPOINT.                                               01310000
+                                                                        01320000
+       WORKING-STORAGE SECTION.                                         01330000
+       01  SODDPAY-WORK-AREA.                                           01340000
+           05  SODDPAY-SODD-STATUS         PIC XX.                      01350000
+           05  SODDPAY-ACCOUNT-STATUS      PIC XX.                      01360000
+           05  SODDPAY-PROCTRAN-STATUS     PIC XX.                      01370000
+           05  SODDPAY-PCTRL-STATUS        PIC XX.                      01380000
+           05  SODDPAY-RPT-STATUS          PIC XX.                      01390000
+           05  SODDPAY-CKPT-STATUS         PIC XX.                      01400000
+               88  SODDPAY-CKPT-NOTFND           VALUE '23'.            01410000
+           05  SODDPAY-EOF-SWITCH          PIC X     VALUE 'N'.         01420000
+               88  SODDPAY-AT-EOF                VALUE 'Y'.             01430000
+           05  SODDPAY-RESTART-SWITCH      PIC X     VALUE 'N'.         01440000
+               88  SODDPAY-IS-RESTART            VALUE 'Y'.             01450000
+           05  SODDPAY-OUTCOME-SWITCH      PIC X     VALUE 'D'.         01460000
+               88  SODDPAY-OUTCOME-DUE           VALUE 'D'.             01470000
+               88  SODDPAY-OUTCOME-SKIP          VALUE 'S'.             01480000
+               88  SODDPAY-OUTCOME-REJECT        VALUE 'R'.             01490000
+           05  SODDPAY-REJECT-REASON       PIC X(30) VALUE SPACES.      01500000
+           05  SODDPAY-READ-COUNT          PIC 9(9)  COMP-3 VALUE ZERO. 01510000
+           05  SODDPAY-DUE-COUNT           PIC 9(9)  COMP-3 VALUE ZERO. 01520000
+           05  SODDPAY-POSTED-COUNT        PIC 9(9)  COMP-3 VALUE ZERO. 01530000
+           05  SODDPAY-REJECTED-COUNT      PIC 9(9)  COMP-3 VALUE ZERO. 01540000
+           05  SODDPAY-CKPT-COUNT          PIC 9(5)  COMP VALUE ZERO.   01550000
+           05  SODDPAY-CKPT-INTERVAL       PIC 9(5)  COMP VALUE 1000.   01560000
+           05  SODDPAY-CTL-SORTCODE        PIC 9(6)  VALUE 987654.      01570000
+           05  SODDPAY-CTL-NUMBER          PIC 9(8)  VALUE ZERO.        01580000
+           05  SODDPAY-DEBIT-TRAN-NUMBER   PIC 9(8)  VALUE ZERO.        01590000
+           05  SODDPAY-CREDIT-TRAN-NUMBER  PIC 9(8)  VALUE ZERO.        01600000
+           05  SODDPAY-CURRENT-DATE        PIC 9(8).                    01610000
+           05  SODDPAY-CURRENT-TIME        PIC 9(6).                    01620000
+           05  SODDPAY-DAYS-IN-MONTH       PIC 99.                      01630000
+           05  SODDPAY-LEAP-SWITCH         PIC X     VALUE 'N'.         01640000
+               88  SODDPAY-IS-LEAP               VALUE 'Y'.             01650000
+           05  SODDPAY-YEAR-QUOT           PIC 9(4).                    01660000
+           05  SODDPAY-YEAR-REM            PIC 9(4).                    01670000
+           05  SODDPAY-CARRY-SWITCH        PIC X     VALUE 'N'.         01680000
+               88  SODDPAY-CARRY-NEEDED          VALUE 'Y'.             01690000
+                                                                        01700000
+       01  SODDPAY-ORIG-ACCOUNT-REC.                                    01710000
+           COPY ACCOUNT.                                                01720000
+                                                                        01730000
+       01  SODDPAY-BENEF-ACCOUNT-REC.                                   01740000
+           COPY ACCOUNT.                                                01750000
+                                                                        01760000
+       01  SODDPAY-MONTH-DAYS-VALUES.                                   01770000
+           05  FILLER                      PIC 99    VALUE 31.          01780000
+           05  FILLER                      PIC 99    VALUE 28.          01790000
+           05  FILLER                      PIC 99    VALUE 31.          01800000
+           05  FILLER                      PIC 99    VALUE 30.          01810000
+           05  FILLER                      PIC 99    VALUE 31.          01820000
+           05  FILLER                      PIC 99    VALUE 30.          01830000
+           05  FILLER                      PIC 99    VALUE 31.          01840000
+           05  FILLER                      PIC 99    VALUE 31.          01850000
+           05  FILLER                      PIC 99    VALUE 30.          01860000
+           05  FILLER                      PIC 99    VALUE 31.          01870000
+           05  FILLER                      PIC 99    VALUE 30.          01880000
+           05  FILLER                      PIC 99    VALUE 31.          01890000
+       01  SODDPAY-MONTH-DAYS REDEFINES SODDPAY-MONTH-DAYS-VALUES.      01900000
+           05  SODDPAY-MONTH-DAY-TAB       PIC 99    OCCURS 12 TIMES.   01910000
+                                                                        01920000
+       01  SODDPAY-DETAIL-LINE.                                         01930000
+           05  SODDPAY-DTL-STATUS          PIC X(8).                    01940000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      01950000
+           05  SODDPAY-DTL-SORTCODE        PIC 9(6).                    01960000
+           05  FILLER                      PIC X(1)  VALUE '-'.         01970000
+           05  SODDPAY-DTL-NUMBER          PIC 9(8).                    01980000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      01990000
+           05  SODDPAY-DTL-ORIG-ACCT       PIC 9(8).                    02000000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      02010000
+           05  SODDPAY-DTL-BENEF-ACCT      PIC 9(8).                    02020000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      02030000
+           05  SODDPAY-DTL-AMOUNT          PIC Z(8)9.99.                02040000
+           05  FILLER                      PIC X(2)  VALUE SPACES.      02050000
+           05  SODDPAY-DTL-REASON          PIC X(30).                   02060000
+                                                                        02070000
+       01  SODDPAY-SUMMARY-LINE-1.                                      02080000
+           05  FILLER                      PIC X(20) VALUE              02090000
+               'ORDERS SCANNED    : '.                                  02100000
+           05  SODDPAY-SUM-READ            PIC Z(8)9.                   02110000
+           05  FILLER                      PIC X(47) VALUE SPACES.      02120000
+                                                                        02130000
+       01  SODDPAY-SUMMARY-LINE-2.                                      02140000
+           05  FILLER                      PIC X(20) VALUE              02150000
+               'ORDERS DUE TODAY  : '.                                  02160000
+           05  SODDPAY-SUM-DUE             PIC Z(8)9.                   02170000
+           05  FILLER                      PIC X(47) VALUE SPACES.      02180000
+                                                                        02190000
+       01  SODDPAY-SUMMARY-LINE-3.                                      02200000
+           05  FILLER                      PIC X(20) VALUE              02210000
+               'PAYMENTS POSTED   : '.                                  02220000
+           05  SODDPAY-SUM-POSTED          PIC Z(8)9.                   02230000
+           05  FILLER                      PIC X(47) VALUE SPACES.      02240000
+                                                                        02250000
+       01  SODDPAY-SUMMARY-LINE-4.                                      02260000
+           05  FILLER                      PIC X(20) VALUE              02270000
+               'PAYMENTS REJECTED : '.                                  02280000
+           05  SODDPAY-SUM-REJECTED        PIC Z(8)9.                   02290000
+           05  FILLER                      PIC X(47) VALUE SPACES.      02300000
+                                                                        02310000
+      ******************************************************************02320000
+       PROCEDURE DIVISION.                                              02330000
+      ******************************************************************02340000
+       0000-MAINLINE.                                                   02350000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       02360000
+                                                                        02370000
+           PERFORM 2000-PROCESS-SODD                                    02380000
+              UNTIL SODDPAY-AT-EOF                                      02390000
+                                                                        02400000
+           PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT                    02410000
+                                                                        02420000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        02430000
+                                                                        02440000
+           GO TO 9999-EXIT.                                             02450000
+                                                                        02460000
+      ******************************************************************02470000
+      *  1000-INITIALIZE - OPEN THE FILES, LOOK FOR A CHECKPOINT LEFT  *02480000
+      *  BY A PRIOR RUN, POSITION PAST THE LAST KEY IT SHOWS AS        *02490000
+      *  ALREADY PROCESSED, AND PRIME THE FIRST READ.                  *02500000
+      ******************************************************************02510000
+       1000-INITIALIZE.                                                 02520000
+           OPEN I-O    SODD-FILE                                        02530000
+           OPEN I-O    ACCOUNT-FILE                                     02540000
+           OPEN I-O    PROCTRAN-FILE                                    02550000
+           OPEN I-O    PCTRL-FILE                                       02560000
+           OPEN I-O    CHECKPOINT-FILE                                  02570000
+                                                                        02580000
+           ACCEPT SODDPAY-CURRENT-DATE FROM DATE YYYYMMDD               02590000
+           ACCEPT SODDPAY-CURRENT-TIME FROM TIME                        02600000
+                                                                        02610000
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT                  02620000
+                                                                        02630000
+           IF SODDPAY-IS-RESTART                                        02640000
+               OPEN EXTEND SODD-RPT                                     02650000
+           ELSE                                                         02660000
+               OPEN OUTPUT SODD-RPT                                     02670000
+           END-IF                                                       02680000
+                                                                        02690000
+           MOVE CHECKPOINT-LAST-SORTCODE OF CHECKPOINT-FILE-REC         02700000
+               TO SODD-SORTCODE OF SODD-FILE-REC                        02710000
+           MOVE CHECKPOINT-LAST-NUMBER OF CHECKPOINT-FILE-REC           02720000
+               TO SODD-NUMBER OF SODD-FILE-REC                          02730000
+           START SODD-FILE KEY IS GREATER                               02740000
+                 THAN SODD-KEY OF SODD-FILE-REC                         02750000
+               INVALID KEY                                              02760000
+                   SET SODDPAY-AT-EOF TO TRUE                           02770000
+           END-START                                                    02780000
+                                                                        02790000
+           IF NOT SODDPAY-AT-EOF                                        02800000
+               PERFORM 1200-READ-SODD-NEXT THRU 1200-EXIT               02810000
+           END-IF.                                                      02820000
+       1000-EXIT.                                                       02830000
+           EXIT.                                                        02840000
+                                                                        02850000
+      ******************************************************************02860000
+      *  1100-READ-CHECKPOINT - LOOK FOR A CHECKPOINT LEFT BY A PRIOR  *02870000
+      *  RUN OF THIS JOB, THE SAME WAY DB2VSYNC DOES.                  *02880000
+      ******************************************************************02890000
+       1100-READ-CHECKPOINT.                                            02900000
+           MOVE 'SODDPAY' TO CHECKPOINT-JOB-NAME                        02910000
+                              OF CHECKPOINT-FILE-REC                    02920000
+                                                                        02930000
+           READ CHECKPOINT-FILE                                         02940000
+               INVALID KEY                                              02950000
+                   CONTINUE                                             02960000
+           END-READ                                                     02970000
+                                                                        02980000
+           IF SODDPAY-CKPT-NOTFND                                       02990000
+               MOVE 'CKPT' TO CHECKPOINT-EYECATCHER                     03000000
+                               OF CHECKPOINT-FILE-REC                   03010000
+               MOVE 'SODDPAY' TO CHECKPOINT-JOB-NAME                    03020000
+                                 OF CHECKPOINT-FILE-REC                 03030000
+               MOVE ZERO TO CHECKPOINT-LAST-SORTCODE                    03040000
+                             OF CHECKPOINT-FILE-REC                     03050000
+               MOVE ZERO TO CHECKPOINT-LAST-NUMBER                      03060000
+                             OF CHECKPOINT-FILE-REC                     03070000
+               MOVE ZERO TO CHECKPOINT-LAST-DATE OF CHECKPOINT-FILE-REC 03080000
+               MOVE ZERO TO CHECKPOINT-LAST-TIME OF CHECKPOINT-FILE-REC 03090000
+               MOVE ZERO TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC 03100000
+               SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC        03110000
+                   TO TRUE                                              03120000
+               WRITE CHECKPOINT-FILE-REC                                03130000
+           ELSE                                                         03140000
+               IF CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC         03150000
+                   SET SODDPAY-IS-RESTART TO TRUE                       03160000
+               ELSE                                                     03170000
+                   SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC    03180000
+                       TO TRUE                                          03190000
+                   MOVE ZERO TO CHECKPOINT-LAST-SORTCODE                03200000
+                                 OF CHECKPOINT-FILE-REC                 03210000
+                   MOVE ZERO TO CHECKPOINT-LAST-NUMBER                  03220000
+                                 OF CHECKPOINT-FILE-REC                 03230000
+                   MOVE ZERO TO CHECKPOINT-ROW-COUNT                    03240000
+                                 OF CHECKPOINT-FILE-REC                 03250000
+                   REWRITE CHECKPOINT-FILE-REC                          03260000
+               END-IF                                                   03270000
+           END-IF.                                                      03280000
+       1100-EXIT.                                                       03290000
+           EXIT.                                                        03300000
+                                                                        03310000
+      ******************************************************************03320000
+      *  1200-READ-SODD-NEXT - READ THE NEXT STANDING ORDER IN KEY     *03330000
+      *  ORDER.                                                        *03340000
+      ******************************************************************03350000
+       1200-READ-SODD-NEXT.                                             03360000
+           READ SODD-FILE NEXT RECORD                                   03370000
+               AT END                                                   03380000
+                   SET SODDPAY-AT-EOF TO TRUE                           03390000
+           END-READ.                                                    03400000
+       1200-EXIT.                                                       03410000
+           EXIT.                                                        03420000
+                                                                        03430000
+      ******************************************************************03440000
+      *  2000-PROCESS-SODD - DECIDE WHETHER THIS ORDER IS DUE, POST    *03450000
+      *  THE PAYMENT IF IT IS, LOG THE OUTCOME, CHECKPOINT EVERY N     *03460000
+      *  ROWS, AND READ THE NEXT ORDER.                                *03470000
+      ******************************************************************03480000
+       2000-PROCESS-SODD.                                               03490000
+           ADD 1 TO SODDPAY-READ-COUNT                                  03500000
+           ADD 1 TO SODDPAY-CKPT-COUNT                                  03510000
+           MOVE 'D'    TO SODDPAY-OUTCOME-SWITCH                        03520000
+           MOVE SPACES TO SODDPAY-REJECT-REASON                         03530000
+                                                                        03540000
+           PERFORM 2100-CHECK-DUE THRU 2100-EXIT                        03550000
+                                                                        03560000
+           IF SODDPAY-OUTCOME-DUE                                       03570000
+               ADD 1 TO SODDPAY-DUE-COUNT                               03580000
+               PERFORM 2200-READ-ORIG-ACCOUNT THRU 2200-EXIT            03590000
+           END-IF                                                       03600000
+                                                                        03610000
+           IF SODDPAY-OUTCOME-DUE                                       03620000
+               PERFORM 2300-READ-BENEF-ACCOUNT THRU 2300-EXIT           03630000
+           END-IF                                                       03640000
+                                                                        03650000
+           IF SODDPAY-OUTCOME-DUE                                       03660000
+               PERFORM 2400-POST-DEBIT-CREDIT THRU 2400-EXIT            03670000
+           END-IF                                                       03680000
+                                                                        03690000
+           IF SODDPAY-OUTCOME-DUE                                       03700000
+               PERFORM 2500-ASSIGN-PROCTRAN-NUMBERS THRU 2500-EXIT      03710000
+           END-IF                                                       03720000
+                                                                        03730000
+           IF SODDPAY-OUTCOME-DUE                                       03740000
+               PERFORM 2600-WRITE-DEBIT-PROCTRAN THRU 2600-EXIT         03750000
+           END-IF                                                       03760000
+                                                                        03770000
+           IF SODDPAY-OUTCOME-DUE                                       03780000
+               PERFORM 2650-WRITE-CREDIT-PROCTRAN THRU 2650-EXIT        03790000
+           END-IF                                                       03800000
+                                                                        03810000
+           IF SODDPAY-OUTCOME-DUE                                       03820000
+               PERFORM 2700-ADVANCE-NEXT-DUE-DATE THRU 2700-EXIT        03830000
+               PERFORM 2750-REWRITE-SODD THRU 2750-EXIT                 03840000
+           END-IF                                                       03850000
+                                                                        03860000
+           EVALUATE TRUE                                                03870000
+               WHEN SODDPAY-OUTCOME-REJECT                              03880000
+                   PERFORM 2900-WRITE-REJECT THRU 2900-EXIT             03890000
+               WHEN SODDPAY-OUTCOME-DUE                                 03900000
+                   PERFORM 2800-WRITE-ACCEPT THRU 2800-EXIT             03910000
+               WHEN OTHER                                               03920000
+                   CONTINUE                                             03930000
+           END-EVALUATE                                                 03940000
+                                                                        03950000
+           IF SODDPAY-CKPT-COUNT >= SODDPAY-CKPT-INTERVAL               03960000
+               PERFORM 2990-WRITE-CHECKPOINT THRU 2990-EXIT             03970000
+           END-IF                                                       03980000
+                                                                        03990000
+           PERFORM 1200-READ-SODD-NEXT THRU 1200-EXIT.                  04000000
+                                                                        04010000
+      ******************************************************************04020000
+      *  2100-CHECK-DUE - AN ORDER IS DUE ONLY IF IT IS STILL ACTIVE   *04030000
+      *  AND ITS NEXT DUE DATE IS TODAY.  ANYTHING ELSE IS PASSED      *04040000
+      *  OVER WITHOUT BEING COUNTED OR REPORTED ON.                    *04050000
+      ******************************************************************04060000
+       2100-CHECK-DUE.                                                  04070000
+           IF NOT SODD-ACTIVE OF SODD-FILE-REC                          04080000
+               MOVE 'S' TO SODDPAY-OUTCOME-SWITCH                       04090000
+               GO TO 2100-EXIT                                          04100000
+           END-IF                                                       04110000
+                                                                        04120000
+           IF SODD-NEXT-DUE-DATE OF SODD-FILE-REC                       04130000
+              NOT = SODDPAY-CURRENT-DATE                                04140000
+               MOVE 'S' TO SODDPAY-OUTCOME-SWITCH                       04150000
+           END-IF.                                                      04160000
+       2100-EXIT.                                                       04170000
+           EXIT.                                                        04180000
+                                                                        04190000
+      ******************************************************************04200000
+      *  2200-READ-ORIG-ACCOUNT - READ THE ORIGINATING ACCOUNT FOR     *04210000
+      *  UPDATE, CONFIRM IT IS OPEN, AND HOLD A WORKING COPY SINCE THE *04220000
+      *  SAME RECORD AREA IS ABOUT TO BE RE-READ FOR THE BENEFICIARY.  *04230000
+      ******************************************************************04240000
+       2200-READ-ORIG-ACCOUNT.                                          04250000
+           MOVE SODD-SORTCODE OF SODD-FILE-REC                          04260000
+               TO ACCOUNT-SORTCODE OF ACCOUNT-FILE-REC                  04270000
+           MOVE SODD-ORIG-ACCOUNT OF SODD-FILE-REC                      04280000
+               TO ACCOUNT-NUMBER OF ACCOUNT-FILE-REC                    04290000
+                                                                        04300000
+           READ ACCOUNT-FILE                                            04310000
+               KEY IS ACCOUNT-KEY OF ACCOUNT-FILE-REC                   04320000
+               INVALID KEY                                              04330000
+                   MOVE 'R' TO SODDPAY-OUTCOME-SWITCH                   04340000
+                   MOVE 'ORIGINATING ACCOUNT NOT FOUND'                 04350000
+                       TO SODDPAY-REJECT-REASON                         04360000
+                   GO TO 2200-EXIT                                      04370000
+           END-READ                                                     04380000
+                                                                        04390000
+           IF NOT ACCOUNT-OPEN OF ACCOUNT-FILE-REC                      04400000
+               MOVE 'R' TO SODDPAY-OUTCOME-SWITCH                       04410000
+               MOVE 'ORIGINATING ACCOUNT CLOSED'                        04420000
+                   TO SODDPAY-REJECT-REASON                             04430000
+               GO TO 2200-EXIT                                          04440000
+           END-IF                                                       04450000
+                                                                        04460000
+           MOVE ACCOUNT-FILE-REC TO SODDPAY-ORIG-ACCOUNT-REC.           04470000
+       2200-EXIT.                                                       04480000
+           EXIT.                                                        04490000
+                                                                        04500000
+      ******************************************************************04510000
+      *  2300-READ-BENEF-ACCOUNT - READ THE BENEFICIARY ACCOUNT FOR    *04520000
+      *  UPDATE, CONFIRM IT IS OPEN, AND HOLD A WORKING COPY.          *04530000
+      ******************************************************************04540000
+       2300-READ-BENEF-ACCOUNT.                                         04550000
+           MOVE SODD-BENEF-SORTCODE OF SODD-FILE-REC                    04560000
+               TO ACCOUNT-SORTCODE OF ACCOUNT-FILE-REC                  04570000
+           MOVE SODD-BENEF-ACCOUNT OF SODD-FILE-REC                     04580000
+               TO ACCOUNT-NUMBER OF ACCOUNT-FILE-REC                    04590000
+                                                                        04600000
+           READ ACCOUNT-FILE                                            04610000
+               KEY IS ACCOUNT-KEY OF ACCOUNT-FILE-REC                   04620000
+               INVALID KEY                                              04630000
+                   MOVE 'R' TO SODDPAY-OUTCOME-SWITCH                   04640000
+                   MOVE 'BENEFICIARY ACCOUNT NOT FOUND'                 04650000
+                       TO SODDPAY-REJECT-REASON                         04660000
+                   GO TO 2300-EXIT                                      04670000
+           END-READ                                                     04680000
+                                                                        04690000
+           IF NOT ACCOUNT-OPEN OF ACCOUNT-FILE-REC                      04700000
+               MOVE 'R' TO SODDPAY-OUTCOME-SWITCH                       04710000
+               MOVE 'BENEFICIARY ACCOUNT CLOSED'                        04720000
+                   TO SODDPAY-REJECT-REASON                             04730000
+               GO TO 2300-EXIT                                          04740000
+           END-IF                                                       04750000
+                                                                        04760000
+           MOVE ACCOUNT-FILE-REC TO SODDPAY-BENEF-ACCOUNT-REC.          04770000
+       2300-EXIT.                                                       04780000
+           EXIT.                                                        04790000
+                                                                        04800000
+      ******************************************************************04810000
+      *  2400-POST-DEBIT-CREDIT - REJECT THE PAYMENT IF IT WOULD TAKE  *04820000
+      *  THE ORIGINATING ACCOUNT OVERDRAWN, THE SAME NO-OVERDRAFT      *04830000
+      *  RULE XFRFUN APPLIES TO A TRANSFER, ELSE DEBIT THE ORIGINATOR  *04840000
+      *  AND CREDIT THE BENEFICIARY.                                   *04850000
+      ******************************************************************04860000
+       2400-POST-DEBIT-CREDIT.                                          04870000
+           IF SODD-AMOUNT OF SODD-FILE-REC >                            04880000
+              ACCOUNT-BALANCE OF SODDPAY-ORIG-ACCOUNT-REC               04890000
+               MOVE 'R' TO SODDPAY-OUTCOME-SWITCH                       04900000
+               MOVE 'INSUFFICIENT FUNDS' TO SODDPAY-REJECT-REASON       04910000
+               GO TO 2400-EXIT                                          04920000
+           END-IF                                                       04930000
+                                                                        04940000
+           SUBTRACT SODD-AMOUNT OF SODD-FILE-REC                        04950000
+              FROM ACCOUNT-BALANCE OF SODDPAY-ORIG-ACCOUNT-REC          04960000
+           MOVE SODDPAY-ORIG-ACCOUNT-REC TO ACCOUNT-FILE-REC            04970000
+           REWRITE ACCOUNT-FILE-REC                                     04980000
+               INVALID KEY                                              04990000
+                   MOVE 'R' TO SODDPAY-OUTCOME-SWITCH                   05000000
+                   MOVE 'ORIGINATING ACCOUNT REWRITE ERROR'             05010000
+                       TO SODDPAY-REJECT-REASON                         05020000
+                   GO TO 2400-EXIT                                      05030000
+           END-REWRITE                                                  05040000
+                                                                        05050000
+           ADD SODD-AMOUNT OF SODD-FILE-REC                             05060000
+              TO ACCOUNT-BALANCE OF SODDPAY-BENEF-ACCOUNT-REC           05070000
+           MOVE SODDPAY-BENEF-ACCOUNT-REC TO ACCOUNT-FILE-REC           05080000
+           REWRITE ACCOUNT-FILE-REC                                     05090000
+               INVALID KEY                                              05100000
+                   MOVE 'R' TO SODDPAY-OUTCOME-SWITCH                   05110000
+                   MOVE 'BENEFICIARY ACCOUNT REWRITE ERROR'             05120000
+                       TO SODDPAY-REJECT-REASON                         05130000
+                   PERFORM 2450-REVERSE-ORIG-DEBIT THRU 2450-EXIT       05131000
+           END-REWRITE.                                                 05140000
+       2400-EXIT.                                                       05150000
+           EXIT.                                                        05160000
+                                                                        05170000
+      ******************************************************************05171000
+      *  2450-REVERSE-ORIG-DEBIT - THE BENEFICIARY CREDIT FAILED AFTER *05172000
+      *  THE ORIGINATING ACCOUNT WAS ALREADY DEBITED AND REWRITTEN.    *05173000
+      *  PUT THE AMOUNT BACK ON THE ORIGINATING ACCOUNT SO THE         *05174000
+      *  REJECTED PAYMENT DOES NOT LEAVE THE CUSTOMER OUT OF POCKET.   *05175000
+      ******************************************************************05176000
+       2450-REVERSE-ORIG-DEBIT.                                         05177000
+           ADD SODD-AMOUNT OF SODD-FILE-REC                             05178000
+              TO ACCOUNT-BALANCE OF SODDPAY-ORIG-ACCOUNT-REC            05179000
+           MOVE SODDPAY-ORIG-ACCOUNT-REC TO ACCOUNT-FILE-REC            05179200
+           REWRITE ACCOUNT-FILE-REC                                     05179400
+               INVALID KEY                                              05179600
+                   MOVE 'ORIG DEBIT REVERSAL FAILED - MANUAL FIX'       05179800
+                       TO SODDPAY-REJECT-REASON                         05180000
+                   DISPLAY 'SODDPAY - CRITICAL - UNABLE TO REVERSE '    05180200
+                       'DEBIT FOR ACCOUNT ' SODD-ORIG-ACCOUNT           05180400
+                           OF SODD-FILE-REC                             05180600
+           END-REWRITE.                                                 05180800
+       2450-EXIT.                                                       05181000
+           EXIT.                                                        05181200
+                                                                        05182000
+      ******************************************************************05190000
+      *  2500-ASSIGN-PROCTRAN-NUMBERS - READ THE PROCTRAN CONTROL      *05200000
+      *  SINGLETON, BUMP LAST-PROC-TRAN-NUMBER TWICE (ONE PER LEG),    *05200000
+      *  AND REWRITE, THE SAME WAY 2400-ASSIGN-PROCTRAN-NUMBER HANDS   *05210000
+      *  OUT A PROCTRAN NUMBER IN CHQCLR.                              *05220000
+      ******************************************************************05230000
+       2500-ASSIGN-PROCTRAN-NUMBERS.                                    05240000
+           MOVE SODDPAY-CTL-SORTCODE TO PROCTRAN-CONTROL-SORTCODE       05250000
+                                         OF PCTRL-FILE-REC              05260000
+           MOVE SODDPAY-CTL-NUMBER   TO PROCTRAN-CONTROL-NUMBER         05270000
+                                         OF PCTRL-FILE-REC              05280000
+                                                                        05290000
+           READ PCTRL-FILE                                              05300000
+               KEY IS PROCTRAN-CONTROL-KEY OF PCTRL-FILE-REC            05310000
+               INVALID KEY                                              05320000
+                   MOVE 'PTCL' TO PROCTRAN-CONTROL-EYECATCHER           05330000
+                                   OF PCTRL-FILE-REC                    05340000
+                   MOVE SODDPAY-CTL-SORTCODE                            05350000
+                       TO PROCTRAN-CONTROL-SORTCODE OF PCTRL-FILE-REC   05360000
+                   MOVE SODDPAY-CTL-NUMBER                              05370000
+                       TO PROCTRAN-CONTROL-NUMBER OF PCTRL-FILE-REC     05380000
+                   MOVE ZERO TO LAST-PROC-TRAN-NUMBER OF PCTRL-FILE-REC 05390000
+                   WRITE PCTRL-FILE-REC                                 05400000
+           END-READ                                                     05410000
+                                                                        05420000
+           ADD 1 TO LAST-PROC-TRAN-NUMBER OF PCTRL-FILE-REC             05430000
+           MOVE LAST-PROC-TRAN-NUMBER OF PCTRL-FILE-REC                 05440000
+               TO SODDPAY-DEBIT-TRAN-NUMBER                             05450000
+                                                                        05460000
+           ADD 1 TO LAST-PROC-TRAN-NUMBER OF PCTRL-FILE-REC             05470000
+           MOVE LAST-PROC-TRAN-NUMBER OF PCTRL-FILE-REC                 05480000
+               TO SODDPAY-CREDIT-TRAN-NUMBER                            05490000
+                                                                        05500000
+           REWRITE PCTRL-FILE-REC                                       05510000
+               INVALID KEY                                              05520000
+                   MOVE 'R' TO SODDPAY-OUTCOME-SWITCH                   05530000
+                   MOVE 'CONTROL RECORD ERROR' TO SODDPAY-REJECT-REASON 05540000
+           END-REWRITE.                                                 05550000
+       2500-EXIT.                                                       05560000
+           EXIT.                                                        05570000
+                                                                        05580000
+      ******************************************************************05590000
+      *  2600-WRITE-DEBIT-PROCTRAN - LOG THE DEBIT LEG AGAINST THE     *05600000
+      *  ORIGINATING ACCOUNT, CARRYING THE BENEFICIARY'S SORT CODE     *05610000
+      *  AND ACCOUNT IN THE PROC-TRAN-DESC-XFR COUNTERPARTY FIELDS.    *05620000
+      ******************************************************************05630000
+       2600-WRITE-DEBIT-PROCTRAN.                                       05640000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF PROCTRAN-FILE-REC    05650000
+           MOVE SODD-SORTCODE OF SODD-FILE-REC                          05660000
+               TO PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC              05670000
+           MOVE SODDPAY-DEBIT-TRAN-NUMBER                               05680000
+               TO PROC-TRAN-NUMBER OF PROCTRAN-FILE-REC                 05690000
+           MOVE SODD-ORIG-ACCOUNT OF SODD-FILE-REC                      05700000
+               TO PROC-TRAN-ACCOUNT-NUMBER OF PROCTRAN-FILE-REC         05710000
+           MOVE SODDPAY-CURRENT-DATE                                    05720000
+               TO PROC-TRAN-DATE OF PROCTRAN-FILE-REC                   05730000
+           MOVE SODDPAY-CURRENT-TIME                                    05740000
+               TO PROC-TRAN-TIME OF PROCTRAN-FILE-REC                   05750000
+           MOVE SODDPAY-DEBIT-TRAN-NUMBER                               05760000
+               TO PROC-TRAN-REF OF PROCTRAN-FILE-REC                    05770000
+           MOVE 'PDR' TO PROC-TRAN-TYPE OF PROCTRAN-FILE-REC            05780000
+           MOVE SODD-AMOUNT OF SODD-FILE-REC                            05790000
+               TO PROC-TRAN-AMOUNT OF PROCTRAN-FILE-REC                 05800000
+           MOVE 'GBP' TO PROC-TRAN-CURRENCY OF PROCTRAN-FILE-REC        05810000
+                                                                        05820000
+           MOVE 'STANDING ORDER PAYMENT'                                05830000
+               TO PROC-TRAN-DESC-XFR-HEADER OF PROCTRAN-FILE-REC        05840000
+           MOVE SODD-BENEF-SORTCODE OF SODD-FILE-REC                    05850000
+               TO PROC-TRAN-DESC-XFR-SORTCODE OF PROCTRAN-FILE-REC      05860000
+           MOVE SODD-BENEF-ACCOUNT OF SODD-FILE-REC                     05870000
+               TO PROC-TRAN-DESC-XFR-ACCOUNT OF PROCTRAN-FILE-REC       05880000
+                                                                        05890000
+           WRITE PROCTRAN-FILE-REC                                      05900000
+               INVALID KEY                                              05910000
+                   MOVE 'R' TO SODDPAY-OUTCOME-SWITCH                   05920000
+                   MOVE 'PROCTRAN WRITE ERROR (DEBIT)'                  05930000
+                       TO SODDPAY-REJECT-REASON                         05940000
+           END-WRITE.                                                   05950000
+       2600-EXIT.                                                       05960000
+           EXIT.                                                        05970000
+                                                                        05980000
+      ******************************************************************05990000
+      *  2650-WRITE-CREDIT-PROCTRAN - LOG THE CREDIT LEG AGAINST THE   *06000000
+      *  BENEFICIARY ACCOUNT, CARRYING THE ORIGINATOR'S SORT CODE AND  *06010000
+      *  ACCOUNT IN THE PROC-TRAN-DESC-XFR COUNTERPARTY FIELDS.        *06020000
+      ******************************************************************06030000
+       2650-WRITE-CREDIT-PROCTRAN.                                      06040000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF PROCTRAN-FILE-REC    06050000
+           MOVE SODD-BENEF-SORTCODE OF SODD-FILE-REC                    06060000
+               TO PROC-TRAN-SORT-CODE OF PROCTRAN-FILE-REC              06070000
+           MOVE SODDPAY-CREDIT-TRAN-NUMBER                              06080000
+               TO PROC-TRAN-NUMBER OF PROCTRAN-FILE-REC                 06090000
+           MOVE SODD-BENEF-ACCOUNT OF SODD-FILE-REC                     06100000
+               TO PROC-TRAN-ACCOUNT-NUMBER OF PROCTRAN-FILE-REC         06110000
+           MOVE SODDPAY-CURRENT-DATE                                    06120000
+               TO PROC-TRAN-DATE OF PROCTRAN-FILE-REC                   06130000
+           MOVE SODDPAY-CURRENT-TIME                                    06140000
+               TO PROC-TRAN-TIME OF PROCTRAN-FILE-REC                   06150000
+           MOVE SODDPAY-CREDIT-TRAN-NUMBER                              06160000
+               TO PROC-TRAN-REF OF PROCTRAN-FILE-REC                    06170000
+           MOVE 'PCR' TO PROC-TRAN-TYPE OF PROCTRAN-FILE-REC            06180000
+           MOVE SODD-AMOUNT OF SODD-FILE-REC                            06190000
+               TO PROC-TRAN-AMOUNT OF PROCTRAN-FILE-REC                 06200000
+           MOVE 'GBP' TO PROC-TRAN-CURRENCY OF PROCTRAN-FILE-REC        06210000
+                                                                        06220000
+           MOVE 'STANDING ORDER PAYMENT'                                06230000
+               TO PROC-TRAN-DESC-XFR-HEADER OF PROCTRAN-FILE-REC        06240000
+           MOVE SODD-SORTCODE OF SODD-FILE-REC                          06250000
+               TO PROC-TRAN-DESC-XFR-SORTCODE OF PROCTRAN-FILE-REC      06260000
+           MOVE SODD-ORIG-ACCOUNT OF SODD-FILE-REC                      06270000
+               TO PROC-TRAN-DESC-XFR-ACCOUNT OF PROCTRAN-FILE-REC       06280000
+                                                                        06290000
+           WRITE PROCTRAN-FILE-REC                                      06300000
+               INVALID KEY                                              06310000
+                   MOVE 'R' TO SODDPAY-OUTCOME-SWITCH                   06320000
+                   MOVE 'PROCTRAN WRITE ERROR (CREDIT)'                 06330000
+                       TO SODDPAY-REJECT-REASON                         06340000
+           END-WRITE.                                                   06350000
+       2650-EXIT.                                                       06360000
+           EXIT.                                                        06370000
+                                                                        06380000
+      ******************************************************************06390000
+      *  2700-ADVANCE-NEXT-DUE-DATE - MOVE SODD-NEXT-DUE-DATE FORWARD  *06400000
+      *  BY ONE PERIOD OF THE ORDER'S FREQUENCY.                       *06410000
+      ******************************************************************06420000
+       2700-ADVANCE-NEXT-DUE-DATE.                                      06430000
+           EVALUATE TRUE                                                06440000
+               WHEN SODD-FREQ-WEEKLY OF SODD-FILE-REC                   06450000
+                   PERFORM 2710-ADD-SEVEN-DAYS THRU 2710-EXIT           06460000
+               WHEN SODD-FREQ-MONTHLY OF SODD-FILE-REC                  06470000
+                   PERFORM 2720-ADD-ONE-MONTH THRU 2720-EXIT            06480000
+               WHEN SODD-FREQ-QUARTERLY OF SODD-FILE-REC                06490000
+                   PERFORM 2720-ADD-ONE-MONTH THRU 2720-EXIT            06500000
+                      3 TIMES                                           06510000
+               WHEN SODD-FREQ-ANNUAL OF SODD-FILE-REC                   06520000
+                   PERFORM 2720-ADD-ONE-MONTH THRU 2720-EXIT            06530000
+                      12 TIMES                                          06540000
+           END-EVALUATE.                                                06550000
+       2700-EXIT.                                                       06560000
+           EXIT.                                                        06570000
+                                                                        06580000
+      ******************************************************************06590000
+      *  2710-ADD-SEVEN-DAYS - ADD SEVEN DAYS TO THE NEXT DUE DATE,    *06600000
+      *  CARRYING INTO THE FOLLOWING MONTH (AND YEAR) AS NEEDED.       *06610000
+      ******************************************************************06620000
+       2710-ADD-SEVEN-DAYS.                                             06630000
+           ADD 7 TO SODD-NEXT-DUE-DD OF SODD-FILE-REC                   06640000
+           MOVE 'Y' TO SODDPAY-CARRY-SWITCH                             06650000
+           PERFORM 2715-CARRY-DAY-OVERFLOW THRU 2715-EXIT               06660000
+              UNTIL NOT SODDPAY-CARRY-NEEDED.                           06670000
+       2710-EXIT.                                                       06680000
+           EXIT.                                                        06690000
+                                                                        06700000
+      ******************************************************************06710000
+      *  2715-CARRY-DAY-OVERFLOW - IF THE DAY NOW EXCEEDS THE LENGTH   *06720000
+      *  OF ITS MONTH, CARRY THE EXCESS INTO THE NEXT MONTH.           *06730000
+      ******************************************************************06740000
+       2715-CARRY-DAY-OVERFLOW.                                         06750000
+           PERFORM 2790-COMPUTE-DAYS-IN-MONTH THRU 2790-EXIT            06760000
+                                                                        06770000
+           IF SODD-NEXT-DUE-DD OF SODD-FILE-REC > SODDPAY-DAYS-IN-MONTH 06780000
+               SUBTRACT SODDPAY-DAYS-IN-MONTH                           06790000
+                   FROM SODD-NEXT-DUE-DD OF SODD-FILE-REC               06800000
+               ADD 1 TO SODD-NEXT-DUE-MM OF SODD-FILE-REC               06810000
+               IF SODD-NEXT-DUE-MM OF SODD-FILE-REC > 12                06820000
+                   MOVE 1 TO SODD-NEXT-DUE-MM OF SODD-FILE-REC          06830000
+                   ADD 1 TO SODD-NEXT-DUE-YYYY OF SODD-FILE-REC         06840000
+               END-IF                                                   06850000
+               MOVE 'Y' TO SODDPAY-CARRY-SWITCH                         06860000
+           ELSE                                                         06870000
+               MOVE 'N' TO SODDPAY-CARRY-SWITCH                         06880000
+           END-IF.                                                      06890000
+       2715-EXIT.                                                       06900000
+           EXIT.                                                        06910000
+                                                                        06920000
+      ******************************************************************06930000
+      *  2720-ADD-ONE-MONTH - ADD ONE CALENDAR MONTH TO THE NEXT DUE   *06940000
+      *  DATE, CARRYING INTO THE FOLLOWING YEAR IF NEEDED, AND         *06950000
+      *  CLAMPING THE DAY DOWN IF THE NEW MONTH IS SHORTER.            *06960000
+      ******************************************************************06970000
+       2720-ADD-ONE-MONTH.                                              06980000
+           ADD 1 TO SODD-NEXT-DUE-MM OF SODD-FILE-REC                   06990000
+           IF SODD-NEXT-DUE-MM OF SODD-FILE-REC > 12                    07000000
+               MOVE 1 TO SODD-NEXT-DUE-MM OF SODD-FILE-REC              07010000
+               ADD 1 TO SODD-NEXT-DUE-YYYY OF SODD-FILE-REC             07020000
+           END-IF                                                       07030000
+                                                                        07040000
+           PERFORM 2790-COMPUTE-DAYS-IN-MONTH THRU 2790-EXIT            07050000
+                                                                        07060000
+           IF SODD-NEXT-DUE-DD OF SODD-FILE-REC > SODDPAY-DAYS-IN-MONTH 07070000
+               MOVE SODDPAY-DAYS-IN-MONTH                               07080000
+                   TO SODD-NEXT-DUE-DD OF SODD-FILE-REC                 07090000
+           END-IF.                                                      07100000
+       2720-EXIT.                                                       07110000
+           EXIT.                                                        07120000
+                                                                        07130000
+      ******************************************************************07140000
+      *  2750-REWRITE-SODD - REWRITE THE STANDING ORDER WITH ITS NEW   *07150000
+      *  NEXT DUE DATE.                                                *07160000
+      ******************************************************************07170000
+       2750-REWRITE-SODD.                                               07180000
+           REWRITE SODD-FILE-REC                                        07190000
+               INVALID KEY                                              07200000
+                   MOVE 'R' TO SODDPAY-OUTCOME-SWITCH                   07210000
+                   MOVE 'SODD REWRITE ERROR' TO SODDPAY-REJECT-REASON   07220000
+           END-REWRITE.                                                 07230000
+       2750-EXIT.                                                       07240000
+           EXIT.                                                        07250000
+                                                                        07260000
+      ******************************************************************07270000
+      *  2790-COMPUTE-DAYS-IN-MONTH - LOOK UP THE CURRENT MONTH'S      *07280000
+      *  LENGTH, ADJUSTING FEBRUARY FOR A LEAP YEAR.                   *07290000
+      ******************************************************************07300000
+       2790-COMPUTE-DAYS-IN-MONTH.                                      07310000
+           MOVE SODDPAY-MONTH-DAY-TAB(SODD-NEXT-DUE-MM OF SODD-FILE-REC)07320000
+               TO SODDPAY-DAYS-IN-MONTH                                 07330000
+                                                                        07340000
+           IF SODD-NEXT-DUE-MM OF SODD-FILE-REC = 2                     07350000
+               PERFORM 2795-SET-LEAP-SWITCH THRU 2795-EXIT              07360000
+               IF SODDPAY-IS-LEAP                                       07370000
+                   MOVE 29 TO SODDPAY-DAYS-IN-MONTH                     07380000
+               END-IF                                                   07390000
+           END-IF.                                                      07400000
+       2790-EXIT.                                                       07410000
+           EXIT.                                                        07420000
+                                                                        07430000
+      ******************************************************************07440000
+      *  2795-SET-LEAP-SWITCH - A YEAR IS A LEAP YEAR IF DIVISIBLE BY  *07450000
+      *  400, OR DIVISIBLE BY 4 BUT NOT BY 100.                        *07460000
+      ******************************************************************07470000
+       2795-SET-LEAP-SWITCH.                                            07480000
+           MOVE 'N' TO SODDPAY-LEAP-SWITCH                              07490000
+                                                                        07500000
+           DIVIDE SODD-NEXT-DUE-YYYY OF SODD-FILE-REC BY 400            07510000
+               GIVING SODDPAY-YEAR-QUOT                                 07520000
+               REMAINDER SODDPAY-YEAR-REM                               07530000
+           IF SODDPAY-YEAR-REM = ZERO                                   07540000
+               SET SODDPAY-IS-LEAP TO TRUE                              07550000
+               GO TO 2795-EXIT                                          07560000
+           END-IF                                                       07570000
+                                                                        07580000
+           DIVIDE SODD-NEXT-DUE-YYYY OF SODD-FILE-REC BY 100            07590000
+               GIVING SODDPAY-YEAR-QUOT                                 07600000
+               REMAINDER SODDPAY-YEAR-REM                               07610000
+           IF SODDPAY-YEAR-REM = ZERO                                   07620000
+               GO TO 2795-EXIT                                          07630000
+           END-IF                                                       07640000
+                                                                        07650000
+           DIVIDE SODD-NEXT-DUE-YYYY OF SODD-FILE-REC BY 4              07660000
+               GIVING SODDPAY-YEAR-QUOT                                 07670000
+               REMAINDER SODDPAY-YEAR-REM                               07680000
+           IF SODDPAY-YEAR-REM = ZERO                                   07690000
+               SET SODDPAY-IS-LEAP TO TRUE                              07700000
+           END-IF.                                                      07710000
+       2795-EXIT.                                                       07720000
+           EXIT.                                                        07730000
+                                                                        07740000
+      ******************************************************************07750000
+      *  2800-WRITE-ACCEPT - LOG A SUCCESSFULLY POSTED PAYMENT.        *07760000
+      ******************************************************************07770000
+       2800-WRITE-ACCEPT.                                               07780000
+           ADD 1 TO SODDPAY-POSTED-COUNT                                07790000
+                                                                        07800000
+           MOVE 'POSTED' TO SODDPAY-DTL-STATUS                          07810000
+           MOVE SODD-SORTCODE OF SODD-FILE-REC TO SODDPAY-DTL-SORTCODE  07820000
+           MOVE SODD-NUMBER OF SODD-FILE-REC TO SODDPAY-DTL-NUMBER      07830000
+           MOVE SODD-ORIG-ACCOUNT OF SODD-FILE-REC                      07840000
+               TO SODDPAY-DTL-ORIG-ACCT                                 07850000
+           MOVE SODD-BENEF-ACCOUNT OF SODD-FILE-REC                     07860000
+               TO SODDPAY-DTL-BENEF-ACCT                                07870000
+           MOVE SODD-AMOUNT OF SODD-FILE-REC TO SODDPAY-DTL-AMOUNT      07880000
+           MOVE SPACES TO SODDPAY-DTL-REASON                            07890000
+                                                                        07900000
+           WRITE SODD-RPT-LINE FROM SODDPAY-DETAIL-LINE.                07910000
+       2800-EXIT.                                                       07920000
+           EXIT.                                                        07930000
+                                                                        07940000
+      ******************************************************************07950000
+      *  2900-WRITE-REJECT - LOG A DUE PAYMENT THAT COULD NOT BE       *07960000
+      *  POSTED, WITH THE REASON IT WAS TURNED DOWN.                   *07970000
+      ******************************************************************07980000
+       2900-WRITE-REJECT.                                               07990000
+           ADD 1 TO SODDPAY-REJECTED-COUNT                              08000000
+                                                                        08010000
+           MOVE 'REJECTED' TO SODDPAY-DTL-STATUS                        08020000
+           MOVE SODD-SORTCODE OF SODD-FILE-REC TO SODDPAY-DTL-SORTCODE  08030000
+           MOVE SODD-NUMBER OF SODD-FILE-REC TO SODDPAY-DTL-NUMBER      08040000
+           MOVE SODD-ORIG-ACCOUNT OF SODD-FILE-REC                      08050000
+               TO SODDPAY-DTL-ORIG-ACCT                                 08060000
+           MOVE SODD-BENEF-ACCOUNT OF SODD-FILE-REC                     08070000
+               TO SODDPAY-DTL-BENEF-ACCT                                08080000
+           MOVE SODD-AMOUNT OF SODD-FILE-REC TO SODDPAY-DTL-AMOUNT      08090000
+           MOVE SODDPAY-REJECT-REASON TO SODDPAY-DTL-REASON             08100000
+                                                                        08110000
+           WRITE SODD-RPT-LINE FROM SODDPAY-DETAIL-LINE.                08120000
+       2900-EXIT.                                                       08130000
+           EXIT.                                                        08140000
+                                                                        08150000
+      ******************************************************************08160000
+      *  2990-WRITE-CHECKPOINT - RECORD HOW FAR THIS RUN HAS GOT SO A  *08170000
+      *  RESTART AFTER AN ABEND CAN PICK UP FROM HERE RATHER THAN      *08180000
+      *  RESCANNING THE WHOLE FILE.                                    *08190000
+      ******************************************************************08200000
+       2990-WRITE-CHECKPOINT.                                           08210000
+           MOVE SODD-SORTCODE OF SODD-FILE-REC                          08220000
+               TO CHECKPOINT-LAST-SORTCODE OF CHECKPOINT-FILE-REC       08230000
+           MOVE SODD-NUMBER OF SODD-FILE-REC                            08240000
+               TO CHECKPOINT-LAST-NUMBER OF CHECKPOINT-FILE-REC         08250000
+           MOVE SODDPAY-CURRENT-DATE                                    08260000
+               TO CHECKPOINT-LAST-DATE OF CHECKPOINT-FILE-REC           08270000
+           MOVE ZERO TO CHECKPOINT-LAST-TIME OF CHECKPOINT-FILE-REC     08280000
+           MOVE SODDPAY-READ-COUNT                                      08290000
+               TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC           08300000
+           SET CHECKPOINT-IN-PROGRESS OF CHECKPOINT-FILE-REC TO TRUE    08310000
+                                                                        08320000
+           REWRITE CHECKPOINT-FILE-REC                                  08330000
+                                                                        08340000
+           MOVE ZERO TO SODDPAY-CKPT-COUNT.                             08350000
+       2990-EXIT.                                                       08360000
+           EXIT.                                                        08370000
+                                                                        08380000
+      ******************************************************************08390000
+      *  3000-PRINT-SUMMARY - WRITE THE SCANNED/DUE/POSTED/REJECTED    *08400000
+      *  TOTALS.                                                       *08410000
+      ******************************************************************08420000
+       3000-PRINT-SUMMARY.                                              08430000
+           MOVE SPACES TO SODD-RPT-LINE                                 08440000
+           WRITE SODD-RPT-LINE                                          08450000
+                                                                        08460000
+           MOVE SODDPAY-READ-COUNT TO SODDPAY-SUM-READ                  08470000
+           WRITE SODD-RPT-LINE FROM SODDPAY-SUMMARY-LINE-1              08480000
+                                                                        08490000
+           MOVE SODDPAY-DUE-COUNT TO SODDPAY-SUM-DUE                    08500000
+           WRITE SODD-RPT-LINE FROM SODDPAY-SUMMARY-LINE-2              08510000
+                                                                        08520000
+           MOVE SODDPAY-POSTED-COUNT TO SODDPAY-SUM-POSTED              08530000
+           WRITE SODD-RPT-LINE FROM SODDPAY-SUMMARY-LINE-3              08540000
+                                                                        08550000
+           MOVE SODDPAY-REJECTED-COUNT TO SODDPAY-SUM-REJECTED          08560000
+           WRITE SODD-RPT-LINE FROM SODDPAY-SUMMARY-LINE-4.             08570000
+       3000-EXIT.                                                       08580000
+           EXIT.                                                        08590000
+                                                                        08600000
+      ******************************************************************08610000
+      *  9000-TERMINATE - MARK THE CHECKPOINT COMPLETE SO THE NEXT RUN *08620000
+      *  STARTS FRESH, AND CLOSE THE FILES.                            *08630000
+      ******************************************************************08640000
+       9000-TERMINATE.                                                  08650000
+           MOVE SODDPAY-READ-COUNT                                      08660000
+               TO CHECKPOINT-ROW-COUNT OF CHECKPOINT-FILE-REC           08670000
+           SET CHECKPOINT-COMPLETE OF CHECKPOINT-FILE-REC TO TRUE       08680000
+           REWRITE CHECKPOINT-FILE-REC                                  08690000
+                                                                        08700000
+           CLOSE SODD-FILE                                              08710000
+           CLOSE ACCOUNT-FILE                                           08720000
+           CLOSE PROCTRAN-FILE                                          08730000
+           CLOSE PCTRL-FILE                                             08740000
+           CLOSE SODD-RPT                                               08750000
+           CLOSE CHECKPOINT-FILE.                                       08760000
+       9000-EXIT.                                                       08770000
+           EXIT.                                                        08780000
+                                                                        08790000
+       9999-EXIT.                                                       08800000
+           STOP RUN.                                                    08810000
