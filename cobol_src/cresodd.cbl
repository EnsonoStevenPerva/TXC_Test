@@ -0,0 +1,239 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    CRESODD.                                          00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       DATE-WRITTEN.  2026-08-09.                                       00100000
+      ******************************************************************00110000
+      *                                                                *00120000
+      *  CRESODD - CREATE STANDING ORDER / DIRECT DEBIT                *00130000
+      *                                                                *00140000
+      *  FUNCTION : ACCEPTS A CRESODD COMMAREA (COPYBOOK CRESODD)      *00150000
+      *             FROM A BRANCH OR WEB FRONT END, CONFIRMS THE       *00160000
+      *             ORIGINATING ACCOUNT EXISTS, ASSIGNS THE NEXT       *00170000
+      *             STANDING-ORDER NUMBER FROM THE SODD CONTROL        *00180000
+      *             RECORD, WRITES A NEW SODD-RECORD AND LOGS THE      *00190000
+      *             CREATE ON PROCTRAN AS AN OCS TRANSACTION.          *00200000
+      *             SETS COMM-SUCCESS/COMM-FAIL-CODE.                  *00210000
+      *                                                                *00220000
+      *  FILES    : ACCOUNT  - VSAM KSDS - ACCOUNT MASTER              *00230000
+      *             SODD     - VSAM KSDS - STANDING ORDER MASTER       *00240000
+      *             SODDCTRL - VSAM KSDS - STANDING ORDER CONTROL REC  *00250000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG             *00260000
+      *                                                                *00270000
+      *  CHANGE HISTORY                                                *00280000
+      *  ----------------------------------------------------------    *00290000
+      *  DATE        BY    DESCRIPTION                                 *00300000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00310000
+      *                                                                *00320000
+      ******************************************************************00330000
+       DATA DIVISION.                                                   00340000
+       WORKING-STORAGE SECTION.                                         00350000
+       01  CRESODD-WORK-AREA.                                           00360000
+           05  CRESODD-RESP                PIC S9(8) COMP.              00370000
+           05  CRESODD-RESP2               PIC S9(8) COMP.              00380000
+           05  CRESODD-CTL-SORTCODE        PIC 9(6)  VALUE 987654.      00390000
+           05  CRESODD-CTL-NUMBER          PIC 9(8)  VALUE ZERO.        00400000
+           05  CRESODD-NEW-NUMBER          PIC 9(8)  VALUE ZERO.        00410000
+           05  CRESODD-ACCT-KEY.                                        00420000
+               10  CRESODD-ACCT-KEY-SCODE  PIC 9(6).                    00430000
+               10  CRESODD-ACCT-KEY-NUMBER PIC 9(8).                    00440000
+           05  CRESODD-TODAYS-DATE         PIC 9(8)  VALUE ZERO.        00445000
+                                                                        00450000
+       01  CRESODD-ACCOUNT-REC.                                         00460000
+           COPY ACCOUNT.                                                00470000
+                                                                        00480000
+       01  CRESODD-SODD-REC.                                            00490000
+           COPY SODD.                                                   00500000
+                                                                        00510000
+       01  CRESODD-CONTROL-REC.                                         00520000
+           COPY SODDCTRL.                                               00530000
+                                                                        00540000
+       01  CRESODD-PROCTRAN-REC.                                        00550000
+           COPY PROCTRAN.                                               00560000
+                                                                        00570000
+       LINKAGE SECTION.                                                 00580000
+       01  DFHCOMMAREA.                                                 00590000
+           COPY CRESODD.                                                00600000
+                                                                        00610000
+      ******************************************************************00620000
+       PROCEDURE DIVISION.                                              00630000
+      ******************************************************************00640000
+       0000-MAINLINE.                                                   00650000
+           MOVE SPACE TO COMM-SUCCESS                                   00660000
+           MOVE SPACE TO COMM-FAIL-CODE                                 00670000
+           ACCEPT CRESODD-TODAYS-DATE FROM DATE YYYYMMDD                00675000
+                                                                        00680000
+           PERFORM 1000-VERIFY-ACCOUNT THRU 1000-EXIT                   00690000
+                                                                        00700000
+           IF COMM-FAIL-CODE = SPACE                                    00710000
+               PERFORM 2000-ASSIGN-SODD-NUM THRU 2000-EXIT              00720000
+           END-IF                                                       00730000
+                                                                        00740000
+           IF COMM-FAIL-CODE = SPACE                                    00750000
+               PERFORM 3000-BUILD-SODD-REC THRU 3000-EXIT               00760000
+               PERFORM 4000-WRITE-SODD THRU 4000-EXIT                   00770000
+           END-IF                                                       00780000
+                                                                        00790000
+           IF COMM-FAIL-CODE = SPACE                                    00800000
+               MOVE 'Y' TO COMM-SUCCESS                                 00810000
+               PERFORM 5000-WRITE-PROCTRAN THRU 5000-EXIT               00820000
+           ELSE                                                         00830000
+               MOVE 'N' TO COMM-SUCCESS                                 00840000
+           END-IF                                                       00850000
+                                                                        00860000
+           GO TO 9999-EXIT.                                             00870000
+                                                                        00880000
+      ******************************************************************00890000
+      *  1000-VERIFY-ACCOUNT - CONFIRM THE ORIGINATING ACCOUNT EXISTS * 00900000
+      *  BEFORE A STANDING ORDER IS SET UP AGAINST IT.                 *00910000
+      ******************************************************************00920000
+       1000-VERIFY-ACCOUNT.                                             00930000
+           MOVE COMM-SORTCODE     TO CRESODD-ACCT-KEY-SCODE             00940000
+           MOVE COMM-ORIG-ACCOUNT TO CRESODD-ACCT-KEY-NUMBER            00950000
+                                                                        00960000
+           EXEC CICS                                                    00970000
+               READ DATASET('ACCOUNT')                                  00980000
+                    INTO(CRESODD-ACCOUNT-REC)                           00990000
+                    RIDFLD(CRESODD-ACCT-KEY)                            01000000
+                    RESP(CRESODD-RESP)                                  01010000
+           END-EXEC                                                     01020000
+                                                                        01030000
+           IF CRESODD-RESP NOT = DFHRESP(NORMAL)                        01040000
+               MOVE '1' TO COMM-FAIL-CODE                               01050000
+           END-IF.                                                      01060000
+       1000-EXIT.                                                       01070000
+           EXIT.                                                        01080000
+                                                                        01090000
+      ******************************************************************01100000
+      *  2000-ASSIGN-SODD-NUM - READ THE CONTROL RECORD FOR UPDATE,    *01110000
+      *  BUMP LAST-SODD-NUMBER AND NUMBER-OF-SODDS, REWRITE.           *01120000
+      ******************************************************************01130000
+       2000-ASSIGN-SODD-NUM.                                            01140000
+           MOVE CRESODD-CTL-SORTCODE TO SODD-CONTROL-SORTCODE           01150000
+                                         OF CRESODD-CONTROL-REC         01160000
+           MOVE CRESODD-CTL-NUMBER   TO SODD-CONTROL-NUMBER             01170000
+                                         OF CRESODD-CONTROL-REC         01180000
+                                                                        01190000
+           EXEC CICS                                                    01200000
+               READ DATASET('SODDCTRL')                                 01210000
+                    INTO(CRESODD-CONTROL-REC)                           01220000
+                    RIDFLD(SODD-CONTROL-KEY OF CRESODD-CONTROL-REC)     01230000
+                    UPDATE                                              01240000
+                    RESP(CRESODD-RESP)                                  01250000
+           END-EXEC                                                     01260000
+                                                                        01270000
+           IF CRESODD-RESP NOT = DFHRESP(NORMAL)                        01280000
+               MOVE '5' TO COMM-FAIL-CODE                               01290000
+               GO TO 2000-EXIT                                          01300000
+           END-IF                                                       01310000
+                                                                        01320000
+           ADD 1 TO LAST-SODD-NUMBER OF CRESODD-CONTROL-REC             01330000
+           ADD 1 TO NUMBER-OF-SODDS  OF CRESODD-CONTROL-REC             01340000
+           MOVE LAST-SODD-NUMBER OF CRESODD-CONTROL-REC                 01350000
+             TO CRESODD-NEW-NUMBER                                      01360000
+                                                                        01370000
+           EXEC CICS                                                    01380000
+               REWRITE DATASET('SODDCTRL')                              01390000
+                       FROM(CRESODD-CONTROL-REC)                        01400000
+                       RESP(CRESODD-RESP)                               01410000
+           END-EXEC                                                     01420000
+                                                                        01430000
+           IF CRESODD-RESP NOT = DFHRESP(NORMAL)                        01440000
+               MOVE '5' TO COMM-FAIL-CODE                               01450000
+           END-IF.                                                      01460000
+       2000-EXIT.                                                       01470000
+           EXIT.                                                        01480000
+                                                                        01490000
+      ******************************************************************01500000
+      *  3000-BUILD-SODD-REC - MOVE THE COMMAREA INTO THE NEW STANDING *01510000
+      *  ORDER RECORD UNDER THE NUMBER JUST ASSIGNED.                  *01520000
+      ******************************************************************01530000
+       3000-BUILD-SODD-REC.                                             01540000
+           MOVE 'SODD'              TO SODD-EYECATCHER                  01550000
+                                        OF CRESODD-SODD-REC             01560000
+           MOVE COMM-SORTCODE       TO SODD-SORTCODE                    01570000
+                                        OF CRESODD-SODD-REC             01580000
+           MOVE CRESODD-NEW-NUMBER  TO SODD-NUMBER                      01590000
+                                        OF CRESODD-SODD-REC             01600000
+           MOVE COMM-ORIG-ACCOUNT   TO SODD-ORIG-ACCOUNT                01610000
+                                        OF CRESODD-SODD-REC             01620000
+           MOVE COMM-BENEF-SORTCODE TO SODD-BENEF-SORTCODE              01630000
+                                        OF CRESODD-SODD-REC             01640000
+           MOVE COMM-BENEF-ACCOUNT  TO SODD-BENEF-ACCOUNT               01650000
+                                        OF CRESODD-SODD-REC             01660000
+           MOVE COMM-AMOUNT         TO SODD-AMOUNT                      01670000
+                                        OF CRESODD-SODD-REC             01680000
+           MOVE COMM-FREQUENCY      TO SODD-FREQUENCY                   01690000
+                                        OF CRESODD-SODD-REC             01700000
+           MOVE COMM-NEXT-DUE-DATE  TO SODD-NEXT-DUE-DATE               01710000
+                                        OF CRESODD-SODD-REC             01720000
+           SET SODD-ACTIVE OF CRESODD-SODD-REC TO TRUE                  01730000
+                                                                        01740000
+           MOVE SODD-NUMBER OF CRESODD-SODD-REC                         01750000
+                                  TO COMM-SODD-NUMBER.                  01760000
+       3000-EXIT.                                                       01770000
+           EXIT.                                                        01780000
+                                                                        01790000
+      ******************************************************************01800000
+      *  4000-WRITE-SODD - WRITE THE NEW RECORD TO THE SODD FILE.     * 01810000
+      ******************************************************************01820000
+       4000-WRITE-SODD.                                                 01830000
+           EXEC CICS                                                    01840000
+               WRITE DATASET('SODD')                                    01850000
+                     FROM(CRESODD-SODD-REC)                             01860000
+                     RIDFLD(SODD-KEY OF CRESODD-SODD-REC)               01870000
+                     RESP(CRESODD-RESP)                                 01880000
+           END-EXEC                                                     01890000
+                                                                        01900000
+           IF CRESODD-RESP NOT = DFHRESP(NORMAL)                        01910000
+               MOVE '6' TO COMM-FAIL-CODE                               01920000
+           END-IF.                                                      01930000
+       4000-EXIT.                                                       01940000
+           EXIT.                                                        01950000
+                                                                        01960000
+      ******************************************************************01970000
+      *  5000-WRITE-PROCTRAN - LOG THE STANDING-ORDER CREATE EVENT.   * 01980000
+      ******************************************************************01990000
+       5000-WRITE-PROCTRAN.                                             02000000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF CRESODD-PROCTRAN-REC 02010000
+           MOVE COMM-SORTCODE TO PROC-TRAN-SORT-CODE                    02020000
+                                  OF CRESODD-PROCTRAN-REC               02030000
+           MOVE EIBTASKN TO PROC-TRAN-NUMBER OF CRESODD-PROCTRAN-REC    02040000
+           MOVE COMM-ORIG-ACCOUNT TO PROC-TRAN-ACCOUNT-NUMBER           02045000
+                                  OF CRESODD-PROCTRAN-REC               02046000
+           MOVE CRESODD-TODAYS-DATE TO PROC-TRAN-DATE                   02050000
+                                     OF CRESODD-PROCTRAN-REC            02051000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF CRESODD-PROCTRAN-REC    02060000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF CRESODD-PROCTRAN-REC    02070000
+           MOVE 'OCS'    TO PROC-TRAN-TYPE   OF CRESODD-PROCTRAN-REC    02080000
+           MOVE COMM-AMOUNT TO PROC-TRAN-AMOUNT OF CRESODD-PROCTRAN-REC 02090000
+           MOVE 'GBP'    TO PROC-TRAN-CURRENCY OF CRESODD-PROCTRAN-REC  02100000
+                                                                        02110000
+           MOVE SPACES TO PROC-TRAN-DESC OF CRESODD-PROCTRAN-REC        02120000
+           STRING 'STANDING ORDER' COMM-ORIG-ACCOUNT                    02130000
+                  ' TO ' COMM-BENEF-SORTCODE COMM-BENEF-ACCOUNT         02140000
+               DELIMITED BY SIZE                                        02150000
+               INTO PROC-TRAN-DESC OF CRESODD-PROCTRAN-REC              02160000
+           END-STRING                                                   02170000
+                                                                        02180000
+           EXEC CICS                                                    02190000
+               WRITE DATASET('PROCTRAN')                                02200000
+                     FROM(CRESODD-PROCTRAN-REC)                         02210000
+                     RIDFLD(PROC-TRAN-ID OF CRESODD-PROCTRAN-REC)       02220000
+                     RESP(CRESODD-RESP2)                                02230000
+           END-EXEC.                                                    02240000
+       5000-EXIT.                                                       02250000
+           EXIT.                                                        02260000
+                                                                        02270000
+      ******************************************************************02280000
+      *  9999-EXIT - RETURN TO THE CALLER.                             *02290000
+      ******************************************************************02300000
+       9999-EXIT.                                                       02310000
+           EXEC CICS                                                    02320000
+               RETURN                                                   02330000
+           END-EXEC.                                                    02340000
