@@ -0,0 +1,229 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    DELACC.                                           00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       DATE-WRITTEN.  2026-08-09.                                       00100000
+      ******************************************************************00110000
+      *                                                                *00120000
+      *  DELACC - DELETE ACCOUNT                                      * 00130000
+      *                                                                *00140000
+      *  FUNCTION : ACCEPTS A DELACC COMMAREA (COPYBOOK DELACC) FROM   *00150000
+      *             A BRANCH OR WEB FRONT END, READS THE ACCOUNT       *00160000
+      *             RECORD, DELETES IT AND LOGS AN ODA PROCTRAN ROW    *00170000
+      *             IN THE PROC-TRAN-DESC-DELACC SHAPE.  SETS          *00180000
+      *             COMM-DEL-SUCCESS/COMM-DEL-FAIL-CD.                 *00190000
+      *                                                                *00200000
+      *  FILES    : ACCOUNT  - VSAM KSDS - ACCOUNT MASTER              *00210000
+      *             ACCTCTRL - VSAM KSDS - ACCOUNT CONTROL RECORD      *00220000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG             *00230000
+      *                                                                *00240000
+      *  CHANGE HISTORY                                                *00250000
+      *  ----------------------------------------------------------    *00260000
+      *  DATE        BY    DESCRIPTION                                 *00270000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00280000
+      *                                                                *00290000
+      ******************************************************************00300000
+       DATA DIVISION.                                                   00310000
+       WORKING-STORAGE SECTION.                                         00320000
+       01  DELACC-WORK-AREA.                                            00330000
+           05  DELACC-RESP                PIC S9(8) COMP.               00340000
+           05  DELACC-RESP2               PIC S9(8) COMP.               00350000
+           05  DELACC-CTL-SORTCODE        PIC 9(6)  VALUE 987654.       00360000
+           05  DELACC-CTL-NUMBER          PIC 9(8)  VALUE ZERO.         00370000
+           05  DELACC-TODAYS-DATE         PIC 9(8)  VALUE ZERO.         00375000
+           05  DELACC-KEY.                                              00380000
+               10  DELACC-KEY-SORTCODE    PIC 9(6).                     00390000
+               10  DELACC-KEY-NUMBER      PIC 9(8).                     00400000
+                                                                        00410000
+       01  DELACC-ACCOUNT-REC.                                          00420000
+           COPY ACCOUNT.                                                00430000
+                                                                        00440000
+       01  DELACC-CONTROL-REC.                                          00450000
+           COPY ACCTCTRL.                                               00460000
+                                                                        00470000
+       01  DELACC-PROCTRAN-REC.                                         00480000
+           COPY PROCTRAN.                                               00490000
+                                                                        00500000
+       LINKAGE SECTION.                                                 00510000
+       01  DFHCOMMAREA.                                                 00520000
+           COPY DELACC.                                                 00530000
+                                                                        00540000
+      ******************************************************************00550000
+       PROCEDURE DIVISION.                                              00560000
+      ******************************************************************00570000
+       0000-MAINLINE.                                                   00580000
+           MOVE SPACE TO COMM-DEL-SUCCESS                               00590000
+           MOVE SPACE TO COMM-DEL-FAIL-CD                               00600000
+           ACCEPT DELACC-TODAYS-DATE FROM DATE YYYYMMDD                 00605000
+                                                                        00610000
+           PERFORM 1000-READ-ACCOUNT THRU 1000-EXIT                     00620000
+                                                                        00630000
+           IF COMM-DEL-FAIL-CD = SPACE                                  00640000
+               PERFORM 2000-DELETE-ACCOUNT THRU 2000-EXIT               00650000
+           END-IF                                                       00660000
+                                                                        00670000
+           IF COMM-DEL-FAIL-CD = SPACE                                  00680000
+               PERFORM 2500-UPDATE-CONTROL THRU 2500-EXIT               00690000
+           END-IF                                                       00700000
+                                                                        00710000
+           IF COMM-DEL-FAIL-CD = SPACE                                  00720000
+               MOVE 'Y' TO COMM-DEL-SUCCESS                             00730000
+               PERFORM 3000-WRITE-PROCTRAN THRU 3000-EXIT               00740000
+           ELSE                                                         00750000
+               MOVE 'N' TO COMM-DEL-SUCCESS                             00760000
+           END-IF                                                       00770000
+                                                                        00780000
+           GO TO 9999-EXIT.                                             00790000
+                                                                        00800000
+      ******************************************************************00810000
+      *  1000-READ-ACCOUNT - READ THE ACCOUNT RECORD FOR UPDATE SO     *00820000
+      *  ITS DETAILS ARE AVAILABLE FOR THE PROCTRAN DESCRIPTION.       *00830000
+      ******************************************************************00840000
+       1000-READ-ACCOUNT.                                               00850000
+           MOVE COMM-SCODE  TO DELACC-KEY-SORTCODE                      00860000
+           MOVE COMM-ACCNO  TO DELACC-KEY-NUMBER                        00870000
+                                                                        00880000
+           EXEC CICS                                                    00890000
+               READ DATASET('ACCOUNT')                                  00900000
+                    INTO(DELACC-ACCOUNT-REC)                            00910000
+                    RIDFLD(DELACC-KEY)                                  00920000
+                    UPDATE                                              00930000
+                    RESP(DELACC-RESP)                                   00940000
+           END-EXEC                                                     00950000
+                                                                        00960000
+           IF DELACC-RESP = DFHRESP(NOTFND)                             00970000
+               MOVE '1' TO COMM-DEL-FAIL-CD                             00980000
+           ELSE                                                         00990000
+               IF DELACC-RESP NOT = DFHRESP(NORMAL)                     01000000
+                   MOVE '8' TO COMM-DEL-FAIL-CD                         01010000
+               END-IF                                                   01020000
+           END-IF.                                                      01030000
+       1000-EXIT.                                                       01040000
+           EXIT.                                                        01050000
+                                                                        01060000
+      ******************************************************************01070000
+      *  2000-DELETE-ACCOUNT - REMOVE THE RECORD FROM THE FILE.        *01080000
+      ******************************************************************01090000
+       2000-DELETE-ACCOUNT.                                             01100000
+           EXEC CICS                                                    01110000
+               DELETE DATASET('ACCOUNT')                                01120000
+                      RIDFLD(DELACC-KEY)                                01130000
+                      RESP(DELACC-RESP)                                 01140000
+           END-EXEC                                                     01150000
+                                                                        01160000
+           IF DELACC-RESP NOT = DFHRESP(NORMAL)                         01170000
+               MOVE '8' TO COMM-DEL-FAIL-CD                             01180000
+           END-IF.                                                      01190000
+       2000-EXIT.                                                       01200000
+           EXIT.                                                        01210000
+                                                                        01220000
+      ******************************************************************01230000
+      *  2500-UPDATE-CONTROL - DECREMENT NUMBER-OF-ACCOUNTS ON THE     *01240000
+      *  ACCTCTRL SINGLETON CONTROL RECORD.                            *01250000
+      ******************************************************************01260000
+       2500-UPDATE-CONTROL.                                             01270000
+           MOVE DELACC-CTL-SORTCODE TO ACCOUNT-CONTROL-SORTCODE         01280000
+                                        OF DELACC-CONTROL-REC           01290000
+           MOVE DELACC-CTL-NUMBER   TO ACCOUNT-CONTROL-NUMBER           01300000
+                                        OF DELACC-CONTROL-REC           01310000
+                                                                        01320000
+           EXEC CICS                                                    01330000
+               READ DATASET('ACCTCTRL')                                 01340000
+                    INTO(DELACC-CONTROL-REC)                            01350000
+                    RIDFLD(ACCOUNT-CONTROL-KEY OF DELACC-CONTROL-REC)   01360000
+                    UPDATE                                              01370000
+                    RESP(DELACC-RESP)                                   01380000
+           END-EXEC                                                     01390000
+                                                                        01400000
+           IF DELACC-RESP NOT = DFHRESP(NORMAL)                         01410000
+               MOVE '8' TO COMM-DEL-FAIL-CD                             01420000
+               GO TO 2500-EXIT                                          01430000
+           END-IF                                                       01440000
+                                                                        01450000
+           SUBTRACT 1 FROM NUMBER-OF-ACCOUNTS OF DELACC-CONTROL-REC     01460000
+                                                                        01470000
+           EXEC CICS                                                    01480000
+               REWRITE DATASET('ACCTCTRL')                              01490000
+                       FROM(DELACC-CONTROL-REC)                         01500000
+                       RESP(DELACC-RESP)                                01510000
+           END-EXEC                                                     01520000
+                                                                        01530000
+           IF DELACC-RESP NOT = DFHRESP(NORMAL)                         01540000
+               MOVE '8' TO COMM-DEL-FAIL-CD                             01550000
+           END-IF.                                                      01560000
+       2500-EXIT.                                                       01570000
+           EXIT.                                                        01580000
+                                                                        01590000
+      ******************************************************************01600000
+      *  3000-WRITE-PROCTRAN - LOG THE DELETE-ACCOUNT EVENT USING THE * 01610000
+      *  PROC-TRAN-DESC-DELACC LAYOUT.                                 *01620000
+      ******************************************************************01630000
+       3000-WRITE-PROCTRAN.                                             01640000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF DELACC-PROCTRAN-REC  01650000
+           MOVE DELACC-KEY-SORTCODE TO PROC-TRAN-SORT-CODE              01660000
+                                        OF DELACC-PROCTRAN-REC          01670000
+           MOVE EIBTASKN TO PROC-TRAN-NUMBER OF DELACC-PROCTRAN-REC     01680000
+           MOVE ACCOUNT-NUMBER OF DELACC-ACCOUNT-REC                    01681000
+                            TO PROC-TRAN-ACCOUNT-NUMBER                 01682000
+                                  OF DELACC-PROCTRAN-REC                01683000
+           MOVE DELACC-TODAYS-DATE TO PROC-TRAN-DATE                    01690000
+                                   OF DELACC-PROCTRAN-REC               01691000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF DELACC-PROCTRAN-REC     01700000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF DELACC-PROCTRAN-REC     01710000
+           MOVE 'ODA'    TO PROC-TRAN-TYPE   OF DELACC-PROCTRAN-REC     01720000
+           MOVE ZERO     TO PROC-TRAN-AMOUNT OF DELACC-PROCTRAN-REC     01730000
+           MOVE 'GBP'    TO PROC-TRAN-CURRENCY OF DELACC-PROCTRAN-REC   01740000
+                                                                        01750000
+           MOVE ACCOUNT-CUSTOMER-NUMBER OF DELACC-ACCOUNT-REC           01760000
+                            TO PROC-DESC-DELACC-CUSTOMER                01770000
+                                  OF DELACC-PROCTRAN-REC                01780000
+           MOVE ACCOUNT-TYPE OF DELACC-ACCOUNT-REC                      01790000
+                            TO PROC-DESC-DELACC-ACCTYPE                 01800000
+                                  OF DELACC-PROCTRAN-REC                01810000
+           MOVE ACCOUNT-LAST-STMT-DD OF DELACC-ACCOUNT-REC              01820000
+                            TO PROC-DESC-DELACC-LAST-DD                 01830000
+                                  OF DELACC-PROCTRAN-REC                01840000
+           MOVE ACCOUNT-LAST-STMT-MM OF DELACC-ACCOUNT-REC              01850000
+                            TO PROC-DESC-DELACC-LAST-MM                 01860000
+                                  OF DELACC-PROCTRAN-REC                01870000
+           MOVE ACCOUNT-LAST-STMT-YYYY OF DELACC-ACCOUNT-REC            01880000
+                            TO PROC-DESC-DELACC-LAST-YYYY               01890000
+                                  OF DELACC-PROCTRAN-REC                01900000
+           MOVE ACCOUNT-NEXT-STMT-DD OF DELACC-ACCOUNT-REC              01910000
+                            TO PROC-DESC-DELACC-NEXT-DD                 01920000
+                                  OF DELACC-PROCTRAN-REC                01930000
+           MOVE ACCOUNT-NEXT-STMT-MM OF DELACC-ACCOUNT-REC              01940000
+                            TO PROC-DESC-DELACC-NEXT-MM                 01950000
+                                  OF DELACC-PROCTRAN-REC                01960000
+           MOVE ACCOUNT-NEXT-STMT-YYYY OF DELACC-ACCOUNT-REC            01970000
+                            TO PROC-DESC-DELACC-NEXT-YYYY               01980000
+                                  OF DELACC-PROCTRAN-REC                01990000
+           MOVE 'DELETE' TO PROC-DESC-DELACC-FOOTER                     02000000
+                                  OF DELACC-PROCTRAN-REC                02010000
+                                                                        02020000
+           EXEC CICS                                                    02030000
+               WRITE DATASET('PROCTRAN')                                02040000
+                     FROM(DELACC-PROCTRAN-REC)                          02050000
+                     RIDFLD(PROC-TRAN-ID OF DELACC-PROCTRAN-REC)        02060000
+                     RESP(DELACC-RESP2)                                 02070000
+           END-EXEC                                                     02075000
+                                                                        02076000
+           IF DELACC-RESP2 NOT = DFHRESP(NORMAL)                        02077000
+               DISPLAY 'DELACC - CRITICAL - PROCTRAN WRITE FAILED '     02078000
+                   'FOR ACCOUNT ' COMM-ACCNO                            02079000
+           END-IF.                                                      02080500
+       3000-EXIT.                                                       02090000
+           EXIT.                                                        02100000
+                                                                        02110000
+      ******************************************************************02120000
+      *  9999-EXIT - RETURN TO THE CALLER.                             *02130000
+      ******************************************************************02140000
+       9999-EXIT.                                                       02150000
+           EXEC CICS                                                    02160000
+               RETURN                                                   02170000
+           END-EXEC.                                                    02180000
