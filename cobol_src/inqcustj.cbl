@@ -0,0 +1,264 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    INQCUSTJ.                                         00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       DATE-WRITTEN.  2026-08-09.                                       00100000
+      ******************************************************************00110000
+      *                                                                *00120000
+      *  INQCUSTJ - INQUIRE CUSTOMER (JSON WRAPPER)                    *00130000
+      *                                                                *00140000
+      *  FUNCTION : RECEIVES A JSON CUSTOMER LOOKUP REQUEST OVER THE   *00150000
+      *             CICS WEB API, MAPS THE REQUEST ONTO THE INQCUST    *00160000
+      *             COMMAREA, LINKS TO INQCUST TO DRIVE THE EXISTING   *00170000
+      *             VSAM INQUIRY, AND RETURNS THE CUSTOMER'S NAME,     *00180000
+      *             ADDRESS, DATE OF BIRTH AND CREDIT SCORE BACK TO    *00190000
+      *             THE CALLER AS JSON.  THIS GIVES THE DIGITAL/       *00200000
+      *             MOBILE BANKING CHANNEL A SERVICE TO CALL DIRECTLY  *00210000
+      *             INSTEAD OF A ONE-OFF EXTRACT FOR EVERY CUSTOMER    *00220000
+      *             LOOKUP.                                            *00230000
+      *                                                                *00240000
+      *  FILES    : NONE - LINKS TO INQCUST FOR THE ACTUAL VSAM/IMS    *00250000
+      *             ACCESS.                                            *00260000
+      *                                                                *00270000
+      *  REQUEST  : { "sortcode" : 9(6), "custno" : 9(10) }            *00280000
+      *  RESPONSE : { "status" : "OK/ERROR", "reason" : X(40),         *00290000
+      *               "name" : X(60), "address" : X(160),             * 00300000
+      *               "dob_day/dob_month/dob_year" : 99/99/9999,       *00310000
+      *               "credit_score" : 999,                           * 00320000
+      *               "review_day/review_month/review_year" :         * 00330000
+      *                   99/99/9999 }                                 *00340000
+      *                                                                *00350000
+      *  CHANGE HISTORY                                                *00360000
+      *  ----------------------------------------------------------    *00370000
+      *  DATE        BY    DESCRIPTION                                 *00380000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00390000
+      *                                                                *00400000
+      ******************************************************************00410000
+       DATA DIVISION.                                                   00420000
+       WORKING-STORAGE SECTION.                                         00430000
+       01  INQCUSTJ-WORK-AREA.                                          00440000
+           05  INQCUSTJ-RESP              PIC S9(8) COMP.               00450000
+           05  INQCUSTJ-REQUEST-LEN       PIC S9(8) COMP VALUE ZERO.    00460000
+           05  INQCUSTJ-RESPONSE-LEN      PIC S9(8) COMP VALUE ZERO.    00470000
+           05  INQCUSTJ-HTTP-STATUS       PIC 9(3)      VALUE 200.      00480000
+           05  INQCUSTJ-PARSE-SWITCH      PIC X         VALUE SPACE.    00490000
+               88  INQCUSTJ-PARSE-OK          VALUE SPACE.              00500000
+               88  INQCUSTJ-PARSE-FAILED      VALUE 'E'.                00510000
+           05  INQCUSTJ-REQUEST-JSON      PIC X(2000).                  00520000
+           05  INQCUSTJ-RESPONSE-JSON     PIC X(2000).                  00530000
+                                                                        00540000
+      *    JSON REQUEST BODY MAPS STRAIGHT ONTO THESE TWO FIELDS -      00550000
+      *    THE NAMES MUST MATCH THE REQUEST'S JSON KEYS, SINCE A        00560000
+      *    NAME OF CLAUSE ON JSON PARSE IS NOT AVAILABLE IN THIS        00570000
+      *    COMPILER.                                                    00580000
+       01  INQCUSTJ-REQUEST-FIELDS.                                     00590000
+           05  SORTCODE                   PIC 9(6).                     00600000
+           05  CUSTNO                     PIC 9(10).                    00610000
+                                                                        00620000
+       01  INQCUSTJ-RESPONSE-FIELDS.                                    00630000
+           05  INQCUSTJ-RSP-STATUS        PIC X(7).                     00640000
+           05  INQCUSTJ-RSP-REASON        PIC X(40).                    00650000
+           05  INQCUSTJ-RSP-NAME          PIC X(60).                    00660000
+           05  INQCUSTJ-RSP-ADDRESS       PIC X(160).                   00670000
+           05  INQCUSTJ-RSP-DOB-DD        PIC 99.                       00680000
+           05  INQCUSTJ-RSP-DOB-MM        PIC 99.                       00690000
+           05  INQCUSTJ-RSP-DOB-YYYY      PIC 9999.                     00700000
+           05  INQCUSTJ-RSP-CREDIT-SCORE  PIC 999.                      00710000
+           05  INQCUSTJ-RSP-REVIEW-DD     PIC 99.                       00720000
+           05  INQCUSTJ-RSP-REVIEW-MM     PIC 99.                       00730000
+           05  INQCUSTJ-RSP-REVIEW-YYYY   PIC 9999.                     00740000
+                                                                        00750000
+       01  INQCUSTJ-COMMAREA.                                           00760000
+           COPY INQCUST.                                                00770000
+                                                                        00780000
+      ******************************************************************00790000
+       PROCEDURE DIVISION.                                              00800000
+      ******************************************************************00810000
+       0000-MAINLINE.                                                   00820000
+           MOVE 200 TO INQCUSTJ-HTTP-STATUS                             00830000
+           MOVE 'OK' TO INQCUSTJ-RSP-STATUS                             00840000
+           MOVE SPACES TO INQCUSTJ-RSP-REASON                           00850000
+                                                                        00860000
+           PERFORM 1000-RECEIVE-REQUEST THRU 1000-EXIT                  00870000
+                                                                        00880000
+           IF INQCUSTJ-RESP = DFHRESP(NORMAL)                           00890000
+               PERFORM 2000-PARSE-REQUEST THRU 2000-EXIT                00900000
+               IF INQCUSTJ-PARSE-OK                                     00910000
+                   PERFORM 3000-CALL-INQUIRY THRU 3000-EXIT             00920000
+               ELSE                                                     00930000
+                   MOVE 400 TO INQCUSTJ-HTTP-STATUS                     00940000
+                   MOVE 'ERROR' TO INQCUSTJ-RSP-STATUS                  00950000
+                   MOVE 'REQUEST BODY IS NOT VALID JSON'                00960000
+                     TO INQCUSTJ-RSP-REASON                             00970000
+               END-IF                                                   00980000
+           ELSE                                                         00990000
+               MOVE 400 TO INQCUSTJ-HTTP-STATUS                         01000000
+               MOVE 'ERROR' TO INQCUSTJ-RSP-STATUS                      01010000
+               MOVE 'UNABLE TO RECEIVE REQUEST BODY'                    01020000
+                 TO INQCUSTJ-RSP-REASON                                 01030000
+           END-IF                                                       01040000
+                                                                        01050000
+           PERFORM 4000-BUILD-RESPONSE THRU 4000-EXIT                   01060000
+           PERFORM 5000-SEND-RESPONSE THRU 5000-EXIT                    01070000
+                                                                        01080000
+           GO TO 9999-EXIT.                                             01090000
+                                                                        01100000
+      ******************************************************************01110000
+      *  1000-RECEIVE-REQUEST - READ THE JSON REQUEST BODY OFF THE     *01120000
+      *  CICS WEB API.                                                 *01130000
+      ******************************************************************01140000
+       1000-RECEIVE-REQUEST.                                            01150000
+           MOVE LENGTH OF INQCUSTJ-REQUEST-JSON TO INQCUSTJ-REQUEST-LEN 01160000
+                                                                        01170000
+           EXEC CICS                                                    01180000
+               WEB RECEIVE                                              01190000
+                   INTO(INQCUSTJ-REQUEST-JSON)                          01200000
+                   LENGTH(INQCUSTJ-REQUEST-LEN)                         01210000
+                   RESP(INQCUSTJ-RESP)                                  01220000
+           END-EXEC.                                                    01230000
+       1000-EXIT.                                                       01240000
+           EXIT.                                                        01250000
+                                                                        01260000
+      ******************************************************************01270000
+      *  2000-PARSE-REQUEST - PARSE THE JSON REQUEST BODY INTO THE     *01280000
+      *  SORTCODE/CUSTNO FIELDS INQCUST EXPECTS.                       *01290000
+      ******************************************************************01300000
+       2000-PARSE-REQUEST.                                              01310000
+           MOVE ZERO TO SORTCODE OF INQCUSTJ-REQUEST-FIELDS             01320000
+           MOVE ZERO TO CUSTNO OF INQCUSTJ-REQUEST-FIELDS               01330000
+           SET INQCUSTJ-PARSE-OK TO TRUE                                01340000
+                                                                        01350000
+           JSON PARSE                                                   01360000
+               INQCUSTJ-REQUEST-JSON(1:INQCUSTJ-REQUEST-LEN)            01370000
+               INTO INQCUSTJ-REQUEST-FIELDS                             01380000
+               ON EXCEPTION                                             01390000
+                   SET INQCUSTJ-PARSE-FAILED TO TRUE                    01400000
+           END-JSON                                                     01410000
+                                                                        01420000
+           IF SORTCODE OF INQCUSTJ-REQUEST-FIELDS = ZERO                01430000
+              AND CUSTNO OF INQCUSTJ-REQUEST-FIELDS = ZERO              01440000
+               SET INQCUSTJ-PARSE-FAILED TO TRUE                        01450000
+           END-IF.                                                      01460000
+       2000-EXIT.                                                       01470000
+           EXIT.                                                        01480000
+                                                                        01490000
+      ******************************************************************01500000
+      *  3000-CALL-INQUIRY - DRIVE THE EXISTING INQCUST PROGRAM AND    *01510000
+      *  MAP ITS RESULT ONTO THE JSON RESPONSE FIELDS.                 *01520000
+      ******************************************************************01530000
+       3000-CALL-INQUIRY.                                               01540000
+           MOVE SPACES TO INQCUSTJ-COMMAREA                             01550000
+           MOVE 'INQC' TO INQCUST-EYE OF INQCUSTJ-COMMAREA              01560000
+           MOVE SORTCODE OF INQCUSTJ-REQUEST-FIELDS                     01570000
+             TO INQCUST-SCODE OF INQCUSTJ-COMMAREA                      01580000
+           MOVE CUSTNO OF INQCUSTJ-REQUEST-FIELDS                       01590000
+             TO INQCUST-CUSTNO OF INQCUSTJ-COMMAREA                     01600000
+           SET INQCUST-MODE-EXACT OF INQCUSTJ-COMMAREA TO TRUE          01610000
+                                                                        01620000
+           EXEC CICS                                                    01630000
+               LINK PROGRAM('INQCUST')                                  01640000
+                    COMMAREA(INQCUSTJ-COMMAREA)                         01650000
+                    LENGTH(LENGTH OF INQCUSTJ-COMMAREA)                 01660000
+                    RESP(INQCUSTJ-RESP)                                 01670000
+           END-EXEC                                                     01680000
+                                                                        01690000
+           IF INQCUSTJ-RESP NOT = DFHRESP(NORMAL)                       01700000
+               MOVE 502 TO INQCUSTJ-HTTP-STATUS                         01710000
+               MOVE 'ERROR' TO INQCUSTJ-RSP-STATUS                      01720000
+               MOVE 'CUSTOMER INQUIRY SERVICE IS UNAVAILABLE'           01730000
+                 TO INQCUSTJ-RSP-REASON                                 01740000
+           ELSE                                                         01750000
+               IF INQCUST-SUCCESS OF INQCUSTJ-COMMAREA                  01760000
+                   PERFORM 3100-MOVE-RESULT THRU 3100-EXIT              01770000
+               ELSE                                                     01780000
+                   IF INQCUST-FAIL-NOTFND OF INQCUSTJ-COMMAREA          01790000
+                       MOVE 404 TO INQCUSTJ-HTTP-STATUS                 01800000
+                       MOVE 'ERROR' TO INQCUSTJ-RSP-STATUS              01810000
+                       MOVE 'CUSTOMER NOT FOUND'                        01820000
+                         TO INQCUSTJ-RSP-REASON                         01830000
+                   ELSE                                                 01840000
+                       MOVE 500 TO INQCUSTJ-HTTP-STATUS                 01850000
+                       MOVE 'ERROR' TO INQCUSTJ-RSP-STATUS              01860000
+                       MOVE 'CUSTOMER INQUIRY FAILED'                   01870000
+                         TO INQCUSTJ-RSP-REASON                         01880000
+                   END-IF                                               01890000
+               END-IF                                                   01900000
+           END-IF.                                                      01910000
+       3000-EXIT.                                                       01920000
+           EXIT.                                                        01930000
+                                                                        01940000
+      ******************************************************************01950000
+      *  3100-MOVE-RESULT - COPY A SUCCESSFUL INQCUST RESULT OUT TO    *01960000
+      *  THE JSON RESPONSE FIELDS.                                     *01970000
+      ******************************************************************01980000
+       3100-MOVE-RESULT.                                                01990000
+           MOVE INQCUST-NAME OF INQCUSTJ-COMMAREA                       02000000
+             TO INQCUSTJ-RSP-NAME                                       02010000
+           MOVE INQCUST-ADDR OF INQCUSTJ-COMMAREA                       02020000
+             TO INQCUSTJ-RSP-ADDRESS                                    02030000
+           MOVE INQCUST-DOB-DD OF INQCUSTJ-COMMAREA                     02040000
+             TO INQCUSTJ-RSP-DOB-DD                                     02050000
+           MOVE INQCUST-DOB-MM OF INQCUSTJ-COMMAREA                     02060000
+             TO INQCUSTJ-RSP-DOB-MM                                     02070000
+           MOVE INQCUST-DOB-YYYY OF INQCUSTJ-COMMAREA                   02080000
+             TO INQCUSTJ-RSP-DOB-YYYY                                   02090000
+           MOVE INQCUST-CREDIT-SCORE OF INQCUSTJ-COMMAREA               02100000
+             TO INQCUSTJ-RSP-CREDIT-SCORE                               02110000
+           MOVE INQCUST-CS-REVIEW-DD OF INQCUSTJ-COMMAREA               02120000
+             TO INQCUSTJ-RSP-REVIEW-DD                                  02130000
+           MOVE INQCUST-CS-REVIEW-MM OF INQCUSTJ-COMMAREA               02140000
+             TO INQCUSTJ-RSP-REVIEW-MM                                  02150000
+           MOVE INQCUST-CS-REVIEW-YYYY OF INQCUSTJ-COMMAREA             02160000
+             TO INQCUSTJ-RSP-REVIEW-YYYY.                               02170000
+       3100-EXIT.                                                       02180000
+           EXIT.                                                        02190000
+                                                                        02200000
+      ******************************************************************02210000
+      *  4000-BUILD-RESPONSE - GENERATE THE JSON RESPONSE DOCUMENT.    *02220000
+      ******************************************************************02230000
+       4000-BUILD-RESPONSE.                                             02240000
+           JSON GENERATE INQCUSTJ-RESPONSE-JSON                         02250000
+               FROM INQCUSTJ-RESPONSE-FIELDS                            02260000
+               COUNT IN INQCUSTJ-RESPONSE-LEN                           02270000
+               NAME OF INQCUSTJ-RSP-STATUS       IS 'status'            02280000
+                       INQCUSTJ-RSP-REASON       IS 'reason'            02290000
+                       INQCUSTJ-RSP-NAME         IS 'name'              02300000
+                       INQCUSTJ-RSP-ADDRESS      IS 'address'           02310000
+                       INQCUSTJ-RSP-DOB-DD       IS 'dob_day'           02320000
+                       INQCUSTJ-RSP-DOB-MM       IS 'dob_month'         02330000
+                       INQCUSTJ-RSP-DOB-YYYY     IS 'dob_year'          02340000
+                       INQCUSTJ-RSP-CREDIT-SCORE IS 'credit_score'      02350000
+                       INQCUSTJ-RSP-REVIEW-DD    IS 'review_day'        02360000
+                       INQCUSTJ-RSP-REVIEW-MM    IS 'review_month'      02370000
+                       INQCUSTJ-RSP-REVIEW-YYYY  IS 'review_year'.      02380000
+       4000-EXIT.                                                       02390000
+           EXIT.                                                        02400000
+                                                                        02410000
+      ******************************************************************02420000
+      *  5000-SEND-RESPONSE - RETURN THE JSON RESPONSE AND HTTP        *02430000
+      *  STATUS CODE TO THE CALLER.                                    *02440000
+      ******************************************************************02450000
+       5000-SEND-RESPONSE.                                              02460000
+           EXEC CICS                                                    02470000
+               WEB SEND                                                 02480000
+                   FROM(INQCUSTJ-RESPONSE-JSON)                         02490000
+                   LENGTH(INQCUSTJ-RESPONSE-LEN)                        02500000
+                   STATUSCODE(INQCUSTJ-HTTP-STATUS)                     02510000
+                   MEDIATYPE('application/json')                        02520000
+                   RESP(INQCUSTJ-RESP)                                  02530000
+           END-EXEC.                                                    02540000
+       5000-EXIT.                                                       02550000
+           EXIT.                                                        02560000
+                                                                        02570000
+      ******************************************************************02580000
+      *  9999-EXIT - RETURN TO THE CALLER.                             *02590000
+      ******************************************************************02600000
+       9999-EXIT.                                                       02610000
+           EXEC CICS                                                    02620000
+               RETURN                                                   02630000
+           END-EXEC.                                                    02640000
