@@ -0,0 +1,410 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    DELCUS.                                           00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       DATE-WRITTEN.  2026-08-09.                                       00100000
+      ******************************************************************00110000
+      *                                                                *00120000
+      *  DELCUS - DELETE CUSTOMER                                      *00130000
+      *                                                                *00140000
+      *  FUNCTION : ACCEPTS A DELCUS COMMAREA (COPYBOOK DELCUST)       *00150000
+      *             FROM A BRANCH OR WEB FRONT END, READS THE          *00160000
+      *             CUSTOMER-RECORD, DELETES IT AND LOGS AN ODC        *00170000
+      *             PROCTRAN ROW IN THE PROC-TRAN-DESC-DELCUS SHAPE.   *00180000
+      *             SETS COMM-DEL-SUCCESS/COMM-DEL-FAIL-CD.            *00190000
+      *                                                                *00200000
+      *  FILES    : CUSTOMER - VSAM KSDS - CUSTOMER MASTER             *00210000
+      *             PROCTRAN - VSAM KSDS - TRANSACTION LOG             *00220000
+      *                                                                *00230000
+      *  CHANGE HISTORY                                                *00240000
+      *  ----------------------------------------------------------    *00250000
+      *  DATE        BY    DESCRIPTION                                 *00260000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00270000
+      *                                                                *00280000
+      ******************************************************************00290000
+       DATA DIVISION.                                                   00300000
+       WORKING-STORAGE SECTION.                                         00310000
+       01  DELCUS-WORK-AREA.                                            00320000
+           05  DELCUS-RESP                PIC S9(8) COMP.               00330000
+           05  DELCUS-RESP2               PIC S9(8) COMP.               00340000
+           05  DELCUS-CTL-SORTCODE        PIC 9(6)  VALUE 987654.       00350000
+           05  DELCUS-CTL-NUMBER          PIC 9(10) VALUE ZERO.         00360000
+           05  DELCUS-BRANCH-CTL-NEW-SWITCH PIC X   VALUE 'N'.          00365000
+           05  DELCUS-KEY.                                              00370000
+               10  DELCUS-KEY-SORTCODE    PIC 9(6).                     00380000
+               10  DELCUS-KEY-NUMBER      PIC 9(10).                    00390000
+           05  DELCUS-ACCT-BROWSE-KEY.                                  00400000
+               10  DELCUS-ACCT-BR-SORTCODE PIC 9(6).                    00410000
+               10  DELCUS-ACCT-BR-NUMBER   PIC 9(8).                    00420000
+           05  DELCUS-ACCT-EOF-SWITCH      PIC X       VALUE 'N'.       00430000
+               88  DELCUS-ACCT-EOF               VALUE 'Y'.             00440000
+           05  DELCUS-HAS-ACCT-SWITCH      PIC X       VALUE 'N'.       00450000
+               88  DELCUS-HAS-OPEN-ACCT          VALUE 'Y'.             00460000
+           05  DELCUS-LOG-NAME             PIC X(60).                   00470000
+           05  DELCUS-LOG-DOB-YYYY         PIC 9999.                    00480000
+           05  DELCUS-LOG-DOB-MM           PIC 99.                      00490000
+           05  DELCUS-LOG-DOB-DD           PIC 99.                      00500000
+           05  DELCUS-TODAYS-DATE          PIC 9(8)  VALUE ZERO.        00505000
+                                                                        00510000
+       01  DELCUS-CUSTOMER-REC.                                         00520000
+           COPY CUSTOMER.                                               00530000
+                                                                        00540000
+       01  DELCUS-CONTROL-REC.                                          00550000
+           COPY CUSTCTRL.                                               00560000
+                                                                        00570000
+       01  DELCUS-ACCOUNT-REC.                                          00580000
+           COPY ACCOUNT.                                                00590000
+                                                                        00600000
+       01  DELCUS-PROCTRAN-REC.                                         00610000
+           COPY PROCTRAN.                                               00620000
+                                                                        00630000
+       LINKAGE SECTION.                                                 00640000
+       01  DFHCOMMAREA.                                                 00650000
+           COPY DELCUST.                                                00660000
+                                                                        00670000
+      ******************************************************************00680000
+       PROCEDURE DIVISION.                                              00690000
+      ******************************************************************00700000
+       0000-MAINLINE.                                                   00710000
+           MOVE SPACE TO COMM-DEL-SUCCESS                               00720000
+           MOVE SPACE TO COMM-DEL-FAIL-CD                               00730000
+           ACCEPT DELCUS-TODAYS-DATE FROM DATE YYYYMMDD                 00735000
+                                                                        00740000
+           PERFORM 1000-READ-CUSTOMER THRU 1000-EXIT                    00750000
+                                                                        00760000
+           IF COMM-DEL-FAIL-CD = SPACE                                  00770000
+               PERFORM 1500-CHECK-ACCOUNTS THRU 1500-EXIT               00780000
+           END-IF                                                       00790000
+                                                                        00800000
+           IF COMM-DEL-FAIL-CD = SPACE                                  00810000
+               PERFORM 2000-DELETE-CUSTOMER THRU 2000-EXIT              00820000
+           END-IF                                                       00830000
+                                                                        00840000
+           IF COMM-DEL-FAIL-CD = SPACE                                  00850000
+               PERFORM 2500-UPDATE-CONTROL THRU 2500-EXIT               00860000
+           END-IF                                                       00870000
+                                                                        00880000
+           IF COMM-DEL-FAIL-CD = SPACE                                  00890000
+               MOVE 'Y' TO COMM-DEL-SUCCESS                             00900000
+               PERFORM 3000-WRITE-PROCTRAN THRU 3000-EXIT               00910000
+           ELSE                                                         00920000
+               MOVE 'N' TO COMM-DEL-SUCCESS                             00930000
+           END-IF                                                       00940000
+                                                                        00950000
+           GO TO 9999-EXIT.                                             00960000
+                                                                        00970000
+      ******************************************************************00980000
+      *  1000-READ-CUSTOMER - READ THE CUSTOMER RECORD FOR UPDATE SO   *00990000
+      *  ITS NAME AND DATE OF BIRTH ARE AVAILABLE FOR THE PROCTRAN     *01000000
+      *  DESCRIPTION.                                                  *01010000
+      ******************************************************************01020000
+       1000-READ-CUSTOMER.                                              01030000
+           MOVE COMM-SCODE  TO DELCUS-KEY-SORTCODE                      01040000
+           MOVE COMM-CUSTNO TO DELCUS-KEY-NUMBER                        01050000
+                                                                        01060000
+           EXEC CICS                                                    01070000
+               READ DATASET('CUSTOMER')                                 01080000
+                    INTO(DELCUS-CUSTOMER-REC)                           01090000
+                    RIDFLD(DELCUS-KEY)                                  01100000
+                    UPDATE                                              01110000
+                    RESP(DELCUS-RESP)                                   01120000
+           END-EXEC                                                     01130000
+                                                                        01140000
+           IF DELCUS-RESP = DFHRESP(NOTFND)                             01150000
+               MOVE '1' TO COMM-DEL-FAIL-CD                             01160000
+           ELSE                                                         01170000
+               IF DELCUS-RESP NOT = DFHRESP(NORMAL)                     01180000
+                   MOVE '8' TO COMM-DEL-FAIL-CD                         01190000
+               ELSE                                                     01200000
+                   MOVE CUSTOMER-NAME OF DELCUS-CUSTOMER-REC            01210000
+                                      TO DELCUS-LOG-NAME                01220000
+                   MOVE CUSTOMER-BIRTH-YEAR OF DELCUS-CUSTOMER-REC      01230000
+                                      TO DELCUS-LOG-DOB-YYYY            01240000
+                   MOVE CUSTOMER-BIRTH-MONTH OF DELCUS-CUSTOMER-REC     01250000
+                                      TO DELCUS-LOG-DOB-MM              01260000
+                   MOVE CUSTOMER-BIRTH-DAY OF DELCUS-CUSTOMER-REC       01270000
+                                      TO DELCUS-LOG-DOB-DD              01280000
+               END-IF                                                   01290000
+           END-IF.                                                      01300000
+       1000-EXIT.                                                       01310000
+           EXIT.                                                        01320000
+                                                                        01330000
+      ******************************************************************01340000
+      *  1500-CHECK-ACCOUNTS - BROWSE THE ACCOUNT FILE FOR THIS         01350000
+      *  CUSTOMER'S SORT CODE AND REJECT THE DELETE IF ANY OPEN         01360000
+      *  ACCOUNT STILL POINTS AT THIS CUSTOMER NUMBER.                  01370000
+      ******************************************************************01380000
+       1500-CHECK-ACCOUNTS.                                             01390000
+           MOVE DELCUS-KEY-SORTCODE TO DELCUS-ACCT-BR-SORTCODE          01400000
+           MOVE ZERO                TO DELCUS-ACCT-BR-NUMBER            01410000
+                                                                        01420000
+           EXEC CICS                                                    01430000
+               STARTBR DATASET('ACCOUNT')                               01440000
+                       RIDFLD(DELCUS-ACCT-BROWSE-KEY)                   01450000
+                       GTEQ                                             01460000
+                       RESP(DELCUS-RESP)                                01470000
+           END-EXEC                                                     01480000
+                                                                        01490000
+           IF DELCUS-RESP = DFHRESP(NORMAL)                             01500000
+               PERFORM 1510-SCAN-ACCOUNTS THRU 1510-EXIT                01510000
+                  UNTIL DELCUS-ACCT-EOF OR DELCUS-HAS-OPEN-ACCT         01520000
+                                                                        01530000
+               EXEC CICS                                                01540000
+                   ENDBR DATASET('ACCOUNT')                             01550000
+               END-EXEC                                                 01560000
+           END-IF                                                       01570000
+                                                                        01580000
+           IF DELCUS-HAS-OPEN-ACCT                                      01590000
+               MOVE '2' TO COMM-DEL-FAIL-CD                             01600000
+           END-IF.                                                      01610000
+       1500-EXIT.                                                       01620000
+           EXIT.                                                        01630000
+                                                                        01640000
+      ******************************************************************01650000
+      *  1510-SCAN-ACCOUNTS - READ THE NEXT ACCOUNT ON THE BROWSE AND  001660000
+      *  TEST IT FOR AN OPEN ACCOUNT STILL OWNED BY THIS CUSTOMER.      01670000
+      ******************************************************************01680000
+       1510-SCAN-ACCOUNTS.                                              01690000
+           EXEC CICS                                                    01700000
+               READNEXT DATASET('ACCOUNT')                              01710000
+                        INTO(DELCUS-ACCOUNT-REC)                        01720000
+                        RIDFLD(DELCUS-ACCT-BROWSE-KEY)                  01730000
+                        RESP(DELCUS-RESP)                               01740000
+           END-EXEC                                                     01750000
+                                                                        01760000
+           IF DELCUS-RESP NOT = DFHRESP(NORMAL)                         01770000
+               SET DELCUS-ACCT-EOF TO TRUE                              01780000
+           ELSE                                                         01790000
+               IF ACCOUNT-SORTCODE OF DELCUS-ACCOUNT-REC                01800000
+                  NOT = DELCUS-KEY-SORTCODE                             01810000
+                   SET DELCUS-ACCT-EOF TO TRUE                          01820000
+               ELSE                                                     01830000
+                   IF ACCOUNT-CUSTOMER-NUMBER OF DELCUS-ACCOUNT-REC     01840000
+                      = DELCUS-KEY-NUMBER                               01850000
+                      AND ACCOUNT-OPEN OF DELCUS-ACCOUNT-REC            01860000
+                       SET DELCUS-HAS-OPEN-ACCT TO TRUE                 01870000
+                   END-IF                                               01880000
+               END-IF                                                   01890000
+           END-IF.                                                      01900000
+       1510-EXIT.                                                       01910000
+           EXIT.                                                        01920000
+                                                                        01930000
+      ******************************************************************01940000
+      *  2000-DELETE-CUSTOMER - REMOVE THE RECORD FROM THE FILE.       *01950000
+      ******************************************************************01960000
+       2000-DELETE-CUSTOMER.                                            01970000
+           IF COMM-DEL-MODE-ANON                                        01980000
+               PERFORM 2010-ANONYMIZE-CUSTOMER THRU 2010-EXIT           01990000
+           ELSE                                                         02000000
+               PERFORM 2020-HARD-DELETE-CUSTOMER THRU 2020-EXIT         02010000
+           END-IF.                                                      02020000
+       2000-EXIT.                                                       02030000
+           EXIT.                                                        02040000
+                                                                        02050000
+      ******************************************************************02060000
+      *  2010-ANONYMIZE-CUSTOMER - OVERWRITE NAME, ADDRESS AND DATE    *02070000
+      *  OF BIRTH WITH ANONYMIZED VALUES AND REWRITE THE RECORD IN     *02080000
+      *  PLACE, PRESERVING CUSTOMER-KEY AND ALL PROCTRAN HISTORY       *02090000
+      *  ALREADY LOGGED AGAINST IT.                                    *02100000
+      ******************************************************************02110000
+       2010-ANONYMIZE-CUSTOMER.                                         02120000
+           MOVE 'ANONYMISED CUSTOMER' TO CUSTOMER-NAME                  02130000
+                                          OF DELCUS-CUSTOMER-REC        02140000
+           MOVE 'ANONYMISED'          TO CUSTOMER-ADDRESS               02150000
+                                          OF DELCUS-CUSTOMER-REC        02160000
+           MOVE ZERO                  TO CUSTOMER-DATE-OF-BIRTH         02170000
+                                          OF DELCUS-CUSTOMER-REC        02180000
+                                                                        02190000
+           EXEC CICS                                                    02200000
+               REWRITE DATASET('CUSTOMER')                              02210000
+                       FROM(DELCUS-CUSTOMER-REC)                        02220000
+                       RESP(DELCUS-RESP)                                02230000
+           END-EXEC                                                     02240000
+                                                                        02250000
+           IF DELCUS-RESP NOT = DFHRESP(NORMAL)                         02260000
+               MOVE '8' TO COMM-DEL-FAIL-CD                             02270000
+           END-IF.                                                      02280000
+       2010-EXIT.                                                       02290000
+           EXIT.                                                        02300000
+                                                                        02310000
+      ******************************************************************02320000
+      *  2020-HARD-DELETE-CUSTOMER - REMOVE THE RECORD FROM THE FILE.  *02330000
+      ******************************************************************02340000
+       2020-HARD-DELETE-CUSTOMER.                                       02350000
+           EXEC CICS                                                    02360000
+               DELETE DATASET('CUSTOMER')                               02370000
+                      RIDFLD(DELCUS-KEY)                                02380000
+                      RESP(DELCUS-RESP)                                 02390000
+           END-EXEC                                                     02400000
+                                                                        02410000
+           IF DELCUS-RESP NOT = DFHRESP(NORMAL)                         02420000
+               MOVE '8' TO COMM-DEL-FAIL-CD                             02430000
+           END-IF.                                                      02440000
+       2020-EXIT.                                                       02450000
+           EXIT.                                                        02460000
+                                                                        02470000
+      ******************************************************************02480000
+      *  2500-UPDATE-CONTROL - CHECK THE SHOP-WIDE BATCH LOCK ON THE   *02490000
+      *  CUSTCTRL SINGLETON (SORTCODE 987654), THEN PERFORM            *02500000
+      *  2550-DECREMENT-BRANCH-CONTROL TO DECREMENT THE CUSTOMER'S     *02500100
+      *  OWN BRANCH CONTROL RECORD.                                    *02500200
+      ******************************************************************02510000
+       2500-UPDATE-CONTROL.                                             02520000
+           MOVE DELCUS-CTL-SORTCODE TO CUSTOMER-CONTROL-SORTCODE        02530000
+                                        OF DELCUS-CONTROL-REC           02540000
+           MOVE DELCUS-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER          02550000
+                                        OF DELCUS-CONTROL-REC           02560000
+                                                                        02570000
+           EXEC CICS                                                    02580000
+               READ DATASET('CUSTCTRL')                                 02590000
+                    INTO(DELCUS-CONTROL-REC)                            02600000
+                    RIDFLD(CUSTOMER-CONTROL-KEY OF DELCUS-CONTROL-REC)  02610000
+                    RESP(DELCUS-RESP)                                   02630000
+           END-EXEC                                                     02640000
+                                                                        02650000
+           IF DELCUS-RESP NOT = DFHRESP(NORMAL)                         02660000
+               MOVE '8' TO COMM-DEL-FAIL-CD                             02670000
+               GO TO 2500-EXIT                                          02680000
+           END-IF                                                       02690000
+                                                                        02700000
+           IF CUSTOMER-BATCH-IN-PROGRESS OF DELCUS-CONTROL-REC          02701000
+               MOVE '9' TO COMM-DEL-FAIL-CD                             02702000
+               GO TO 2500-EXIT                                          02703000
+           END-IF                                                       02704000
+                                                                        02705000
+           PERFORM 2550-DECREMENT-BRANCH-CONTROL THRU 2550-EXIT.        02706000
+       2500-EXIT.                                                       02820000
+           EXIT.                                                        02830000
+                                                                        02840000
+      ******************************************************************02841000
+      *  2550-DECREMENT-BRANCH-CONTROL - DECREMENT NUMBER-OF-CUSTOMERS *02842000
+      *  ON THE CUSTOMER'S OWN BRANCH CONTROL RECORD.  IF THIS SORT    *02843000
+      *  CODE HAS NO CONTROL RECORD YET, CREATE ONE AT ZERO RATHER     *02844000
+      *  THAN FAILING THE DELETE.                                      *02845000
+      ******************************************************************02846000
+       2550-DECREMENT-BRANCH-CONTROL.                                   02847000
+           MOVE 'N' TO DELCUS-BRANCH-CTL-NEW-SWITCH                     02847100
+           MOVE DELCUS-KEY-SORTCODE TO CUSTOMER-CONTROL-SORTCODE        02848000
+                                        OF DELCUS-CONTROL-REC           02849000
+           MOVE DELCUS-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER          02849100
+                                        OF DELCUS-CONTROL-REC           02849200
+                                                                        02849300
+           EXEC CICS                                                    02849400
+               READ DATASET('CUSTCTRL')                                 02849500
+                    INTO(DELCUS-CONTROL-REC)                            02849600
+                    RIDFLD(CUSTOMER-CONTROL-KEY OF DELCUS-CONTROL-REC)  02849700
+                    UPDATE                                              02849800
+                    RESP(DELCUS-RESP)                                   02849900
+           END-EXEC                                                     02850000
+                                                                        02850100
+           IF DELCUS-RESP = DFHRESP(NOTFND)                             02850200
+               MOVE SPACE TO DELCUS-CONTROL-REC                         02850300
+               MOVE 'CTRL' TO CUSTOMER-CONTROL-EYECATCHER               02850400
+                               OF DELCUS-CONTROL-REC                    02850500
+               MOVE DELCUS-KEY-SORTCODE TO CUSTOMER-CONTROL-SORTCODE    02850600
+                                            OF DELCUS-CONTROL-REC       02850700
+               MOVE DELCUS-CTL-NUMBER TO CUSTOMER-CONTROL-NUMBER        02850800
+                                          OF DELCUS-CONTROL-REC         02850900
+               MOVE ZERO TO NUMBER-OF-CUSTOMERS OF DELCUS-CONTROL-REC   02851000
+               MOVE ZERO TO LAST-CUSTOMER-NUMBER OF DELCUS-CONTROL-REC  02851100
+               SET CUSTOMER-BATCH-NOT-ACTIVE OF DELCUS-CONTROL-REC      02851200
+                                                             TO TRUE    02851300
+               MOVE 'Y' TO DELCUS-BRANCH-CTL-NEW-SWITCH                 02851350
+           ELSE                                                         02851400
+               IF DELCUS-RESP NOT = DFHRESP(NORMAL)                     02851500
+                   MOVE '8' TO COMM-DEL-FAIL-CD                         02851600
+                   GO TO 2550-EXIT                                      02851700
+               END-IF                                                   02851800
+           END-IF                                                       02851900
+                                                                        02852000
+           IF DELCUS-BRANCH-CTL-NEW-SWITCH = 'N'                        02710000
+               SUBTRACT 1 FROM NUMBER-OF-CUSTOMERS                      02711000
+                               OF DELCUS-CONTROL-REC                    02712000
+           END-IF                                                       02713000
+                                                                        02720000
+           IF DELCUS-BRANCH-CTL-NEW-SWITCH = 'Y'                        02851450
+               EXEC CICS                                                02851460
+                   WRITE DATASET('CUSTCTRL')                            02851470
+                         FROM(DELCUS-CONTROL-REC)                       02851480
+                         RIDFLD(CUSTOMER-CONTROL-KEY OF                 02851490
+                                DELCUS-CONTROL-REC)                     02851500
+                         RESP(DELCUS-RESP)                              02851510
+               END-EXEC                                                 02851520
+           ELSE                                                         02851530
+               EXEC CICS                                                02730000
+                   REWRITE DATASET('CUSTCTRL')                          02740000
+                           FROM(DELCUS-CONTROL-REC)                     02750000
+                           RESP(DELCUS-RESP)                            02760000
+               END-EXEC                                                 02770000
+           END-IF                                                       02851540
+                                                                        02780000
+           IF DELCUS-RESP NOT = DFHRESP(NORMAL)                         02790000
+               MOVE '8' TO COMM-DEL-FAIL-CD                             02800000
+           END-IF.                                                      02810000
+       2550-EXIT.                                                       02852100
+           EXIT.                                                        02852200
+                                                                        02852300
+      ******************************************************************02850000
+      *  3000-WRITE-PROCTRAN - LOG THE DELETE-CUSTOMER EVENT USING     *02860000
+      *  THE PROC-TRAN-DESC-DELCUS LAYOUT.                             *02870000
+      ******************************************************************02880000
+       3000-WRITE-PROCTRAN.                                             02890000
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER OF DELCUS-PROCTRAN-REC  02900000
+           MOVE DELCUS-KEY-SORTCODE TO PROC-TRAN-SORT-CODE              02910000
+                                        OF DELCUS-PROCTRAN-REC          02920000
+           MOVE EIBTASKN TO PROC-TRAN-NUMBER OF DELCUS-PROCTRAN-REC     02930000
+           MOVE DELCUS-TODAYS-DATE TO PROC-TRAN-DATE                    02940000
+                                   OF DELCUS-PROCTRAN-REC               02941000
+           MOVE EIBTIME  TO PROC-TRAN-TIME   OF DELCUS-PROCTRAN-REC     02950000
+           MOVE EIBTASKN TO PROC-TRAN-REF    OF DELCUS-PROCTRAN-REC     02960000
+           MOVE 'ODC'    TO PROC-TRAN-TYPE   OF DELCUS-PROCTRAN-REC     02970000
+           MOVE ZERO     TO PROC-TRAN-AMOUNT OF DELCUS-PROCTRAN-REC     02980000
+           MOVE ZERO     TO PROC-TRAN-ACCOUNT-NUMBER                    02985000
+                                        OF DELCUS-PROCTRAN-REC          02986000
+           MOVE 'GBP'    TO PROC-TRAN-CURRENCY OF DELCUS-PROCTRAN-REC   02990000
+                                                                        03000000
+           MOVE DELCUS-KEY-SORTCODE TO PROC-DESC-DELCUS-SORTCODE        03010000
+                                        OF DELCUS-PROCTRAN-REC          03020000
+           MOVE DELCUS-KEY-NUMBER   TO PROC-DESC-DELCUS-CUSTOMER        03030000
+                                        OF DELCUS-PROCTRAN-REC          03040000
+           MOVE DELCUS-LOG-NAME (1:14)                                  03050000
+                            TO PROC-DESC-DELCUS-NAME                    03060000
+                                        OF DELCUS-PROCTRAN-REC          03070000
+           MOVE DELCUS-LOG-DOB-YYYY                                     03080000
+                            TO PROC-DESC-DELCUS-DOB-YYYY                03090000
+                                        OF DELCUS-PROCTRAN-REC          03100000
+           MOVE '-' TO PROC-DESC-DELCUS-FILLER OF DELCUS-PROCTRAN-REC   03110000
+           MOVE DELCUS-LOG-DOB-MM                                       03120000
+                            TO PROC-DESC-DELCUS-DOB-MM                  03130000
+                                        OF DELCUS-PROCTRAN-REC          03140000
+           MOVE '-' TO PROC-DESC-DELCUS-FILLER2 OF DELCUS-PROCTRAN-REC  03150000
+           MOVE DELCUS-LOG-DOB-DD                                       03160000
+                            TO PROC-DESC-DELCUS-DOB-DD                  03170000
+                                        OF DELCUS-PROCTRAN-REC          03180000
+                                                                        03190000
+           EXEC CICS                                                    03200000
+               WRITE DATASET('PROCTRAN')                                03210000
+                     FROM(DELCUS-PROCTRAN-REC)                          03220000
+                     RIDFLD(PROC-TRAN-ID OF DELCUS-PROCTRAN-REC)        03230000
+                     RESP(DELCUS-RESP2)                                 03240000
+           END-EXEC                                                     03245000
+                                                                        03246000
+           IF DELCUS-RESP2 NOT = DFHRESP(NORMAL)                        03247000
+               DISPLAY 'DELCUS - CRITICAL - PROCTRAN WRITE FAILED '     03248000
+                   'FOR CUSTOMER ' DELCUS-KEY-NUMBER                    03249000
+           END-IF.                                                      03249500
+       3000-EXIT.                                                       03260000
+           EXIT.                                                        03270000
+                                                                        03280000
+      ******************************************************************03290000
+      *  9999-EXIT - RETURN TO THE CALLER.                             *03300000
+      ******************************************************************03310000
+       9999-EXIT.                                                       03320000
+           EXEC CICS                                                    03330000
+               RETURN                                                   03340000
+           END-EXEC.                                                    03350000
