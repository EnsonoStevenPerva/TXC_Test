@@ -0,0 +1,306 @@
+      ******************************************************************00010000
+      *                                                                *00020000
+      *  Copyright IBM Corp. 2023                                      *00030000
+      *                                                                *00040000
+      *                                                                *00050000
+      ******************************************************************00060000
+       IDENTIFICATION DIVISION.                                         00070000
+       PROGRAM-ID.    CUSRECON.                                         00080000
+       AUTHOR.        BANK APPLICATIONS GROUP.                          00090000
+       INSTALLATION.  BANK BATCH SERVICES.                              00100000
+       DATE-WRITTEN.  2026-08-09.                                       00110000
+       DATE-COMPILED.                                                   00120000
+      ******************************************************************00130000
+      *                                                                *00140000
+      *  CUSRECON - OVERNIGHT CUSTOMER COUNT RECONCILIATION            *00150000
+      *                                                                *00160000
+      *  FUNCTION : READS THE CUSTOMER MASTER FILE FROM END TO END,    *00170000
+      *             COUNTS THE LIVE CUSTOMER-RECORDS FOUND, ROLLS UP   *00180000
+      *             NUMBER-OF-CUSTOMERS ACROSS EVERY PER-SORTCODE      *00190000
+      *             CUSTCTRL CONTROL RECORD, AND COMPARES THE LIVE     *00195000
+      *             COUNT AGAINST THE BRANCH ROLLUP TOTAL.             *00197000
+      *             ANY DRIFT IS WRITTEN TO AN EXCEPTION REPORT SO     *00210000
+      *             OPERATIONS CAN INVESTIGATE BEFORE ACCOUNT          *00220000
+      *             OPENING HANDS OUT A COLLIDING CUSTOMER NUMBER.     *00230000
+      *                                                                *00240000
+      *  FILES    : CUSTFILE - CUSTOMER MASTER (INPUT, SEQUENTIAL      *00250000
+      *                        READ OF THE INDEXED CUSTOMER FILE)      *00260000
+      *             CTLFILE  - CUSTOMER CONTROL FILE (INPUT)           *00270000
+      *             EXCPRPT  - RECONCILIATION EXCEPTION REPORT         *00280000
+      *                        (OUTPUT)                                *00290000
+      *                                                                *00300000
+      *  CHANGE HISTORY                                                *00310000
+      *  ----------------------------------------------------------    *00320000
+      *  DATE        BY    DESCRIPTION                                 *00330000
+      *  2026-08-09  BAG   INITIAL VERSION                             *00340000
+      *                                                                *00350000
+      ******************************************************************00360000
+       ENVIRONMENT DIVISION.                                            00370000
+       INPUT-OUTPUT SECTION.                                            00380000
+       FILE-CONTROL.                                                    00390000
+           SELECT CUSTOMER-FILE   ASSIGN TO CUSTFILE                    00400000
+                  ORGANIZATION IS INDEXED                               00410000
+                  ACCESS MODE IS SEQUENTIAL                             00420000
+                  RECORD KEY IS CUSTOMER-KEY OF CUSTOMER-FILE-REC       00430000
+                  FILE STATUS IS CUSRECON-CUSTOMER-STATUS.              00440000
+                                                                        00450000
+           SELECT CUSTCTRL-FILE   ASSIGN TO CTLFILE                     00460000
+                  ORGANIZATION IS INDEXED                               00470000
+                  ACCESS MODE IS DYNAMIC                                00480000
+                  RECORD KEY IS CUSTOMER-CONTROL-KEY                    00490000
+                                 OF CUSTCTRL-FILE-REC                   00500000
+                  FILE STATUS IS CUSRECON-CTRL-STATUS.                  00510000
+                                                                        00520000
+           SELECT EXCEPTION-RPT   ASSIGN TO EXCPRPT                     00530000
+                  ORGANIZATION IS LINE SEQUENTIAL                       00540000
+                  FILE STATUS IS CUSRECON-RPT-STATUS.                   00550000
+                                                                        00560000
+       DATA DIVISION.                                                   00570000
+       FILE SECTION.                                                    00580000
+       FD  CUSTOMER-FILE                                                00590000
+           RECORDING MODE IS F.                                         00600000
+       01  CUSTOMER-FILE-REC.                                           00610000
+           COPY CUSTOMER.                                               00620000
+                                                                        00630000
+       FD  CUSTCTRL-FILE                                                00640000
+           RECORDING MODE IS F.                                         00650000
+       01  CUSTCTRL-FILE-REC.                                           00660000
+           COPY CUSTCTRL.                                               00670000
+                                                                        00680000
+       FD  EXCEPTION-RPT                                                00690000
+           RECORDING MODE IS F.                                         00700000
+       01  EXCEPTION-RPT-LINE             PIC X(80).                    00710000
+                                                                        00720000
+       WORKING-STORAGE SECTION.                                         00730000
+       01  CUSRECON-WORK-AREA.                                          00740000
+           05  CUSRECON-CUSTOMER-STATUS   PIC XX.                       00750000
+               88  CUSRECON-CUSTOMER-OK        VALUE '00'.              00760000
+               88  CUSRECON-CUSTOMER-EOF       VALUE '10'.              00770000
+           05  CUSRECON-CTRL-STATUS       PIC XX.                       00780000
+               88  CUSRECON-CTRL-OK            VALUE '00'.              00790000
+           05  CUSRECON-RPT-STATUS        PIC XX.                       00800000
+               88  CUSRECON-RPT-OK              VALUE '00'.             00810000
+           05  CUSRECON-EOF-SWITCH        PIC X        VALUE 'N'.       00820000
+               88  CUSRECON-AT-EOF              VALUE 'Y'.              00830000
+           05  CUSRECON-LIVE-COUNT        PIC 9(10) COMP-3 VALUE ZERO.  00840000
+           05  CUSRECON-CTL-SORTCODE      PIC 9(6)  VALUE 987654.       00850000
+           05  CUSRECON-CTL-NUMBER        PIC 9(10) VALUE ZERO.         00860000
+           05  CUSRECON-DIFFERENCE        PIC S9(10) COMP-3 VALUE ZERO. 00870000
+           05  CUSRECON-TOTAL-CUSTOMERS   PIC 9(10) COMP-3 VALUE ZERO.  00871000
+           05  CUSRECON-CTRL-EOF-SWITCH   PIC X        VALUE 'N'.       00872000
+               88  CUSRECON-CTRL-AT-EOF         VALUE 'Y'.              00873000
+                                                                        00880000
+       01  CUSRECON-HEADING-1.                                          00890000
+           05  FILLER                     PIC X(23) VALUE SPACES.       00900000
+           05  FILLER                     PIC X(30)                     00910000
+                  VALUE 'CUSTOMER COUNT RECONCILIATION'.                00920000
+                                                                        00930000
+       01  CUSRECON-HEADING-2.                                          00931000
+           05  FILLER                     PIC X(23) VALUE SPACES.       00932000
+           05  FILLER                     PIC X(30)                     00933000
+                  VALUE 'CUSTOMER GROWTH BY SORT CODE'.                 00934000
+                                                                        00935000
+       01  CUSRECON-DETAIL-LINE.                                        00940000
+           05  FILLER                     PIC X(4)  VALUE SPACES.       00950000
+           05  CUSRECON-RPT-LABEL         PIC X(30) VALUE SPACES.       00960000
+           05  CUSRECON-RPT-VALUE         PIC Z(9)9.                    00970000
+           05  FILLER                     PIC X(40) VALUE SPACES.       00980000
+                                                                        00990000
+       01  CUSRECON-BRANCH-LINE.                                        00991000
+           05  FILLER                     PIC X(4)  VALUE SPACES.       00992000
+           05  FILLER                     PIC X(16)                     00993000
+                  VALUE 'SORT CODE'.                                    00994000
+           05  CUSRECON-BR-SORTCODE       PIC 9(6).                     00995000
+           05  FILLER                     PIC X(8)  VALUE SPACES.       00996000
+           05  FILLER                     PIC X(18)                     00997000
+                  VALUE 'CUSTOMER COUNT'.                               00998000
+           05  CUSRECON-BR-COUNT          PIC Z(9)9.                    00999000
+           05  FILLER                     PIC X(18) VALUE SPACES.       00999100
+                                                                        00999200
+      ******************************************************************01000000
+       PROCEDURE DIVISION.                                              01010000
+      ******************************************************************01020000
+       0000-MAINLINE.                                                   01030000
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       01040000
+                                                                        01050000
+           PERFORM 2000-COUNT-CUSTOMERS                                 01060000
+              UNTIL CUSRECON-AT-EOF                                     01070000
+                                                                        01080000
+           PERFORM 2500-ROLLUP-BRANCHES THRU 2500-EXIT                  01085000
+                                                                        01086000
+           PERFORM 3000-COMPARE-COUNTS THRU 3000-EXIT                   01090000
+                                                                        01100000
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        01110000
+                                                                        01120000
+           GO TO 9999-EXIT.                                             01130000
+                                                                        01140000
+      ******************************************************************01150000
+      *  1000-INITIALIZE - OPEN THE FILES AND PRIME THE FIRST READ.   * 01160000
+      ******************************************************************01170000
+       1000-INITIALIZE.                                                 01180000
+           OPEN INPUT  CUSTOMER-FILE                                    01190000
+           OPEN I-O    CUSTCTRL-FILE                                    01200000
+           OPEN OUTPUT EXCEPTION-RPT                                    01210000
+                                                                        01220000
+           WRITE EXCEPTION-RPT-LINE FROM CUSRECON-HEADING-1             01230000
+           MOVE SPACES TO EXCEPTION-RPT-LINE                            01240000
+           WRITE EXCEPTION-RPT-LINE                                     01250000
+                                                                        01260000
+           MOVE CUSRECON-CTL-SORTCODE TO CUSTOMER-CONTROL-SORTCODE      01270000
+                                          OF CUSTCTRL-FILE-REC          01280000
+           MOVE CUSRECON-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER        01290000
+                                          OF CUSTCTRL-FILE-REC          01300000
+           READ CUSTCTRL-FILE                                           01310000
+               KEY IS CUSTOMER-CONTROL-KEY OF CUSTCTRL-FILE-REC         01320000
+               INVALID KEY                                              01325000
+                   GO TO 9910-CTRL-READ-ERROR                           01326000
+           END-READ                                                     01330000
+                                                                        01340000
+           SET CUSTOMER-BATCH-IN-PROGRESS OF CUSTCTRL-FILE-REC          01341000
+                                                           TO TRUE      01342000
+           REWRITE CUSTCTRL-FILE-REC                                    01343000
+                                                                        01344000
+           READ CUSTOMER-FILE                                           01350000
+               AT END                                                   01360000
+                   SET CUSRECON-AT-EOF TO TRUE                          01370000
+           END-READ.                                                    01380000
+       1000-EXIT.                                                       01390000
+           EXIT.                                                        01400000
+                                                                        01410000
+      ******************************************************************01420000
+      *  2000-COUNT-CUSTOMERS - TALLY ONE LIVE CUSTOMER-RECORD AND    * 01430000
+      *  READ THE NEXT ONE.                                            *01440000
+      ******************************************************************01450000
+       2000-COUNT-CUSTOMERS.                                            01460000
+           IF CUSTOMER-EYECATCHER-VALUE OF CUSTOMER-FILE-REC            01470000
+               ADD 1 TO CUSRECON-LIVE-COUNT                             01480000
+           END-IF                                                       01490000
+                                                                        01500000
+           READ CUSTOMER-FILE                                           01510000
+               AT END                                                   01520000
+                   SET CUSRECON-AT-EOF TO TRUE                          01530000
+           END-READ.                                                    01540000
+                                                                        01550000
+      ******************************************************************01551000
+      *  2500-ROLLUP-BRANCHES - BROWSE EVERY CUSTCTRL CONTROL RECORD   *01552000
+      *  FROM LOW-VALUES FORWARD, PRINT EACH BRANCH'S CUSTOMER COUNT   *01553000
+      *  ON THE EXCEPTION REPORT, AND ACCUMULATE THE SHOP-WIDE TOTAL   *01554000
+      *  USED BY 3000-COMPARE-COUNTS.                                  *01555000
+      ******************************************************************01556000
+       2500-ROLLUP-BRANCHES.                                            01557000
+           MOVE LOW-VALUES TO CUSTOMER-CONTROL-KEY OF CUSTCTRL-FILE-REC 01558000
+           START CUSTCTRL-FILE                                          01559000
+               KEY IS NOT LESS THAN CUSTOMER-CONTROL-KEY                01559100
+                                    OF CUSTCTRL-FILE-REC                01559200
+               INVALID KEY                                              01559300
+                   SET CUSRECON-CTRL-AT-EOF TO TRUE                     01559400
+           END-START                                                    01559500
+                                                                        01559600
+           MOVE SPACES TO EXCEPTION-RPT-LINE                            01559700
+           WRITE EXCEPTION-RPT-LINE FROM CUSRECON-HEADING-2             01559800
+           MOVE SPACES TO EXCEPTION-RPT-LINE                            01559900
+           WRITE EXCEPTION-RPT-LINE                                     01559910
+                                                                        01559920
+           PERFORM 2510-ROLLUP-ONE-BRANCH THRU 2510-EXIT                01559930
+              UNTIL CUSRECON-CTRL-AT-EOF.                               01559940
+       2500-EXIT.                                                       01559950
+           EXIT.                                                        01559960
+                                                                        01559970
+      ******************************************************************01559980
+      *  2510-ROLLUP-ONE-BRANCH - READ THE NEXT CUSTCTRL RECORD IN     *01559990
+      *  SEQUENCE, ADD ITS COUNT TO THE RUNNING TOTAL, AND PRINT IT.   *01559995
+      ******************************************************************01559998
+       2510-ROLLUP-ONE-BRANCH.                                          01559999
+           READ CUSTCTRL-FILE NEXT RECORD                               01560100
+               AT END                                                   01560200
+                   SET CUSRECON-CTRL-AT-EOF TO TRUE                     01560300
+           END-READ                                                     01560400
+                                                                        01560500
+           IF NOT CUSRECON-CTRL-AT-EOF                                  01560600
+              AND CUSTOMER-CONTROL-SORTCODE OF CUSTCTRL-FILE-REC        01560610
+                  NOT = 987654                                          01560620
+               ADD NUMBER-OF-CUSTOMERS OF CUSTCTRL-FILE-REC             01560700
+                   TO CUSRECON-TOTAL-CUSTOMERS                          01560800
+               MOVE CUSTOMER-CONTROL-SORTCODE OF CUSTCTRL-FILE-REC      01560900
+                   TO CUSRECON-BR-SORTCODE                              01561000
+               MOVE NUMBER-OF-CUSTOMERS OF CUSTCTRL-FILE-REC            01561100
+                   TO CUSRECON-BR-COUNT                                 01561200
+               MOVE CUSRECON-BRANCH-LINE TO EXCEPTION-RPT-LINE          01561300
+               WRITE EXCEPTION-RPT-LINE                                 01561400
+           END-IF.                                                      01561500
+       2510-EXIT.                                                       01561600
+           EXIT.                                                        01561700
+                                                                        01561800
+      ******************************************************************01561900
+      *  3000-COMPARE-COUNTS - COMPARE THE TALLY AGAINST THE CONTROL  * 01561950
+      *  RECORD AND REPORT ANY DIFFERENCE.                             *01561970
+      ******************************************************************01561990
+       3000-COMPARE-COUNTS.                                             01600000
+           MOVE 'CUSTOMER RECORDS COUNTED'                              01610000
+                                      TO CUSRECON-RPT-LABEL             01620000
+           MOVE CUSRECON-LIVE-COUNT  TO CUSRECON-RPT-VALUE              01630000
+           MOVE CUSRECON-DETAIL-LINE TO EXCEPTION-RPT-LINE              01640000
+           WRITE EXCEPTION-RPT-LINE                                     01650000
+                                                                        01660000
+           MOVE 'CUSTCTRL BRANCH ROLLUP TOTAL'                          01670000
+                                      TO CUSRECON-RPT-LABEL             01680000
+           MOVE CUSRECON-TOTAL-CUSTOMERS                                01690000
+                                      TO CUSRECON-RPT-VALUE             01700000
+           MOVE CUSRECON-DETAIL-LINE TO EXCEPTION-RPT-LINE              01710000
+           WRITE EXCEPTION-RPT-LINE                                     01720000
+                                                                        01730000
+           COMPUTE CUSRECON-DIFFERENCE =                                01740000
+               CUSRECON-LIVE-COUNT -                                    01750000
+               CUSRECON-TOTAL-CUSTOMERS                                 01760000
+                                                                        01770000
+           MOVE SPACES TO EXCEPTION-RPT-LINE                            01780000
+           WRITE EXCEPTION-RPT-LINE                                     01790000
+                                                                        01800000
+           IF CUSRECON-DIFFERENCE = ZERO                                01810000
+               MOVE '*** COUNTS AGREE - NO EXCEPTION ***'               01820000
+                                      TO EXCEPTION-RPT-LINE             01830000
+           ELSE                                                         01840000
+               MOVE '*** EXCEPTION - CUSTOMER COUNT OUT OF SYNC ***'    01850000
+                                      TO EXCEPTION-RPT-LINE             01860000
+           END-IF                                                       01870000
+           WRITE EXCEPTION-RPT-LINE.                                    01880000
+       3000-EXIT.                                                       01890000
+           EXIT.                                                        01900000
+                                                                        01910000
+      ******************************************************************01920000
+      *  9000-TERMINATE - CLOSE ALL FILES.                             *01930000
+      ******************************************************************01940000
+       9000-TERMINATE.                                                  01950000
+           MOVE CUSRECON-CTL-SORTCODE TO CUSTOMER-CONTROL-SORTCODE      01950100
+                                          OF CUSTCTRL-FILE-REC          01950200
+           MOVE CUSRECON-CTL-NUMBER   TO CUSTOMER-CONTROL-NUMBER        01950300
+                                          OF CUSTCTRL-FILE-REC          01950400
+           READ CUSTCTRL-FILE                                           01950500
+               KEY IS CUSTOMER-CONTROL-KEY OF CUSTCTRL-FILE-REC         01950600
+               INVALID KEY                                              01950550
+                   GO TO 9910-CTRL-READ-ERROR                           01950560
+           END-READ                                                     01950700
+                                                                        01950800
+           SET CUSTOMER-BATCH-NOT-ACTIVE OF CUSTCTRL-FILE-REC           01951000
+                                                           TO TRUE      01952000
+           REWRITE CUSTCTRL-FILE-REC                                    01953000
+           CLOSE CUSTOMER-FILE                                          01960000
+           CLOSE CUSTCTRL-FILE                                          01970000
+           CLOSE EXCEPTION-RPT.                                         01980000
+       9000-EXIT.                                                       01990000
+           EXIT.                                                        02000000
+                                                                        02010000
+      ******************************************************************02011000
+      *  9910-CTRL-READ-ERROR - THE CUSTCTRL SINGLETON COULD NOT BE    *02012000
+      *  READ. THIS IS A FATAL CONDITION FOR THE RUN.                  *02013000
+      ******************************************************************02014000
+       9910-CTRL-READ-ERROR.                                            02015000
+           DISPLAY 'CUSRECON - CUSTCTRL READ FAILED, STATUS: '          02016000
+               CUSRECON-CTRL-STATUS                                     02017000
+           MOVE 16 TO RETURN-CODE                                       02018000
+           GO TO 9999-EXIT.                                             02019000
+       9910-EXIT.                                                       02019500
+           EXIT.                                                        02019600
+                                                                        02019700
+       9999-EXIT.                                                       02020000
+           STOP RUN.                                                    02030000
